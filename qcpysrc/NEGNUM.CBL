@@ -1,20 +1,20 @@
-     �*---------------------------------------------------------------
-     �* PR�FEN OB DER �BERGEBENE GEZONTE WERT NEGATIV IST
-     �* UND UMSETZUNG IN EINE "NORMALE" NUMMER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * PRUEFEN OB DER UEBERGEBENE GEZONTE WERT NEGATIV IST
+      * UND UMSETZUNG IN EINE "NORMALE" NUMMER
+      *---------------------------------------------------------------
        COPY-CHECK-NEGATIVITY SECTION.
        CHK-NEG-00C.
 
-     �* IST DAS �BERGEBENE ZEICHEN NUMERISCH, SO IST DER WERT IN JEDEM
-     �* FALL POSITIV
+      * IST DAS UEBERGEBENE ZEICHEN NUMERISCH, SO IST DER WERT IN JEDEM
+      * FALL POSITIV
            INITIALIZE NEGATIVE-FLAG.
            IF       NEGATIVE-WRK NUMERIC
                     GO TO CHK-NEG-90C
            END-IF.
 
-     �* UMSETZEN DES BUCHSTABEN IN DAS ENTSPRECHENDE ZEICHEN
+      * UMSETZEN DES BUCHSTABEN IN DAS ENTSPRECHENDE ZEICHEN
            EVALUATE NEGATIVE-WRK
-                    WHEN "�"
+                    WHEN "E"
                     WHEN "p"
                          MOVE "0" TO NEGATIVE-WRK
                          MOVE 1   TO NEGATIVE-FLAG
@@ -62,28 +62,28 @@
        CHK-NEG-90C.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* UMSETZEN DER �BERGEBENEN ZAHL IN DEN ENTSPRECHENDEN NEGATIVEN
-     �* WERT
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * UMSETZEN DER UEBERGEBENEN ZAHL IN DEN ENTSPRECHENDEN NEGATIVEN
+      * WERT
+      *---------------------------------------------------------------
        COPY-CONVERT-NEGATIVE SECTION.
        CNV-NEG-00C.
 
-     �* IST DAS �BERGEBENE ZEICHEN NICHT NUMERISCH, SO KANN NICHTS
-     �* UMGESETZT WERDEN
+      * IST DAS UEBERGEBENE ZEICHEN NICHT NUMERISCH, SO KANN NICHTS
+      * UMGESETZT WERDEN
            IF       NEGATIVE-WRK NOT NUMERIC
                     GO TO CNV-NEG-90C
            END-IF.
 
-     �*�   CALL     PROCEDURE "LGUMF16" USING BETRIEBSSYSTEM.
+      *E   CALL     PROCEDURE "LGUMF16" USING BETRIEBSSYSTEM.
 
-     �* JE NACH BETRIEBSYSTEM EINE ANDERE KONVERTIERUNG DURCHF�HREN
-     �* iSERIES
+      * JE NACH BETRIEBSYSTEM EINE ANDERE KONVERTIERUNG DURCHFUEHREN
+      * iSERIES
            IF       BETRIEBSSYSTEM = "0"
-     �*             PARAMETER F�R KONVERTIERUNGSPROGRAMM F�LLEN
+      *             PARAMETER FUER KONVERTIERUNGSPROGRAMM FUELLEN
                     EVALUATE NEGATIVE-WRK
                              WHEN "0"
-                                  MOVE "�" TO NEGATIVE-WRK
+                                  MOVE "E" TO NEGATIVE-WRK
                              WHEN "1"
                                   MOVE "J" TO NEGATIVE-WRK
                              WHEN "2"
@@ -106,7 +106,7 @@
                                   CONTINUE
                     END-EVALUATE
            ELSE
-     �* LINUX/WINDOWS
+      * LINUX/WINDOWS
                     EVALUATE NEGATIVE-WRK
                              WHEN "0"
                                   MOVE "p" TO NEGATIVE-WRK
