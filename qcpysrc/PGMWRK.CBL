@@ -1,30 +1,30 @@
-     �*--------------------------------------------------------------
-     �* PGM-INIT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PGM-INIT
+      *--------------------------------------------------------------
        COPY-PGM-INIT SECTION.
        CPY-INI-00C.
 
-     �* ERMITTELN JOB-INFORMATIONEN
+      * ERMITTELN JOB-INFORMATIONEN
            MOVE     "INIT" TO COPY-AKTION.
            CALL     PROCEDURE "CFP9000" USING COPY-AKTION
                                               JOBINFO
                                               PGM-WRK
            END-CALL.
 
-     �* SPRACHE ERSTMAL FIX SETZEN, WENN NICHT ERMITTELT
+      * SPRACHE ERSTMAL FIX SETZEN, WENN NICHT ERMITTELT
            IF       T-SPRACHE OF JOBINFO = SPACES
                     MOVE "DEU"                TO SPRACHE-WRK
            ELSE
                     MOVE T-SPRACHE OF JOBINFO TO SPRACHE-WRK
            END-IF.
-     �* KOMPILIERUNGSDATUM SETZEN
+      * KOMPILIERUNGSDATUM SETZEN
            MOVE     FUNCTION WHEN-COMPILED TO SYS-COMPIL.
 
-     �* PROGRAMMAUFRUF LOGGEN
+      * PROGRAMMAUFRUF LOGGEN
            PERFORM  COPY-PGM-LOG.
            PERFORM  COPY-CHK-LIB.
 
-     �* EXTERNALS �BERNEHMEN
+      * EXTERNALS UEBERNEHMEN
            MOVE     PGM-WRK   TO EXTERNAL-PGM.
            IF       EXTERNAL-DEPTH IS NUMERIC
                     ADD      1         TO EXTERNAL-DEPTH
@@ -35,9 +35,9 @@
        CPY-INI-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PGM-EXIT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PGM-EXIT
+      *--------------------------------------------------------------
        COPY-PGM-EXIT SECTION.
        CPY-EXT-00C.
 
@@ -47,7 +47,7 @@
                                               PGM-WRK
            END-CALL.
 
-     �* PROGRAMMAUFRUF LOGGEN
+      * PROGRAMMAUFRUF LOGGEN
            PERFORM  COPY-PGM-LOG.
            IF       EXTERNAL-DEPTH IS NUMERIC
                     SUBTRACT 1       FROM EXTERNAL-DEPTH
@@ -56,13 +56,13 @@
        CPY-EXT-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SETZEN EINES PROGRAMMLOGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SETZEN EINES PROGRAMMLOGS
+      *--------------------------------------------------------------
        COPY-PGM-LOG SECTION.
        CPY-PLG-00C.
 
-     �* SICH SELBST NICHT LOGGEN
+      * SICH SELBST NICHT LOGGEN
            IF       PGM-WRK NOT = "CFP9006"
                     CALL "CFP9006" USING PGM-WRK
                                          T-USER
@@ -73,13 +73,13 @@
        CPY-PLG-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PGM-INIT (PERFORMANCE-SPAREND NUR MIT N�TIGSTEN LOG-AUSGABEN)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PGM-INIT (PERFORMANCE-SPAREND NUR MIT NETIGSTEN LOG-AUSGABEN)
+      *--------------------------------------------------------------
        COPY-PGM-INIT-SIMPLE SECTION.
        CPY-ISP-00C.
 
-     �* EXTERNALS �BERNEHMEN
+      * EXTERNALS UEBERNEHMEN
            MOVE     PGM-WRK   TO EXTERNAL-PGM.
            IF       EXTERNAL-DEPTH IS NUMERIC
                     ADD      1         TO EXTERNAL-DEPTH
@@ -88,9 +88,9 @@
        CPY-ISP-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PGM-EXIT (PERFORMANCE-SPAREND NUR MIT N�TIGSTEN LOG-AUSGABEN)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PGM-EXIT (PERFORMANCE-SPAREND NUR MIT NETIGSTEN LOG-AUSGABEN)
+      *--------------------------------------------------------------
        COPY-PGM-EXIT-SIMPLE SECTION.
        CPY-ESP-00C.
 
@@ -101,9 +101,9 @@
        CPY-ESP-90C.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB AKTUELLES OBJEKT IM ZUGRIFF
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB AKTUELLES OBJEKT IM ZUGRIFF
+      *--------------------------------------------------------------
        COPY-CHK-LIB SECTION.
        CPY-CLB-00C.
 
