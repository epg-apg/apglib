@@ -1,6 +1,6 @@
-     ‚*--------------------------------------------------------------
-     ‚* ERMITTELN DER GÄNGSTIGEN EINSTELLUNGEN ZUR FEHLERMELDUNG
-     ‚*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER GÄNGSTIGEN EINSTELLUNGEN ZUR FEHLERMELDUNG
+      *--------------------------------------------------------------
        COPY-DSP-ERR SECTION.
        DSP-ERR-00C.
 
