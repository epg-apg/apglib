@@ -1,43 +1,45 @@
-     �*---------------------------------------------------------------*
-     �* CHKSRC-VARIABLEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  24.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  CHKSRC-VARIABLEN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *---------------------------------------------------------------*
+      * CHKSRC-VARIABLEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  24.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  CHKSRC-VARIABLEN                             *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    TABELLEN VON 1000 AUF 2000 EINTRAEGE ERHOEHT, *
+      *                  DA CHKSRC-QUELLEN DIESE GRENZE ERREICHT HABEN *
+      *                                                               *
+      *****************************************************************
+      *
        01  COBOL-CMD-TAB.
-        05 TAB-REC                       OCCURS 1000 TIMES.
+        05 TAB-REC                       OCCURS 2000 TIMES.
          07 COMMAND                      PIC X(30).
          07 INAKTIV                      PIC 9(1).
          07 LAENGE                       PIC 9(4).
          07 HEXWRK                       PIC X(1).
 
        01  COBOL-SYS-TAB.
-        05 TAB-REC                       OCCURS 1000 TIMES.
+        05 TAB-REC                       OCCURS 2000 TIMES.
          07 COMMAND                      PIC X(30).
          07 INAKTIV                      PIC 9(1).
          07 LAENGE                       PIC 9(4).
          07 HEXWRK                       PIC X(1).
 
        01  COBOL-EUP-TAB.
-        05 TAB-REC                       OCCURS 1000 TIMES.
+        05 TAB-REC                       OCCURS 2000 TIMES.
          07 COMMAND                      PIC X(30).
          07 INAKTIV                      PIC 9(1).
          07 LAENGE                       PIC 9(4).
          07 HEXWRK                       PIC X(1).
 
        01  COBOL-OTH-TAB.
-        05 TAB-REC                       OCCURS 1000 TIMES.
+        05 TAB-REC                       OCCURS 2000 TIMES.
          07 COMMAND                      PIC X(30).
          07 INAKTIV                      PIC 9(1).
          07 LAENGE                       PIC 9(4).
          07 HEXWRK                       PIC X(1).
-     �*�
+      *E
