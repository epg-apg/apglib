@@ -1,6 +1,6 @@
-     �*---------------------------------------------------------------
-     �* ERMITTELN DATUM UND UHRZEIT
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ERMITTELN DATUM UND UHRZEIT
+      *---------------------------------------------------------------
        COPY-GET-TIME SECTION.
        CPY-GTM-00C.
 
