@@ -0,0 +1,3 @@
+      *-----------------------------------------------------------*
+      * (C) COPYRIGHT APG - ALLE RECHTE VORBEHALTEN.               *
+      *-----------------------------------------------------------*
