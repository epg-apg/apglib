@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     ‚*
+      *
          PROGRAM-ID.              CFP8000.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     ‚*
-     ‚*---------------------------------------------------------------*
-     ‚* LESEN EINES PROGRAMMTEXTES (PCFGTXT)                          *
-     ‚*---------------------------------------------------------------*
-     ‚*                                                               *
-     ‚* AUTOR         :  A. PIEGER                                    *
-     ‚*                                                               *
-     ‚* ERSTELLT AM   :  19.01.2009                                   *
-     ‚*                                                               *
-     ‚* FUNKTION      :  LESEN EINES PROGRAMMTEXTES AUS DER PCFGTXT   *
-     ‚*                                                               *
-     ‚* ÄNDERUNGEN:                                                   *
-     ‚* DATUM      VON   GRUND DER ÄNDERUNG                           *
-     ‚*                                                               *
-     ‚*****************************************************************
-     ‚*
+      *
+      *---------------------------------------------------------------*
+      * LESEN EINES PROGRAMMTEXTES (PCFGTXT)                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  LESEN EINES PROGRAMMTEXTES AUS DER PCFGTXT   *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    PLATZHALTERSATZ (PCFGTXT) PROTOKOLLIERT JETZT *
+      *                  AUCH DEN ECHTEN AUFRUFER (TXAUSR/TXABS WAREN  *
+      *                  BISHER AUSKOMMENTIERT)                        *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     ‚*-------------------------------------------------------------
-     ‚* PHYSISCHE DATEI TEXTE
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TEXTE
+      *-------------------------------------------------------------
            SELECT PCFGTXT-DP
                   ASSIGN       TO  DATABASE-PCFGTXT
                   ORGANIZATION IS  INDEXED
@@ -40,7 +43,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     ‚*--- TEXTE
+      *--- TEXTE
        FD  PCFGTXT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGTXT-P.
@@ -48,49 +51,49 @@
       /
        WORKING-STORAGE SECTION.
 
-     ‚* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     ‚* WORKBEREICH ÜBERGABEPARAMETER
+      * WORKBEREICH UEBERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP8000".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
       /
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TXID                        LIKE TXID   OF PCFGTXT-P.
        01  X-TXSPR                       LIKE TXSPR  OF PCFGTXT-P.
        01  X-GETDEF                      PIC 9(1).
        01  X-TXTEXT                      LIKE TXTEXT OF PCFGTXT-P.
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-TXID
                                 X-TXSPR
                                 X-GETDEF
                                 X-TXTEXT.
-     ‚*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     ‚* FÜLLEN PGM-WRK
+      * FUELLEN PGM-WRK
            MOVE     "CFP8000" TO PGM-WRK.
 
-     ‚* NUR EINMAL ÖFFNEN
+      * NUR EINMAL OEFFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN     I-O   PCFGTXT-DP
            END-IF.
 
            INITIALIZE X-TXTEXT.
-     ‚* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-TXID  = SPACES
             OR      X-TXSPR = SPACES
                     GO TO ENDE
            END-IF.
 
-     ‚* LESEN DES ÜBERGEBENEN TEXTES
+      * LESEN DES UEBERGEBENEN TEXTES
            PERFORM  LESEN-TEXTID.
            IF       RET-CODE NOT = SPACES
                     PERFORM  ANLEGEN-DUMMY
@@ -102,9 +105,9 @@
 
            GOBACK.
       /
-     ‚*--------------------------------------------------------------
-     ‚* LESEN DES TEXTES IN DER PCFGTXT
-     ‚*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DES TEXTES IN DER PCFGTXT
+      *--------------------------------------------------------------
        LESEN-TEXTID SECTION.
        LES-DAT-00.
 
@@ -118,15 +121,15 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     ‚* ÜBERNEHMEN DES TEXTES
+      * UEBERNEHMEN DES TEXTES
            MOVE     TXTEXT OF PCFGTXT-P TO X-TXTEXT.
 
        LES-DAT-90.
            EXIT.
       /
-     ‚*--------------------------------------------------------------
-     ‚* ANLEGEN EINES DATENSATZES IN DER PCFGTXT
-     ‚*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN EINES DATENSATZES IN DER PCFGTXT
+      *--------------------------------------------------------------
        ANLEGEN-DUMMY SECTION.
        ANL-DUM-00.
 
@@ -136,11 +139,11 @@
            MOVE     "?"             TO TXTEXT OF PCFGTXT-P(1:1).
            MOVE     X-TXID          TO TXTEXT OF PCFGTXT-P(2:).
            PERFORM  COPY-GET-TIME.
-     ‚* USER/TERMINAL
+      * USER/TERMINAL
            MOVE     PGM-WRK  TO TXAPGM OF PCFGTXT-P.
-     ‚*€   MOVE     T-USER   TO TXAUSR OF PCFGTXT-P.
-     ‚*€   MOVE     T-TERM   TO TXABS  OF PCFGTXT-P.
-     ‚* DATUM/UHRZEIT
+           MOVE     T-USER   TO TXAUSR OF PCFGTXT-P.
+           MOVE     T-TERM   TO TXABS  OF PCFGTXT-P.
+      * DATUM/UHRZEIT
            MOVE     DATE-8   TO TXADTA OF PCFGTXT-P.
            MOVE     TIME-6   TO TXATIA OF PCFGTXT-P.
 
@@ -149,9 +152,9 @@
        ANL-DUM-90.
            EXIT.
       /
-     ‚*---------------------------------------------------------------
-     ‚* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     ‚*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
