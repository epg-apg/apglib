@@ -1,24 +1,27 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0050.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ESSENSMAIL SCHREIBEN                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  19.12.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  SCHREIBEN DER ESSENSMAIL AUF BASIS PFODAW    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ESSENSMAIL SCHREIBEN                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.12.2011                                   *
+      *                                                               *
+      * FUNKTION      :  SCHREIBEN DER ESSENSMAIL AUF BASIS PFODAW    *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      * 09.08.2026 AP    EMPFAENGER UEBER 18 WURDEN BISHER STILL      *
+      *                  VERWORFEN; WERDEN JETZT AUF WEITERE MAILS    *
+      *                  AUFGETEILT (TEIL 2, 3, ...)                  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +31,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PFODAWL2: FABJH, FABJA, FABMO, FABTA, FARTRT, FAOZE, FAGERT
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PFODAWL2: FABJH, FABJA, FABMO, FABTA, FARTRT, FAOZE, FAGERT
+      *-------------------------------------------------------------
            SELECT PFODAW-DL
                   ASSIGN       TO  DATABASE-PFODAWL2
                   ORGANIZATION IS  INDEXED
@@ -39,10 +42,10 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- PFODAWL2: FABJH, FABJA, FABMO, FABTA, FARTRT, FAOZE, FAGERT
+      *--- PFODAWL2: FABJH, FABJA, FABMO, FABTA, FARTRT, FAOZE, FAGERT
        FD  PFODAW-DL
            LABEL RECORDS ARE STANDARD.
        01  PFODAW-L.
@@ -50,22 +53,22 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* WORKBEREICH LOG-CPY
+      * WORKBEREICH LOG-CPY
            COPY WRKLOGCPY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0050".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  ADDLIBLE-REC                  TYPE ADDLIBLE-TYPE.
        01  RMVLIBLE-REC                  TYPE RMVLIBLE-TYPE.
@@ -75,36 +78,41 @@
        01  POS-WRK                       PIC 9(2).
        01  POS-STR                       PIC X(2).
 
-     �* PARAMETER F�R DAS HLP0022
+      * ZAEHLUNG FUER DIE AUFTEILUNG AUF MEHRERE MAILS BEI
+      * UEBERLAUF DER EMPFAENGERTABELLEN (MAIL-EMPF/MAIL-KOPIE)
+       01  BATCH-NR-WRK                  PIC 9(2) VALUE 1.
+       01  BATCH-STR                     PIC X(2).
+
+      * PARAMETER FUER DAS HLP0022
        01  SENDER-KEY                    LIKE CFKEY  OF CFG-CPY.
        01  CHECK-ID                      LIKE CFID   OF CFG-CPY.
        01  CHECK-KEY                     LIKE CFKEY  OF CFG-CPY.
        01  MAIL-AKTION                   PIC X(20).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-DATE                        LIKE DATE-8.
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-DATE.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0050" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* MAT-BIBLIOTHEK VORSCHALTEN
+      * MAT-BIBLIOTHEK VORSCHALTEN
            PERFORM  ADD-MAT-LIB.
 
-     �* PR�FEN OB DIE MAT-BIBLIOTHEK GESETZT UND DIE DATEI
-     �* VORHANDEN IST
+      * PRUEFEN OB DIE MAT-BIBLIOTHEK GESETZT UND DIE DATEI
+      * VORHANDEN IST
            PERFORM  CHECK-OBJECTS.
            IF       RET-CODE NOT = SPACES
                     INITIALIZE PCFGSTSF OF LOG-CPY
@@ -117,7 +125,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* �FFNEN DER DATEIEN
+      * OEFFNEN DER DATEIEN
            OPEN     INPUT PFODAW-DL.
            IF       FILE-STATUS NOT = ZEROES
                     INITIALIZE PCFGSTSF OF LOG-CPY
@@ -130,7 +138,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* MAILEINSTELLUNGEN LESEN
+      * MAILEINSTELLUNGEN LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A400"            TO CFID   OF CFG-CPY.
            MOVE     "ESSEN400"        TO CFKEY  OF CFG-CPY.
@@ -145,7 +153,7 @@
 
            CLOSE    PFODAW-DL.
 
-     �* MAT-BIBLIOTHEK L�SCHEN
+      * MAT-BIBLIOTHEK LOESCHEN
            PERFORM  DEL-MAT-LIB.
 
        ENDE.
@@ -153,13 +161,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ALLE USER MIT DIESEM DATUM HERAUSLESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE USER MIT DIESEM DATUM HERAUSLESEN
+      *--------------------------------------------------------------
        CHECK-FOOD-USER SECTION.
        CHK-FDU-00.
 
-     �* ERMITTELN DATUM/ZEIT
+      * ERMITTELN DATUM/ZEIT
            IF       X-DATE = ZEROES
                     PERFORM  COPY-GET-TIME
                     MOVE     DATE-8 TO X-DATE
@@ -169,7 +177,8 @@
            INITIALIZE POS-WRK.
            INITIALIZE MAIL-TAB.
            MOVE     ZEROES TO MAIL-ANZ, MAIL-C-ANZ.
-     �* MIT TAG UND MONAT AUFSETZEN
+           MOVE     1      TO BATCH-NR-WRK.
+      * MIT TAG UND MONAT AUFSETZEN
            INITIALIZE PFODAWF OF PFODAW-L.
            MOVE     X-DATE(1:2) TO FABJH  OF PFODAW-L.
            MOVE     X-DATE(3:2) TO FABJA  OF PFODAW-L.
@@ -196,12 +205,12 @@
                     GO TO CHK-FDU-90
            END-IF.
 
-     �* NUR VOR ORT-EINTR�GE
+      * NUR VOR ORT-EINTRAEGE
            IF       FAOZE  OF PFODAW-L NOT = "1"
                     GO TO CHK-FDU-20
            END-IF.
 
-     �* JETZT DIE PERSON ANH�NGEN
+      * JETZT DIE PERSON ANHAENGEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H050"              TO CFID   OF CFG-CPY.
            MOVE     FAMAKU OF PFODAW-L  TO CFKEY  OF CFG-CPY.
@@ -212,9 +221,16 @@
                     MOVE FAMAKU OF PFODAW-L TO CFKEY  OF CFG-CPY
            END-IF.
 
+      * EMPFAENGERTABELLEN DIESER MAIL VOLL? DANN ERST DIE BISHERIGE
+      * MAIL VERSENDEN UND MIT LEEREN TABELLEN EINE NEUE MAIL BEGINNEN
+           IF       MAIL-ANZ   = 10
+            AND     MAIL-C-ANZ = 8
+                    PERFORM  FLUSH-MAIL-BATCH
+           END-IF.
+
            PERFORM  ADD-TO-MAIL.
 
-     �* JETZT DIE PERSON ANH�NGEN
+      * JETZT DIE PERSON ANHAENGEN
            PERFORM  FILL-RECEIVER.
 
            GO TO    CHK-FDU-20.
@@ -222,17 +238,34 @@
        CHK-FDU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAIL AUFBAUEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUELLE MAIL (VOLLE EMPFAENGERTABELLEN) VERSENDEN UND EINE
+      * NEUE, LEERE MAIL FUER DIE WEITEREN EMPFAENGER BEGINNEN
+      *--------------------------------------------------------------
+       FLUSH-MAIL-BATCH SECTION.
+       FLS-MAI-00.
+
+           PERFORM  WRITE-MAIL.
+
+           ADD      1 TO BATCH-NR-WRK.
+           INITIALIZE DATEN.
+           INITIALIZE MAIL-TAB.
+           MOVE     ZEROES TO MAIL-ANZ, MAIL-C-ANZ.
+
+       FLS-MAI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * MAIL AUFBAUEN
+      *--------------------------------------------------------------
        ADD-TO-MAIL SECTION.
        ADD-TOM-00.
 
            ADD      1 TO POS-WRK.
-     �* EMAIL BODY ALLGEMEINE INFOS
+      * EMAIL BODY ALLGEMEINE INFOS
            IF       DATEN = ZEROES
                     MOVE 1 TO DATEN
-     �*             EINLEITUNG DER MAIL
+      *             EINLEITUNG DER MAIL
                     MOVE     1 TO MAIL-LEN
                     STRING   "Hallo,"                 DELIMITED BY SIZE
                              X"2525"                  DELIMITED BY SIZE
@@ -248,11 +281,11 @@
                     END-STRING
            END-IF.
 
-     �* POSITION �BERNEHMEN
+      * POSITION UEBERNEHMEN
            MOVE     POS-WRK TO POS-STR.
            INSPECT  POS-STR REPLACING LEADING ZEROES BY SPACES.
 
-     �* JETZT TEXT F�R DEN USER
+      * JETZT TEXT FUER DEN USER
            STRING   POS-STR ". " CFKEY  OF CFG-CPY(1:10) " / "
                     FAGERT OF PFODAW-L " / "
                     FUNCTION TRIM(CFIN21 OF CFG-CPY) " "
@@ -265,13 +298,13 @@
        ADD-TOM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAIL VORBEREITEN UND SENDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAIL VORBEREITEN UND SENDEN
+      *--------------------------------------------------------------
        WRITE-MAIL SECTION.
        WRT-MAI-00.
 
-     �* MAIL-TOPIC AUFRUFEN
+      * MAIL-TOPIC AUFRUFEN
            MOVE     X-DATE                 TO DATE-DB.
            MOVE     "TO-DSP"               TO DATUM-CONVERT.
            PERFORM  COPY-CONVERT-DATE.
@@ -281,7 +314,21 @@
                INTO MAIL-TOPIC OF MAIL-TAB
            END-STRING.
 
-     �* MAILPROGRAMM AUFRUFEN
+      * BEI UEBERLAUFBEDINGTER AUFTEILUNG AUF MEHRERE MAILS WIRD
+      * DIE LAUFENDE NUMMER AN DEN BETREFF ANGEHAENGT
+           IF       BATCH-NR-WRK > 1
+                    MOVE    BATCH-NR-WRK TO BATCH-STR
+                    INSPECT BATCH-STR REPLACING LEADING ZEROES
+                            BY SPACES
+                    STRING  MAIL-TOPIC OF MAIL-TAB DELIMITED BY SPACE
+                            " (Teil "               DELIMITED BY SIZE
+                            FUNCTION TRIM(BATCH-STR) DELIMITED BY SIZE
+                            ")"                      DELIMITED BY SIZE
+                      INTO  MAIL-TOPIC OF MAIL-TAB
+                    END-STRING
+           END-IF.
+
+      * MAILPROGRAMM AUFRUFEN
            MOVE     "ESSEN400"     TO SENDER-KEY.
            MOVE     "H051"         TO CHECK-ID.
            MOVE     "ESSEN400"     TO CHECK-KEY.
@@ -303,20 +350,20 @@
        WRT-MAI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EMPF�NGER F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EMPFAENGER FUELLEN
+      *--------------------------------------------------------------
        FILL-RECEIVER SECTION.
        FIL-RCV-00.
 
-     �* EMPF�NGER ZUSAMMENSETZEN
+      * EMPFAENGER ZUSAMMENSETZEN
            IF       MAIL-ANZ < 10
                     ADD  1        TO MAIL-ANZ
                     MOVE MAIL-ANZ TO MAIL-ANZAHL OF MAIL-EMPF
                     MOVE FAMAKU OF PFODAW-L TO
                          MAIL-ADRESSE OF MAIL-EMPF-REC(MAIL-ANZ)
            ELSE
-     �*             NUR 8 GEHEN HIER REIN DA GGF. NOCH 2 DAZUKOMMEN
+      *             NUR 8 GEHEN HIER REIN DA GGF. NOCH 2 DAZUKOMMEN
                     IF   MAIL-C-ANZ < 8
                          ADD  1          TO MAIL-C-ANZ
                          MOVE MAIL-C-ANZ TO MAIL-ANZAHL OF MAIL-KOPIE
@@ -329,13 +376,13 @@
        FIL-RCV-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK VORSCHALTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK VORSCHALTEN
+      *--------------------------------------------------------------
        ADD-MAT-LIB SECTION.
        ADD-MAT-00.
 
-     �* "MAT" BIBLIOTHEK HINZUF�GEN
+      * "MAT" BIBLIOTHEK HINZUFUEGEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     "MAT"        TO LIB     OF ADDLIBLE-REC.
            MOVE     "*LAST"      TO LIBPOS  OF ADDLIBLE-REC.
@@ -346,13 +393,13 @@
        ADD-MAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK ENTFERNEN
+      *--------------------------------------------------------------
        DEL-MAT-LIB SECTION.
        DEL-MAT-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUFUEGEN
            INITIALIZE RMVLIBLE-REC.
            MOVE     "MAT"        TO LIB     OF RMVLIBLE-REC.
            CALL     "CLP0009" USING RMVLIBLE-REC
@@ -361,14 +408,14 @@
        DEL-MAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEIEN AUCH GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE DATEIEN AUCH GIBT
+      *--------------------------------------------------------------
        CHECK-OBJECTS SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PRUEFEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     "PFODAW"     TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
@@ -383,39 +430,39 @@
        CHK-OBJ-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
+      *---------------------------------------------------------------
 
            COPY     LOGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
+      *---------------------------------------------------------------
 
            COPY     CNVDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
