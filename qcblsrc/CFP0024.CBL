@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              CFP0024.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * ERMITTELN PROGRAMM-INFOS                                      *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  27.06.2011                                   *
-     *                                                               *
-     * FUNKTION      :  ERMITTELN EINIGER PROGRAMM-INFOS             *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * ERMITTELN PROGRAMM-INFOS                                      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  27.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  ERMITTELN EINIGER PROGRAMM-INFOS             *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    GET-LEVEL: SCHWELLENWERTE JE PGM-WRK UEBER    *
+      *                  CFID "H053" KONFIGURIERBAR GEMACHT, STATT    *
+      *                  FUER ALLE PROGRAMME FEST VORGEGEBEN          *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     *-------------------------------------------------------------
-     * PPGMLOG: LGPGM, LGUSER
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PPGMLOG: LGPGM, LGUSER
+      *-------------------------------------------------------------
            SELECT PPGMLOG-DP
                   ASSIGN       TO  DATABASE-PPGMLOG
                   ORGANIZATION IS  INDEXED
@@ -39,7 +42,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     *-- PPGMLOG: LGPGM, LGUSER
+      *-- PPGMLOG: LGPGM, LGUSER
        FD  PPGMLOG-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLOG-P.
@@ -47,25 +50,38 @@
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     * STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     * STANDARDFELDER FάR PROGRAMMTEXTE
+      * STANDARDFELDER FάR PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     * WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0024".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     * SCHALTER
+      * SCHALTER
        01  FIRST-CALL-PGMLOG             LIKE FIRST-CALL.
        01  RANK-WRK                      PIC 9(2).
-     *-------------------------------------------------------------
+
+      * LEVEL-SCHWELLENWERTE - STANDARD, KONFIGURIERBAR JE PGM-WRK
+      * UEBER EINEN CFID "H053"-SATZ (CFFK01 BIS CFFK10)
+       01  RANK-THRESH-01                PIC 9(5) VALUE 50.
+       01  RANK-THRESH-02                PIC 9(5) VALUE 100.
+       01  RANK-THRESH-03                PIC 9(5) VALUE 200.
+       01  RANK-THRESH-04                PIC 9(5) VALUE 500.
+       01  RANK-THRESH-05                PIC 9(5) VALUE 1000.
+       01  RANK-THRESH-06                PIC 9(5) VALUE 1500.
+       01  RANK-THRESH-07                PIC 9(5) VALUE 2000.
+       01  RANK-THRESH-08                PIC 9(5) VALUE 2500.
+       01  RANK-THRESH-09                PIC 9(5) VALUE 3000.
+       01  RANK-THRESH-10                PIC 9(5) VALUE 5000.
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-LIB                         LIKE CONST-LIB.
        01  X-RCN                         PIC X(10).
@@ -78,9 +94,9 @@
        01  X-AKTION                      PIC X(20).
        01  X-RETURN1                     PIC X(21).
        01  X-RETURN2                     PIC X(21).
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-LIB
                                 X-RCN
                                 X-PGM
@@ -92,7 +108,7 @@
                                 X-AKTION
                                 X-RETURN1
                                 X-RETURN2.
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
@@ -108,22 +124,22 @@
 
            GOBACK.
       /
-     *--------------------------------------------------------------
-     * DATUM ZURάCKGEBEN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DATUM ZURάCKGEBEN
+      *--------------------------------------------------------------
        GET-COMPILEDATE SECTION.
        GET-CDT-00.
 
-     * TEXT ERSTMAL FIX
+      * TEXT ERSTMAL FIX
            MOVE     X-COMPILE-DATE          TO X-RETURN1.
            MOVE     "##   COMPILEDATE   ##" TO X-RETURN2.
 
        GET-CDT-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * NUR LEERZEICHEN EINTRAGEN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NUR LEERZEICHEN EINTRAGEN
+      *--------------------------------------------------------------
        GET-SPACES SECTION.
        GET-SPC-00.
 
@@ -133,9 +149,9 @@
        GET-SPC-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * VERSIONSNUMMER DES PROGRAMMS
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VERSIONSNUMMER DES PROGRAMMS
+      *--------------------------------------------------------------
        GET-VERSION SECTION.
        GET-VER-00.
 
@@ -150,19 +166,19 @@
                     INITIALIZE PCONFIGF OF CFG-CPY
            END-IF.
 
-     * STRING AUFBAUEN
-     *   STRING   "V"                    DELIMITED BY SIZE
-     *            CFFK38 OF CFG-CPY      DELIMITED BY SIZE
-     *            " "                    DELIMITED BY SIZE
-     *            "R"                    DELIMITED BY SIZE
-     *            CFFK39 OF CFG-CPY      DELIMITED BY SIZE
-     *            " "                    DELIMITED BY SIZE
-     *            "M"                    DELIMITED BY SIZE
-     *            CFFK40 OF CFG-CPY      DELIMITED BY SIZE
-     *            "."                    DELIMITED BY SIZE
-     *            CFNM04 OF CFG-CPY      DELIMITED BY SIZE
-     *     INTO   X-RETURN1
-     *   END-STRING.
+      * STRING AUFBAUEN
+      *    STRING   "V"                    DELIMITED BY SIZE
+      *             CFFK38 OF CFG-CPY      DELIMITED BY SIZE
+      *             " "                    DELIMITED BY SIZE
+      *             "R"                    DELIMITED BY SIZE
+      *             CFFK39 OF CFG-CPY      DELIMITED BY SIZE
+      *             " "                    DELIMITED BY SIZE
+      *             "M"                    DELIMITED BY SIZE
+      *             CFFK40 OF CFG-CPY      DELIMITED BY SIZE
+      *             "."                    DELIMITED BY SIZE
+      *             CFNM04 OF CFG-CPY      DELIMITED BY SIZE
+      *      INTO   X-RETURN1
+      *    END-STRING.
            STRING   "Version: "            DELIMITED BY SIZE
                     CFFK38 OF CFG-CPY      DELIMITED BY SIZE
                     "."                    DELIMITED BY SIZE
@@ -174,15 +190,15 @@
              INTO   X-RETURN1
            END-STRING.
 
-     * TEXT ERSTMAL FIX
-     *   MOVE     "##     VERSION     ##" TO X-RETURN2.
+      * TEXT ERSTMAL FIX
+      *    MOVE     "##     VERSION     ##" TO X-RETURN2.
 
        GET-VER-90.
            EXIT.
       /
-     *--------------------------------------------------------------
-     * "LEVEL" ERMITTELN
-     *--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * "LEVEL" ERMITTELN
+      *--------------------------------------------------------------
        GET-LEVEL SECTION.
        GET-LVL-00.
 
@@ -191,7 +207,9 @@
                     OPEN     INPUT PPGMLOG-DP
            END-IF.
 
-     * ANZAHL DER AUFRUFE LESEN
+           PERFORM  GET-LEVEL-THRESHOLDS.
+
+      * ANZAHL DER AUFRUFE LESEN
            INITIALIZE PPGMLOGF OF PPGMLOG-P.
            MOVE     X-PGM              TO LGPGM  OF PPGMLOG-P.
            MOVE     X-USER             TO LGUSER OF PPGMLOG-P.
@@ -202,34 +220,34 @@
            END-IF.
 
            EVALUATE TRUE
-                    WHEN LGLFDN OF PPGMLOG-P > 5000
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-10
                          MOVE 10        TO RANK-WRK
                          MOVE "PGM1060" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 3000
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-09
                          MOVE 9         TO RANK-WRK
                          MOVE "PGM1059" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 2500
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-08
                          MOVE 8         TO RANK-WRK
                          MOVE "PGM1058" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 2000
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-07
                          MOVE 7         TO RANK-WRK
                          MOVE "PGM1057" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 1500
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-06
                          MOVE 6         TO RANK-WRK
                          MOVE "PGM1056" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 1000
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-05
                          MOVE 5         TO RANK-WRK
                          MOVE "PGM1055" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 500
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-04
                          MOVE 4         TO RANK-WRK
                          MOVE "PGM1054" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 200
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-03
                          MOVE 3         TO RANK-WRK
                          MOVE "PGM1053" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 100
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-02
                          MOVE 2         TO RANK-WRK
                          MOVE "PGM1052" TO CPY-TXID
-                    WHEN LGLFDN OF PPGMLOG-P > 50
+                    WHEN LGLFDN OF PPGMLOG-P > RANK-THRESH-01
                          MOVE 1         TO RANK-WRK
                          MOVE "PGM1051" TO CPY-TXID
                     WHEN OTHER
@@ -249,15 +267,67 @@
        GET-LVL-90.
            EXIT.
       /
-     *---------------------------------------------------------------
-     * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     *---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LEVEL-SCHWELLENWERTE FUER X-PGM ERMITTELN - GIBT ES KEINEN
+      * CFID "H053"-SATZ FUER DAS PROGRAMM, BLEIBEN DIE STANDARDWERTE
+      * STEHEN; EIN EINZELNER CFFK0n = ZEROES UEBERSCHREIBT SEINEN
+      * STANDARDWERT NICHT, SO SIND AUCH TEILWEISE KONFIGURIERTE
+      * SAETZE MOEGLICH
+      *--------------------------------------------------------------
+       GET-LEVEL-THRESHOLDS SECTION.
+       GET-THR-00.
+
+           INITIALIZE PCONFIGF OF CFG-CPY.
+           MOVE     "H053"            TO CFID   OF CFG-CPY.
+           MOVE     X-PGM             TO CFKEY  OF CFG-CPY.
+           PERFORM  COPY-CFG-CPY.
+           IF       CFG-DA OF CFG-CPY = ZEROES
+                    GO TO GET-THR-90
+           END-IF.
+
+           IF       CFFK01 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK01 OF CFG-CPY TO RANK-THRESH-01
+           END-IF.
+           IF       CFFK02 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK02 OF CFG-CPY TO RANK-THRESH-02
+           END-IF.
+           IF       CFFK03 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK03 OF CFG-CPY TO RANK-THRESH-03
+           END-IF.
+           IF       CFFK04 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK04 OF CFG-CPY TO RANK-THRESH-04
+           END-IF.
+           IF       CFFK05 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK05 OF CFG-CPY TO RANK-THRESH-05
+           END-IF.
+           IF       CFFK06 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK06 OF CFG-CPY TO RANK-THRESH-06
+           END-IF.
+           IF       CFFK07 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK07 OF CFG-CPY TO RANK-THRESH-07
+           END-IF.
+           IF       CFFK08 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK08 OF CFG-CPY TO RANK-THRESH-08
+           END-IF.
+           IF       CFFK09 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK09 OF CFG-CPY TO RANK-THRESH-09
+           END-IF.
+           IF       CFFK10 OF CFG-CPY NOT = ZEROES
+                    MOVE CFFK10 OF CFG-CPY TO RANK-THRESH-10
+           END-IF.
+
+       GET-THR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     *---------------------------------------------------------------
-     * COPY-CFG-CPY: LESEN DER KONFIGURATION
-     *---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
