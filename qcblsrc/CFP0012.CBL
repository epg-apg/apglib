@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0012.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE WINDOW ZUR EINGABE EINER TEILDATEI                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  19.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  WINDOW ZUR EINGABE TEILDATEI                 *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE WINDOW ZUR EINGABE EINER TEILDATEI                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WINDOW ZUR EINGABE TEILDATEI                 *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    F4-PROMPT AUF CFP9014 FUER DIE AUSWAHL EINER  *
+      *                  VORHANDENEN H051-GRUPPE (STATT BLINDER        *
+      *                  FREITEXTEINGABE) AUFGENOMMEN                  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD0012DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,30 +39,30 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF CFD0012DE.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0012".
@@ -79,39 +82,42 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
 
-     �*-------------------------------------------------------
+      * VON CFP9014 GELIEFERTE GRUPPE
+       01  GRUPPE-WRK                    PIC X(10).
+
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        PIC X(20).
        01  X-AKTION                      PIC X(20).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-AKTION
                                 X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CFP0012" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "CFD0012DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE X-F12.
            INITIALIZE FORMAT1.
            MOVE     AUS TO INXX.
@@ -119,7 +125,7 @@
            MOVE     "FMT02"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
            MOVE     "CFP0012*1"     TO MAINUEB OF FORMAT1.
            MOVE     X-USER          TO TUSER   OF FORMAT1.
 
@@ -139,17 +145,25 @@
            MOVE     AUS TO INXX.
            INITIALIZE DSP-ATTR.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDRUECKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO X-F12
                     GO TO ENDE
            END-IF.
 
+      * F4 PROMPT - VORHANDENE GRUPPE AUSWAEHLEN STATT BLIND
+      * EINZUTIPPEN
+           IF       X-AKTION = "GROUP"
+            AND     IN04 OF FORMAT1-I-INDIC = AN
+                    PERFORM PROMPT-GROUP
+                    GO TO ANF010
+           END-IF.
+
            EVALUATE X-AKTION
                     WHEN "USER"   PERFORM CHECK-USER
                     WHEN "GROUP"  PERFORM CHECK-GROUP
@@ -158,26 +172,26 @@
                     GO TO ANF010
            END-IF.
 
-     �* WERTE �BERNEHMEN
+      * WERTE UEBERNEHMEN
            MOVE     TUSER  OF FORMAT1 TO X-USER.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES EINEN USER GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES EINEN USER GIBT
+      *--------------------------------------------------------------
        CHECK-USER SECTION.
        CHK-USR-00.
 
            INITIALIZE RET-CODE.
-     �* ES D�RFEN NUR USERNAMES EINGETRAGEN WERDEN, DAHER PR�FEN
-     �* OB ES DEN USER GIBT
+      * ES DUERFEN NUR USERNAMES EINGETRAGEN WERDEN, DAHER PRUEFEN
+      * OB ES DEN USER GIBT
            INITIALIZE CHKOBJ-REC.
            MOVE     TUSER OF FORMAT1   TO OBJ     OF CHKOBJ-REC.
            MOVE     "QSYS"             TO LIB     OF CHKOBJ-REC.
@@ -191,14 +205,14 @@
        CHK-USR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE GRUPPE GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE GRUPPE GIBT
+      *--------------------------------------------------------------
        CHECK-GROUP SECTION.
        CHK-GRP-00.
 
            INITIALIZE RET-CODE.
-     �* KOPFSATZ LESEN
+      * KOPFSATZ LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H051"            TO CFID   OF CFG-CPY.
            MOVE     TUSER OF FORMAT1  TO CFKEY  OF CFG-CPY.
@@ -210,27 +224,43 @@
        CHK-GRP-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VORHANDENE GRUPPE UEBER CFP9014 AUSWAEHLEN LASSEN
+      *--------------------------------------------------------------
+       PROMPT-GROUP SECTION.
+       PRO-GRP-00.
+
+           INITIALIZE GRUPPE-WRK.
+           CALL     "CFP9014" USING GRUPPE-WRK
+           END-CALL.
+           IF       GRUPPE-WRK NOT = SPACES
+                    MOVE GRUPPE-WRK TO TUSER OF FORMAT1
+           END-IF.
+
+       PRO-GRP-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
