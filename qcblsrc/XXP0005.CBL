@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0005.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* RAUMPLANUNG                                                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  24.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  RAUMPLANUNG                                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * RAUMPLANUNG                                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  24.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  RAUMPLANUNG                                  *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    WAHL 4 EINGEFUEGT: UEBERSICHT DER FREIEN      *
+      *                  ARBEITSPLAETZE UEBER ALLE ETAGEN ALS          *
+      *                  SPOOLAUSGABE (XXF0005)                        *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0005DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +41,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE DATEI PCFGFFD NACH LIB/FILE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI PCFGFFD NACH LIB/FILE
+      *-------------------------------------------------------------
            SELECT PCFGFFD-DL
                   ASSIGN       TO  DATABASE-PCFGFFDL1
                   ORGANIZATION IS  INDEXED
@@ -48,20 +51,50 @@
                                    WITH DUPLICATES
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * XXF0005: SPOOLAUSGABE DER FREIEN ARBEITSPLAETZE (WAHL 4)
+      *-------------------------------------------------------------
+           SELECT EXPORT-DAT
+                  ASSIGN        TO FORMATFILE-XXF0005
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0005DE.
       /
-     �*--- PCFGFFD NACH LIB/FILE
+      *--- PCFGFFD NACH LIB/FILE
        FD  PCFGFFD-DL
            LABEL RECORDS ARE STANDARD.
        01  PCFGFFD-L.
            COPY DDS-ALL-FORMATS OF PCFGFFDL1.
+      /
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF APG-PCONFIG.
+      /
+      *--- XXF0005: SPOOLAUSGABE DER FREIEN ARBEITSPLAETZE
+       FD  EXPORT-DAT
+           LABEL RECORDS ARE OMITTED.
+       01  EXPORT-REC.
+           COPY DDS-ALL-FORMATS OF XXF0005.
       /
        WORKING-STORAGE SECTION.
 
@@ -110,19 +143,19 @@
            REPLACING FMT04-I BY FORMAT4-I
                      FMT04-I-INDIC BY FORMAT4-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0005".
@@ -142,42 +175,50 @@
        01  WAHL-SAV                      PIC 9(1).
        01  USER-SAV                      PIC X(10).
 
-     �* PARAMETER F�R DAS CFP0008
+      * FELDER FUER DIE UEBERSICHT FREIER ARBEITSPLAETZE (WAHL 4)
+       01  VACANT-COUNT                  PIC 9(4).
+       01  FLOOR-TXT-WRK                 PIC X(14).
+       01  BELEGT-SW                     PIC X(1).
+        88 RAUM-BELEGT                      VALUE "J".
+        88 RAUM-FREI                        VALUE "N".
+
+      * PARAMETER FUER DAS CFP0008
        01  CFID-WRK                      LIKE CFID   OF CFG-CPY.
        01  CFKEY-WRK                     LIKE CFKEY  OF CFG-CPY.
        01  CFKEY2-WRK                    LIKE CFKEY2 OF CFG-CPY.
        01  CFKEY3-WRK                    LIKE CFKEY3 OF CFG-CPY.
        01  CFKEY4-WRK                    LIKE CFKEY4 OF CFG-CPY.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        LIKE T-USER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-USER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0005"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     INPUT PCFGFFD-DL.
+           OPEN     INPUT PCONFIG-DP.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "XXD0005DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* EINSTELLUNGEN AUFRUFEN
+      * EINSTELLUNGEN AUFRUFEN
        ANF010.
            PERFORM  RAUMANZEIGE.
            IF       F3 = "1"
@@ -189,17 +230,18 @@
 
        ENDE.
            CLOSE                 PCFGFFD-DL.
+           CLOSE                 PCONFIG-DP.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* EINSTELLUNGEN �NDERN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINSTELLUNGEN AENDERN
+      *--------------------------------------------------------------
        RAUMANZEIGE SECTION.
        RAU-ZEI-00.
 
@@ -209,10 +251,10 @@
            MOVE     X-USER            TO USER-SAV.
            MOVE     ZEROES TO ANZEIGE-MODUS.
            INITIALIZE F3, F5, F12.
-     �* LESEN �BERSCHRIFT
+      * LESEN UEBERSCHRIFT
            MOVE     "XXP0005"         TO MAINUEB OF FORMAT1.
            MOVE     "XXP0005*1"       TO SUBUEB  OF FORMAT1.
-     �* WURDE EIN MITARBEITER SELEKTIERT?
+      * WURDE EIN MITARBEITER SELEKTIERT?
            IF       MITARB OF FORMAT1 NOT = SPACES
                     MOVE    MITARB OF FORMAT1 TO MITARB-WRK
                     PERFORM GET-ROOM-BY-USER
@@ -226,17 +268,32 @@
            ELSE
                     MOVE  2           TO WAHL    OF FORMAT1
            END-IF.
+           MOVE     WAHL OF FORMAT1   TO WAHL-SAV.
 
-     �* R�UME ANZEIGEN
+      * RAEUME ANZEIGEN
        RAU-ZEI-10.
-     �* AUFBEREITUNG STARTEN
+      * AUFBEREITUNG STARTEN
            EVALUATE WAHL OF FORMAT1
                     WHEN 1 PERFORM ETAGE-1
                     WHEN 2 PERFORM ETAGE-2
                     WHEN 3 PERFORM ETAGE-3
+                    WHEN 4 PERFORM ALLE-ETAGEN
            END-EVALUATE.
 
-     �* JETZT NOCH DIE FUNKTIONSTASTEN
+      * BEI DER UEBERSICHT GIBT ES KEINE ETAGENDARSTELLUNG, DANACH
+      * WIEDER AUF DIE LETZTE ETAGE ZURUECKFALLEN
+           IF       WAHL OF FORMAT1 = 4
+                    MOVE WAHL-SAV TO WAHL OF FORMAT1
+                    EVALUATE WAHL OF FORMAT1
+                             WHEN 1 PERFORM ETAGE-1
+                             WHEN 2 PERFORM ETAGE-2
+                             WHEN 3 PERFORM ETAGE-3
+                    END-EVALUATE
+           ELSE
+                    MOVE WAHL OF FORMAT1 TO WAHL-SAV
+           END-IF.
+
+      * JETZT NOCH DIE FUNKTIONSTASTEN
            MOVE     "FMT05"  TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
@@ -251,19 +308,19 @@
            MOVE     CORR FORMAT1-I  TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDRUECKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO RAU-ZEI-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO RAU-ZEI-90
            END-IF.
 
-     �* WECHSEL DES NAMEN
+      * WECHSEL DES NAMEN
            IF       IN10 OF FORMAT1-I-INDIC = AN
                     EVALUATE ANZEIGE-MODUS
                              WHEN ZEROES MOVE 1      TO ANZEIGE-MODUS
@@ -271,7 +328,7 @@
                     END-EVALUATE
            END-IF.
 
-     �* FRAGEZEICHENFUNKTION F�R USER
+      * FRAGEZEICHENFUNKTION FUER USER
            IF       MITARB OF FORMAT1(1:1) = "?"
                     MOVE "H050" TO CFID-WRK
                     MOVE SPACES TO CFKEY-WRK
@@ -289,14 +346,14 @@
                     MOVE CFKEY-WRK TO MITARB OF FORMAT1
            END-IF.
 
-     �* IST ES EIN ANDERER USER, DANN BEIM ERSTEN MAL ETAGE WECHSELN
+      * IST ES EIN ANDERER USER, DANN BEIM ERSTEN MAL ETAGE WECHSELN
            IF       MITARB OF FORMAT1 NOT = USER-SAV
                     MOVE    MITARB OF FORMAT1 TO MITARB-WRK
                     PERFORM GET-ROOM-BY-USER
                     MOVE    RET-ROOM          TO USER-ROOM
            END-IF.
 
-     �* USER SICHERN
+      * USER SICHERN
            MOVE     MITARB OF FORMAT1    TO USER-SAV.
 
            GO TO    RAU-ZEI-10.
@@ -304,9 +361,9 @@
        RAU-ZEI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DES "KELLERS"
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DES "KELLERS"
+      *--------------------------------------------------------------
        ETAGE-1 SECTION.
        ETA-GE1-00.
 
@@ -315,19 +372,19 @@
            MOVE     CORR INXX       TO  FORMAT2-O-INDIC.
            MOVE     "FMT02"         TO  FMT-WRK.
            MOVE     FORMAT2         TO  WSREC-WRK.
-     �* DA ES SOVIELE R�UME SIND, WERDEN WIR HIER DIE INDIKATOREN
-     �* �BER DIE PCFGFFD SETZEN
+      * DA ES SOVIELE RAEUME SIND, WERDEN WIR HIER DIE INDIKATOREN
+      * UEBER DIE PCFGFFD SETZEN
            PERFORM  AUFBEREITEN-WSREC.
-     �* ... UND HIER ERST DAS DISPLAY SCHREIBEN
+      * ... UND HIER ERST DAS DISPLAY SCHREIBEN
            PERFORM  COPY-DISPLAY-WRITE.
            MOVE     AUS TO INXX.
 
        ETA-GE1-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES ERDGESCHOSSES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES ERDGESCHOSSES
+      *--------------------------------------------------------------
        ETAGE-2 SECTION.
        ETA-GE2-00.
 
@@ -336,19 +393,19 @@
            MOVE     CORR INXX       TO  FORMAT3-O-INDIC.
            MOVE     "FMT03"         TO  FMT-WRK.
            MOVE     FORMAT3         TO  WSREC-WRK.
-     �* DA ES SOVIELE R�UME SIND, WERDEN WIR HIER DIE INDIKATOREN
-     �* �BER DIE PCFGFFD SETZEN
+      * DA ES SOVIELE RAEUME SIND, WERDEN WIR HIER DIE INDIKATOREN
+      * UEBER DIE PCFGFFD SETZEN
            PERFORM  AUFBEREITEN-WSREC.
-     �* ... UND HIER ERST DAS DISPLAY SCHREIBEN
+      * ... UND HIER ERST DAS DISPLAY SCHREIBEN
            PERFORM  COPY-DISPLAY-WRITE.
            MOVE     AUS TO INXX.
 
        ETA-GE2-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DES DACHGESCHOSSES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DES DACHGESCHOSSES
+      *--------------------------------------------------------------
        ETAGE-3 SECTION.
        ETA-GE3-00.
 
@@ -357,25 +414,161 @@
            MOVE     CORR INXX       TO  FORMAT4-O-INDIC.
            MOVE     "FMT04"         TO  FMT-WRK.
            MOVE     FORMAT4         TO  WSREC-WRK.
-     �* DA ES SOVIELE R�UME SIND, WERDEN WIR HIER DIE INDIKATOREN
-     �* �BER DIE PCFGFFD SETZEN
+      * DA ES SOVIELE RAEUME SIND, WERDEN WIR HIER DIE INDIKATOREN
+      * UEBER DIE PCFGFFD SETZEN
            PERFORM  AUFBEREITEN-WSREC.
-     �* ... UND HIER ERST DAS DISPLAY SCHREIBEN
+      * ... UND HIER ERST DAS DISPLAY SCHREIBEN
            PERFORM  COPY-DISPLAY-WRITE.
            MOVE     AUS TO INXX.
 
        ETA-GE3-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DES RECORDS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * UEBERSICHT DER FREIEN ARBEITSPLAETZE UEBER ALLE ETAGEN
+      * (SPOOLAUSGABE NACH XXF0005)
+      *--------------------------------------------------------------
+       ALLE-ETAGEN SECTION.
+       ALL-ETG-00.
+
+           INITIALIZE VACANT-COUNT.
+           OPEN     OUTPUT EXPORT-DAT.
+
+           MOVE     SPACES                          TO
+                    EXPLINE OF EXPORT-REC.
+           MOVE     "ETAGE          RAUM  RAUMBEZEICHNUNG" TO
+                    EXPLINE OF EXPORT-REC.
+           WRITE    EXPORT-REC FORMAT IS "FMT01".
+
+           MOVE     "KELLER"            TO FLOOR-TXT-WRK.
+           MOVE     "FMT02"             TO FMT-WRK.
+           PERFORM  ALLE-ETAGEN-SCAN.
+
+           MOVE     "ERDGESCHOSS"       TO FLOOR-TXT-WRK.
+           MOVE     "FMT03"             TO FMT-WRK.
+           PERFORM  ALLE-ETAGEN-SCAN.
+
+           MOVE     "DACHGESCHOSS"      TO FLOOR-TXT-WRK.
+           MOVE     "FMT04"             TO FMT-WRK.
+           PERFORM  ALLE-ETAGEN-SCAN.
+
+           MOVE     SPACES                          TO
+                    EXPLINE OF EXPORT-REC.
+           WRITE    EXPORT-REC FORMAT IS "FMT01".
+           STRING   VACANT-COUNT                     DELIMITED BY SIZE
+                    " FREIE ARBEITSPLAETZE GEFUNDEN" DELIMITED BY SIZE
+                    INTO EXPLINE OF EXPORT-REC
+           END-STRING.
+           WRITE    EXPORT-REC FORMAT IS "FMT01".
+
+           CLOSE    EXPORT-DAT.
+
+       ALL-ETG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINE ETAGE (FMT-WRK) NACH FREIEN ARBEITSPLAETZEN DURCHSUCHEN
+      *--------------------------------------------------------------
+       ALLE-ETAGEN-SCAN SECTION.
+       ALL-SCN-00.
+
+           INITIALIZE PCFGFFDF OF PCFGFFD-L.
+           MOVE     CONST-LIB           TO WHLIB  OF PCFGFFD-L.
+           MOVE     DISPLAY-WRK         TO WHFILE OF PCFGFFD-L.
+           MOVE     FMT-WRK             TO WHNAME OF PCFGFFD-L.
+           MOVE     SPACES              TO WHFLDE OF PCFGFFD-L.
+           START    PCFGFFD-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ALL-SCN-90
+           END-IF.
+
+       ALL-SCN-20.
+           READ     PCFGFFD-DL NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO ALL-SCN-90
+           END-IF.
+
+           IF       WHLIB  OF PCFGFFD-L NOT = CONST-LIB
+            OR      WHFILE OF PCFGFFD-L NOT = DISPLAY-WRK
+            OR      WHNAME OF PCFGFFD-L NOT = FMT-WRK
+                    GO TO ALL-SCN-90
+           END-IF.
+
+      * NUR DIE ARBEITSPLATZFELDER (A_....) INTERESSIEREN HIER
+           IF       WHFLDE OF PCFGFFD-L(1:2) NOT = "A_"
+                    GO TO ALL-SCN-20
+           END-IF.
+
+           MOVE     WHFLDE OF PCFGFFD-L(3:4) TO RAUM-WRK.
+           PERFORM  GET-RAUMNAME.
+           PERFORM  RAUM-BELEGT-PRUEFEN.
+
+           IF       RAUM-FREI
+                    ADD  1               TO VACANT-COUNT
+                    MOVE SPACES           TO EXPLINE OF EXPORT-REC
+                    STRING FLOOR-TXT-WRK  DELIMITED BY SIZE
+                           "  "           DELIMITED BY SIZE
+                           RAUM-WRK       DELIMITED BY SIZE
+                           "  "           DELIMITED BY SIZE
+                           RAUM-NAME      DELIMITED BY SIZE
+                           INTO EXPLINE OF EXPORT-REC
+                    END-STRING
+                    WRITE  EXPORT-REC FORMAT IS "FMT01"
+           END-IF.
+
+           GO TO    ALL-SCN-20.
+
+       ALL-SCN-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PRUEFEN OB EIN RAUM (RAUM-WRK) VON EINEM USER BELEGT IST
+      *--------------------------------------------------------------
+       RAUM-BELEGT-PRUEFEN SECTION.
+       RAU-BEL-00.
+
+           MOVE     "N" TO BELEGT-SW.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H050"              TO CFID   OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY4 OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO RAU-BEL-90
+           END-IF.
+
+       RAU-BEL-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO RAU-BEL-90
+           END-IF.
+
+           IF       CFID OF PCONFIG-P NOT = "H050"
+                    GO TO RAU-BEL-90
+           END-IF.
+
+           IF       CFIN26 OF PCONFIG-P = RAUM-WRK
+                    MOVE "J" TO BELEGT-SW
+                    GO TO RAU-BEL-90
+           END-IF.
+
+           GO TO    RAU-BEL-20.
+
+       RAU-BEL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUFBEREITEN DES RECORDS
+      *--------------------------------------------------------------
        AUFBEREITEN-WSREC SECTION.
        AUF-WSR-00.
 
            INITIALIZE USER-ROOM.
            INITIALIZE CFKEY-WRK.
-     �* WURDE EIN MITARBEITER SELEKTIERT?
+      * WURDE EIN MITARBEITER SELEKTIERT?
            IF       MITARB OF FORMAT1 NOT = SPACES
                     MOVE    MITARB OF FORMAT1 TO MITARB-WRK
                     PERFORM GET-ROOM-BY-USER
@@ -383,7 +576,7 @@
            END-IF.
 
            INITIALIZE POS, LEN.
-     �* JETZT ALLE FELDER DURCHSUCHEN UND AUFBEREITEN
+      * JETZT ALLE FELDER DURCHSUCHEN UND AUFBEREITEN
            INITIALIZE PCFGFFDF OF PCFGFFD-L.
            MOVE     CONST-LIB           TO WHLIB  OF PCFGFFD-L.
            MOVE     DISPLAY-WRK         TO WHFILE OF PCFGFFD-L.
@@ -406,11 +599,11 @@
                     GO TO AUF-WSR-90
            END-IF.
 
-     �* POSITION/L�NGE SICHERN
+      * POSITION/LAENGE SICHERN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
-     �* ERMITTELN DES RAUMNAMEN
+      * ERMITTELN DES RAUMNAMEN
            IF       WHFLDE OF PCFGFFD-L(1:2) = "A_"
                     MOVE WHFLDE OF PCFGFFD-L(3:4) TO RAUM-WRK
            ELSE
@@ -418,13 +611,13 @@
            END-IF.
            PERFORM  GET-RAUMNAME.
 
-     �* IST DER USER IM DEM RAUM?
+      * IST DER USER IM DEM RAUM?
            IF       WHFLDE OF PCFGFFD-L(1:2) = "A_"
             AND     WHFLDE OF PCFGFFD-L(3:4) = USER-ROOM
                     MOVE COL-GRN-RI TO WSREC-WRK(POS:LEN)
            END-IF.
 
-     �* IST DAS TEAM IM DEM RAUM?
+      * IST DAS TEAM IM DEM RAUM?
            IF       WHFLDE OF PCFGFFD-L(1:2) = "A_"
             AND     RAUM-NAME                = TEAM OF FORMAT1
             AND     RAUM-NAME            NOT = SPACES
@@ -437,11 +630,11 @@
 
            IF       WHFLDE OF PCFGFFD-L(1:1) = "R"
                     EVALUATE ANZEIGE-MODUS
-     �*                      FELDNAME
+      *                      FELDNAME
                              WHEN ZEROES
                                   MOVE WHFLDE OF PCFGFFD-L(2:3) TO
                                        WSREC-WRK(POS:LEN)
-     �*                      TEAM WELCHES HIER SITZT
+      *                      TEAM WELCHES HIER SITZT
                              WHEN 1
                                   IF   RAUM-NAME NOT = SPACES
                                        MOVE RAUM-NAME TO
@@ -455,14 +648,14 @@
        AUF-WSR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES RAUMNAMEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES RAUMNAMEN
+      *--------------------------------------------------------------
        GET-RAUMNAME SECTION.
        GET-RMN-00.
 
            INITIALIZE RAUM-NAME.
-     �* LESEN DER EINSTELLUNGEN
+      * LESEN DER EINSTELLUNGEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H052"            TO CFID   OF CFG-CPY
            MOVE     RAUM-WRK          TO CFKEY  OF CFG-CPY
@@ -476,14 +669,14 @@
        GET-RMN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES RAUMNAMEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES RAUMNAMEN
+      *--------------------------------------------------------------
        GET-ROOM-BY-USER SECTION.
        GET-ROU-00.
 
            INITIALIZE RET-ROOM.
-     �* WURDE EIN MITARBEITER SELEKTIERT?
+      * WURDE EIN MITARBEITER SELEKTIERT?
            IF       MITARB-WRK NOT = SPACES
                     INITIALIZE PCONFIGF OF CFG-CPY
                     MOVE    "H050"            TO CFID   OF CFG-CPY
@@ -493,7 +686,7 @@
                          INITIALIZE PCONFIGF OF CFG-CPY
                     ELSE
                          MOVE CFIN01 OF CFG-CPY TO CFKEY-WRK
-     �*                  RAUM DES USERS SPEICHERN
+      *                  RAUM DES USERS SPEICHERN
                          MOVE CFIN26 OF CFG-CPY TO RET-ROOM
                     END-IF
            END-IF.
@@ -501,27 +694,27 @@
        GET-ROU-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
