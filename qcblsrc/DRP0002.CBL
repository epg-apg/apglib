@@ -1,24 +1,27 @@
-     �*PROCESS   XREF.
+      *PROCESS   XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             DRP0002.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* LABEL DRUCKEN                                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.03.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  DRUCKEN EINES LABELS                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * LABEL DRUCKEN                                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.03.2010                                   *
+      *                                                               *
+      * FUNKTION      :  DRUCKEN EINES LABELS                         *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    STANDARD-OUTQ UND ESC-ERSATZZEICHEN JE        *
+      *                  TEILDATEI KOMMEN JETZT AUS PCONFIG STATT      *
+      *                  FEST EINPROGRAMMIERT ZU SEIN                  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
           SOURCE-COMPUTER. IBM-AS400.
@@ -27,44 +30,62 @@
       /
         INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*---------------------------------------------------------------*
-     �*    LAYOUTDATEI
-     �*---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *    LAYOUTDATEI
+      *---------------------------------------------------------------*
            SELECT PETIKLBL-DATP
                   ASSIGN        TO DATABASE-PETIKLBL
                   ORGANIZATION  IS SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL
                   FILE STATUS   IS FILE-STATUS.
-     �*---------------------------------------------------------------*
-     �*    PRINTERFILE
-     �*---------------------------------------------------------------*
+      *---------------------------------------------------------------*
+      *    PRINTERFILE
+      *---------------------------------------------------------------*
            SELECT DRUCK-DAT
                   ASSIGN        TO FORMATFILE-DRF0002
                   ORGANIZATION  IS SEQUENTIAL
                   ACCESS MODE   IS SEQUENTIAL.
+      *---------------------------------------------------------------*
+      *    PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *---------------------------------------------------------------*
+           SELECT PCONFIG-DP
+                  ASSIGN        TO DATABASE-PCONFIG
+                  ORGANIZATION  IS INDEXED
+                  RECORD KEY    IS EXTERNALLY-DESCRIBED-KEY
+                  ACCESS        IS DYNAMIC
+                  FILE STATUS   IS FILE-STATUS.
       /
        DATA DIVISION.
         FILE SECTION.
-     �*-----DRUCKDATEN----
+      *-----DRUCKDATEN----
        FD  PETIKLBL-DATP
            LABEL RECORD STANDARD.
        01  PETIKLBL-RECP.
            COPY DDS-ALL-FORMATS OF PETIKLBL.
       /
-     �*------DRUCKAUSGABE----
+      *------DRUCKAUSGABE----
        FD  DRUCK-DAT
            LABEL RECORDS ARE OMITTED.
        01  DRUCK-REC.
             COPY DDS-ALL-FORMATS OF DRF0002.
+      /
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF APG-PCONFIG.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
+      * KONFIGURATION UEBER PCONFIG (STANDARD-OUTQ, ESC-ZEICHENTABELLE)
+           COPY WRKCFGCPY  OF APG-QCPYSRC.
+
        01  PGM-WRK                       PIC X(10) VALUE "DRP0002".
        01  PGM-TYP                       PIC X(8)  VALUE "PRINT".
 
@@ -73,7 +94,7 @@
            REPLACING FMT01-O BY FORMAT1
                      FMT01-O-INDIC BY FORMAT1-INDIC.
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  DELOVR-REC                    TYPE DELOVR-TYPE.
        01  OVRDBF-REC                    TYPE OVRDBF-TYPE.
        01  OVRPRTF-REC                   TYPE OVRPRTF-TYPE.
@@ -88,68 +109,71 @@
        01  POSITION-VAR                  PIC 9(4).
        01  DUMMY-WRK                     PIC 9(2).
 
-     �* PARAMETER F�R DAS HLP0013
+      * PARAMETER FUER DAS HLP0013
        01  ERSETZEN-STRING               PIC X(250).
        01  FROM-STRING                   PIC X(100).
        01  TO-STRING                     PIC X(100).
        01  MODE-WRK                      PIC X(1).
+       01  ESC-BYTE-WRK                  PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-ZIEL-LIB                    PIC X(10).
        01  X-ZIEL-FILE                   PIC X(10).
        01  X-ZIEL-MBR                    PIC X(10).
        01  X-TYP                         PIC X(1).
        01  X-OUTQ                        PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING        X-ZIEL-LIB
                                        X-ZIEL-FILE
                                        X-ZIEL-MBR
                                        X-TYP
                                        X-OUTQ.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "DRP0002" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
+           OPEN     INPUT PCONFIG-DP.
+
            INITIALIZE OVR-OUTQ, TYP-WRK.
-     �* OUTQ SETZEN
+      * OUTQ SETZEN
            IF       ADDRESS OF X-OUTQ = NULL
-                    MOVE "PRT01" TO OVR-OUTQ
+                    PERFORM GET-DEFAULT-OUTQ
            ELSE
                     IF   X-OUTQ = SPACES
-                         MOVE "PRT01"    TO OVR-OUTQ
+                         PERFORM GET-DEFAULT-OUTQ
                     ELSE
                          MOVE X-OUTQ     TO OVR-OUTQ
                     END-IF
            END-IF.
 
-     �* TYP PR�FEN
+      * TYP PRUEFEN
            IF       ADDRESS OF X-TYP = NULL
-     �*             WURDE KEINE TEILDATEI ANGEGEBEN?
+      *             WURDE KEINE TEILDATEI ANGEGEBEN?
                     IF   ADDRESS OF X-ZIEL-MBR = NULL
-     �*                  AUCH KEINE LIB ODER KEIN FILE?
+      *                  AUCH KEINE LIB ODER KEIN FILE?
                          IF   ADDRESS OF X-ZIEL-LIB  = NULL
                           AND ADDRESS OF X-ZIEL-FILE = NULL
-     �*                       KEIN OVR AUSF�HREN
+      *                       KEIN OVR AUSFUEHREN
                               MOVE "3" TO TYP-WRK
                          ELSE
-     �*                       OVR AUF EINE PETIK AUSF�HREN
+      *                       OVR AUF EINE PETIK AUSFUEHREN
                               MOVE "1" TO TYP-WRK
                          END-IF
                     ELSE
-     �*                  OVR MIT MBR AUF LAYOUTDATEI DURCHF�HREN
+      *                  OVR MIT MBR AUF LAYOUTDATEI DURCHFUEHREN
                          MOVE "2" TO TYP-WRK
                     END-IF
            ELSE
@@ -157,7 +181,7 @@
            END-IF.
 
            INITIALIZE RET-CODE.
-     �* OVERWRITE PRINTERFILE AUSF�HREN
+      * OVERWRITE PRINTERFILE AUSFUEHREN
            INITIALIZE OVRPRTF-REC.
            MOVE     "DRF0002" TO FROMFILE   OF OVRPRTF-REC.
            MOVE     OVR-OUTQ  TO TOOUTQ     OF OVRPRTF-REC.
@@ -165,12 +189,12 @@
                                     RET-CODE
            END-CALL.
 
-     �* OVERWRITE AUSF�HREN?
+      * OVERWRITE AUSFUEHREN?
            EVALUATE TYP-WRK
-     �*             AUF EINE ANDERE PETIK �BERSCHREIBEN
+      *             AUF EINE ANDERE PETIK UEBERSCHREIBEN
                     WHEN "1"
                          INITIALIZE RET-CODE
-     �*                  OVERWRITE AUSF�HREN
+      *                  OVERWRITE AUSFUEHREN
                          INITIALIZE OVRDBF-REC
                          MOVE "PETIKLBL"  TO FROMFILE OF OVRDBF-REC
                          MOVE X-ZIEL-LIB  TO TOLIB    OF OVRDBF-REC
@@ -180,11 +204,11 @@
                          CALL "CLP0011" USING OVRDBF-REC
                                               RET-CODE
                          END-CALL
-     �*             AUF EINE LAYOUT-DATEI �BERSCHREIBEN
+      *             AUF EINE LAYOUT-DATEI UEBERSCHREIBEN
                     WHEN "2"
                     WHEN "4"
                          INITIALIZE RET-CODE
-     �*                  OVERWRITE AUSF�HREN
+      *                  OVERWRITE AUSFUEHREN
                          INITIALIZE OVRDBF-REC
                          MOVE "PETIKLBL"  TO FROMFILE OF OVRDBF-REC
                          MOVE X-ZIEL-LIB  TO TOLIB    OF OVRDBF-REC
@@ -194,7 +218,7 @@
                          CALL "CLP0011" USING OVRDBF-REC
                                               RET-CODE
                          END-CALL
-     �*             KEINE �BERSCHREIBUNG DURCHF�HREN
+      *             KEINE UEBERSCHREIBUNG DURCHFUEHREN
                     WHEN "3"
                          INITIALIZE RET-CODE
                     WHEN OTHER
@@ -204,7 +228,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* PRINTERFILE �FFNEN
+      * PRINTERFILE OEFFNEN
            OPEN     INPUT  PETIKLBL-DATP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO ENDE
@@ -225,16 +249,16 @@
                     GO TO ENDE
            END-IF.
 
-     �* BEI EINER SOURCE MUSS DIE ZEILENNUMMER UND DAS DATUM WEG-
-     �* GELASSEN WERDEN
+      * BEI EINER SOURCE MUSS DIE ZEILENNUMMER UND DAS DATUM WEG-
+      * GELASSEN WERDEN
            EVALUATE TYP-WRK
                     WHEN "2"
                          MOVE PKPARM OF PETIKLBL-RECP(13:) TO
                               AUSTEXT OF FORMAT1
                     WHEN "4"
-     �*                  PETIK MIT KYOCERA-STEUERZEICHEN IN FMT-
-     �*                  SCHREIBWEISE, Z.B.:
-     �*                  "FMT01 006MAP 13.3,2.5;"
+      *                  PETIK MIT KYOCERA-STEUERZEICHEN IN FMT-
+      *                  SCHREIBWEISE, Z.B.:
+      *                  "FMT01 006MAP 13.3,2.5;"
                          MOVE PKPARM OF PETIKLBL-RECP(22:) TO
                               AUSTEXT OF FORMAT1
                     WHEN OTHER
@@ -243,12 +267,12 @@
            END-EVALUATE.
 
            MOVE     AUSTEXT OF FORMAT1 TO CONVERT-ZEILE.
-     �* JE NACH TYP MUSS EVTL. DAS ABSCHLUSSZEICHEN HINZUGEF�GT WERDEN
+      * JE NACH TYP MUSS EVTL. DAS ABSCHLUSSZEICHEN HINZUGEFUEGT WERDEN
            PERFORM  CHECKVAR.
            IF       POSITION-VAR > 1
-     �*             L�NGE DES STRINGS ERMITTELN
+      *             LAENGE DES STRINGS ERMITTELN
                     PERFORM GET-LENGTH
-     �*             ABSCHLUSSZEICHEN ERMITTELN
+      *             ABSCHLUSSZEICHEN ERMITTELN
                     PERFORM GET-ABSCHLUSSZEICHEN
                     IF   ABSCHLUSSZEICHEN > SPACES
                      AND POS-END          > ZEROES
@@ -257,12 +281,13 @@
                     END-IF
            END-IF.
 
-     �* ERSETZEN DES <ESC> DURCH DAS ENTSPRECHENDE HEX-ZEICHEN
-     �* ASCII: 1B, EBCDIC: 27
-           IF       X-ZIEL-MBR = "PETKD8793O"
+      * ERSETZEN DES <ESC> DURCH DAS ENTSPRECHENDE HEX-ZEICHEN JE
+      * ZIELDATEI, SOFERN FUER DIE TEILDATEI EIN ZEICHEN HINTERLEGT IST
+           PERFORM  CHECK-ESC-MAP.
+           IF       ESC-BYTE-WRK NOT = SPACES
                     INITIALIZE MODE-WRK
-                    MOVE    "<ESC>"   TO FROM-STRING
-                    MOVE    X"27"     TO TO-STRING
+                    MOVE    "<ESC>"      TO FROM-STRING
+                    MOVE    ESC-BYTE-WRK TO TO-STRING
                     MOVE    AUSTEXT OF FORMAT1 TO ERSETZEN-STRING
                     CALL    PROCEDURE "HLP0013" USING ERSETZEN-STRING
                                                       FROM-STRING
@@ -275,14 +300,15 @@
            MOVE     CORR FORMAT1     TO FMT01-O.
            WRITE    DRUCK-REC FORMAT IS "FMT01".
 
-     �* N�CHSTE ZEILE LESEN
+      * NAECHSTE ZEILE LESEN
            GO TO    ANF020.
 
        ENDE.
            CLOSE                 DRUCK-DAT
-                                 PETIKLBL-DATP.
+                                 PETIKLBL-DATP
+                                 PCONFIG-DP.
 
-     �* OVERWRITE L�SCHEN
+      * OVERWRITE LOESCHEN
            INITIALIZE DELOVR-REC.
            MOVE     "DRF0002"  TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -297,64 +323,64 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* CHECK VARIABLENL�NGE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * CHECK VARIABLENLAENGE
+      *---------------------------------------------------------------
        CHECKVAR SECTION.
        CHE-VAR-00.
 
-     �* POSITIONSBESTIMMUNG VOR "$$"-VARIABLEN-/PGMTXT-MARKIERUNG
+      * POSITIONSBESTIMMUNG VOR "$$"-VARIABLEN-/PGMTXT-MARKIERUNG
            INITIALIZE POS.
            INSPECT  CONVERT-ZEILE TALLYING POS FOR CHARACTERS
                     BEFORE INITIAL "$$".
 
-     �* "$$"-VARIABLEN-/PGMTXT-MARKIERUNG VORHANDEN?
-     �* POSITIONSFEHLERVERMEIDUNG: POS NICHT > L�NGE - $PGM####
+      * "$$"-VARIABLEN-/PGMTXT-MARKIERUNG VORHANDEN?
+      * POSITIONSFEHLERVERMEIDUNG: POS NICHT > LAENGE - $PGM####
            IF       POS > LENGTH OF CONVERT-ZEILE - 8
                     INITIALIZE POSITION-VAR
                     GO TO CHE-VAR-90
            END-IF.
 
-     �* SICHERUNG POSITION VON "$$"
+      * SICHERUNG POSITION VON "$$"
            ADD      1 TO POS.
            MOVE     POS TO POSITION-VAR.
 
        CHE-VAR-90.
            EXIT.
       /
-     �* --------------------------------------------------------------
-     �* ERMITTEN DES ABSCHLUSSZEICHEN, WELCHES GGFLS AN DIE
-     �* DRUCKZEILE ANGEH�NGT WERDEN SOLL(MUSS
-     �* --------------------------------------------------------------
+      * --------------------------------------------------------------
+      * ERMITTEN DES ABSCHLUSSZEICHEN, WELCHES GGFLS AN DIE
+      * DRUCKZEILE ANGEHAENGT WERDEN SOLL(MUSS
+      * --------------------------------------------------------------
        GET-ABSCHLUSSZEICHEN SECTION.
        GET-ABS-00.
 
            MOVE     SPACES TO ABSCHLUSSZEICHEN.
 
-     �* FESTSTELLEN F�R WELCHEN DRUCKER DIE LAYOUTDATEI ERSTELLT IST
-     �* ZEBRA    : VOR DER VARIABLE STEHT DIE KONSTANTE ^FD
-     �*                                           ODER  ^XG
-     �*                                           ODER  :>8
-     �*                                           ODER  ;>8
-     �* MP104    : VOR DER VARIABLE STEHT DIE KONSTANTE "
-     �* INTERMEC : VOR DER VARIABLE STEHT DIE KONSTANTE TX>
-     �*                                           ODER  B>1
-     �* PRINTRON.: VOR DER VARIABLE STEHT DIE KONSTANTE *
-     �* M+N 3000 : KEINE DER O.A. ZEICHEN
+      * FESTSTELLEN FUER WELCHEN DRUCKER DIE LAYOUTDATEI ERSTELLT IST
+      * ZEBRA    : VOR DER VARIABLE STEHT DIE KONSTANTE ^FD
+      *                                           ODER  ^XG
+      *                                           ODER  :>8
+      *                                           ODER  ;>8
+      * MP104    : VOR DER VARIABLE STEHT DIE KONSTANTE "
+      * INTERMEC : VOR DER VARIABLE STEHT DIE KONSTANTE TX>
+      *                                           ODER  B>1
+      * PRINTRON.: VOR DER VARIABLE STEHT DIE KONSTANTE *
+      * M+N 3000 : KEINE DER O.A. ZEICHEN
 
 
-     �* MARKPOINT-DRUCKER ?
+      * MARKPOINT-DRUCKER ?
            IF       POSITION-VAR > 1
             AND     CONVERT-ZEILE(POSITION-VAR - 1:1) = """"
                     MOVE """"  TO ABSCHLUSSZEICHEN(1:1)
            END-IF.
-     �* METO-DRUCKER ?
+      * METO-DRUCKER ?
            IF       POSITION-VAR > 1
             AND     CONVERT-ZEILE(POSITION-VAR - 1:1) = """"
             AND     CONVERT-ZEILE(1:1)                = "["
                     MOVE """]"  TO ABSCHLUSSZEICHEN(1:2)
            END-IF.
-     �* ZEBRA-DRUCKER ?
+      * ZEBRA-DRUCKER ?
            IF       POSITION-VAR > 3
              AND    (    CONVERT-ZEILE(POSITION-VAR - 3:3) = "^FD"
                      OR  CONVERT-ZEILE(POSITION-VAR - 5:3) = "^FD"
@@ -371,7 +397,7 @@
 
            MOVE     ZEROES TO DUMMY-WRK.
            INSPECT  CONVERT-ZEILE TALLYING DUMMY-WRK FOR ALL ";d3,".
-     �* INTERMEC-DRUCKER ?
+      * INTERMEC-DRUCKER ?
            IF       POSITION-VAR > 3
             AND     (    CONVERT-ZEILE(POSITION-VAR - 3:3) = "d3,"
                      OR  CONVERT-ZEILE(POSITION-VAR - 3:3) = "B>1"
@@ -380,7 +406,7 @@
                      OR  DUMMY-WRK                 NOT= 0)
                     MOVE "<ETX>" TO ABSCHLUSSZEICHEN
            END-IF.
-     �* PRINTONICS-RUCKER ?
+      * PRINTONICS-RUCKER ?
            IF       POSITION-VAR > 1
             AND     CONVERT-ZEILE(POSITION-VAR - 1:1) = "*"
                     MOVE "*" TO ABSCHLUSSZEICHEN
@@ -389,14 +415,14 @@
        GET-ABS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER L�NGE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER LAENGE
+      *--------------------------------------------------------------
        GET-LENGTH SECTION.
        GET-LEN-00.
 
            MOVE     LENGTH OF AUSTEXT OF FORMAT1 TO POS-END.
-     �* L�NGE DES STRINGS ERMITTELN
+      * LAENGE DES STRINGS ERMITTELN
            PERFORM  UNTIL POS-END                           = ZEROES
                      OR   AUSTEXT OF FORMAT1(POS-END:1) NOT = SPACE
                     SUBTRACT 1 FROM POS-END
@@ -405,15 +431,65 @@
        GET-LEN-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER STANDARD-OUTQ (PCONFIG CFID "D020", SCHLUESSEL
+      * IST DER PROGRAMMNAME); FALLS NICHTS HINTERLEGT IST, WIRD WIE
+      * BISHER AUF PRT01 ZURUECKGEGRIFFEN
+      *--------------------------------------------------------------
+       GET-DEFAULT-OUTQ SECTION.
+       GET-DOQ-00.
+
+           INITIALIZE PCONFIGF OF CFG-CPY.
+           MOVE     "D020"   TO CFID  OF CFG-CPY.
+           MOVE     PGM-WRK  TO CFKEY OF CFG-CPY.
+           PERFORM  COPY-CFG-CPY.
+           IF       CFG-DA OF CFG-CPY NOT = ZEROES
+            AND     CFTXT1 OF CFG-CPY NOT = SPACES
+                    MOVE CFTXT1 OF CFG-CPY TO OVR-OUTQ
+           ELSE
+                    MOVE "PRT01" TO OVR-OUTQ
+           END-IF.
+
+       GET-DOQ-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ERMITTELN DES ESC-ERSATZZEICHENS JE ZIELDATEIMEMBER (PCONFIG
+      * CFID "D021", SCHLUESSEL IST DER MEMBERNAME); IST FUER DEN
+      * MEMBER NICHTS HINTERLEGT, WIRD KEINE ERSETZUNG DURCHGEFUEHRT
+      *--------------------------------------------------------------
+       CHECK-ESC-MAP SECTION.
+       CHK-ESC-00.
+
+           INITIALIZE ESC-BYTE-WRK.
+           IF       X-ZIEL-MBR NOT = SPACES
+                    INITIALIZE PCONFIGF OF CFG-CPY
+                    MOVE    "D021"      TO CFID  OF CFG-CPY
+                    MOVE    X-ZIEL-MBR  TO CFKEY OF CFG-CPY
+                    PERFORM COPY-CFG-CPY
+                    IF   CFG-DA OF CFG-CPY NOT = ZEROES
+                         MOVE CFTXT1 OF CFG-CPY(1:1) TO ESC-BYTE-WRK
+                    END-IF
+           END-IF.
+
+       CHK-ESC-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
+
+           COPY     CFGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
