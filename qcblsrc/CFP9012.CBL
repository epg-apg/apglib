@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9012.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN DER ROLLE                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  15.06.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ROLLEN-PR�FUNG                               *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PRUEFEN DER ROLLE                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  15.06.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ROLLEN-PRUEFUNG                               *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    JEDER POSSIBLE-BREAK WIRD JETZT ZUSAETZLICH  *
+      *                  ZUR NACHRICHT IN DER DATEI PSECBRK FEST-     *
+      *                  GEHALTEN                                    *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,30 +29,46 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCFGAUT-DP
                   ASSIGN       TO  DATABASE-PCFGAUT
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PROTOKOLL DER POSSIBLE-BREAK-VERSUCHE
+      *-------------------------------------------------------------
+           SELECT PSECBRK-DP
+                  ASSIGN       TO  DATABASE-PSECBRK
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- BERECHTIGUNGEN
+      *--- BERECHTIGUNGEN
        FD  PCFGAUT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGAUT-P.
            COPY DDS-ALL-FORMATS OF PCFGAUT.
+      /
+      *--- PROTOKOLL DER POSSIBLE-BREAK-VERSUCHE
+       FD  PSECBRK-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PSECBRK-P.
+           COPY DDS-ALL-FORMATS OF PSECBRK.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9012".
@@ -57,33 +76,34 @@
 
        01  DATEI-OPEN                    PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        LIKE T-USER.
        01  X-ROLE                        PIC X(10).
        01  X-ROLE-CHECKSUM               PIC X(32).
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-ROLE
                                 X-ROLE-CHECKSUM
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * FUELLEN PGM-WRK
            MOVE     "CFP9012 " TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            MOVE     ZEROES TO DATEI-OPEN.
-     �* IST DER X-USER <> T-USER VERSUCHT VIELLEICHT JEMAND MITTELS
-     �* DEBUGGER DAS SYSTEM ZU UMGEHEN ...
+           OPEN     I-O   PSECBRK-DP.
+      * IST DER X-USER <> T-USER VERSUCHT VIELLEICHT JEMAND MITTELS
+      * DEBUGGER DAS SYSTEM ZU UMGEHEN ...
            IF       X-USER NOT = T-USER
                     PERFORM POSSIBLE-BREAK
            END-IF.
 
-     �* WENN DIE DATEI IN DER FALSCHEN LIB LIEGT, DANN AUCH ENDE
+      * WENN DIE DATEI IN DER FALSCHEN LIB LIEGT, DANN AUCH ENDE
            PERFORM  CHECK-DATEI.
 
            OPEN     INPUT PCFGAUT-DP.
@@ -95,18 +115,19 @@
            IF       DATEI-OPEN NOT = ZEROES
                     CLOSE PCFGAUT-DP
            END-IF.
+           CLOSE    PSECBRK-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DER USER DAS PGM BENUTZEN DARF
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB DER USER DAS PGM BENUTZEN DARF
+      *--------------------------------------------------------------
        CHECK-PROGRAMM SECTION.
        CHK-PGM-00.
 
-     �* PR�FEN DER BERECHTIGUNGEN F�R EIN PROGRAMM
+      * PRUEFEN DER BERECHTIGUNGEN FUER EIN PROGRAMM
            INITIALIZE PCFGAUTF OF PCFGAUT-P.
            MOVE     "CHK-PGM"      TO CFID   OF PCFGAUT-P.
            MOVE     "TEST"         TO CFKEY  OF PCFGAUT-P.
@@ -115,7 +136,7 @@
            MOVE     SPACES         TO CFKEY4 OF PCFGAUT-P.
            READ     PCFGAUT-DP.
            IF       FILE-STATUS NOT = ZEROES
-     �*             JETZT F�R ALLE USER PR�FEN
+      *             JETZT FUER ALLE USER PRUEFEN
                     INITIALIZE PCFGAUTF OF PCFGAUT-P
                     MOVE "CHK-PGM" TO CFID   OF PCFGAUT-P
                     MOVE "TEST"    TO CFKEY  OF PCFGAUT-P
@@ -131,13 +152,13 @@
        CHK-PGM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-DATEI SECTION.
        CHK-DAT-00.
 
-     �* PR�FEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
+      * PRUEFEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
            INITIALIZE RTVOBJD-REC.
            MOVE     "PCFGAUT"    TO OBJ     OF RTVOBJD-REC.
            MOVE     "*LIBL"      TO OBJLIB  OF RTVOBJD-REC.
@@ -148,20 +169,20 @@
            END-CALL.
            IF       RET-CODE              NOT = SPACES
             OR      RTNLIB OF RTVOBJD-REC NOT = CONST-LIB
-     �*             DANN NACHRICHT SENDEN
+      *             DANN NACHRICHT SENDEN
                     INITIALIZE SNDMSG-REC
-     �*             PGM SOWIE DOPPELPUNKT
+      *             PGM SOWIE DOPPELPUNKT
                     MOVE    PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10)
                     MOVE    ":"          TO MSGTXT OF SNDMSG-REC(11:1)
-     �*             USER EINTRAGEN
+      *             USER EINTRAGEN
                     MOVE    "PCFGAUT"    TO MSGTXT OF SNDMSG-REC(13:10)
-     �*             USER AN DEM DIE NACHRICHT GEHT
+      *             USER AN DEM DIE NACHRICHT GEHT
                     MOVE    "APG"        TO USER OF SNDMSG-REC
-     �*             SENDEN DER NACHRICHT
+      *             SENDEN DER NACHRICHT
                     CALL    "CLP0010" USING SNDMSG-REC
                                             RET-CODE
                     END-CALL
-     �*             JETZT ABBRECHEN
+      *             JETZT ABBRECHEN
                     CALL    "CFP9107" IN LIBRARY CONST-LIB
                     END-CALL
            END-IF.
@@ -169,39 +190,75 @@
        CHK-TED-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* VERSUCHT JEMAND DAS SYSTEM ZU UMGEHEN?
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VERSUCHT JEMAND DAS SYSTEM ZU UMGEHEN?
+      *--------------------------------------------------------------
        POSSIBLE-BREAK SECTION.
        POS-BRK-00.
 
            INITIALIZE RET-CODE.
-     �* SENDEN DER NACHRICHT
+      * VERSUCH IN DER PROTOKOLLDATEI FESTHALTEN
+           PERFORM  SAVE-POSSIBLE-BREAK.
+
+      * SENDEN DER NACHRICHT
            INITIALIZE SNDMSG-REC.
-     �* PGM SOWIE DOPPELPUNKT
+      * PGM SOWIE DOPPELPUNKT
            MOVE     PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10).
            MOVE     ":"          TO MSGTXT OF SNDMSG-REC(11:1).
-     �* USER EINTRAGEN
+      * USER EINTRAGEN
            MOVE     T-USER       TO MSGTXT OF SNDMSG-REC(13:10).
            MOVE     "/"          TO MSGTXT OF SNDMSG-REC(24:1).
            MOVE     X-USER       TO MSGTXT OF SNDMSG-REC(26:10).
-     �* USER AN DEM DIE NACHRICHT GEHT
+      * USER AN DEM DIE NACHRICHT GEHT
            MOVE     "APG"        TO USER OF SNDMSG-REC.
 
            CALL     "CLP0010" USING SNDMSG-REC
                                     RET-CODE
            END-CALL.
 
-     �* JETZT ABBRECHEN
+      * JETZT ABBRECHEN
            CALL     "CFP9107" IN LIBRARY CONST-LIB
            END-CALL.
 
        POS-BRK-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * POSSIBLE-BREAK IN DER PROTOKOLLDATEI PSECBRK FESTHALTEN
+      *--------------------------------------------------------------
+       SAVE-POSSIBLE-BREAK SECTION.
+       SAV-BRK-00.
+
+           INITIALIZE PSECBRKF OF PSECBRK-P.
+      * NAECHSTE LAUFENDE NUMMER ERMITTELN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PSECBRK" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK             TO BKLFDN OF PSECBRK-P.
+
+      * ANGEMELDETEN SOWIE MITGEGEBENEN USER UND ROLLE FESTHALTEN
+           MOVE     T-USER               TO BKTUSR OF PSECBRK-P.
+           MOVE     X-USER               TO BKXUSR OF PSECBRK-P.
+           MOVE     X-ROLE               TO BKROLE OF PSECBRK-P.
+           MOVE     PGM-WRK              TO BKAPGM OF PSECBRK-P.
+
+      * ANLAGEDATEN FUELLEN
+           MOVE     T-USER            TO STAUSR OF PSECBRK-P.
+           MOVE     T-TERM            TO STABS  OF PSECBRK-P.
+           MOVE     PGM-WRK           TO STAPGM OF PSECBRK-P.
+           MOVE     DATE-8            TO STADTA OF PSECBRK-P.
+           MOVE     TIME-6            TO STATIA OF PSECBRK-P.
+
+           WRITE    PSECBRK-P.
+
+       SAV-BRK-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
