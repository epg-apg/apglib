@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CMP0010.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFNEHMEN PROGRAMM IN COMPILEREINSTELLUNGEN                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  07.09.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  SCHREIBEN COMPILERSATZ                       *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFNEHMEN PROGRAMM IN COMPILEREINSTELLUNGEN                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  07.09.2009                                   *
+      *                                                               *
+      * FUNKTION      :  SCHREIBEN COMPILERSATZ                       *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    STANDARDWERTE FUER NEU ANGELEGTE EINTRAEGE    *
+      *                  HAENGEN JETZT VOM QUELLTYP AB, STATT IMMER    *
+      *                  COMPILER-WERTE ZU SETZEN                     *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI KONFIGURATION
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -40,7 +43,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- KONFIGURATION
+      *--- KONFIGURATION
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -48,48 +51,48 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH UEBERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CMP0010".
        01  PGM-TYP                       PIC X(8)  VALUE "COMPILER".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  RTVMBRD-REC                   TYPE RTVMBRD-TYPE.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CPLIB                       PIC X(10).
        01  X-CPFILE                      PIC X(10).
        01  X-CPMBR                       PIC X(10).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CPLIB
                                 X-CPFILE
                                 X-CPMBR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CMP0010" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PCONFIG-DP.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-CPLIB  = SPACES
             OR      X-CPFILE = SPACES
             OR      X-CPMBR  = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB EINTRAG SCHON VORHANDEN
+      * PRUEFEN OB EINTRAG SCHON VORHANDEN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "CP"                  TO CFID   OF PCONFIG-P.
            MOVE     X-CPLIB               TO CFKEY  OF PCONFIG-P.
@@ -104,42 +107,56 @@
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB ES DIE TEILDATEI GIBT
+      * PRUEFEN OB ES DIE TEILDATEI GIBT
            PERFORM  CHECK-TEILDATEI.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* KEIN DATENSATZ VORHANDEN, ALSO ANLEGEN
+      * KEIN DATENSATZ VORHANDEN, ALSO ANLEGEN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "CP"                    TO CFID   OF PCONFIG-P.
            MOVE     X-CPLIB                 TO CFKEY  OF PCONFIG-P.
            MOVE     X-CPFILE                TO CFKEY2 OF PCONFIG-P.
            MOVE     X-CPMBR                 TO CFKEY3 OF PCONFIG-P.
-     �* MEMBERDATEN ERMITTELN
+      * MEMBERDATEN ERMITTELN
            PERFORM  GET-MEMBER-DATEN.
-     �* DEBUGGER AKTIV
-           MOVE     1                       TO CFFK01 OF PCONFIG-P.
-     �* SOURCE-TYP, Z.B. CBLLE
+      * SOURCE-TYP, Z.B. CBLLE
            MOVE     SRCTYPE OF RTVMBRD-REC  TO CFIN01 OF PCONFIG-P.
-     �* BERECHTIGUNG?
+      * BERECHTIGUNG?
            MOVE     "*USER"                 TO CFIN02 OF PCONFIG-P.
-     �* RELEASE?
-           MOVE     "*CURRENT"              TO CFIN03 OF PCONFIG-P.
-     �* AKTIVIERUNGSGRUPPE?
-           MOVE     "QILE"                  TO CFIN04 OF PCONFIG-P.
-     �* OPTIMIERUNGSSTUFE?
-           MOVE     "*NONE"                 TO CFIN05 OF PCONFIG-P.
-     �* BINDERVERZEICHNIS
-           MOVE     "APGGUI"                TO CFIN06 OF PCONFIG-P.
-     �* SOURCE-BESCHREIBUNGSTEXT
+
+      * DIE FOLGENDEN WERTE GELTEN NUR FUER COMPILIERTE PROGRAMME -
+      * EINE DSPF ODER CMD KENNT WEDER AKTIVIERUNGSGRUPPE NOCH
+      * OPTIMIERUNGSSTUFE, BINDERVERZEICHNIS ODER DEBUGGER
+           EVALUATE SRCTYPE OF RTVMBRD-REC
+                    WHEN "CBL"
+                    WHEN "CBLLE"
+                    WHEN "CLP"
+                    WHEN "CLLE"
+                    WHEN "C"
+      *                  DEBUGGER AKTIV
+                         MOVE 1          TO CFFK01 OF PCONFIG-P
+      *                  RELEASE?
+                         MOVE "*CURRENT" TO CFIN03 OF PCONFIG-P
+      *                  AKTIVIERUNGSGRUPPE?
+                         MOVE "QILE"     TO CFIN04 OF PCONFIG-P
+      *                  OPTIMIERUNGSSTUFE?
+                         MOVE "*NONE"    TO CFIN05 OF PCONFIG-P
+      *                  BINDERVERZEICHNIS
+                         MOVE "APGGUI"   TO CFIN06 OF PCONFIG-P
+                    WHEN OTHER
+                         CONTINUE
+           END-EVALUATE.
+
+      * SOURCE-BESCHREIBUNGSTEXT
            MOVE     MBRTEXT OF RTVMBRD-REC  TO CFTXT1 OF PCONFIG-P.
-     �* USER F�LLEN
+      * USER FUELLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                  TO CFAUSR OF PCONFIG-P.
            MOVE     T-TERM                  TO CFABS  OF PCONFIG-P.
            MOVE     PGM-WRK                 TO CFAPGM OF PCONFIG-P.
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            MOVE     DATE-8                  TO CFADTA OF PCONFIG-P.
            MOVE     TIME-6                  TO CFATIA OF PCONFIG-P.
            WRITE    PCONFIG-P.
@@ -151,9 +168,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DER MEMBER-DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DER MEMBER-DATEN
+      *--------------------------------------------------------------
        GET-MEMBER-DATEN SECTION.
        GET-MBR-00.
 
@@ -168,14 +185,14 @@
        GET-MBR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PRUEFEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     X-CPFILE     TO OBJ     OF CHKOBJ-REC.
            MOVE     X-CPMBR      TO MBR     OF CHKOBJ-REC.
@@ -191,15 +208,15 @@
        CHK-TED-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
