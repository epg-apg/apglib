@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0304.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE ALLER �BUNGEN                                         *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANZEIGE ALLER �BUNGEN EINES USERS            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE ALLER UEBUNGEN                                         *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE ALLER UEBUNGEN EINES USERS            *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    F8 NEUANLAGE EINER UEBUNG WAR AUSKOMMENTIERT, *
+      *                  JETZT IN VORAUSWAHL/SUBFILE/FEHLERMELDUNG     *
+      *                  WIEDER AKTIV                                  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0304DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +41,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PAZUUEB: AULFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUUEB: AULFDN
+      *-------------------------------------------------------------
            SELECT PAZUUEB-DP
                   ASSIGN       TO  DATABASE-PAZUUEB
                   ORGANIZATION IS  INDEXED
@@ -48,9 +51,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *-------------------------------------------------------------
            SELECT PAZUSRC-DP
                   ASSIGN       TO  DATABASE-PAZUSRC
                   ORGANIZATION IS  INDEXED
@@ -60,18 +63,18 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0304DE.
       /
-     �*--- PAZUUEB: AULFDN
+      *--- PAZUUEB: AULFDN
        FD  PAZUUEB-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUUEB-P.
            COPY DDS-ALL-FORMATS OF PAZUUEB.
-     �*--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
+      *--- PAZUSRC: ASUSER, ASLFDN, ASSLIB, ASSRCN, ASSMBR
        FD  PAZUSRC-DP
            LABEL RECORDS ARE STANDARD.
        01  PAZUSRC-P.
@@ -119,13 +122,13 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0304".
@@ -133,35 +136,35 @@
 
        01  AUSWAHL                       PIC X(2).
 
-     �* PARAMETER F�R DAS XXP0302
+      * PARAMETER FUER DAS XXP0302
        01  AULFDN-WRK                    LIKE AULFDN OF PAZUUEB-P.
 
-     �* PARAMETER F�R DAS XXP0303
+      * PARAMETER FUER DAS XXP0303
        01  USER-WRK                      LIKE T-USER.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0304" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "XXD0304DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN OEFFNEN
            OPEN     INPUT PAZUUEB-DP
                           PAZUSRC-DP.
 
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -179,7 +182,7 @@
            END-IF.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BENOETIGTEN DATEN
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -192,7 +195,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     GO TO ENDE
@@ -205,11 +208,11 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PAZUUEB-DP
@@ -219,13 +222,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* VORAUSWAHLBILDSCHIRM ANZEIGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * VORAUSWAHLBILDSCHIRM ANZEIGEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
            MOVE     "XXP0300"         TO MAINUEB OF FORMAT1.
            MOVE     "XXP0304*1"       TO SUBUEB  OF FORMAT1.
 
@@ -238,18 +241,18 @@
            MOVE     CORR FORMAT1-I TO FORMAT1.
            MOVE     AUS  TO INXX.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT1-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F8 NEUE �BUNGEN ANLEGEN
-     �*�   IF       IN08 IN FORMAT1-I-INDIC = AN
-     �*�            GO TO VOR-AUS-00
-     �*�   END-IF.
+      * F8 NEUE UEBUNGEN ANLEGEN
+           IF       IN08 IN FORMAT1-I-INDIC = AN
+                    GO TO VOR-AUS-00
+           END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
@@ -258,14 +261,14 @@
        VOR-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
-     �* DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
+      * DIE GENERELLEN SOURCEN SIND MIT *DEFAULT GEKENNZEICHNET
            INITIALIZE PAZUSRCF OF PAZUSRC-P.
            MOVE     ASUSER OF FORMAT1        TO ASUSER OF PAZUSRC-P.
            MOVE     ZEROES                   TO ASLFDN OF PAZUSRC-P.
@@ -283,12 +286,12 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* USER ABFRAGEN
+      * USER ABFRAGEN
            IF       ASUSER OF PAZUSRC-P NOT = ASUSER OF FORMAT1
                     GO TO LES-DAT-90
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -297,13 +300,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -318,7 +321,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE FUELLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PAZUSRCF OF PAZUSRC-P TO FORMAT2.
            MOVE     SPACES       TO AUSW OF FORMAT2.
@@ -333,9 +336,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -343,17 +346,17 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-UEBERSCHRIFTEN FUELLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -370,37 +373,37 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F8 NEUE SOURCE HINZUF�GEN
-     �*�   IF       IN08 IN FORMAT3-I-INDIC = AN
-     �*�            MOVE ZEROES TO AULFDN-WRK
-     �*�            PERFORM SHOW-ENTRY
-     �*�            MOVE "1" TO F5
-     �*�            GO TO ANZ-SFL-90
-     �*�   END-IF.
+      * F8 NEUE SOURCE HINZUFUEGEN
+           IF       IN08 IN FORMAT3-I-INDIC = AN
+                    MOVE ZEROES TO AULFDN-WRK
+                    PERFORM SHOW-ENTRY
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -415,11 +418,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG FUER DIESE FUNKTION UEBERPRUEFEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE SPACES            TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -437,7 +440,7 @@
                     END-IF
            END-IF.
 
-     �* ANZEIGEN DER �BUNG
+      * ANZEIGEN DER UEBUNG
            IF       AUSW OF FORMAT2 = "1"
                     MOVE AULFDN OF FORMAT2 TO AULFDN-WRK
                     PERFORM SHOW-ENTRY
@@ -446,7 +449,7 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DER �BUNGE
+      * LOESCHEN DER UEBUNGE
            IF       AUSW OF FORMAT2 = "4"
                     MOVE AULFDN OF FORMAT2 TO AULFDN-WRK
                     PERFORM DELETE-ENTRY
@@ -463,16 +466,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -482,7 +485,7 @@
 
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT3.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FORMAT3.
@@ -503,16 +506,16 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F8 NEUANLAGE
-     �*�   IF       IN08 IN FORMAT3-I-INDIC = AN
-     �*�            MOVE ZEROES TO AULFDN-WRK
-     �*�            PERFORM SHOW-ENTRY
-     �*�            IF   F3  = "1"
-     �*�                 GO TO FEH-MEL-90
-     �*�            END-IF
-     �*�            INITIALIZE F12
-     �*�            GO TO FEH-MEL-90
-     �*�   END-IF.
+      * F8 NEUANLAGE
+           IF       IN08 IN FORMAT3-I-INDIC = AN
+                    MOVE ZEROES TO AULFDN-WRK
+                    PERFORM SHOW-ENTRY
+                    IF   F3  = "1"
+                         GO TO FEH-MEL-90
+                    END-IF
+                    INITIALIZE F12
+                    GO TO FEH-MEL-90
+           END-IF.
 
            IF       IN12 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
@@ -522,26 +525,26 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-UEBERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
            MOVE     "XXP0300"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0304*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINTRAG ANZEIGEN/ANLEGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINTRAG ANZEIGEN/ANLEGEN
+      *--------------------------------------------------------------
        SHOW-ENTRY SECTION.
        SHW-ENT-00.
 
-     �* PROGRAMM AUFRUFEN
+      * PROGRAMM AUFRUFEN
            CALL     "XXP0302" USING AULFDN-WRK
                                     F3
                                     F12
@@ -550,9 +553,9 @@
        SHW-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINTRAG L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINTRAG LOESCHEN
+      *--------------------------------------------------------------
        DELETE-ENTRY SECTION.
        DEL-ENT-00.
 
@@ -561,21 +564,21 @@
        DEL-ENT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
