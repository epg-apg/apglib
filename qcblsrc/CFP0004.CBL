@@ -1,24 +1,26 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             CFP0004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN OB INFOTEXTE VORHANDEN SIND                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  26.08.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  PR�FEN PTXTFIT                               *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PRUEFEN OB INFOTEXTE VORHANDEN SIND                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  26.08.2011                                   *
+      *                                                               *
+      * FUNKTION      :  PRUEFEN PTXTFIT                               *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    X-ANZAHL (OPTIONAL) LIEFERT DIE ECHTE ANZAHL *
+      *                  GEFUNDENER INFOTEXTE STATT NUR EINES FLAGS   *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +29,9 @@
 
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PTXTFIT: FTFILE, FTKEY, FTLFPO
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PTXTFIT: FTFILE, FTKEY, FTLFPO
+      *-------------------------------------------------------------
            SELECT PTXTFIT-DP
                   ASSIGN       TO  DATABASE-PTXTFIT
                   ORGANIZATION IS  INDEXED
@@ -37,10 +39,10 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- PTXTFIT: FTFILE, FTKEY, FTLFPO
+      *--- PTXTFIT: FTFILE, FTKEY, FTLFPO
        FD  PTXTFIT-DP
            LABEL RECORDS ARE STANDARD.
        01  PTXTFIT-P.
@@ -48,23 +50,28 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0004".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
 
-     �*-------------------------------------------------------
+      * ECHTE ANZAHL DER GEFUNDENEN INFOTEXTE (NICHT NUR EIN FLAG)
+       01  ANZAHL-WRK                    PIC 9(5).
+
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-FTFILE                      LIKE FTFILE OF PTXTFIT-P.
        01  X-FTKEY                       LIKE FTKEY  OF PTXTFIT-P.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------
+       01  X-ANZAHL                      PIC 9(5).
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-FTFILE
                                          X-FTKEY
-                                         X-RETCODE.
-     �*-------------------------------------------------------
+                                         X-RETCODE
+                                         X-ANZAHL.
+      *-------------------------------------------------------
        ANFANG.
 
            IF       FIRST-CALL NOT = "1"
@@ -73,29 +80,35 @@
            END-IF.
 
            INITIALIZE X-RETCODE.
-     �* JETZT PR�FEN OB MIND. 1 DATENSATZ VORHANDEN IST
+      * JETZT PRUEFEN WIEVIELE DATENSAETZE VORHANDEN SIND
            IF       X-FTFILE NOT = SPACES
             AND     X-FTKEY  NOT = SPACES
                     PERFORM  CHECK-TEXTE
-                    IF   DATEN = ZEROES
+                    IF   ANZAHL-WRK > ZEROES
                          MOVE "1" TO X-RETCODE
                     END-IF
            ELSE
                     MOVE "1" TO X-RETCODE
            END-IF.
 
+      * ECHTE ANZAHL NUR ZURUECKGEBEN, WENN VOM AUFRUFER MITGEGEBEN
+           IF       ADDRESS OF X-ANZAHL NOT = NULL
+                    MOVE ANZAHL-WRK TO X-ANZAHL
+           END-IF.
+
        ENDE.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        CHECK-TEXTE SECTION.
        CHK-TXT-00.
 
            INITIALIZE DATEN.
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+           INITIALIZE ANZAHL-WRK.
+      * FUELLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PTXTFITF OF PTXTFIT-P.
            MOVE     X-FTFILE            TO FTFILE OF PTXTFIT-P.
            MOVE     X-FTKEY             TO FTKEY  OF PTXTFIT-P.
@@ -111,13 +124,17 @@
                     GO TO CHK-TXT-90
            END-IF.
 
-     �* KEY PR�FEN
+      * KEY PRUEFEN
            IF       FTFILE OF PTXTFIT-P NOT = X-FTFILE
             OR      FTKEY  OF PTXTFIT-P NOT = X-FTKEY
                     GO TO CHK-TXT-90
            END-IF.
 
            MOVE     1 TO DATEN.
+           ADD      1 TO ANZAHL-WRK.
+
+      * WEITERZAEHLEN BIS ZUM LETZTEN PASSENDEN DATENSATZ
+           GO TO    CHK-TXT-20.
 
        CHK-TXT-90.
            EXIT.
