@@ -1,23 +1,29 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0000.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DSPMAIN                                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  05.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  DSPMAIN F�R ALLE PROGRAMME                   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DSPMAIN                                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  05.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  DSPMAIN FUER ALLE PROGRAMME                   *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    NEUE FELDPRAEFIXE NU_ (ZAHL) UND CU_ (BETRAG) *
+      *                  WERDEN JETZT WIE DT_/TI_ AUTOMATISCH UEBER    *
+      *                  HLP0018 AUFBEREITET                          *
+      * 09.08.2026 AP    FEHLERMELDUNGEN KOENNEN JETZT PLATZHALTER &1/ *
+      *                  &2 ENTHALTEN, DIE MIT DSP-ERR-SUB1/DSP-ERR-  *
+      *                  SUB2 AUFGEFUELLT WERDEN                       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +34,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD0000DE
                   ORGANIZATION IS  TRANSACTION
@@ -39,9 +45,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE DATEI PCFGFFD NACH LIB/FILE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI PCFGFFD NACH LIB/FILE
+      *-------------------------------------------------------------
            SELECT PCFGFFD-DL
                   ASSIGN       TO  DATABASE-PCFGFFDL1
                   ORGANIZATION IS  INDEXED
@@ -52,12 +58,12 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC                        PIC X(4096).
       /
-     �*--- PCFGFFD NACH LIB/FILE
+      *--- PCFGFFD NACH LIB/FILE
        FD  PCFGFFD-DL
            LABEL RECORDS ARE STANDARD.
        01  PCFGFFD-L.
@@ -65,19 +71,19 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH UEBERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0000".
@@ -86,25 +92,44 @@
        01  LEN                           PIC 9(4).
        01  POS                           PIC 9(4).
 
-     �* SCHALTER
+      * SCHALTER
        01  AUFBEREITUNG-ZEIT-AKTIV       PIC 9(1)  VALUE 1.
        01  AUFBEREITUNG-DATUM-AKTIV      PIC 9(1)  VALUE 1.
        01  AUFBEREITUNG-TEXTE-AKTIV      PIC 9(1)  VALUE 1.
        01  AUFBEREITUNG-HEAD-AKTIV       PIC 9(1)  VALUE 1.
+       01  AUFBEREITUNG-NUM-AKTIV        PIC 9(1)  VALUE 1.
        01  EXT-INFO-SETTING              PIC 9(1)  VALUE ZEROES.
 
        01  WHFLDE-WRK                    LIKE WHFLDE OF PCFGFFD-L.
 
-     �* PARAMETER F�R DAS CFP0024
+      * ARBEITSFELDER FUER DIE PLATZHALTERAUFLOESUNG IN FEHLERMELDUNGEN
+       01  TXT-PART1-WRK                 PIC X(80).
+       01  TXT-PART2-WRK                 PIC X(80).
+       01  TXT-PART1-LEN                 PIC 9(2).
+       01  TXT-PART2-LEN                 PIC 9(2).
+       01  TXT-DELIM-WRK                 PIC X(02).
+
+      * PARAMETER FUER DAS HLP0018 (NU_/CU_ AUFBEREITUNG)
+       01  NUM-INPUT                     PIC S9(21)V9(10).
+       01  NUM-OUTPUT                    PIC X(40).
+       01  FMT-OUTPUT-LEN                PIC 9(2).
+       01  FMT-PRECISION                 PIC 9(2).
+       01  FMT-DECIMAL                   PIC 9(2).
+       01  FMT-EDTCDE                    PIC X(1).
+       01  FMT-ROUNDED                   PIC 9(1).
+       01  FMT-DECFMT                    PIC X(1).
+       01  FMT-JUSTIFIED                 PIC 9(1).
+
+      * PARAMETER FUER DAS CFP0024
        01  LIB-WRK                       PIC X(10).
        01  RCN-WRK                       PIC X(10).
        01  0024-AKTION                   PIC X(20).
        01  SYS-CMP-TEXT                  PIC X(21).
        01  SYS-CMP-BEZ                   PIC X(21).
 
-     �* PARAMETER F�R DAS CLP0064
+      * PARAMETER FUER DAS CLP0064
        01  DLY-JOB                       PIC X(4).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-WSREC                       LIKE WSREC-WRK.
        01  X-FMT                         LIKE FMT-WRK.
@@ -119,7 +144,7 @@
        01  X-BS-ATR                      LIKE BS-ATR.
        01  X-BS-IO-AREA                  LIKE BS-IO-AREA.
        01  X-DSP-ATTR                    LIKE DSP-ATTR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-WSREC
                                 X-FMT
                                 X-FUNCTION
@@ -133,15 +158,15 @@
                                 X-BS-ATR
                                 X-BS-IO-AREA
                                 X-DSP-ATTR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CFP0000"   TO PGM-WRK.
            MOVE     "CFD0000DE" TO DISPLAY-WRK.
 
-     �* FORMAT �BERNEHMEN
+      * FORMAT UEBERNEHMEN
            MOVE     X-FMT     TO FMT-WRK.
            MOVE     X-DISPLAY TO DISPLAY-WRK.
            MOVE     X-SPRACHE TO SPRACHE-WRK.
@@ -149,31 +174,31 @@
                     MOVE "DEU" TO SPRACHE-WRK
            END-IF.
 
-     �* DATEI �FFNEN
+      * DATEI OEFFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN     INPUT PCFGFFD-DL
-     �*             ERMITTELN JOB-INFORMATIONEN
+      *             ERMITTELN JOB-INFORMATIONEN
                     MOVE     "INIT" TO COPY-AKTION
                     CALL     PROCEDURE "CFP9000" USING COPY-AKTION
                                                        JOBINFO
                                                        PGM-WRK
                     END-CALL
-     �*             ERMITTELN PGM-ZUSATZDATEN
+      *             ERMITTELN PGM-ZUSATZDATEN
                     PERFORM  GET-PGMDATA
            END-IF.
 
-     �* ATTRIBUTE �BERNEHMEN
+      * ATTRIBUTE UEBERNEHMEN
            MOVE     X-DSP-ATTR TO DSP-ATTR.
 
-     �* CURSER AUF EIN FELD SETZEN?
+      * CURSER AUF EIN FELD SETZEN?
            IF       X-FUNCTION = DSP-WRITE
             OR      X-FUNCTION = DSP-SFLWRITE
                     IF   DSP-CUR-FLD OF DSP-ATTR NOT = SPACES
-     �*                  FELD �BERNEHMEN UND ERMITTELN
+      *                  FELD UEBERNEHMEN UND ERMITTELN
                          MOVE DSP-CUR-FLD OF DSP-ATTR TO WHFLDE-WRK
                          PERFORM GET-XMLFFD
-     �*                  DANN ALS X UND Y �BERNEHMEN
+      *                  DANN ALS X UND Y UEBERNEHMEN
                          IF   WHDROW OF PCFGFFD-L NOT = ZEROES
                           AND WHDCOL OF PCFGFFD-L NOT = ZEROES
                               MOVE WHDCOL OF PCFGFFD-L TO
@@ -185,33 +210,33 @@
            END-IF.
 
            EVALUATE X-FUNCTION
-     �*        �FFNEN DES DISPLAYS
+      *        OEFFNEN DES DISPLAYS
                WHEN DSP-OPEN
                     PERFORM DSP-FNC-OPEN
-     �*        SCHLIE�EN DES DISPLAYS
+      *        SCHLIESSEN DES DISPLAYS
                WHEN DSP-CLOSE
                     PERFORM DSP-FNC-CLOSE
-     �*        SCHREIBEN DES DISPLAYS
+      *        SCHREIBEN DES DISPLAYS
                WHEN DSP-WRITE
                     PERFORM DSP-FNC-WRITE
-     �*        SCHREIBEN DES SUBFILES
+      *        SCHREIBEN DES SUBFILES
                WHEN DSP-SFLWRITE
                     PERFORM DSP-FNC-SFLWRITE
-     �*        ZUR�CKSCHREIBEN DES SUBFILES
+      *        ZURUECKSCHREIBEN DES SUBFILES
                WHEN DSP-SFLREWRITE
                     PERFORM DSP-FNC-SFLREWRITE
-     �*        LESEN DES DISPLAYS
+      *        LESEN DES DISPLAYS
                WHEN DSP-READ
                     PERFORM DSP-FNC-READ
-     �*        LESEN DES DISPLAYS OHNE DATEN (AUTO-REFRESH)
+      *        LESEN DES DISPLAYS OHNE DATEN (AUTO-REFRESH)
                WHEN DSP-READ-NDTA
                     PERFORM DSP-FNC-READ-NDTA
-     �*        LESEN DES SUBFILES
+      *        LESEN DES SUBFILES
                WHEN DSP-SFLREAD
                     PERFORM DSP-FNC-SFLREAD
                WHEN DSP-SFLREADREC
                     PERFORM DSP-FNC-SFLREADREC
-     �*        DISPLAY-CURSER AUSF�HREN
+      *        DISPLAY-CURSER AUSFUEHREN
                WHEN DSP-CURSER
                     PERFORM DSP-FNC-CURSER
            END-EVALUATE.
@@ -220,9 +245,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* STARTEN DES OVERWRITE UND �FFNEN DES DISPLAYS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * STARTEN DES OVERWRITE UND OEFFNEN DES DISPLAYS
+      *--------------------------------------------------------------
        DSP-FNC-OPEN SECTION.
        DSP-OPN-00.
 
@@ -232,9 +257,9 @@
        DSP-OPN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHLIE�EN DES DISPLAYS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHLIESSEN DES DISPLAYS
+      *--------------------------------------------------------------
        DSP-FNC-CLOSE SECTION.
        DSP-CLS-00.
 
@@ -244,17 +269,17 @@
        DSP-CLS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN DES DISPLAYS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN DES DISPLAYS
+      *--------------------------------------------------------------
        DSP-FNC-WRITE SECTION.
        DSP-WRT-00.
 
-     �* WSREC F�LLEN UND DISPLAY SCHREIBEN
+      * WSREC FUELLEN UND DISPLAY SCHREIBEN
            MOVE     X-WSREC   TO WSREC-WRK.
            PERFORM  AUFBEREITEN-WSREC-WRITE.
 
-     �* RECORD NUN INS DISPLAY SCHREIBEN
+      * RECORD NUN INS DISPLAY SCHREIBEN
            MOVE     WSREC-WRK TO WS-REC.
            WRITE    WS-REC FORMAT IS FMT-WRK.
            MOVE     BS-STAT TO X-BSSTAT.
@@ -262,20 +287,20 @@
        DSP-WRT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-WRITE AUSF�HREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-WRITE AUSFUEHREN
+      *--------------------------------------------------------------
        DSP-FNC-SFLWRITE SECTION.
        DSP-SFW-00.
 
-     �* WSREC F�LLEN UND DISPLAY SCHREIBEN
+      * WSREC FUELLEN UND DISPLAY SCHREIBEN
            MOVE     X-WSREC   TO WSREC-WRK.
            PERFORM  AUFBEREITEN-WSREC-WRITE.
 
-     �* SUBFILERECORDNUMBER �BERNEHMEN
+      * SUBFILERECORDNUMBER UEBERNEHMEN
            MOVE     X-SFLNR TO SUBFILE-RECORD-NUMBER.
 
-     �* RECORD NUN INS DISPLAY SCHREIBEN
+      * RECORD NUN INS DISPLAY SCHREIBEN
            MOVE     WSREC-WRK TO WS-REC.
            WRITE    SUBFILE WS-REC FORMAT IS FMT-WRK.
            MOVE     BS-STAT TO X-BSSTAT.
@@ -283,17 +308,17 @@
        DSP-SFW-90.
            EXIT.
       /
-     �*--------------------------------------------------------
-     �* SUBFILE ZUR�CKSCHREIBEN
-     �*-------------------------------------------------------
+      *--------------------------------------------------------
+      * SUBFILE ZURUECKSCHREIBEN
+      *-------------------------------------------------------
        DSP-FNC-SFLREWRITE SECTION.
        DSP-RWS-00.
 
-     �* WSREC F�LLEN UND DISPLAY SCHREIBEN
+      * WSREC FUELLEN UND DISPLAY SCHREIBEN
            MOVE     X-WSREC   TO WSREC-WRK.
            PERFORM  AUFBEREITEN-WSREC-WRITE.
 
-     �* SUBFILERECORDNUMBER �BERNEHMEN
+      * SUBFILERECORDNUMBER UEBERNEHMEN
            MOVE     X-SFLNR TO SUBFILE-RECORD-NUMBER.
 
            MOVE     WSREC-WRK TO WS-REC.
@@ -303,9 +328,9 @@
        DSP-RWS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN DER USEREINGABEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DER USEREINGABEN
+      *--------------------------------------------------------------
        DSP-FNC-READ SECTION.
        DSP-RED-00.
 
@@ -316,7 +341,7 @@
 
            MOVE     BS-STAT TO X-BSSTAT.
            IF       BS-STAT = ZEROES
-     �*             WSREC AUFBEREITEN
+      *             WSREC AUFBEREITEN
                     MOVE     WS-REC   TO WSREC-WRK
                     PERFORM  AUFBEREITEN-WSREC-READ
                     MOVE     WSREC-WRK TO X-WSREC
@@ -325,22 +350,22 @@
        DSP-RED-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN DER USEREINGABEN (AUTO-REFRESH)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DER USEREINGABEN (AUTO-REFRESH)
+      *--------------------------------------------------------------
        DSP-FNC-READ-NDTA SECTION.
        DSP-RND-00.
 
            INITIALIZE X-WSREC.
 
            READ     WS-DISPLAY RECORD NO DATA
-     �*             JOB EINE SEKUNDE PAUSIEREN
+      *             JOB EINE SEKUNDE PAUSIEREN
                     MOVE "0001" TO DLY-JOB
                     CALL "CLP0064" USING DLY-JOB
                     END-CALL
-     �*             JETZT NOCHMAL LESEN
+      *             JETZT NOCHMAL LESEN
                     READ WS-DISPLAY RECORD NO DATA
-     �*                  IMMERNOCH NICHTS EINGEGEBEN?
+      *                  IMMERNOCH NICHTS EINGEGEBEN?
                          MOVE "ND" TO BS-STAT
                          ACCEPT   BS-IO-AREA FROM FILE-IO-FEEDBACK
                          GO TO DSP-RND-90
@@ -350,7 +375,7 @@
 
            MOVE     BS-STAT TO X-BSSTAT.
            IF       BS-STAT = ZEROES
-     �*             WSREC AUFBEREITEN
+      *             WSREC AUFBEREITEN
                     MOVE     WS-REC   TO WSREC-WRK
                     PERFORM  AUFBEREITEN-WSREC-READ
                     MOVE     WSREC-WRK TO X-WSREC
@@ -359,9 +384,9 @@
        DSP-RND-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN DES SUBFILESATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DES SUBFILESATZES
+      *--------------------------------------------------------------
        DSP-FNC-SFLREAD SECTION.
        DSP-RES-00.
 
@@ -371,25 +396,25 @@
 
            MOVE     BS-STAT TO X-BSSTAT.
            IF       BS-STAT = ZEROES
-     �*             WSREC AUFBEREITEN
+      *             WSREC AUFBEREITEN
                     MOVE     WS-REC   TO WSREC-WRK
                     PERFORM  AUFBEREITEN-WSREC-READ
                     MOVE     WSREC-WRK TO X-WSREC
            END-IF.
 
-     �* SUBFILERECORDNUMBER ZUR�CKGEBEN
+      * SUBFILERECORDNUMBER ZURUECKGEBEN
            MOVE     SUBFILE-RECORD-NUMBER TO X-SFLNR.
 
        DSP-RES-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN DES SUBFILESATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN DES SUBFILESATZES
+      *--------------------------------------------------------------
        DSP-FNC-SFLREADREC SECTION.
        DSP-RRC-00.
 
-     �* SFL-NUMMER �BERNEHMEN UND GEZIELT LESEN
+      * SFL-NUMMER UEBERNEHMEN UND GEZIELT LESEN
            MOVE     X-SFLNR TO SUBFILE-RECORD-NUMBER.
            READ     SUBFILE WS-DISPLAY FORMAT IS FMT-WRK.
 
@@ -397,26 +422,26 @@
 
            MOVE     BS-STAT TO X-BSSTAT.
            IF       BS-STAT = ZEROES
-     �*             WSREC AUFBEREITEN
+      *             WSREC AUFBEREITEN
                     MOVE     WS-REC   TO WSREC-WRK
                     PERFORM  AUFBEREITEN-WSREC-READ
                     MOVE     WSREC-WRK TO X-WSREC
            END-IF.
 
-     �* SUBFILERECORDNUMBER ZUR�CKGEBEN
+      * SUBFILERECORDNUMBER ZURUECKGEBEN
            MOVE     SUBFILE-RECORD-NUMBER TO X-SFLNR.
 
        DSP-RRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DISPLAY-CURSER AUSF�HREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DISPLAY-CURSER AUSFUEHREN
+      *--------------------------------------------------------------
        DSP-FNC-CURSER SECTION.
        DSP-CUR-00.
 
            ACCEPT   BS-ATR              FROM BS-ATRIBUTE.
-     �* GESICHERTE STRUKTUR VERWENDEN
+      * GESICHERTE STRUKTUR VERWENDEN
 
            IF       ENDIAN-MODE = ZEROES
                     MOVE IOF-DSP-CURSER-LINE OF BS-IO-AREA TO
@@ -434,17 +459,17 @@
                     MOVE WORK-BIN TO CURSER-SPALTE
            END-IF.
 
-     �* BILDSCHIRMZEILE
+      * BILDSCHIRMZEILE
            MOVE     IOF-SFL-LOW-NBR OF BS-IO-AREA TO SFL-ZEILE.
            IF       SFL-ZEILE = ZEROES
                     MOVE  1 TO SFL-ZEILE
            END-IF.
 
-     �* ZUR�CKGEBEN
+      * ZURUECKGEBEN
            MOVE     BS-ATR     TO X-BS-ATR.
            MOVE     BS-IO-AREA TO X-BS-IO-AREA.
 
-     �* F�R DEN DEBUGGER
+      * FUER DEN DEBUGGER
            IF       1 = 2
                     MOVE IOF-SFL-REC-NBR     OF BS-IO-AREA TO
                          IOF-SFL-REC-NBR     OF BS-IO-AREA
@@ -455,13 +480,13 @@
        DSP-CUR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER DATUMSFELDER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER DATUMSFELDER
+      *--------------------------------------------------------------
        AUFBEREITEN-WSREC-WRITE SECTION.
        AUF-WSR-00.
 
-     �* LESEN ALLER DATUMSFELDER
+      * LESEN ALLER DATUMSFELDER
            INITIALIZE PCFGFFDF OF PCFGFFD-L.
            MOVE     CONST-LIB       TO WHLIB  OF PCFGFFD-L.
            MOVE     DISPLAY-WRK     TO WHFILE OF PCFGFFD-L.
@@ -484,60 +509,67 @@
                     GO TO AUF-WSR-90
            END-IF.
 
-     �* AUSGABEFELD?
+      * AUSGABEFELD?
            IF       WHFIOB OF PCFGFFD-L      NOT = "B"
             AND     WHFIOB OF PCFGFFD-L      NOT = "O"
                     GO TO AUF-WSR-20
            END-IF.
 
-     �* DATUMSAUFBEREITUNG?
+      * DATUMSAUFBEREITUNG?
            IF       AUFBEREITUNG-DATUM-AKTIV NOT = ZEROES
             AND     WHFLDE OF PCFGFFD-L(1:3)     = "DT_"
             AND     WHFLDB OF PCFGFFD-L         >= 8
                     PERFORM AUFBEREITEN-DATE-WRITE
            END-IF.
 
-     �* ZEITAUFBEREITUNG?
+      * ZEITAUFBEREITUNG?
            IF       AUFBEREITUNG-ZEIT-AKTIV  NOT = ZEROES
             AND     WHFLDE OF PCFGFFD-L(1:3)     = "TI_"
             AND     WHFLDB OF PCFGFFD-L         >= 5
                     PERFORM AUFBEREITEN-TIME-WRITE
            END-IF.
 
-     �* FORMATAUFBEREITUNG?
+      * FORMATAUFBEREITUNG?
            IF       AUFBEREITUNG-DATUM-AKTIV NOT = ZEROES
             AND     (   WHFLDE OF PCFGFFD-L(1:3) = "DF_"
                      OR WHFLDE OF PCFGFFD-L(1:3) = "TF_")
                     PERFORM AUFBEREITEN-FORMAT-WRITE
            END-IF.
 
-     �* PROGRAMMTEXTE AUFBEREITEN?
+      * ZAHLEN-/BETRAGSAUFBEREITUNG?
+           IF       AUFBEREITUNG-NUM-AKTIV   NOT = ZEROES
+            AND     (   WHFLDE OF PCFGFFD-L(1:3) = "NU_"
+                     OR WHFLDE OF PCFGFFD-L(1:3) = "CU_")
+                    PERFORM AUFBEREITEN-NUM-WRITE
+           END-IF.
+
+      * PROGRAMMTEXTE AUFBEREITEN?
            IF       AUFBEREITUNG-TEXTE-AKTIV NOT = ZEROES
             AND     WHFLDE OF PCFGFFD-L(1:3)     = "SFT"
                     PERFORM AUFBEREITEN-SFTTXT-WRITE
            END-IF.
 
-     �* SYSTEMFELDER AUFBEREITEN?
+      * SYSTEMFELDER AUFBEREITEN?
            IF       AUFBEREITUNG-TEXTE-AKTIV NOT = ZEROES
             AND     WHFLDE OF PCFGFFD-L(1:4)     = "SYS_"
                     PERFORM AUFBEREITEN-SYSFLD-WRITE
            END-IF.
 
-     �* �BERSCHRIFTEN AUFBEREITEN?
+      * UEBERSCHRIFTEN AUFBEREITEN?
            IF       AUFBEREITUNG-HEAD-AKTIV  NOT = ZEROES
             AND     (    WHFLDE OF PCFGFFD-L     = "MAINUEB"
                      OR  WHFLDE OF PCFGFFD-L     = "SUBUEB")
                     PERFORM AUFBEREITEN-HEADER-WRITE
            END-IF.
 
-     �* SOLL EIN CURSER-AKTIVIERT WERDEN?
+      * SOLL EIN CURSER-AKTIVIERT WERDEN?
            IF       WHFLDE OF PCFGFFD-L(1:4)     = "CURX"
             OR      WHFLDE OF PCFGFFD-L(1:4)     = "CURY"
             OR      WHFLDE OF PCFGFFD-L(1:5)     = "*IN03"
                     PERFORM AUFBEREITEN-CURSER
            END-IF.
 
-     �* MUSS EINE FEHLERMELDUNG AKTIVIERT WERDEN?
+      * MUSS EINE FEHLERMELDUNG AKTIVIERT WERDEN?
            IF       WHFLDE OF PCFGFFD-L(1:6)     = "ERRMSG"
             OR      WHFLDE OF PCFGFFD-L(1:5)     = "*IN01"
                     IF   DSP-ERR-ID OF DSP-ATTR NOT = SPACES
@@ -550,25 +582,25 @@
        AUF-WSR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER ZEITFELDER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER ZEITFELDER
+      *--------------------------------------------------------------
        AUFBEREITEN-TIME-WRITE SECTION.
        AUF-TIW-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
+      * WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
-     �* BEI SYSTEMWERTEN ZEIT EINTRAGEN
+      * BEI SYSTEMWERTEN ZEIT EINTRAGEN
            IF       WHFLDE OF PCFGFFD-L = "TI_SYS"
                     PERFORM COPY-GET-TIME
                     MOVE TIME-6 TO WSREC-WRK(POS:6)
            END-IF.
 
            IF       WSREC-WRK(POS:6) IS NUMERIC
-     �*             DATUM JETZT KONVERTIEREN
+      *             DATUM JETZT KONVERTIEREN
                     MOVE     WSREC-WRK(POS:6)  TO TIME-DB
                     MOVE     "TO-DSP"          TO TIME-CONVERT
                     PERFORM  COPY-CONVERT-TIME
@@ -586,25 +618,71 @@
        AUF-TIW-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER DATUMS/ZEITFELDER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER ZAHLEN-/BETRAGSFELDER (NU_/CU_)
+      *--------------------------------------------------------------
+       AUFBEREITEN-NUM-WRITE SECTION.
+       AUF-NUW-00.
+
+           INITIALIZE LEN, POS.
+      * WERTE SICHERN
+           MOVE     WHFOBO OF PCFGFFD-L TO POS.
+           MOVE     WHFLDB OF PCFGFFD-L TO LEN.
+
+           IF       WSREC-WRK(POS:LEN) IS NUMERIC
+                    MOVE     SPACES            TO NUM-OUTPUT
+                    MOVE     WSREC-WRK(POS:LEN) TO NUM-INPUT
+                    MOVE     LEN               TO FMT-OUTPUT-LEN
+                    IF   WHFLDE OF PCFGFFD-L(1:3) = "CU_"
+      *                  BETRAG MIT 2 NACHKOMMASTELLEN - EINE STELLE
+      *                  VON FMT-OUTPUT-LEN BLEIBT FUER DAS KOMMA FREI
+                         SUBTRACT 1  FROM LEN  GIVING FMT-PRECISION
+                         MOVE 2   TO FMT-DECIMAL
+                         MOVE "3" TO FMT-EDTCDE
+                    ELSE
+      *                  EINFACHE ZAHL OHNE NACHKOMMASTELLEN
+                         MOVE LEN    TO FMT-PRECISION
+                         MOVE ZEROES TO FMT-DECIMAL
+                         MOVE "1"    TO FMT-EDTCDE
+                    END-IF
+                    MOVE     ZEROES            TO FMT-ROUNDED
+                    MOVE     "J"               TO FMT-DECFMT
+                    MOVE     1                 TO FMT-JUSTIFIED
+                    CALL     PROCEDURE "HLP0018" USING NUM-INPUT
+                                                       NUM-OUTPUT
+                                                       FMT-OUTPUT-LEN
+                                                       FMT-PRECISION
+                                                       FMT-DECIMAL
+                                                       FMT-EDTCDE
+                                                       FMT-ROUNDED
+                                                       FMT-DECFMT
+                                                       FMT-JUSTIFIED
+                    END-CALL
+                    MOVE     NUM-OUTPUT(1:LEN) TO WSREC-WRK(POS:LEN)
+           END-IF.
+
+       AUF-NUW-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER DATUMS/ZEITFELDER
+      *--------------------------------------------------------------
        AUFBEREITEN-DATE-WRITE SECTION.
        AUF-DTW-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
+      * WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
-     �* BEI SYSTEMWERTEN ZEIT EINTRAGEN
+      * BEI SYSTEMWERTEN ZEIT EINTRAGEN
            IF       WHFLDE OF PCFGFFD-L = "DT_SYS"
                     PERFORM COPY-GET-TIME
                     MOVE DATE-8 TO WSREC-WRK(POS:8)
            END-IF.
 
            IF       WSREC-WRK(POS:8) IS NUMERIC
-     �*             DATUM JETZT KONVERTIEREN
+      *             DATUM JETZT KONVERTIEREN
                     MOVE     WSREC-WRK(POS:8)  TO DATE-DB
                     MOVE     "TO-DSP"          TO DATUM-CONVERT
                     PERFORM  COPY-CONVERT-DATE
@@ -617,7 +695,7 @@
                                        WSREC-WRK(POS:LEN)
                     END-EVALUATE
            ELSE
-     �*             DATUM JETZT KONVERTIEREN
+      *             DATUM JETZT KONVERTIEREN
                     IF   WSREC-WRK(POS:6) IS NUMERIC
                          MOVE     ZEROES            TO DATE-DB
                          MOVE     WSREC-WRK(POS:6)  TO DATE-DB-6
@@ -637,18 +715,18 @@
        AUF-DTW-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER SYSTEMFELDER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER SYSTEMFELDER
+      *--------------------------------------------------------------
        AUFBEREITEN-FORMAT-WRITE SECTION.
        AUF-FMT-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
+      * WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
-     �* SYSTEMFELDER F�LLEN
+      * SYSTEMFELDER FUELLEN
            EVALUATE WHFLDE OF PCFGFFD-L(1:3)
                     WHEN "DF_"
                          EVALUATE WHFLDB OF PCFGFFD-L
@@ -669,18 +747,18 @@
        AUF-FMT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER PROGRAMMTEXTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER PROGRAMMTEXTE
+      *--------------------------------------------------------------
        AUFBEREITEN-SFTTXT-WRITE SECTION.
        AUF-SFT-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
+      * WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
-     �* TEXT NUN LESEN
+      * TEXT NUN LESEN
            MOVE     WHFLDE OF PCFGFFD-L(1:7) TO CPY-TXID.
            MOVE     X-SPRACHE                TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -689,18 +767,18 @@
        AUF-SFT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER SYSTEMFELDER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER SYSTEMFELDER
+      *--------------------------------------------------------------
        AUFBEREITEN-SYSFLD-WRITE SECTION.
        AUF-SYS-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
+      * WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
-     �* SYSTEMFELDER F�LLEN
+      * SYSTEMFELDER FUELLEN
            EVALUATE WHFLDE OF PCFGFFD-L
                     WHEN "SYS_FMT"
                          MOVE FMT-WRK        TO WSREC-WRK(POS:LEN)
@@ -727,18 +805,18 @@
        AUF-SYS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER PROGRAMMTEXTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER PROGRAMMTEXTE
+      *--------------------------------------------------------------
        AUFBEREITEN-HEADER-WRITE SECTION.
        AUF-HDW-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
+      * WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
-     �* TEXT NUN LESEN
+      * TEXT NUN LESEN
            MOVE     WSREC-WRK(POS:LEN)       TO CPY-TXID.
            MOVE     X-SPRACHE                TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -747,23 +825,23 @@
        AUF-HDW-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* CURSER-POSITION AUFBEREITEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CURSER-POSITION AUFBEREITEN
+      *--------------------------------------------------------------
        AUFBEREITEN-CURSER SECTION.
        AUF-CUR-00.
 
-     �* CURSER GESETZT?
+      * CURSER GESETZT?
            IF       DSP-CURX OF DSP-ATTR = ZEROES
             AND     DSP-CURY OF DSP-ATTR = ZEROES
                     GO TO AUF-CUR-90
            END-IF.
 
-     �* WERTE SICHERN UND GGF. CURSER SETZEN
+      * WERTE SICHERN UND GGF. CURSER SETZEN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
-     �* JE NACHDEM FELDER AKTIVIEREN
+      * JE NACHDEM FELDER AKTIVIEREN
            EVALUATE TRUE
                     WHEN WHFLDE OF PCFGFFD-L(1:4) = "CURX"
                          MOVE DSP-CURX OF DSP-ATTR TO
@@ -778,44 +856,107 @@
        AUF-CUR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER FEHLERMELDUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER FEHLERMELDUNG
+      *--------------------------------------------------------------
        AUFBEREITEN-FEHLERMELDUNG SECTION.
        AUF-SFF-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND FEHLERMELDUNG ERMITTELN
+      * WERTE SICHERN UND FEHLERMELDUNG ERMITTELN
            MOVE     WHFOBO OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
 
            EVALUATE TRUE
                     WHEN WHFLDE OF PCFGFFD-L(1:6) = "ERRMSG"
-     �*                  FIXEN TEXT VERWENDEN, ODER ...
+      *                  FIXEN TEXT VERWENDEN, ODER ...
                          IF   DSP-ERR-ID OF DSP-ATTR = "*FIX"
                               MOVE SPACES TO CPY-TXTEXT
                          ELSE
-     �*                       ... TEXT-ID NUN LESEN
+      *                       ... TEXT-ID NUN LESEN
                               MOVE  DSP-ERR-ID OF DSP-ATTR TO CPY-TXID
                               MOVE  X-SPRACHE              TO CPY-TXSPR
                               PERFORM  COPY-PGM-TXT
+      *                       PLATZHALTER &1/&2 DURCH DIE VOM AUFRUFER
+      *                       MITGEGEBENEN SUBSTITUTIONSWERTE ERSETZEN
+                              PERFORM  AUFBEREITEN-FEHLERSUBST
                          END-IF
                          MOVE     CPY-TXTEXT      TO WSREC-WRK(POS:LEN)
                     WHEN WHFLDE OF PCFGFFD-L(1:5) = "*IN01"
-     �*                  INDIKATOR AKTIVIEREN
+      *                  INDIKATOR AKTIVIEREN
                          MOVE "1" TO WSREC-WRK(POS:LEN)
            END-EVALUATE.
 
        AUF-SFF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER DATUMSFELDER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PLATZHALTER &1/&2 IN CPY-TXTEXT DURCH DSP-ERR-SUB1/DSP-ERR-
+      * SUB2 ERSETZEN, FALLS VOM AUFRUFER MITGEGEBEN
+      *--------------------------------------------------------------
+       AUFBEREITEN-FEHLERSUBST SECTION.
+       AUF-SUB-00.
+
+           IF       DSP-ERR-SUB1 OF DSP-ATTR NOT = SPACES
+                    INITIALIZE TXT-PART1-WRK, TXT-PART2-WRK,
+                               TXT-PART1-LEN, TXT-PART2-LEN,
+                               TXT-DELIM-WRK
+                    UNSTRING  CPY-TXTEXT DELIMITED BY "&1"
+                              INTO TXT-PART1-WRK
+                                   DELIMITER IN TXT-DELIM-WRK
+                                   COUNT IN TXT-PART1-LEN
+                                   TXT-PART2-WRK COUNT IN TXT-PART2-LEN
+                    END-UNSTRING
+      * PLATZHALTER NICHT GEFUNDEN - TEXT UNVERAENDERT LASSEN
+                    IF       TXT-DELIM-WRK = "&1"
+                             INITIALIZE CPY-TXTEXT
+                             STRING TXT-PART1-WRK(1:TXT-PART1-LEN)
+                                                     DELIMITED BY SIZE
+                              FUNCTION TRIM(DSP-ERR-SUB1 OF DSP-ATTR)
+                                                     DELIMITED BY SIZE
+                              " "                    DELIMITED BY SIZE
+                              TXT-PART2-WRK(1:TXT-PART2-LEN)
+                                                     DELIMITED BY SIZE
+                                 INTO CPY-TXTEXT
+                             END-STRING
+                    END-IF
+           END-IF.
+
+           IF       DSP-ERR-SUB2 OF DSP-ATTR NOT = SPACES
+                    INITIALIZE TXT-PART1-WRK, TXT-PART2-WRK,
+                               TXT-PART1-LEN, TXT-PART2-LEN,
+                               TXT-DELIM-WRK
+                    UNSTRING  CPY-TXTEXT DELIMITED BY "&2"
+                              INTO TXT-PART1-WRK
+                                   DELIMITER IN TXT-DELIM-WRK
+                                   COUNT IN TXT-PART1-LEN
+                                   TXT-PART2-WRK COUNT IN TXT-PART2-LEN
+                    END-UNSTRING
+      * PLATZHALTER NICHT GEFUNDEN - TEXT UNVERAENDERT LASSEN
+                    IF       TXT-DELIM-WRK = "&2"
+                             INITIALIZE CPY-TXTEXT
+                             STRING TXT-PART1-WRK(1:TXT-PART1-LEN)
+                                                     DELIMITED BY SIZE
+                              FUNCTION TRIM(DSP-ERR-SUB2 OF DSP-ATTR)
+                                                     DELIMITED BY SIZE
+                              " "                    DELIMITED BY SIZE
+                              TXT-PART2-WRK(1:TXT-PART2-LEN)
+                                                     DELIMITED BY SIZE
+                                 INTO CPY-TXTEXT
+                             END-STRING
+                    END-IF
+           END-IF.
+
+       AUF-SUB-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER DATUMSFELDER
+      *--------------------------------------------------------------
        AUFBEREITEN-WSREC-READ SECTION.
        AUF-WRR-00.
 
-     �* LESEN ALLER DATUMSFELDER
+      * LESEN ALLER DATUMSFELDER
            INITIALIZE PCFGFFDF OF PCFGFFD-L.
            MOVE     CONST-LIB       TO WHLIB  OF PCFGFFD-L.
            MOVE     DISPLAY-WRK     TO WHFILE OF PCFGFFD-L.
@@ -838,20 +979,20 @@
                     GO TO AUF-WRR-90
            END-IF.
 
-     �* EINGABEFELD?
+      * EINGABEFELD?
            IF       WHFIOB OF PCFGFFD-L      NOT = "B"
             AND     WHFIOB OF PCFGFFD-L      NOT = "I"
                     GO TO AUF-WRR-20
            END-IF.
 
-     �* DATUMSAUFBEREITUNG?
+      * DATUMSAUFBEREITUNG?
            IF       AUFBEREITUNG-DATUM-AKTIV NOT = ZEROES
             AND     WHFLDE OF PCFGFFD-L(1:3)     = "DT_"
             AND     WHFLDB OF PCFGFFD-L         >= 8
                     PERFORM AUFBEREITEN-DATE-READ
            END-IF.
 
-     �* DATUMSAUFBEREITUNG?
+      * DATUMSAUFBEREITUNG?
            IF       AUFBEREITUNG-ZEIT-AKTIV  NOT = ZEROES
             AND     WHFLDE OF PCFGFFD-L(1:3)     = "TI_"
             AND     WHFLDB OF PCFGFFD-L         >= 5
@@ -863,14 +1004,14 @@
        AUF-WRR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER ZEITFELDER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER ZEITFELDER
+      *--------------------------------------------------------------
        AUFBEREITEN-TIME-READ SECTION.
        AUF-TIR-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
+      * WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
            MOVE     WHIBO  OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
            IF       WSREC-WRK(POS:LEN) NOT = SPACES
@@ -883,7 +1024,7 @@
                                   MOVE TIME-ALPHA-8(POS:LEN) TO
                                        DATUM-ALPHA-8
                     END-EVALUATE
-     �*             DATUM JETZT KONVERTIEREN
+      *             DATUM JETZT KONVERTIEREN
                     MOVE     ZEROES            TO TIME-DB
                     MOVE     "TO-DB"           TO TIME-CONVERT
                     PERFORM  COPY-CONVERT-TIME
@@ -895,14 +1036,14 @@
        AUF-TIR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUFBEREITEN DER DATUMS/ZEITFELDER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFBEREITEN DER DATUMS/ZEITFELDER
+      *--------------------------------------------------------------
        AUFBEREITEN-DATE-READ SECTION.
        AUF-DTR-00.
 
            INITIALIZE LEN, POS.
-     �* WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
+      * WERTE SICHERN UND GGF. DAS DATUM AUFBEREITEN
            MOVE     WHIBO  OF PCFGFFD-L TO POS.
            MOVE     WHFLDB OF PCFGFFD-L TO LEN.
            IF       WSREC-WRK(POS:LEN) NOT = SPACES
@@ -914,7 +1055,7 @@
                                   MOVE WSREC-WRK(POS:LEN) TO
                                        DATUM-ALPHA-8
                     END-EVALUATE
-     �*             DATUM JETZT KONVERTIEREN
+      *             DATUM JETZT KONVERTIEREN
                     MOVE     ZEROES            TO DATE-DB
                     MOVE     "TO-DB"           TO DATUM-CONVERT
                     PERFORM  COPY-CONVERT-DATE
@@ -926,13 +1067,13 @@
        AUF-DTR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES FELDES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES FELDES
+      *--------------------------------------------------------------
        GET-XMLFFD SECTION.
        GET-XML-00.
 
-     �* LESEN ALLER DATUMSFELDER
+      * LESEN ALLER DATUMSFELDER
            INITIALIZE PCFGFFDF OF PCFGFFD-L.
            MOVE     CONST-LIB       TO WHLIB  OF PCFGFFD-L.
            MOVE     DISPLAY-WRK     TO WHFILE OF PCFGFFD-L.
@@ -962,13 +1103,13 @@
        GET-XML-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ZUSATZDATEN DIE RECHTS OBEN ANGEZEIGT WERDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZUSATZDATEN DIE RECHTS OBEN ANGEZEIGT WERDEN
+      *--------------------------------------------------------------
        GET-PGMDATA SECTION.
        GET-PDT-00.
 
-     �* EINSTELLUNG LESEN
+      * EINSTELLUNG LESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H050"            TO CFID   OF CFG-CPY.
            MOVE     T-USER            TO CFKEY  OF CFG-CPY.
@@ -977,7 +1118,7 @@
                     MOVE CFIN27 OF CFG-CPY TO 0024-AKTION
            END-IF.
 
-     �* DATEN ERMITTELN - DATEINAME ERSTMAL FIX
+      * DATEN ERMITTELN - DATEINAME ERSTMAL FIX
            MOVE     "APG"     TO LIB-WRK.
            MOVE     "QCBLSRC" TO RCN-WRK.
            CALL     "CFP0024" USING LIB-WRK
@@ -996,27 +1137,27 @@
        GET-PDT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
+      *---------------------------------------------------------------
 
            COPY     CNVDATE    OF APG-QCPYSRC.
       /
