@@ -0,0 +1,480 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP9015.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * PROGRAMMNUTZUNG AUSWERTEN (PPGMLOG)                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  AUSWERTUNG DER PPGMLOG-AUFRUFSTATISTIK JE     *
+      *                  PROGRAMM (GESAMTZAHL AUFRUFE UND ANZAHL      *
+      *                  VERSCHIEDENER BENUTZER), ABSTEIGEND NACH     *
+      *                  AUFRUFEN SORTIERT, ALS AUSWERTUNG FUER DIE   *
+      *                  SYSTEMBETREUUNG. PPGMLOG FUEHRT KEIN DATUM,  *
+      *                  DAHER IST KEINE ZEITRAUMEINGRENZUNG MOEGLICH *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026  AP    AUSWERTUNG AUF JE-PROGRAMM-RANKING (AUFRUFE  *
+      *                   JE PROGRAMM, ANZAHL VERSCHIEDENER BENUTZER)  *
+      *                   UMGESTELLT, ABSTEIGEND NACH AUFRUFEN SORTIERT*
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-CFD9015DE
+                  ORGANIZATION IS  TRANSACTION
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PPGMLOG: LGPGM, LGUSER, LGLFDN
+      *-------------------------------------------------------------
+           SELECT PPGMLOG-DP
+                  ASSIGN       TO  DATABASE-PPGMLOG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----BILDSCHIRMDATEI -------------------------
+       FD   WS-DISPLAY
+            LABEL RECORDS ARE OMITTED.
+       01   WS-REC.
+            COPY DDS-ALL-FORMATS OF CFD9015DE.
+      /
+      *-- PPGMLOG: LGPGM, LGUSER, LGLFDN
+       FD  PPGMLOG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PPGMLOG-P.
+           COPY DDS-ALL-FORMATS OF PPGMLOG.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN91                          PIC 1.
+        05 IN95                          PIC 1.
+        05 IN96                          PIC 1.
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF CFD9015DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF CFD9015DE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+       01  FORMAT2X.
+           COPY  DDS-FMT02-O OF CFD9015DE
+           REPLACING FMT02-O BY FORMAT2
+                     FMT02-O-INDIC BY FORMAT2-O-INDIC.
+
+       01  FORMAT2Y.
+           COPY  DDS-FMT02-I OF CFD9015DE
+           REPLACING FMT02-I BY FORMAT2-I
+                     FMT02-I-INDIC BY FORMAT2-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP9015".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+      * SUMMENFELDER DER AUSWERTUNG
+       01  GESAMT-AUFRUFE-WRK            PIC 9(9)  BINARY.
+
+      * JE-PROGRAMM-RANKING: AUFRUFE UND ANZAHL VERSCHIEDENER
+      * BENUTZER, GEFUELLT WAEHREND DES PPGMLOG-DURCHLAUFS UND
+      * ANSCHLIESSEND ABSTEIGEND NACH AUFRUFEN SORTIERT
+       01  PGM-RANK-TAB.
+           05 PGM-RANK-ANZ               PIC 9(5)  BINARY.
+           05 PGM-RANK-REC OCCURS 500.
+              10 PGM-RANK-PGM            LIKE LGPGM  OF PPGMLOG-P.
+              10 PGM-RANK-CALLS          PIC 9(9)  BINARY.
+              10 PGM-RANK-USERS          PIC 9(5)  BINARY.
+       01  PGM-RANK-IDX                  PIC 9(5)  BINARY.
+       01  PGM-RANK-IDX2                 PIC 9(5)  BINARY.
+       01  PGM-RANK-SW                   PIC 9(01) COMP.
+       01  PGM-RANK-PGM-WRK              LIKE LGPGM OF PPGMLOG-P.
+       01  PGM-RANK-CALLS-WRK            PIC 9(9)  BINARY.
+       01  PGM-RANK-USERS-WRK            PIC 9(5)  BINARY.
+       01  SFL-IDX                       PIC 9(5)  BINARY.
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
+           MOVE     "CFP9015" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DISPLAY OEFFNEN
+           MOVE     "CFD9015DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+           OPEN     INPUT PPGMLOG-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN? (NUR SYSTEMBETREUUNG)
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           INITIALIZE F3, F5.
+
+       ANF020.
+      * LESE-DATEN: LESEN ALLER PPGMLOG-EINTRAEGE
+           PERFORM  LESE-DATEN.
+           IF       DATEN = ZEROES
+                    PERFORM FEHLERMELDUNG
+                    IF   F3  = "1"
+                         GO TO ENDE
+                    END-IF
+                    GO TO ANF020
+           END-IF.
+
+           PERFORM  ANZEIGE-SUBFILE.
+           IF       F3 = "1"
+                    GO TO ENDE
+           END-IF.
+           IF       F5 = "1"
+                    INITIALIZE F5
+                    GO TO ANF020
+           END-IF.
+
+      * WIEDERHOLEN BIS USER BEENDET ...
+           GO TO    ANF020.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PPGMLOG-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * LESEN ALLER PPGMLOG-EINTRAEGE UND JE-PROGRAMM-RANKING BILDEN
+      * (PPGMLOG FUEHRT KEIN DATUM, DAHER KEINE ZEITRAUMEINGRENZUNG)
+      *--------------------------------------------------------------
+       LESE-DATEN SECTION.
+       LES-DAT-00.
+
+           INITIALIZE DATEN.
+           INITIALIZE GESAMT-AUFRUFE-WRK.
+           INITIALIZE PGM-RANK-TAB.
+
+      * AB DEM ERSTEN SATZ POSITIONIEREN
+           INITIALIZE PPGMLOGF OF PPGMLOG-P.
+           START    PPGMLOG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-70
+           END-IF.
+
+       LES-DAT-20.
+           READ     PPGMLOG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-70
+           END-IF.
+
+           ADD      LGLFDN OF PPGMLOG-P TO GESAMT-AUFRUFE-WRK.
+           PERFORM  RANK-TAB-EINTRAGEN.
+
+           GO TO    LES-DAT-20.
+
+       LES-DAT-70.
+      * NACH AUFRUFEN ABSTEIGEND SORTIEREN UND ANZEIGEN
+           IF       PGM-RANK-ANZ = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+           PERFORM  RANK-TAB-SORTIEREN.
+           MOVE     1 TO SFL-IDX.
+
+       LES-DAT-80.
+           IF       SFL-IDX > PGM-RANK-ANZ
+                    GO TO LES-DAT-90
+           END-IF.
+           PERFORM  AUSGABE-SFL.
+           ADD      1 TO SFL-IDX.
+           GO TO    LES-DAT-80.
+
+       LES-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AKTUELLES PPGMLOG-PROGRAMM IM RANKING VERBUCHEN (AUFRUFE
+      * AUFSUMMIEREN, BENUTZER ALS NEU ODER SCHON BEKANNT ZAEHLEN)
+      *--------------------------------------------------------------
+       RANK-TAB-EINTRAGEN SECTION.
+       RNK-EIN-00.
+
+           MOVE     1 TO PGM-RANK-IDX.
+
+       RNK-EIN-10.
+           IF       PGM-RANK-IDX > PGM-RANK-ANZ
+                    GO TO RNK-EIN-50
+           END-IF.
+           IF       PGM-RANK-PGM(PGM-RANK-IDX) = LGPGM OF PPGMLOG-P
+                    ADD LGLFDN OF PPGMLOG-P TO
+                        PGM-RANK-CALLS(PGM-RANK-IDX)
+                    ADD 1 TO PGM-RANK-USERS(PGM-RANK-IDX)
+                    GO TO RNK-EIN-90
+           END-IF.
+           ADD      1 TO PGM-RANK-IDX.
+           GO TO    RNK-EIN-10.
+
+       RNK-EIN-50.
+      * NEUES PROGRAMM - NUR AUFNEHMEN, WENN NOCH PLATZ IN DER TABELLE
+           IF       PGM-RANK-ANZ < 500
+                    ADD  1 TO PGM-RANK-ANZ
+                    MOVE LGPGM  OF PPGMLOG-P TO
+                         PGM-RANK-PGM(PGM-RANK-ANZ)
+                    MOVE LGLFDN OF PPGMLOG-P TO
+                         PGM-RANK-CALLS(PGM-RANK-ANZ)
+                    MOVE 1                   TO
+                         PGM-RANK-USERS(PGM-RANK-ANZ)
+           END-IF.
+
+       RNK-EIN-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * RANKING-TABELLE ABSTEIGEND NACH AUFRUFEN SORTIEREN
+      * (BUBBLESORT - DIE TABELLE IST AUF MAX. 500 PROGRAMME BEGRENZT)
+      *--------------------------------------------------------------
+       RANK-TAB-SORTIEREN SECTION.
+       RNK-SRT-00.
+
+           MOVE     1 TO PGM-RANK-SW.
+
+       RNK-SRT-10.
+           IF       PGM-RANK-SW = ZEROES
+                    GO TO RNK-SRT-90
+           END-IF.
+           MOVE     ZEROES TO PGM-RANK-SW.
+           MOVE     1      TO PGM-RANK-IDX.
+
+       RNK-SRT-20.
+           MOVE     PGM-RANK-IDX TO PGM-RANK-IDX2.
+           ADD      1            TO PGM-RANK-IDX2.
+           IF       PGM-RANK-IDX2 > PGM-RANK-ANZ
+                    GO TO RNK-SRT-10
+           END-IF.
+           IF       PGM-RANK-CALLS(PGM-RANK-IDX) <
+                    PGM-RANK-CALLS(PGM-RANK-IDX2)
+                    MOVE PGM-RANK-PGM(PGM-RANK-IDX)   TO
+                         PGM-RANK-PGM-WRK
+                    MOVE PGM-RANK-CALLS(PGM-RANK-IDX) TO
+                         PGM-RANK-CALLS-WRK
+                    MOVE PGM-RANK-USERS(PGM-RANK-IDX) TO
+                         PGM-RANK-USERS-WRK
+                    MOVE PGM-RANK-PGM(PGM-RANK-IDX2)   TO
+                         PGM-RANK-PGM(PGM-RANK-IDX)
+                    MOVE PGM-RANK-CALLS(PGM-RANK-IDX2) TO
+                         PGM-RANK-CALLS(PGM-RANK-IDX)
+                    MOVE PGM-RANK-USERS(PGM-RANK-IDX2) TO
+                         PGM-RANK-USERS(PGM-RANK-IDX)
+                    MOVE PGM-RANK-PGM-WRK              TO
+                         PGM-RANK-PGM(PGM-RANK-IDX2)
+                    MOVE PGM-RANK-CALLS-WRK            TO
+                         PGM-RANK-CALLS(PGM-RANK-IDX2)
+                    MOVE PGM-RANK-USERS-WRK            TO
+                         PGM-RANK-USERS(PGM-RANK-IDX2)
+                    MOVE 1 TO PGM-RANK-SW
+           END-IF.
+           ADD      1 TO PGM-RANK-IDX.
+           GO TO    RNK-SRT-20.
+
+       RNK-SRT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE (EIN RANKING-EINTRAG JE PROGRAMM)
+      *--------------------------------------------------------------
+       AUSGABE-SFL SECTION.
+       AUS-SFL-00.
+
+      * SUBFILE-CLEAR
+           IF       DATEN = ZEROES
+                    MOVE    1 TO  DATEN
+                    INITIALIZE FORMAT2
+                    MOVE    AUS     TO FORMAT2-O-INDIC
+                    MOVE    ZEROES  TO SUBFILE-RECORD-NUMBER
+                    MOVE    ZEROES  TO ANZREC-WRK
+                    MOVE    ZEROES  TO ANZREC OF FORMAT2
+                    MOVE    AN      TO IN95 OF INXX
+                    MOVE    AUS     TO IN91 OF INXX
+                    MOVE    AUS     TO IN96 OF INXX
+                    MOVE    CORR INXX  TO FORMAT2-O-INDIC
+                    MOVE    "FMT02" TO FMT-WRK
+                    MOVE    FORMAT2 TO WSREC-WRK
+                    PERFORM COPY-DISPLAY-SFLWRITE
+           END-IF.
+
+      * SUBFILE-ZEILE FUELLEN UND SCHREIBEN
+           INITIALIZE FORMAT1.
+           MOVE     SFL-IDX                     TO RANG   OF FORMAT1.
+           MOVE     PGM-RANK-PGM(SFL-IDX)       TO LGPGM  OF FORMAT1.
+           MOVE     PGM-RANK-CALLS(SFL-IDX)     TO LGLFDN OF FORMAT1.
+           MOVE     PGM-RANK-USERS(SFL-IDX)     TO ANZBEN OF FORMAT1.
+           MOVE     CORR INXX            TO FORMAT1-O-INDIC.
+           ADD      1            TO ANZREC-WRK.
+           ADD      1            TO SUBFILE-RECORD-NUMBER.
+           MOVE     "FMT01"      TO FMT-WRK.
+           MOVE     FORMAT1      TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+
+       AUS-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
+       ANZEIGE-SUBFILE SECTION.
+       ANZ-SFL-00.
+
+           INITIALIZE FORMAT2.
+           MOVE     AUS    TO INXX.
+
+       ANZ-SFL-20.
+      * AUSGABE FUSSZEILE (MIT GESAMTZAHL ALLER AUFRUFE)
+           MOVE     GESAMT-AUFRUFE-WRK TO GESAMT OF FORMAT2.
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT03" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+
+      * SFL-UEBERSCHRIFTEN FUELLEN
+           PERFORM  SFL-HEADER.
+
+      * ANZEIGE SUBFILE
+           MOVE     1      TO  SUBFILE-RECORD-NUMBER.
+           MOVE     ANZREC-WRK            TO ANZREC  OF FORMAT2.
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT2.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AN     TO IN91  IN  INXX.
+           MOVE     CORR INXX TO FORMAT2-O-INDIC.
+           MOVE     "FMT02" TO FMT-WRK.
+           MOVE     FORMAT2 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT2-I.
+           MOVE     CORR FORMAT2-I TO FORMAT2.
+           MOVE     AUS  TO INXX.
+
+      * F3 ENDE
+           IF       IN03 OF FORMAT2-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F5 AKTUALISIEREN
+           IF       IN05 OF FORMAT2-I-INDIC = AN
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+       ANZ-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE EINTRAEGE VORHANDEN
+      *--------------------------------------------------------------
+       FEHLERMELDUNG SECTION.
+       FEH-MEL-00.
+
+           INITIALIZE F3.
+           INITIALIZE FORMAT2.
+
+      * AUSGABE INFOZEILE DASS KEINE EINTRAEGE VORHANDEN SIND
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT03" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT04" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  SFL-HEADER.
+
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT2.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AUS    TO IN91  IN  INXX.
+           MOVE     CORR   INXX     TO  FORMAT2-O-INDIC.
+           MOVE     "FMT02"        TO FMT-WRK.
+           MOVE     FORMAT2        TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT2-I.
+           MOVE     CORR FORMAT2-I TO FORMAT2.
+
+           IF       IN03 OF FORMAT2-I-INDIC = AN
+                    MOVE "1" TO F3
+           END-IF.
+
+       FEH-MEL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SUBFILEUEBERSCHRIFTEN FUELLEN
+      *--------------------------------------------------------------
+       SFL-HEADER SECTION.
+       SFL-HEA-00.
+
+      * UEBERSCHRIFT
+           MOVE     "CFP9015"         TO MAINUEB OF FORMAT2.
+           MOVE     "CFP9015*2"       TO SUBUEB  OF FORMAT2.
+
+       SFL-HEA-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
