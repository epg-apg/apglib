@@ -0,0 +1,429 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP9014.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * AUSWAHLLISTE DER GRUPPEN (H051) ZUR TEILDATEIEINGABE          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE ALLER H051-GRUPPEN ZUR AUSWAHL, DAMIT*
+      *                  DIE TEILDATEIEINGABE (CFP0012) NICHT BLIND   *
+      *                  EINEN GRUPPENNAMEN ERRATEN MUSS               *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-CFD9014DE
+                  ORGANIZATION IS  TRANSACTION
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----BILDSCHIRMDATEI -------------------------
+       FD   WS-DISPLAY
+            LABEL RECORDS ARE OMITTED.
+       01   WS-REC.
+            COPY DDS-ALL-FORMATS OF CFD9014DE.
+      /
+      *--- KONFIGURATION
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN91                          PIC 1.
+        05 IN95                          PIC 1.
+        05 IN96                          PIC 1.
+
+       01  FORMAT2X.
+           COPY  DDS-FMT02-O OF CFD9014DE
+           REPLACING FMT02-O BY FORMAT2
+                     FMT02-O-INDIC BY FORMAT2-O-INDIC.
+
+       01  FORMAT2Y.
+           COPY  DDS-FMT02-I OF CFD9014DE
+           REPLACING FMT02-I BY FORMAT2-I
+                     FMT02-I-INDIC BY FORMAT2-I-INDIC.
+
+       01  FORMAT3X.
+           COPY  DDS-FMT03-O OF CFD9014DE
+           REPLACING FMT03-O BY FORMAT3
+                     FMT03-O-INDIC BY FORMAT3-O-INDIC.
+
+       01  FORMAT3Y.
+           COPY  DDS-FMT03-I OF CFD9014DE
+           REPLACING FMT03-I BY FORMAT3-I
+                     FMT03-I-INDIC BY FORMAT3-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER FUER PROGRAMMTEXTE
+           COPY WRKTXT      OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP9014".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+      * GEWAEHLTE GRUPPE UND AUSWAHL-SCHALTER
+       01  GRUPPE-WRK                    PIC X(10).
+       01  GEWAEHLT-SW                   PIC 9(1).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-GROUP                       PIC X(10).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-GROUP.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
+           MOVE     "CFP9014" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DISPLAY OEFFNEN
+           MOVE     "CFD9014DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+           OPEN     INPUT PCONFIG-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           INITIALIZE F3, F5, F12.
+           INITIALIZE GEWAEHLT-SW.
+
+       ANF020.
+      * LESE-DATEN: LESEN ALLER H051-GRUPPEN
+           PERFORM  LESE-DATEN.
+           IF       DATEN = ZEROES
+                    PERFORM FEHLERMELDUNG
+                    GO TO ENDE
+           END-IF.
+
+           PERFORM  ANZEIGE-SUBFILE.
+           IF       F3 = "1"
+                    GO TO ENDE
+           END-IF.
+           IF       F5 = "1"
+                    INITIALIZE F5
+                    GO TO ANF020
+           END-IF.
+           IF       F12 = "1"
+                    GO TO ENDE
+           END-IF.
+
+      * DER USER HAT EINE GRUPPE AUSGEWAEHLT
+           IF       GEWAEHLT-SW = 1
+                    MOVE GRUPPE-WRK TO X-GROUP
+           END-IF.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PCONFIG-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * LESEN ALLER H051-GRUPPENKOPFSAETZE (CFKEY2/3/4 = SPACES)
+      *--------------------------------------------------------------
+       LESE-DATEN SECTION.
+       LES-DAT-00.
+
+           INITIALIZE DATEN.
+
+      * KEY AUFBAUEN UND POSITIONIEREN
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H051"    TO CFID   OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+       LES-DAT-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+      * KEY PRUEFEN - GEHOERT DIESER SATZ NOCH ZU H051?
+           IF       CFID OF PCONFIG-P NOT = "H051"
+                    GO TO LES-DAT-90
+           END-IF.
+
+      * NUR GRUPPENKOPFSAETZE, KEINE EINZELNEN MITGLIEDER
+           IF       CFKEY2 OF PCONFIG-P NOT = SPACES
+            OR      CFKEY3 OF PCONFIG-P NOT = SPACES
+            OR      CFKEY4 OF PCONFIG-P NOT = SPACES
+                    GO TO LES-DAT-20
+           END-IF.
+
+           PERFORM  AUSGABE-SFL.
+
+           GO TO    LES-DAT-20.
+
+       LES-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
+       AUSGABE-SFL SECTION.
+       AUS-SFL-00.
+
+      * SUBFILE-CLEAR
+           IF       DATEN = ZEROES
+                    MOVE    1 TO  DATEN
+                    INITIALIZE FORMAT3
+                    MOVE    AUS     TO FORMAT3-O-INDIC
+                    MOVE    ZEROES  TO SUBFILE-RECORD-NUMBER
+                    MOVE    ZEROES  TO ANZREC-WRK
+                    MOVE    ZEROES  TO ANZREC OF FORMAT3
+                    MOVE    AN      TO IN95 OF INXX
+                    MOVE    AUS     TO IN91 OF INXX
+                    MOVE    AUS     TO IN96 OF INXX
+                    MOVE    CORR INXX  TO FORMAT3-O-INDIC
+                    MOVE    "FMT03" TO FMT-WRK
+                    MOVE    FORMAT3 TO WSREC-WRK
+                    PERFORM COPY-DISPLAY-SFLWRITE
+           END-IF.
+
+      * SUBFILE-ZEILE FUELLEN UND SCHREIBEN
+           INITIALIZE FORMAT2.
+           MOVE     CFKEY OF PCONFIG-P TO GRUPPE OF FORMAT2.
+           MOVE     CORR INXX          TO FORMAT2-O-INDIC.
+           ADD      1            TO ANZREC-WRK.
+           ADD      1            TO SUBFILE-RECORD-NUMBER.
+           MOVE     "FMT02"      TO FMT-WRK.
+           MOVE     FORMAT2      TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+
+       AUS-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES UND AUSWERTEN DER AUSWAHL
+      *--------------------------------------------------------------
+       ANZEIGE-SUBFILE SECTION.
+       ANZ-SFL-00.
+
+           INITIALIZE FORMAT3.
+           MOVE     AUS    TO INXX.
+
+      * AUSGABE FUSSZEILE
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT04" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+
+      * SFL-UEBERSCHRIFTEN FUELLEN
+           PERFORM  SFL-HEADER.
+
+      * ANZEIGE SUBFILE
+           MOVE     1      TO  SUBFILE-RECORD-NUMBER.
+           MOVE     ANZREC-WRK            TO ANZREC  OF FORMAT3.
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AN     TO IN91  IN  INXX.
+           MOVE     CORR INXX TO FORMAT3-O-INDIC.
+           MOVE     "FMT03" TO FMT-WRK.
+           MOVE     FORMAT3 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT3-I.
+           MOVE     CORR FORMAT3-I TO FORMAT3.
+           MOVE     AUS  TO INXX.
+
+      * F3 ENDE
+           IF       IN03 OF FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F5 AKTUALISIEREN
+           IF       IN05 OF FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F12 ABBRECHEN
+           IF       IN12 IN FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F12
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * SUBFILE NACH EINER AUSWAHL DURCHSUCHEN
+           PERFORM  CHECK-AUSWAHL.
+
+       ANZ-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD UND AUSWERTEN
+      *--------------------------------------------------------------
+       CHECK-AUSWAHL SECTION.
+       CHK-AUS-00.
+
+      * KEINE ANWAHL, BIS EINE GRUPPE GEWAEHLT ODER DIE LISTE
+      * DURCHGELESEN IST
+       CHK-AUS-20.
+           MOVE     "FMT02" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-SFLREAD.
+           IF       BS-STAT NOT = ZEROES
+                    GO TO CHK-AUS-90
+           END-IF.
+
+           MOVE     WSREC-WRK      TO FORMAT2-I.
+           MOVE     CORR FORMAT2-I TO FORMAT2.
+
+           IF       AUSW OF FORMAT2 = SPACES
+                    GO TO CHK-AUS-20
+           END-IF.
+
+      * "1" = DIESE GRUPPE AUSWAEHLEN
+           IF       AUSW OF FORMAT2 = "1"
+                    MOVE GRUPPE OF FORMAT2 TO GRUPPE-WRK
+                    MOVE 1                 TO GEWAEHLT-SW
+           END-IF.
+
+           MOVE     SPACES  TO AUSW OF FORMAT2.
+           MOVE     "FMT02" TO FMT-WRK.
+           MOVE     FORMAT2 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLREWRITE.
+
+           IF       GEWAEHLT-SW = 1
+                    GO TO CHK-AUS-90
+           END-IF.
+
+           GO TO    CHK-AUS-20.
+
+       CHK-AUS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE GRUPPEN VORHANDEN
+      *--------------------------------------------------------------
+       FEHLERMELDUNG SECTION.
+       FEH-MEL-00.
+
+           INITIALIZE F3, F12.
+           INITIALIZE FORMAT3.
+
+      * AUSGABE INFOZEILE DASS KEINE GRUPPEN VORHANDEN SIND
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT04" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT05" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  SFL-HEADER.
+
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AUS    TO IN91  IN  INXX.
+           MOVE     CORR   INXX     TO  FORMAT3-O-INDIC.
+           MOVE     "FMT03"        TO FMT-WRK.
+           MOVE     FORMAT3        TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT3-I.
+           MOVE     CORR FORMAT3-I TO FORMAT3.
+
+           IF       IN03 OF FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO FEH-MEL-90
+           END-IF.
+
+           IF       IN12 OF FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F12
+                    GO TO FEH-MEL-90
+           END-IF.
+
+       FEH-MEL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SUBFILEUEBERSCHRIFTEN FUELLEN
+      *--------------------------------------------------------------
+       SFL-HEADER SECTION.
+       SFL-HEA-00.
+
+      * UEBERSCHRIFT
+           MOVE     "CFP9014"         TO MAINUEB OF FORMAT3.
+           MOVE     "CFP9014*3"       TO SUBUEB  OF FORMAT3.
+
+       SFL-HEA-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
+
+           COPY     PGMTXT     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
