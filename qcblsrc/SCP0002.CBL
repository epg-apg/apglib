@@ -1,31 +1,34 @@
-     �*PROCESS  XREF.
-     �*
+      *PROCESS  XREF.
+      *
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              SCP0002.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SCHULUNGSAUFGABE COBOL-BEFEHLE                                *
-     �*---------------------------------------------------------------*
-     �* COPYRIGHT BY  :  EHRHARDT + PARTNER GMBH & CO. KG             *
-     �*                  SOFTWARE-SYSTEME F�R WAREHOUSE-LOGISTIK      *
-     �*                  56154 BOPPARD-BUCHHOLZ                       *
-     �*                  +49 (0) 67 42 / 87 27 0                      *
-     �*                  INFO@EHRHARDT-PARTNER.COM                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :           P. KAMPE                            *
-     �*                                                               *
-     �* ERSTELLT AM   :           JUNI 05                             *
-     �*                                                               *
-     �* PROBLEM       :           COBOL-BEFEHLE PER DISP AUFRUFEN     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON            GRUND DER �NDERUNG                  *
-     �*                                                               *
-     �*---------------------------------------------------------------*
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SCHULUNGSAUFGABE COBOL-BEFEHLE                                *
+      *---------------------------------------------------------------*
+      * COPYRIGHT BY  :  EHRHARDT + PARTNER GMBH & CO. KG             *
+      *                  SOFTWARE-SYSTEME FUER WAREHOUSE-LOGISTIK      *
+      *                  56154 BOPPARD-BUCHHOLZ                       *
+      *                  +49 (0) 67 42 / 87 27 0                      *
+      *                  INFO@EHRHARDT-PARTNER.COM                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :           P. KAMPE                            *
+      *                                                               *
+      * ERSTELLT AM   :           JUNI 05                             *
+      *                                                               *
+      * PROBLEM       :           COBOL-BEFEHLE PER DISP AUFRUFEN     *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON            GRUND DER AENDERUNG                  *
+      * 09.08.2026 AP             JEDER BEFEHLSVERSUCH WIRD JETZT IN  *
+      *                           DER SCHULUNGSPROTOKOLLDATEI         *
+      *                           PSCHULLOG FESTGEHALTEN              *
+      *                                                               *
+      *---------------------------------------------------------------*
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -35,9 +38,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-SCD0002DE
                   ORGANIZATION IS  TRANSACTION
@@ -46,29 +49,45 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
+      *-------------------------------------------------------------
+      *- PSCHULLOG: SLLFDN
+      *-------------------------------------------------------------
+           SELECT PSCHULLOG-DP
+                  ASSIGN       TO  DATABASE-PSCHULLOG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
       /
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY
             LABEL RECORDS ARE OMITTED.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF SCD0002DE.
 
+      *- PSCHULLOG: SLLFDN
+       FD   PSCHULLOG-DP
+            LABEL RECORDS ARE STANDARD.
+       01   PSCHULLOG-P.
+            COPY DDS-ALL-FORMATS OF PSCHULLOG.
+
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �*  VORBEREITUNG F�R DISPLAY I-O
+      *  VORBEREITUNG FUER DISPLAY I-O
        01  FORMAT1X.
            COPY  DDS-FMT01-O OF SCD0002DE
            REPLACING FMT01-O BY FORMAT1
@@ -79,66 +98,69 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* VARIABLE F�R DEN PROGRAMMNAMEN
+      * VARIABLE FUER DEN PROGRAMMNAMEN
        01  PGM-WRK                        PIC X(10) VALUE "SCP0002".
        01  PGM-TYP                        PIC X(8)  VALUE "SCHULUNG".
 
-     �*    L�NGE DER ALPHANUMERISCHEN FELDER
+      *    LAENGE DER ALPHANUMERISCHEN FELDER
            05  EINAL              PIC 9(02).
            05  AUSAL              PIC 9(02).
-     �*    LAUFINDEX F�R SCHLEIFEN UND FELD F�R ZWISCHENERGEBNISSE
+      *    LAUFINDEX FUER SCHLEIFEN UND FELD FUER ZWISCHENERGEBNISSE
            05  LAUF-IDX           PIC 9(03).
            05  ZWISCHEN-HLP       PIC 9(10).
-     �*    3 Z�HLER F�R LEERSTELLEN
+      *    3 ZAEHLER FUER LEERSTELLEN
            05  LEER1-IDX          PIC 9(02).
            05  LEER2-IDX          PIC 9(02).
            05  LEER3-IDX          PIC 9(02).
            05  LEN                PIC 9(02).
            05  ERG                PIC 9(02).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "SCP0002" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* �FFNEN BILDSCHIRM
+      * OEFFNEN BILDSCHIRM
            OPEN     I-O   WS-DISPLAY.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * OEFFNEN SCHULUNGSPROTOKOLLDATEI
+           OPEN     I-O   PSCHULLOG-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ERMITTELN DER L�NGE DER ALPHANUMMERISCHEN FELDER
+      * ERMITTELN DER LAENGE DER ALPHANUMMERISCHEN FELDER
            COMPUTE EINAL = LENGTH OF EINA01 OF FORMAT1.
            COMPUTE AUSAL = LENGTH OF AUSA01 OF FORMAT1.
 
        ANF010.
-     �* BILDSCHIRMINHALTE L�SCHEN IM FALLE VON F12
+      * BILDSCHIRMINHALTE LOESCHEN IM FALLE VON F12
            INITIALIZE FORMAT1.
 
-     �* SPRUNGMARKE F�R WIEDERHOLUNG OHNE F12
+      * SPRUNGMARKE FUER WIEDERHOLUNG OHNE F12
        ANF020.
 
-     �* DISPLAY ZEIGEN UND INPUT HOLEN
-     �*�   MOVE     CORR INXX         TO FMT01-O-INDIC.
+      * DISPLAY ZEIGEN UND INPUT HOLEN
+      **   MOVE     CORR INXX         TO FMT01-O-INDIC.
            MOVE     CORR FORMAT1      TO FMT01-O.
            WRITE    WS-REC     FORMAT IS "FMT01".
            READ     WS-DISPLAY FORMAT IS "FMT01".
            MOVE     CORR FMT01-I      TO FORMAT1.
-     �*�   MOVE     AUS TO INXX.
+      **   MOVE     AUS TO INXX.
 
-     �* ABFRAGE AUF F3 UND F12
+      * ABFRAGE AUF F3 UND F12
            IF       IN03 OF FMT01-I-INDIC = AN
                     GO TO ENDE
            END-IF.
@@ -147,10 +169,15 @@
                     GO TO ANF010
            END-IF.
 
-     �* AUSGABEFELDER L�SCHEN
+      * AUSGABEFELDER LOESCHEN
            PERFORM AUSGABE-INIT.
 
-     �* AKTIONS-ABFRAGE-AUSWERTUNG
+      * VERSUCH IN DER SCHULUNGSPROTOKOLLDATEI FESTHALTEN
+           IF       AKTION OF FORMAT1 NOT = ZEROES
+                    PERFORM SAVE-VERSUCH
+           END-IF.
+
+      * AKTIONS-ABFRAGE-AUSWERTUNG
            EVALUATE AKTION OF FORMAT1
                     WHEN 1  PERFORM BEFEHL-ADD
                     WHEN 2  PERFORM BEFEHL-SUBTRACT
@@ -172,40 +199,72 @@
                     WHEN 25 PERFORM BEFEHL-HEXA
                     WHEN 26 PERFORM BEFEHL-UPPER
                     WHEN 27 PERFORM BEFEHL-LOWER
-     �*�            WHEN 28 PERFORM BEFEHL-CONVERT
+      **            WHEN 28 PERFORM BEFEHL-CONVERT
                     WHEN 29 PERFORM STERN-EINGABE
            END-EVALUATE.
 
-     �* NORMALES SCHLEIFEN-ENDE
+      * NORMALES SCHLEIFEN-ENDE
            GO TO ANF020.
 
-     �* SPRUNGMARKE F�R PROGRAM-ENDE IM FALL VON F3
+      * SPRUNGMARKE FUER PROGRAM-ENDE IM FALL VON F3
        ENDE.
            CLOSE    WS-DISPLAY.
+           CLOSE    PSCHULLOG-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 1 BEFEHL ADD
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BEFEHLSVERSUCH DES SCHULUNGSTEILNEHMERS PROTOKOLLIEREN
+      *--------------------------------------------------------------
+       SAVE-VERSUCH SECTION.
+       SAV-VER-00.
+
+           INITIALIZE PSCHULLOGF OF PSCHULLOG-P.
+      * NAECHSTE LAUFENDE NUMMER ERMITTELN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PSCHULLOG" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK             TO SLLFDN OF PSCHULLOG-P.
+
+      * TEILNEHMER UND GEWAEHLTEN BEFEHL FESTHALTEN
+           MOVE     T-USER               TO SLUSER  OF PSCHULLOG-P.
+           MOVE     AKTION OF FORMAT1    TO SLAKTION OF PSCHULLOG-P.
+
+      * ANLAGEDATEN FUELLEN
+           MOVE     T-USER            TO STAUSR OF PSCHULLOG-P.
+           MOVE     T-TERM            TO STABS  OF PSCHULLOG-P.
+           MOVE     PGM-WRK           TO STAPGM OF PSCHULLOG-P.
+           MOVE     DATE-8            TO STADTA OF PSCHULLOG-P.
+           MOVE     TIME-6            TO STATIA OF PSCHULLOG-P.
+
+           WRITE    PSCHULLOG-P.
+
+       SAV-VER-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSWAHL 1 BEFEHL ADD
+      *--------------------------------------------------------------
        BEFEHL-ADD SECTION.
        BEF-ADD-00.
 
-     �* SCHRITTWEISES AUFADDIEREN DER EINGABEFELDER MIT
-     �* ANZEIGE DER ZWISCHENERGEBNISSE.
+      * SCHRITTWEISES AUFADDIEREN DER EINGABEFELDER MIT
+      * ANZEIGE DER ZWISCHENERGEBNISSE.
 
-     �* EING.1 ZUR AUSG.1 ADDIEREN.
+      * EING.1 ZUR AUSG.1 ADDIEREN.
            ADD      EINN01 OF FORMAT1 TO AUSN01 OF FORMAT1.
-     �* EING.2 ZUR AUSG.1 ADDIEREN MIT ERGEBNISS IN AUSG.2
+      * EING.2 ZUR AUSG.1 ADDIEREN MIT ERGEBNISS IN AUSG.2
            ADD      EINN02 OF FORMAT1 TO AUSN01 OF FORMAT1
                     GIVING AUSN02 OF FORMAT1.
-     �* EING.3 ZUR AUSG.2 ADDIEREN MIT ERGEBNISS IN AUSG.3
+      * EING.3 ZUR AUSG.2 ADDIEREN MIT ERGEBNISS IN AUSG.3
            ADD      EINN03 OF FORMAT1 TO AUSN02 OF FORMAT1
                     GIVING AUSN03 OF FORMAT1.
 
-     �* KOMMENTARE SETZEN
+      * KOMMENTARE SETZEN
            MOVE     "EING. 1" TO
                     KOMN01 OF FORMAT1.
            MOVE     "EING.1 + EING.2" TO
@@ -216,24 +275,24 @@
        BEF-ADD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 2 BEFEHL SUBTRACT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 2 BEFEHL SUBTRACT
+      *--------------------------------------------------------------
        BEFEHL-SUBTRACT SECTION.
        BEF-SUB-00.
 
-     �* AUSG.1 = EING.1 - EING.2
-     �* AUSG.2 = EING.1 - (EING.2 + EING.3)
+      * AUSG.1 = EING.1 - EING.2
+      * AUSG.2 = EING.1 - (EING.2 + EING.3)
 
-     �* EING.2 VON EING.1 ABZIEHEN UND IN AUSG. 1 UND 2 SCHREIBEN
+      * EING.2 VON EING.1 ABZIEHEN UND IN AUSG. 1 UND 2 SCHREIBEN
            SUBTRACT EINN02 OF FORMAT1 FROM EINN01 OF FORMAT1
                     GIVING AUSN01 OF FORMAT1 AUSN02 OF FORMAT1.
 
-     �* EINGABE 3 VON AUSGABE 2 SUBTRAHIEREN
+      * EINGABE 3 VON AUSGABE 2 SUBTRAHIEREN
            SUBTRACT EINN03 OF FORMAT1 FROM
                     AUSN02 OF FORMAT1.
 
-     �* KOMMENTARE SETZEN
+      * KOMMENTARE SETZEN
            MOVE     "EING.1 - EING.2" TO KOMN01 OF FORMAT1.
            MOVE     "EING.1 - (EING.2 + EING.3)" TO
                     KOMN02 OF FORMAT1.
@@ -241,58 +300,58 @@
        BEF-SUB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 3 BEFEHL MULTIPLY
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 3 BEFEHL MULTIPLY
+      *--------------------------------------------------------------
        BEFEHL-MULTIPLY SECTION.
        BEF-MUL-00.
 
-     �* AUSG.1 = EING.1 * EING.2
-     �* AUSG.2 = EING.1 * EING.2 * EING.3
+      * AUSG.1 = EING.1 * EING.2
+      * AUSG.2 = EING.1 * EING.2 * EING.3
 
-     �* AUS1 = EIN1 * EIN2
+      * AUS1 = EIN1 * EIN2
            MULTIPLY EINN01 OF FORMAT1 BY
                     EINN02 OF FORMAT1 GIVING
                     AUSN01 OF FORMAT1.
 
-     �* AUS2 = AUS1 * EIN2
+      * AUS2 = AUS1 * EIN2
            MULTIPLY AUSN01 OF FORMAT1 BY
                     EINN03 OF FORMAT1 GIVING
                     AUSN02 OF FORMAT1.
 
-     �* KOMMENTARE AUSGEBEN
+      * KOMMENTARE AUSGEBEN
            MOVE     "EING.1 * EING.2" TO KOMN01 OF FORMAT1.
            MOVE     "EING.1 * EING.2 * EING.3" TO KOMN02 OF FORMAT1.
 
        BEF-MUL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 4 BEFEHL DIVIDE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 4 BEFEHL DIVIDE
+      *--------------------------------------------------------------
        BEFEHL-DIVIDE SECTION.
        BEF-DIV-00.
 
-     �* 2-MAL WIRD EING.1 DURCH EING.2 GETEILT. EINMAL MIT
-     �* NACHKOMMASTELLEN UND EINMAL GANZZAHLIG MIT
-     �* AUSGABE DES RESTES
+      * 2-MAL WIRD EING.1 DURCH EING.2 GETEILT. EINMAL MIT
+      * NACHKOMMASTELLEN UND EINMAL GANZZAHLIG MIT
+      * AUSGABE DES RESTES
 
-     �* DEN TEILER AUF NULL �BERPR�FEN.
+      * DEN TEILER AUF NULL UEBERPRUEFEN.
            IF       EINN02 OF FORMAT1 NOT = ZEROES
-     �*             EING.1 DURCH EING.2 MIT NACHKOMMASTELLEN
+      *             EING.1 DURCH EING.2 MIT NACHKOMMASTELLEN
                     DIVIDE EINN01 OF FORMAT1 BY
                            EINN02 OF FORMAT1 GIVING
                            AUSN01 OF FORMAT1
-     �*             EING.1 DURCH EING.2 GANZZAHLIG, DA HLP GANZZAHLIG
+      *             EING.1 DURCH EING.2 GANZZAHLIG, DA HLP GANZZAHLIG
                     DIVIDE EINN01 OF FORMAT1 BY
                            EINN02 OF FORMAT1 GIVING
                            ZWISCHEN-HLP      REMAINDER
                            AUSN03 OF FORMAT1
-     �*             DAS ERGEBNISS AUSGEBEN
+      *             DAS ERGEBNISS AUSGEBEN
                     MOVE   ZWISCHEN-HLP TO AUSN02 OF FORMAT1
            END-IF.
 
-     �* KOMMMENTARE SETZEN
+      * KOMMMENTARE SETZEN
            MOVE     "EING.1 / EING.2" TO
                     KOMN01 OF FORMAT1.
            MOVE     "EING.1 / EING.2  GANZZAHLIG" TO KOMN02 OF FORMAT1.
@@ -302,34 +361,34 @@
        BEF-DIV-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 5 BEFEHL COMPUTE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 5 BEFEHL COMPUTE
+      *--------------------------------------------------------------
        BEFEHL-COMPUTE SECTION.
        BEF-COM-00.
 
-     �* MIT 'COMPUTE' DIE G�LTIGKEI DER REGELN F�R KLAMMERSETZUNG UND
-     �* PUNKT-VOR-STRICH-RECHNUNG AUCH IN COBOL BEWIESEN.
+      * MIT 'COMPUTE' DIE GUELTIGKEI DER REGELN FUER KLAMMERSETZUNG UND
+      * PUNKT-VOR-STRICH-RECHNUNG AUCH IN COBOL BEWIESEN.
 
-     �* VARIANTE1 DER KLAMMERSETZUNG : (1+2*3)
+      * VARIANTE1 DER KLAMMERSETZUNG : (1+2*3)
            COMPUTE  AUSN01 OF FORMAT1  =
                    (EINN01 OF FORMAT1  +
                     EINN02 OF FORMAT1  *
                     EINN03 OF FORMAT1).
 
-     �* VARIANTE2 DER KLAMMERSETZUNG : (1+2)*3
+      * VARIANTE2 DER KLAMMERSETZUNG : (1+2)*3
            COMPUTE  AUSN02 OF FORMAT1  =
                    (EINN01 OF FORMAT1  +
                     EINN02 OF FORMAT1) *
                     EINN03 OF FORMAT1.
 
-     �* VARIANTE3 DER KLAMMERSETZUNG : 1+(2*3)
+      * VARIANTE3 DER KLAMMERSETZUNG : 1+(2*3)
            COMPUTE  AUSN03 OF FORMAT1  =
                     EINN01 OF FORMAT1  +
                    (EINN02 OF FORMAT1  *
                     EINN03 OF FORMAT1).
 
-     �* KOMMENTARE SETZEN
+      * KOMMENTARE SETZEN
            MOVE     "(EING.1  +  EING.2  *  EING.3)" TO
                     KOMN01 OF FORMAT1.
            MOVE     "(EING.1  +  EING.2) *  EING.3"  TO
@@ -340,26 +399,26 @@
        BEF-COM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 6 BEFEHL MOVE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 6 BEFEHL MOVE
+      *--------------------------------------------------------------
        BEFEHL-MOVE SECTION.
        BEF-MOV-00.
 
-     �* EINFACHES VERSCHIEBEN DER EINGABEFELDER IN
-     �* DIE AUSGABEFELDER
+      * EINFACHES VERSCHIEBEN DER EINGABEFELDER IN
+      * DIE AUSGABEFELDER
 
-     �* NUMMERISCHE VERSCHIEBEN
+      * NUMMERISCHE VERSCHIEBEN
            MOVE     EINN01 OF FORMAT1 TO AUSN01 OF FORMAT1.
            MOVE     EINN02 OF FORMAT1 TO AUSN02 OF FORMAT1.
            MOVE     EINN03 OF FORMAT1 TO AUSN03 OF FORMAT1.
 
-     �* ALPHAS VERSCHIEBEN
+      * ALPHAS VERSCHIEBEN
            MOVE     EINA01 OF FORMAT1(1:15) TO
                     AUSA01 OF FORMAT1(20:15).
            MOVE     EINA02 OF FORMAT1 TO AUSA02 OF FORMAT1.
 
-     �* KOMMENTARE SETZEN
+      * KOMMENTARE SETZEN
            MOVE     "EINGABE 1(1:15) zu (20:15)" TO KOMN01 OF FORMAT1.
            MOVE     "EINGABE 2" TO KOMN02 OF FORMAT1.
            MOVE     "EINGABE 3" TO KOMN03 OF FORMAT1.
@@ -367,67 +426,67 @@
        BEF-MOV-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 7 BEFEHL RECHTS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 7 BEFEHL RECHTS
+      *--------------------------------------------------------------
        BEFEHL-RECHTS SECTION.
        BEF-REC-00.
 
-     �* HIER WIRD VON DER UMGEDREHTE (REVERSE) ZEICHENKETTE
-     �* DIE DANN F�HRENDEN LEERZEICHEN GEZ�HLT. ES WERDEN ALSO
-     �* DIE RECHTEN LEERZEICHEN GEZ�HLT. ANSCHLIE�END WIRD DIE
-     �* ZEICHENKETTE SO PASSEND IN DAS AUSGABE FELD GESCHOBEN,
-     �* DA� DIE RECHTEN LEEREZEICHEN WEGFALLEN.
+      * HIER WIRD VON DER UMGEDREHTE (REVERSE) ZEICHENKETTE
+      * DIE DANN FUEHRENDEN LEERZEICHEN GEZAEHLT. ES WERDEN ALSO
+      * DIE RECHTEN LEERZEICHEN GEZAEHLT. ANSCHLIESSEND WIRD DIE
+      * ZEICHENKETTE SO PASSEND IN DAS AUSGABE FELD GESCHOBEN,
+      * DASS DIE RECHTEN LEEREZEICHEN WEGFALLEN.
 
-     �* Z�HL-INDIZES NULLEN
+      * ZAEHL-INDIZES NULLEN
            INITIALIZE LEER1-IDX.
            INITIALIZE LEER2-IDX.
 
-     �* ROUTINE NICHT WENN EINGABE(ALPHA)1 LEER
+      * ROUTINE NICHT WENN EINGABE(ALPHA)1 LEER
            IF       EINA01 OF FORMAT1 NOT = SPACES
 
-     �*             EINGABE1 RECHTE SPACES Z�HLEN
+      *             EINGABE1 RECHTE SPACES ZAEHLEN
                     INSPECT FUNCTION REVERSE(EINA01 OF FORMAT1)
                             TALLYING LEER1-IDX FOR
                             LEADING SPACES
 
-     �*             L�NGE DES EINGABE-FELDES OHNE RECHTE SPACES
+      *             LAENGE DES EINGABE-FELDES OHNE RECHTE SPACES
                     COMPUTE ZWISCHEN-HLP = EINAL - LEER1-IDX
 
-     �*             POSITION IM AUSGABEFELD
+      *             POSITION IM AUSGABEFELD
                     COMPUTE ZWISCHEN-HLP = AUSAL - ZWISCHEN-HLP + 1
 
-     �*             NACH RECHTS VERSCHIEBEN
+      *             NACH RECHTS VERSCHIEBEN
                     MOVE EINA01 OF FORMAT1 TO
                          AUSA01 OF FORMAT1(ZWISCHEN-HLP:)
 
-     �*             INDEX AUSGEBEN
+      *             INDEX AUSGEBEN
                     MOVE LEER1-IDX TO AUSN01 OF FORMAT1
            END-IF.
 
-     �* ROUTINE NUR WENN EINGABE(ALPHA2) NICHT LEER
+      * ROUTINE NUR WENN EINGABE(ALPHA2) NICHT LEER
            IF       EINA02 OF FORMAT1 NOT = SPACES
 
-     �*             EINGABE2 RECHTE SPACES Z�HLEN
+      *             EINGABE2 RECHTE SPACES ZAEHLEN
                     INSPECT FUNCTION REVERSE(EINA02 OF FORMAT1)
                             TALLYING LEER2-IDX FOR
                             LEADING SPACES
 
-     �*             L�NGE DES FELDES OHNE RECHTE SPACES
+      *             LAENGE DES FELDES OHNE RECHTE SPACES
                     COMPUTE ZWISCHEN-HLP = EINAL - LEER2-IDX
 
-     �*             POSITION IM AUSGABEFELD
+      *             POSITION IM AUSGABEFELD
                     COMPUTE ZWISCHEN-HLP = AUSAL - ZWISCHEN-HLP + 1
 
-     �*             NACH RECHTS VERSCHIEBEN
+      *             NACH RECHTS VERSCHIEBEN
                     MOVE EINA02 OF FORMAT1 TO
                          AUSA02 OF FORMAT1(ZWISCHEN-HLP:)
 
-     �*             INDEX AUSGEBEN
+      *             INDEX AUSGEBEN
                     MOVE LEER2-IDX TO AUSN02 OF FORMAT1
            END-IF.
 
-     �* KOMMENTARE SETZEN
+      * KOMMENTARE SETZEN
            MOVE     'RECHTE SPACES DER EING.1' TO
                     KOMN01 OF FORMAT1.
            MOVE     'RECHTE SPACES DER EING.2' TO
@@ -436,167 +495,167 @@
        BEF-REC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 8 BEFEHL LINKS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 8 BEFEHL LINKS
+      *--------------------------------------------------------------
        BEFEHL-LINKS SECTION.
        BEF-LIN-00.
 
-     �* HIER WERDEN DIE F�HRENDEN (LINKEN) LEERZEICHEN GEZ�HLT
-     �* UND DANN WIEDER MIT HILFE DER SUBSTRING ANWEISUNG ( X(Y:Z) )
-     �* DIE FELDER SO INS AUSGABEFELD GE'MOVE'T, DA� DIE LINKEN
-     �* SPACES ABGESCHNITTEN WERDEN.
+      * HIER WERDEN DIE FUEHRENDEN (LINKEN) LEERZEICHEN GEZAEHLT
+      * UND DANN WIEDER MIT HILFE DER SUBSTRING ANWEISUNG ( X(Y:Z) )
+      * DIE FELDER SO INS AUSGABEFELD GE'MOVE'T, DASS DIE LINKEN
+      * SPACES ABGESCHNITTEN WERDEN.
 
-     �* Z�HL-INDIZES NULLEN
+      * ZAEHL-INDIZES NULLEN
            INITIALIZE LEER1-IDX.
            INITIALIZE LEER2-IDX.
 
-     �* NUR WENN EINGABE(ALPHA1) NICHT IST
+      * NUR WENN EINGABE(ALPHA1) NICHT IST
            IF       EINA01 OF FORMAT1 NOT = SPACES
 
-     �*             EINGABE1 LINKE SPACES Z�HLEN
+      *             EINGABE1 LINKE SPACES ZAEHLEN
                     INSPECT EINA01 OF FORMAT1
                             TALLYING LEER1-IDX FOR
                             LEADING SPACES
 
-     �*             NACH LINKS VERSCHIEBEN
+      *             NACH LINKS VERSCHIEBEN
                     MOVE EINA01 OF FORMAT1(LEER1-IDX + 1:) TO
                          AUSA01 OF FORMAT1
 
-     �*             INDEX AUSGEBEN
+      *             INDEX AUSGEBEN
                     MOVE LEER1-IDX TO AUSN01 OF FORMAT1
            END-IF.
 
-     �* ROUTINE NICHT WENN EINGABE(ALPHA)2 NUR SPACES SIND
+      * ROUTINE NICHT WENN EINGABE(ALPHA)2 NUR SPACES SIND
            IF       EINA02 OF FORMAT1 NOT = SPACES
 
-     �*             EINGABE2 LINKE SPACES Z�HLEN
+      *             EINGABE2 LINKE SPACES ZAEHLEN
                     INSPECT  EINA02 OF FORMAT1
                              TALLYING LEER2-IDX FOR
                              LEADING SPACES
 
-     �*             NACH LINKS VERSCHIEBEN
+      *             NACH LINKS VERSCHIEBEN
                     MOVE EINA02 OF FORMAT1(LEER2-IDX + 1:) TO
                          AUSA02 OF FORMAT1
 
-     �*             INDEX AUSGEBEN
+      *             INDEX AUSGEBEN
                     MOVE LEER2-IDX TO AUSN02 OF FORMAT1
            END-IF.
 
-     �* KOMMENTARE SETZEN
-           MOVE     'F�HRENDE SPACES DER EING.1' TO
+      * KOMMENTARE SETZEN
+           MOVE     'FUEHRENDE SPACES DER EING.1' TO
                     KOMN01 OF FORMAT1.
-           MOVE     'F�HRENDE SPACES DER EING.2' TO
+           MOVE     'FUEHRENDE SPACES DER EING.2' TO
                     KOMN02 OF FORMAT1.
 
        BEF-LIN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 9 BEFEHL TEIL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 9 BEFEHL TEIL
+      *--------------------------------------------------------------
        BEFEHL-TEIL SECTION.
        BEF-TEI-00.
 
-     �* VON DER ALPHANUMERISCHEN EINGABE 1 NEHMEN WIR DEN TEILSTRING
-     �* DER AN POSITION (NUMERISCHE EINGABE 1) BEGINNT MIT DER
-     �* L�NGE DIE IN DER NUMERISCHEN EINGABE 2 STEHT UND SCHIEBEN
-     �* DIESEN SUBSTRING IN DIE ALPHANUMERISCHE AUSGABE 1.
+      * VON DER ALPHANUMERISCHEN EINGABE 1 NEHMEN WIR DEN TEILSTRING
+      * DER AN POSITION (NUMERISCHE EINGABE 1) BEGINNT MIT DER
+      * LAENGE DIE IN DER NUMERISCHEN EINGABE 2 STEHT UND SCHIEBEN
+      * DIESEN SUBSTRING IN DIE ALPHANUMERISCHE AUSGABE 1.
 
-     �* SUBSTRING NUR MIT G�LTIGEM EINGABEN 1 UND 2
+      * SUBSTRING NUR MIT GUELTIGEM EINGABEN 1 UND 2
            IF       EINN01 OF FORMAT1 > 0
             AND     EINN02 OF FORMAT1 > 0
             AND     EINN01 OF FORMAT1 + EINN02 OF FORMAT1
                     <= EINAL + 1
-     �*             TEILSTRING VON EING.1 NACH AUSG.1
+      *             TEILSTRING VON EING.1 NACH AUSG.1
                     MOVE EINA01 OF FORMAT1(
                          EINN01 OF FORMAT1:
                          EINN02 OF FORMAT1) TO
                          AUSA01 OF FORMAT1
 
-     �* KOMMENTAR SETZEN.
+      * KOMMENTAR SETZEN.
                     MOVE ' TEILSTRING VON <ALPHA-EING.1>'
                          TO KOMN01 OF FORMAT1
                     MOVE '        AB POS.: <NUM.-AUSG.1>'
                          TO KOMN02 OF FORMAT1
-                    MOVE '      MIT L�NGE: <NUM.-AUSG.2>'
+                    MOVE '      MIT LAENGE: <NUM.-AUSG.2>'
                          TO KOMN03 OF FORMAT1
-     �* FEHLERMELDUNG
+      * FEHLERMELDUNG
            ELSE
                     MOVE '         BITTE DIE NUMERISCHEN'
                          TO KOMN01 OF FORMAT1
                     MOVE '             EINGABEFELDER MIT'
                          TO KOMN02 OF FORMAT1
-                    MOVE '        G�LTIGEN WERTEN F�LLEN'
+                    MOVE '        GUELTIGEN WERTEN FUELLEN'
                          TO KOMN03 OF FORMAT1
            END-IF.
 
        BEF-TEI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 10 BEFEHL INSPECT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 10 BEFEHL INSPECT
+      *--------------------------------------------------------------
        BEFEHL-INSPECT SECTION.
        BEF-INS-00.
 
-     �* VOM EINGABEFELD 2 WERDEN DIE RECHTEN UND LINKEN
-     �* LEERZEICHEN GEZ�HLT (UND ABGESCHNITTEN) UND DANN WIRD GESCHAUT
-     �* WIE OFT DIESER TEILSTRING IN EING.1 AUFTAUCHT.
+      * VOM EINGABEFELD 2 WERDEN DIE RECHTEN UND LINKEN
+      * LEERZEICHEN GEZAEHLT (UND ABGESCHNITTEN) UND DANN WIRD GESCHAUT
+      * WIE OFT DIESER TEILSTRING IN EING.1 AUFTAUCHT.
 
-     �* Z�HL-INDIZES NULLEN
+      * ZAEHL-INDIZES NULLEN
            INITIALIZE LEER1-IDX.
            INITIALIZE LEER2-IDX.
 
-     �* EINGABE 2 AUF LEERE PR�FEN
+      * EINGABE 2 AUF LEERE PRUEFEN
            IF       EINA02 OF FORMAT1 NOT = SPACE
-     �*             EINGABE2 LINKE SPACES Z�HLEN
+      *             EINGABE2 LINKE SPACES ZAEHLEN
                     INSPECT  EINA02 OF FORMAT1
                              TALLYING LEER1-IDX FOR
                              LEADING SPACES
 
-     �*             EINGABE2 RECHTE SPACES Z�HLEN
+      *             EINGABE2 RECHTE SPACES ZAEHLEN
                     INSPECT FUNCTION REVERSE(EINA02 OF FORMAT1)
                             TALLYING LEER2-IDX FOR
                             LEADING SPACES
            END-IF.
 
-     �* Z�HLERFELD (AUSN 1) NULLEN
+      * ZAEHLERFELD (AUSN 1) NULLEN
            INITIALIZE AUSN01 OF FORMAT1.
 
-     �* L�NGE VON EING.2 OHNE RECHTE UND LINKE LEERZEICHEN
+      * LAENGE VON EING.2 OHNE RECHTE UND LINKE LEERZEICHEN
            COMPUTE  ZWISCHEN-HLP = EINAL - (LEER1-IDX + LEER2-IDX).
 
-     �* WIE OFT EINA02 IN EINA01 ?
+      * WIE OFT EINA02 IN EINA01 ?
            INSPECT  EINA01 OF FORMAT1 TALLYING
                     AUSN01 OF FORMAT1 FOR ALL
                     EINA02 OF FORMAT1(LEER1-IDX + 1:ZWISCHEN-HLP).
 
-     �* KOMMENTAR SETZEN
+      * KOMMENTAR SETZEN
            MOVE     '- MAL IST A-EING.2 IN A-EING.1' TO
                     KOMN01 OF FORMAT1.
 
        BEF-INS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 11 BEFEHL PERFORM
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 11 BEFEHL PERFORM
+      *--------------------------------------------------------------
        BEFEHL-PERFORM SECTION.
        BEF-PER-00.
 
-     �* EINE SCHLEIFE �BER DIE L�NGE DER ALPHANUMERISCHEN
-     �* EINGABEFELDER (MIT LEERZEICHEN) UND ABWECHSELNDES
-     �* SCHIEBEN DER EINZELNEN ZEICHEN IN DIE AUSGABE1
+      * EINE SCHLEIFE UEBER DIE LAENGE DER ALPHANUMERISCHEN
+      * EINGABEFELDER (MIT LEERZEICHEN) UND ABWECHSELNDES
+      * SCHIEBEN DER EINZELNEN ZEICHEN IN DIE AUSGABE1
 
-     �* SCHLEIFE �BER GANZE EINGABEFELDER(ALPHA)
+      * SCHLEIFE UEBER GANZE EINGABEFELDER(ALPHA)
            PERFORM  VARYING LAUF-IDX FROM 1 BY 1
                     UNTIL LAUF-IDX > EINAL
 
-     �*             HILFSFELD F�LLEN (POSITION IM AUSGABEFELD)
+      *             HILFSFELD FUELLEN (POSITION IM AUSGABEFELD)
                     COMPUTE ZWISCHEN-HLP = 2 * LAUF-IDX
 
-     �*             EINGABEFELDER(1+2) IN AUSGABEFELD(1) BEWEGEN
+      *             EINGABEFELDER(1+2) IN AUSGABEFELD(1) BEWEGEN
                     MOVE EINA01 OF FORMAT1(LAUF-IDX:1) TO
                          AUSA01 OF FORMAT1(ZWISCHEN-HLP - 1:)
                     MOVE EINA02 OF FORMAT1(LAUF-IDX:1) TO
@@ -607,16 +666,16 @@
        BEF-PER-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 12 BEFEHL IF
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 12 BEFEHL IF
+      *--------------------------------------------------------------
        BEFEHL-IF SECTION.
        BEF-IF-00.
 
-     �* ALPHANUMERISCHE FELDER AUF GLEICHHEIT ABFRAGEN
-     �* UND ENTSPRECHENDE MITTEILUNG IN AUSGABE SCHREIBEN.
+      * ALPHANUMERISCHE FELDER AUF GLEICHHEIT ABFRAGEN
+      * UND ENTSPRECHENDE MITTEILUNG IN AUSGABE SCHREIBEN.
 
-     �* EINGABE 1 UND 2 AUF GLEICHHEIT ABFRAGEN
+      * EINGABE 1 UND 2 AUF GLEICHHEIT ABFRAGEN
            IF       EINA01 OF FORMAT1 = EINA02 OF FORMAT1
                     MOVE 'Eingabefeld 1 und 2 sind gleich' TO
                          AUSA01 OF FORMAT1
@@ -625,7 +684,7 @@
                          AUSA01 OF FORMAT1
            END-IF.
 
-     �* EINGABE 2 UND 3 AUF GLEICHHEIT ABFRAGEN
+      * EINGABE 2 UND 3 AUF GLEICHHEIT ABFRAGEN
            IF       EINA02 OF FORMAT1 = EINA03 OF FORMAT1
                     MOVE 'Eingabefeld 2 und 3 sind gleich' TO
                          AUSA02 OF FORMAT1
@@ -637,38 +696,38 @@
        BEF-IF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 20 BEFEHL VERKETTUNG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 20 BEFEHL VERKETTUNG
+      *--------------------------------------------------------------
        BEFEHL-KETTE SECTION.
        BEF-KET-00.
 
-     �* VON DEN ALPHANUMERISCHEN EINGABEFELDER WERDEN DIE F�HRENDEN
-     �* LEERZEICHEN GEZ�HLT UND OHNE DIESE MIT DEM BEFEHL 'STRING'
-     �* IN DAS AUSGABEFELD1 GESETZT. DANK DER HILFE DER STRING-
-     �* ANWEISUNG 'DELIMITED BY' AUCH OHNE RECHTE LEERZEICHEN.
+      * VON DEN ALPHANUMERISCHEN EINGABEFELDER WERDEN DIE FUEHRENDEN
+      * LEERZEICHEN GEZAEHLT UND OHNE DIESE MIT DEM BEFEHL 'STRING'
+      * IN DAS AUSGABEFELD1 GESETZT. DANK DER HILFE DER STRING-
+      * ANWEISUNG 'DELIMITED BY' AUCH OHNE RECHTE LEERZEICHEN.
 
-     �* Z�HL-INDIZES NULLEN
+      * ZAEHL-INDIZES NULLEN
            INITIALIZE LEER1-IDX.
            INITIALIZE LEER2-IDX.
            INITIALIZE LEER3-IDX.
 
-     �* EINGABE1 LINKE SPACES Z�HLEN
+      * EINGABE1 LINKE SPACES ZAEHLEN
            INSPECT  EINA01 OF FORMAT1
                     TALLYING LEER1-IDX FOR
                     LEADING SPACES.
 
-     �* EINGABE2 LINKE SPACES Z�HLEN
+      * EINGABE2 LINKE SPACES ZAEHLEN
            INSPECT  EINA02 OF FORMAT1
                     TALLYING LEER2-IDX FOR
                     LEADING SPACES.
 
-     �* EINGABE3 LINKE SPACES Z�HLEN
+      * EINGABE3 LINKE SPACES ZAEHLEN
            INSPECT  EINA03 OF FORMAT1
                     TALLYING LEER3-IDX FOR
                     LEADING SPACES.
 
-     �* ABGESCHNITTENES ABGESCHNITTEN ZUSAMMENF�GEN
+      * ABGESCHNITTENES ABGESCHNITTEN ZUSAMMENFUEGEN
            STRING   EINA01 OF FORMAT1(LEER1-IDX + 1:)
                     DELIMITED BY '  '
                     EINA02 OF FORMAT1(LEER2-IDX + 1:)
@@ -680,37 +739,37 @@
        BEF-KET-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 21 BEFEHL VERKETTUNG MIT PLUS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 21 BEFEHL VERKETTUNG MIT PLUS
+      *--------------------------------------------------------------
        BEFEHL-KETTEPLUS SECTION.
        BEF-KPL-00.
 
-     �* EXAKT DASSELBE WIE OBEN ('AUSWAHL 20') NUR DAS DIESMAL
-     �* ZWISCHEN DEN SUBSTRINGS NOCH JEWEILS DAS LITERAL '+'
-     �* EINGEF�GT WURD.
+      * EXAKT DASSELBE WIE OBEN ('AUSWAHL 20') NUR DAS DIESMAL
+      * ZWISCHEN DEN SUBSTRINGS NOCH JEWEILS DAS LITERAL '+'
+      * EINGEFUEGT WURD.
 
-     �* Z�HL-INDIZES NULLEN
+      * ZAEHL-INDIZES NULLEN
            INITIALIZE LEER1-IDX.
            INITIALIZE LEER2-IDX.
            INITIALIZE LEER3-IDX.
 
-     �* EINGABE1 LINKE SPACES Z�HLEN
+      * EINGABE1 LINKE SPACES ZAEHLEN
            INSPECT  EINA01 OF FORMAT1
                     TALLYING LEER1-IDX FOR
                     LEADING SPACES.
 
-     �* EINGABE2 LINKE SPACES Z�HLEN
+      * EINGABE2 LINKE SPACES ZAEHLEN
            INSPECT  EINA02 OF FORMAT1
                     TALLYING LEER2-IDX FOR
                     LEADING SPACES.
 
-     �* EINGABE3 LINKE SPACES Z�HLEN
+      * EINGABE3 LINKE SPACES ZAEHLEN
            INSPECT  EINA03 OF FORMAT1
                     TALLYING LEER3-IDX FOR
                     LEADING SPACES.
 
-     �* EINZELTEILE MIT '+' ZUSAMMENF�GEN
+      * EINZELTEILE MIT '+' ZUSAMMENFUEGEN
            STRING   EINA01 OF FORMAT1(LEER1-IDX + 1:)
                     DELIMITED BY '  '
                     '+'
@@ -724,45 +783,45 @@
        BEF-KPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 22 BEFEHL REPLACE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 22 BEFEHL REPLACE
+      *--------------------------------------------------------------
        BEFEHL-REPLACE SECTION.
        BEF-REP-00.
 
-     �* DIE EINGABEFELDER WERDEN IN DIE AUSGABE BEWEGT UND DANN
-     �* WERDEN MIT HILFE DER 'INSPECT-REPLACING' ANWEISUNG
-     �* ALLE LEERZEICHEN DURCH FRAGEZEICHEN ERSETZT.
+      * DIE EINGABEFELDER WERDEN IN DIE AUSGABE BEWEGT UND DANN
+      * WERDEN MIT HILFE DER 'INSPECT-REPLACING' ANWEISUNG
+      * ALLE LEERZEICHEN DURCH FRAGEZEICHEN ERSETZT.
 
-     �* KOPIEREN DER EINGABE IN DIE AUSGABE
+      * KOPIEREN DER EINGABE IN DIE AUSGABE
            MOVE     EINA01 OF FORMAT1 TO AUSA01 OF FORMAT1.
            MOVE     EINA02 OF FORMAT1 TO AUSA02 OF FORMAT1.
 
-     �* IN EINGABE 1,2 UND 3 LEERZEICHEN DURCH '?' ERSETZEN
+      * IN EINGABE 1,2 UND 3 LEERZEICHEN DURCH '?' ERSETZEN
            INSPECT  AUSA01 OF FORMAT1 REPLACING ALL ' ' BY '?'.
            INSPECT  AUSA02 OF FORMAT1 REPLACING ALL ' ' BY '?'.
 
        BEF-REP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 23 BEFEHL STERNSUCHE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 23 BEFEHL STERNSUCHE
+      *--------------------------------------------------------------
        BEFEHL-STERNSUCHE SECTION.
        BEF-STS-00.
 
-     �* MIT HILFE DES 'INSPECT' BEFEHLS WERDEN DIE ZEICHEN
-     �* VOR DEM ERSTEN '*' IN EING.1 GEZ�HLT UND
-     �* MIT HILFE DER 'UNSTRING' ANWEISUNG WIRD DER TEILSTRING
-     �* VOR DEM ERSTEN '*' VON EING.2 IN ALPHA-AUSG.1 GESETZT.
+      * MIT HILFE DES 'INSPECT' BEFEHLS WERDEN DIE ZEICHEN
+      * VOR DEM ERSTEN '*' IN EING.1 GEZAEHLT UND
+      * MIT HILFE DER 'UNSTRING' ANWEISUNG WIRD DER TEILSTRING
+      * VOR DEM ERSTEN '*' VON EING.2 IN ALPHA-AUSG.1 GESETZT.
 
-     �* STELLEN VOR STERN IN EINGABE 1 Z�HLEN
+      * STELLEN VOR STERN IN EINGABE 1 ZAEHLEN
            INSPECT  EINA01 OF FORMAT1 TALLYING
                     AUSN01 OF FORMAT1 FOR
                     CHARACTERS
                     BEFORE INITIAL '*'.
 
-     �* KONTROLLE OB �BERHAUPT STERN GEFUNDEN
+      * KONTROLLE OB UEBERHAUPT STERN GEFUNDEN
            IF       AUSN01 OF FORMAT1 = 20
                     MOVE 0 TO AUSN01 OF FORMAT1
                     MOVE "KEIN STERN GEFUNDEN" TO KOMN01 OF FORMAT1
@@ -770,7 +829,7 @@
                     MOVE "ZEICHEN VOR DEM STERN" TO KOMN01 OF FORMAT1
            END-IF.
 
-     �* KONTROLLE AUF STERN IN EING.2
+      * KONTROLLE AUF STERN IN EING.2
            INITIALIZE ZWISCHEN-HLP.
            INSPECT  EINA02 OF FORMAT1 TALLYING
                     ZWISCHEN-HLP FOR
@@ -780,7 +839,7 @@
            IF       ZWISCHEN-HLP = 20
                     MOVE 'KEIN STERN GEFUNDEN' TO AUSA01 OF FORMAT1
            ELSE
-     �*             ALLES VOR DEM STERN IN EINGABE2 IN AUSGABE1
+      *             ALLES VOR DEM STERN IN EINGABE2 IN AUSGABE1
                     UNSTRING EINA02 OF FORMAT1
                              DELIMITED BY '*'
                              INTO AUSA01 OF FORMAT1
@@ -789,51 +848,51 @@
        BEF-STS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 24 BEFEHL REVERSE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 24 BEFEHL REVERSE
+      *--------------------------------------------------------------
        BEFEHL-REVERSE SECTION.
        BEF-REV-00.
 
-     �* 'FUNCTION REVERSE(XY)' DREHT DEN STRING XY UM.
+      * 'FUNCTION REVERSE(XY)' DREHT DEN STRING XY UM.
 
-     �* EINGABE 1 UMGEDREHT IN AUSGABE 1 AUSGEBEN
+      * EINGABE 1 UMGEDREHT IN AUSGABE 1 AUSGEBEN
            MOVE     FUNCTION REVERSE(EINA01 OF FORMAT1) TO
                     AUSA01 OF FORMAT1.
 
-     �* EINGABE 2 UMGEDREHT IN AUSGABE 2 AUSGEBEN
+      * EINGABE 2 UMGEDREHT IN AUSGABE 2 AUSGEBEN
            MOVE     FUNCTION REVERSE(EINA02 OF FORMAT1) TO
                     AUSA02 OF FORMAT1.
 
        BEF-REV-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* 25 BEFEHL HEXADEZIMAL
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * 25 BEFEHL HEXADEZIMAL
+      *--------------------------------------------------------------
        BEFEHL-HEXA SECTION.
        BEF-HEX-00.
 
-     �* MIT X VOR EINEM LITERAL, DAS EIN HEXADEZIMAL-CODE ENTH�LT,
-     �* WIRD DIESER UMGESETZT IN DEN EBCDIC-CODE.
+      * MIT X VOR EINEM LITERAL, DAS EIN HEXADEZIMAL-CODE ENTHAELT,
+      * WIRD DIESER UMGESETZT IN DEN EBCDIC-CODE.
 
-     �* DIE HEXA-WERTE ('C1' & 'C2') IN EBCDIC AUSGEBEN
+      * DIE HEXA-WERTE ('C1' & 'C2') IN EBCDIC AUSGEBEN
            MOVE     X'C1' TO AUSA01 OF FORMAT1.
            MOVE     X'C2' TO AUSA02 OF FORMAT1.
 
        BEF-HEX-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 26 BEFEHL UPPER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 26 BEFEHL UPPER
+      *--------------------------------------------------------------
        BEFEHL-UPPER SECTION.
        BEF-UPP-00.
 
-     �* DIE 'FUNCTION UPPER-CASE' SETZT ALLE KLEINBUCHSTABEN
-     �* EINES ZEICHENSTRINGS IN GRO�BUCHSTABEN UM.
+      * DIE 'FUNCTION UPPER-CASE' SETZT ALLE KLEINBUCHSTABEN
+      * EINES ZEICHENSTRINGS IN GROSSBUCHSTABEN UM.
 
-     �* EINGABE 1 UND 2 GRO� NACH AUSGABE 1 UND 2 UMSETZEN
+      * EINGABE 1 UND 2 GROSS NACH AUSGABE 1 UND 2 UMSETZEN
            MOVE     FUNCTION UPPER-CASE(EINA01 OF FORMAT1)
                     TO AUSA01 OF FORMAT1.
            MOVE     FUNCTION UPPER-CASE(EINA02 OF FORMAT1)
@@ -842,16 +901,16 @@
        BEF-UPP-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 27 BEFEHL LOWER
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 27 BEFEHL LOWER
+      *--------------------------------------------------------------
        BEFEHL-LOWER SECTION.
        BEF-LOW-00.
 
-     �* DIE 'FUNCTION LOWER-CASE' SETZT ALLE GRO�BUCHSTABEN
-     �* EINES ZEICHENSTRINGS IN KLEINBUCHSTABEN UM.
+      * DIE 'FUNCTION LOWER-CASE' SETZT ALLE GROSSBUCHSTABEN
+      * EINES ZEICHENSTRINGS IN KLEINBUCHSTABEN UM.
 
-     �* EINGABE 1 UND 2 KLEIN NACH AUSGABE 1 UND 2 UMSETZEN
+      * EINGABE 1 UND 2 KLEIN NACH AUSGABE 1 UND 2 UMSETZEN
            MOVE     FUNCTION LOWER-CASE(EINA01 OF FORMAT1)
                     TO AUSA01 OF FORMAT1.
            MOVE     FUNCTION LOWER-CASE(EINA02 OF FORMAT1)
@@ -860,36 +919,36 @@
        BEF-LOW-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 28 BEFEHL CONVERT
-     �*--------------------------------------------------------------
-     �*�BEFEHL-CONVERT SECTION.
-     �*�BEF-CON-00.
-     �*�
-     �* DIE ZEICHENKETTE ALPHA-EING.1 WIRD ZUR AUSGABE KOPIERT
-     �* UND DORT WERDEN ALLE ZIFFERN DER ZEICHENKETTE DURCH
-     �* DIE N�CHSTH�HERLIEGENDE ZIFFER ERSETZT.
-     �*�
-     �* KOPIEREN DES EINGABEFELDES IN DIE AUSGABE
-     �*�   MOVE EINA01 OF FORMAT1 TO AUSA01 OF FORMAT1.
-     �*�
-     �* IM AUSGABEFELD 1 ALLE ZIFFERN UM 1 ERH�HEN
-     �*�   INSPECT  AUSA01 OF FORMAT1
-     �*�            CONVERTING '1234567890' TO '2345678901'.
-     �*�
-     �*�BEF-CON-90.
+      *--------------------------------------------------------------
+      * AUSWAHL 28 BEFEHL CONVERT
+      *--------------------------------------------------------------
+      **BEFEHL-CONVERT SECTION.
+      **BEF-CON-00.
+      **
+      * DIE ZEICHENKETTE ALPHA-EING.1 WIRD ZUR AUSGABE KOPIERT
+      * UND DORT WERDEN ALLE ZIFFERN DER ZEICHENKETTE DURCH
+      * DIE NAECHSTHOEHERLIEGENDE ZIFFER ERSETZT.
+      **
+      * KOPIEREN DES EINGABEFELDES IN DIE AUSGABE
+      **   MOVE EINA01 OF FORMAT1 TO AUSA01 OF FORMAT1.
+      **
+      * IM AUSGABEFELD 1 ALLE ZIFFERN UM 1 ERHOEHEN
+      **   INSPECT  AUSA01 OF FORMAT1
+      **            CONVERTING '1234567890' TO '2345678901'.
+      **
+      **BEF-CON-90.
       *    EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSWAHL 29 STERN EINGABE VORWEG
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSWAHL 29 STERN EINGABE VORWEG
+      *--------------------------------------------------------------
        STERN-EINGABE SECTION.
        BEF-STE-00.
 
-     �* DER EINGABEWERT MIT EINEM STERN VORWEG WIRD GEPR�FT OB DIESER
-     �* IN EINEM ANDEREN FELD VORKOMMT (SATZAUSWAHL)
+      * DER EINGABEWERT MIT EINEM STERN VORWEG WIRD GEPRUEFT OB DIESER
+      * IN EINEM ANDEREN FELD VORKOMMT (SATZAUSWAHL)
 
-     �* KOPIEREN DES EINGABEFELDES IN DIE AUSGABE
+      * KOPIEREN DES EINGABEFELDES IN DIE AUSGABE
            MOVE EINA01 OF FORMAT1 TO AUSA01 OF FORMAT1.
 
            IF       EINA01 OF FORMAT1(1:1) = "*"
@@ -911,13 +970,13 @@
        BEF-STE-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* BILDSCHIRMAUSGABEFELDER CLEAREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BILDSCHIRMAUSGABEFELDER CLEAREN
+      *--------------------------------------------------------------
        AUSGABE-INIT SECTION.
        AUS-INI-00.
 
-     �* ALLE AUSGABEFELDER LEEREN OHNE DIE EINGABE ZU LEEREN
+      * ALLE AUSGABEFELDER LEEREN OHNE DIE EINGABE ZU LEEREN
            INITIALIZE AUSA01 OF FORMAT1.
            INITIALIZE AUSA02 OF FORMAT1.
            INITIALIZE AUSN01 OF FORMAT1.
@@ -930,15 +989,15 @@
        AUS-INI-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
