@@ -1,23 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0024.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PRAUM IMPORTIEREN                                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.11.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  IMPORTIEREN DER PRAUM-DATEN                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PRAUM IMPORTIEREN                                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.11.2011                                   *
+      *                                                               *
+      * FUNKTION      :  IMPORTIEREN DER PRAUM-DATEN                  *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    RAEUME, DIE IM EXTRAKT NICHT MEHR VORKOMMEN,  *
+      *                  WERDEN JETZT AUS PCONFIG/H052 GELOESCHT       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +28,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PRAUM: RARAUM
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PRAUM: RARAUM
+      *-------------------------------------------------------------
            SELECT PRAUM-DP
                   ASSIGN       TO  DATABASE-PRAUM
                   ORGANIZATION IS  INDEXED
@@ -36,9 +38,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -48,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PRAUM: RARAUM
+      *--- PRAUM: RARAUM
        FD  PRAUM-DP
            LABEL RECORDS ARE STANDARD.
        01  PRAUM-P.
            COPY DDS-ALL-FORMATS OF MAT-PRAUM.
       /
-     �*--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -62,22 +64,22 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH UEBERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* WORKBEREICH LOG-CPY
+      * WORKBEREICH LOG-CPY
            COPY WRKLOGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0024".
        01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  CHKOBJ-REC                    TYPE CHKOBJ-TYPE.
        01  ADDLIBLE-REC                  TYPE ADDLIBLE-TYPE.
        01  RMVLIBLE-REC                  TYPE RMVLIBLE-TYPE.
@@ -86,32 +88,32 @@
        01  RECORD-NEW                    PIC X(8192).
        01  POS                           PIC 9(4).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "HLP0024" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEIEN �FFNEN
+      * DATEIEN OEFFNEN
            OPEN     I-O   PCONFIG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* MAT-BIBLIOTHEK VORSCHALTEN
+      * MAT-BIBLIOTHEK VORSCHALTEN
            PERFORM  ADD-MAT-LIB.
 
-     �* PR�FEN OB DIE MAT-BIBLIOTHEK GESETZT UND DIE DATEI
-     �* VORHANDEN IST
+      * PRUEFEN OB DIE MAT-BIBLIOTHEK GESETZT UND DIE DATEI
+      * VORHANDEN IST
            PERFORM  CHECK-OBJECTS.
            IF       RET-CODE NOT = SPACES
                     INITIALIZE PCFGSTSF OF LOG-CPY
@@ -124,7 +126,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* �FFNEN DER DATEIEN
+      * OEFFNEN DER DATEIEN
            OPEN     INPUT PRAUM-DP.
            IF       FILE-STATUS NOT = ZEROES
                     INITIALIZE PCFGSTSF OF LOG-CPY
@@ -137,12 +139,15 @@
                     GO TO ENDE
            END-IF.
 
-     �* ALLE R�UME IMPORTIEREN
+      * ALLE RAEUME IMPORTIEREN
            PERFORM  IMPORT-PRAUM.
 
+      * RAEUME LOESCHEN, DIE IM EXTRAKT NICHT MEHR VORKOMMEN
+           PERFORM  CLEANUP-PRAUM.
+
            CLOSE    PRAUM-DP.
 
-     �* MAT-BIBLIOTHEK L�SCHEN
+      * MAT-BIBLIOTHEK LOESCHEN
            PERFORM  DEL-MAT-LIB.
 
        ENDE.
@@ -152,13 +157,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK VORSCHALTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK VORSCHALTEN
+      *--------------------------------------------------------------
        ADD-MAT-LIB SECTION.
        ADD-MAT-00.
 
-     �* "MAT" BIBLIOTHEK HINZUF�GEN
+      * "MAT" BIBLIOTHEK HINZUFUEGEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     "MAT"        TO LIB     OF ADDLIBLE-REC.
            MOVE     "*LAST"      TO LIBPOS  OF ADDLIBLE-REC.
@@ -169,13 +174,13 @@
        ADD-MAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK ENTFERNEN
+      *--------------------------------------------------------------
        DEL-MAT-LIB SECTION.
        DEL-MAT-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUFUEGEN
            INITIALIZE RMVLIBLE-REC.
            MOVE     "MAT"        TO LIB     OF RMVLIBLE-REC.
            CALL     "CLP0009" USING RMVLIBLE-REC
@@ -184,13 +189,13 @@
        DEL-MAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* IMPORTIEREN DES RAUMS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * IMPORTIEREN DES RAUMS
+      *--------------------------------------------------------------
        IMPORT-PRAUM SECTION.
        IMP-PRA-00.
 
-     �* RAUM LESEN
+      * RAUM LESEN
            INITIALIZE PRAUMF OF PRAUM-P.
            MOVE     SPACES              TO RARAUM OF PRAUM-P.
            START    PRAUM-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -204,10 +209,10 @@
                     GO TO IMP-PRA-90
            END-IF.
 
-     �* DATUM/ZEIT ERMITTELN
+      * DATUM/ZEIT ERMITTELN
            PERFORM  COPY-GET-TIME.
 
-     �* RAUM SCHON ANGELEGT?
+      * RAUM SCHON ANGELEGT?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H052"              TO CFID   OF CFG-CPY.
            MOVE     RARAUM OF PRAUM-P   TO CFKEY  OF CFG-CPY.
@@ -223,9 +228,51 @@
        IMP-PRA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES PCONFIG-SATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOESCHEN DER H052-SAETZE, DEREN RAUM IM EXTRAKT FEHLT
+      *--------------------------------------------------------------
+       CLEANUP-PRAUM SECTION.
+       CLN-PRA-00.
+
+      * H052-SAETZE POSITIONIEREN
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H052"              TO CFID   OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY4 OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CLN-PRA-90
+           END-IF.
+
+       CLN-PRA-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CLN-PRA-90
+           END-IF.
+
+      * NUR H052-SAETZE BETRACHTEN, SONST FERTIG
+           IF       CFID OF PCONFIG-P NOT = "H052"
+                    GO TO CLN-PRA-90
+           END-IF.
+
+      * GIBT ES DEN RAUM NOCH IM EXTRAKT?
+           INITIALIZE PRAUMF OF PRAUM-P.
+           MOVE     CFKEY OF PCONFIG-P  TO RARAUM OF PRAUM-P.
+           READ     PRAUM-DP RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    DELETE PCONFIG-DP RECORD
+           END-IF.
+
+           GO TO    CLN-PRA-20.
+
+       CLN-PRA-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES PCONFIG-SATZES
+      *--------------------------------------------------------------
        WRITE-DATEN SECTION.
        WRI-DAT-00.
 
@@ -235,16 +282,16 @@
            MOVE     SPACES                TO CFKEY2 OF PCONFIG-P.
            MOVE     SPACES                TO CFKEY3 OF PCONFIG-P.
            MOVE     SPACES                TO CFKEY4 OF PCONFIG-P.
-     �* BEZEICHNUNG 1/2
+      * BEZEICHNUNG 1/2
            MOVE     RABEZ1 OF PRAUM-P     TO CFIN21 OF PCONFIG-P.
            MOVE     RABEZ2 OF PRAUM-P     TO CFIN22 OF PCONFIG-P.
-     �* ANZEIGENAME = BEZEICHNUNG 1
+      * ANZEIGENAME = BEZEICHNUNG 1
            MOVE     RABEZ1 OF PRAUM-P     TO CFTXT1 OF PCONFIG-P.
 
-     �* BEREICH
+      * BEREICH
            MOVE     RABER  OF PRAUM-P     TO CFIN01 OF PCONFIG-P.
 
-     �* USER/DATUM/UHRZEIT F�LLEN
+      * USER/DATUM/UHRZEIT FUELLEN
            MOVE     T-USER                TO CFAUSR OF PCONFIG-P
            MOVE     T-TERM                TO CFABS  OF PCONFIG-P
            MOVE     PGM-WRK               TO CFAPGM OF PCONFIG-P
@@ -255,9 +302,9 @@
        WRI-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN DER DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN DER DATEN
+      *--------------------------------------------------------------
        UPDATE-DATEN SECTION.
        UPD-DAT-00.
 
@@ -272,22 +319,22 @@
                     GO TO UPD-DAT-90
            END-IF.
 
-     �* ALTEN RECORD SICHERN
+      * ALTEN RECORD SICHERN
            MOVE     PCONFIGF OF PCONFIG-P TO RECORD-OLD.
 
-     �* BEZEICHNUNG 1/2
+      * BEZEICHNUNG 1/2
            MOVE     RABEZ1 OF PRAUM-P     TO CFIN21 OF PCONFIG-P.
            MOVE     RABEZ2 OF PRAUM-P     TO CFIN22 OF PCONFIG-P.
-     �* ANZEIGENAME = BEZEICHNUNG 1
+      * ANZEIGENAME = BEZEICHNUNG 1
            MOVE     RABEZ1 OF PRAUM-P     TO CFTXT1 OF PCONFIG-P.
 
-     �* BEREICH
+      * BEREICH
            MOVE     RABER  OF PRAUM-P     TO CFIN01 OF PCONFIG-P.
 
-     �* NEUEN RECORD �BERNEHMEN
+      * NEUEN RECORD UEBERNEHMEN
            MOVE     PCONFIGF OF PCONFIG-P TO RECORD-NEW.
 
-     �* USER/DATUM/UHRZEIT F�LLEN
+      * USER/DATUM/UHRZEIT FUELLEN
            IF       RECORD-OLD NOT = RECORD-NEW
                     MOVE     T-USER       TO CFMSER OF PCONFIG-P
                     MOVE     T-TERM       TO CFMBS  OF PCONFIG-P
@@ -300,14 +347,14 @@
        UPD-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEIEN AUCH GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE DATEIEN AUCH GIBT
+      *--------------------------------------------------------------
        CHECK-OBJECTS SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PRUEFEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     "PRAUM"      TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
@@ -322,33 +369,33 @@
        CHK-OBJ-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-WRITE-LOG-CPY: SCHREIBEN EINES LOG-SATZES
+      *---------------------------------------------------------------
 
            COPY     LOGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
