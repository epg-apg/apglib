@@ -1,23 +1,27 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0037.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SPOOL-DATEI IN PTMPSEU KOPIEREN                               *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  12.01.2012                                   *
-     �*                                                               *
-     �* FUNKTION      :  SPOOL-DATEI KOPIEREN                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SPOOL-DATEI IN PTMPSEU KOPIEREN                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.01.2012                                   *
+      *                                                               *
+      * FUNKTION      :  SPOOL-DATEI KOPIEREN                         *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    ZIELSATZ IN PTMPSEU IST JETZT JOBABHAENGIG,   *
+      *                  STATT IMMER DENSELBEN SATZ ZU UEBERSCHREIBEN; *
+      *                  X-TOMBR (OPTIONAL) ERLAUBT EINEN EIGENEN,     *
+      *                  Z.B. USERABHAENGIGEN ZIELSATZ                 *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,39 +37,50 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH UEBERGABEPARAMETER
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0037".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  CPYSPLF-REC                   TYPE CPYSPLF-TYPE.
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SPOOLFILE                   PIC X(10).
        01  X-JOBNAME                     PIC X(10).
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+       01  X-TOMBR                       PIC X(10).
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SPOOLFILE
                                 X-JOBNAME
-                                X-RETCODE.
-     �*-------------------------------------------------------------
+                                X-RETCODE
+                                X-TOMBR.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE X-RETCODE.
-     �* CPYSPLF AUSF�HREN
+      * CPYSPLF AUSFUEHREN
            INITIALIZE CPYSPLF-REC.
            MOVE     X-SPOOLFILE   TO SPOOLNAME OF CPYSPLF-REC.
            MOVE     X-JOBNAME     TO JOBNAME   OF CPYSPLF-REC.
            MOVE     "QTEMP"       TO TOLIB     OF CPYSPLF-REC.
            MOVE     "PTMPSEU"     TO TOFILE    OF CPYSPLF-REC.
            MOVE     "*REPLACE"    TO MBROPT    OF CPYSPLF-REC.
+
+      * ZIELSATZ STANDARDMAESSIG JOBABHAENGIG, AUSSER DER AUFRUFER
+      * GIBT EINEN EIGENEN ZIELSATZ MIT (Z.B. USERABHAENGIG)
+           IF       ADDRESS OF X-TOMBR NOT = NULL
+            AND     X-TOMBR NOT = SPACES
+                    MOVE X-TOMBR   TO TOMBR OF CPYSPLF-REC
+           ELSE
+                    MOVE X-JOBNAME TO TOMBR OF CPYSPLF-REC
+           END-IF.
            CALL     "CLP0046" USING CPYSPLF-REC
                                     X-RETCODE
            END-CALL.
