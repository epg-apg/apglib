@@ -1,24 +1,26 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             CRP0004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* EINGABE SYNTAX-CODEW�RTER                                     *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.11.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  SYNTAX-CODEW�RTER                            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * EINGABE SYNTAX-CODEWOERTER                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.11.2009                                   *
+      *                                                               *
+      * FUNKTION      :  SYNTAX-CODEWOERTER                            *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    AKTIV-/INAKTIV-WECHSEL WIRD PER CFP8100       *
+      *                  PROTOKOLLIERT                                *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* BILDSCHIRMDATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * BILDSCHIRMDATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CRD0004DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +40,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* SYNTAX-W�RTER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * SYNTAX-WOERTER
+      *-------------------------------------------------------------
            SELECT PCHKHGH-DP
                   ASSIGN       TO  DATABASE-PCHKHGH
                   ORGANIZATION IS  INDEXED
@@ -48,7 +50,7 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
        FD   WS-DISPLAY
@@ -56,7 +58,7 @@
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF CRD0004DE.
       /
-     �*--- SYNTAX
+      *--- SYNTAX
        FD  PCHKHGH-DP
            LABEL RECORDS ARE STANDARD.
        01  PCHKHGH-P.
@@ -64,7 +66,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* LISTE DER TEMPOR�REN INDIKATOREN
+      * LISTE DER TEMPORAEREN INDIKATOREN
        01  INXX.
          02 IN01                          PIC 1.
          02 IN02                          PIC 1.
@@ -104,13 +106,13 @@
            REPLACING FMT06-I BY FORMAT6-I
                      FMT06-I-INDIC BY FORMAT6-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0004".
@@ -124,39 +126,39 @@
        01  LEN                           PIC 9(4).
        01  LEN2                          PIC 9(4).
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER FUER DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
 
-     �* PARAMETER F�R DAS HLP0011
+      * PARAMETER FUER DAS HLP0011
        01  SYHEX-WRK                     LIKE SYHEX  OF PCHKHGH-P.
        01  COLOR-WRK                     PIC X(10).
        01  INVERS-WRK                    PIC X(1).
        01  BLINK-WRK                     PIC X(1).
        01  UNDERLINE-WRK                 PIC X(1).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-SYTYP                       LIKE SYTYP  OF PCHKHGH-P.
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-SYTYP
                                          X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CRP0004" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN OEFFNEN
            OPEN     I-O   WS-DISPLAY.
            OPEN     I-O   PCHKHGH-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -191,14 +193,14 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * FUELLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
            MOVE     T-USER              TO SYUSER OF PCHKHGH-P.
            MOVE     X-SYTYP             TO SYTYP  OF PCHKHGH-P.
@@ -214,13 +216,13 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* KEY PR�FEN
+      * KEY PRUEFEN
            IF       SYUSER OF PCHKHGH-P NOT = T-USER
             OR      SYTYP  OF PCHKHGH-P NOT = X-SYTYP
                     GO TO LES-DAT-90
            END-IF.
 
-     �* ANZEIGE BESTIMMTER TAGS?
+      * ANZEIGE BESTIMMTER TAGS?
            IF       LEN                        > ZEROES
             AND     CMD-SELEKTION(1:1)     NOT = "*"
                     IF   CMD-SELEKTION(1:LEN) NOT =
@@ -229,7 +231,7 @@
                     END-IF
            END-IF.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -242,9 +244,9 @@
                     WRITE   SUBFILE WS-REC FORMAT IS "FMT03"
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE FUELLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
-     �* INAKTIVE TAGS PINK ANZEIGEN
+      * INAKTIVE TAGS PINK ANZEIGEN
            IF       SYAKT  OF PCHKHGH-P = ZEROES
                     MOVE AN  TO IN42 OF INXX
            ELSE
@@ -252,7 +254,7 @@
            END-IF.
            MOVE     CORR PCHKHGHF OF PCHKHGH-P TO FORMAT2.
            MOVE     SPACES       TO AUSW OF FORMAT2.
-     �*�   MOVE     CORR INXX    TO FMT02-O-INDIC.
+      *    MOVE     CORR INXX    TO FMT02-O-INDIC.
            MOVE     CORR FORMAT2 TO FMT02-O.
            ADD      1            TO SUBFILE-RECORD-NUMBER.
            WRITE    SUBFILE WS-REC FORMAT IS "FMT02".
@@ -263,14 +265,14 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
            INITIALIZE FORMAT3.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            IF       LEN > ZEROES
                     MOVE CMD-SELEKTION TO SYCMD OF FORMAT3
            END-IF.
@@ -280,12 +282,12 @@
   ******   MOVE     1      TO  SUBFILE-RECORD-NUMBER.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            WRITE    WS-REC FORMAT IS "FMT05".
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILEUEBERSCHRIFT ANHAND TEXTE AUS PCFGTXT FUELLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -302,38 +304,38 @@
            MOVE     CORR FMT03-I      TO FORMAT3.
            MOVE     AUS  TO INXX
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
-     �*�   MOVE     9999 TO SFL-ZEILE.
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      *    MOVE     9999 TO SFL-ZEILE.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* ANLEGEN EINES NEUEN WORTES?
+      * ANLEGEN EINES NEUEN WORTES?
            PERFORM  ANLEGEN-CMD.
            IF       ERRFLD-WRK NOT = SPACES
-     �*             BESCHREIBUNG FEHLT
+      *             BESCHREIBUNG FEHLT
                     MOVE     "ERR0001"         TO CPY-TXID
                     MOVE     SPRACHE-WRK       TO CPY-TXSPR
                     PERFORM  COPY-PGM-TXT
                     MOVE     CPY-TXTEXT        TO ERRMSG   OF FORMAT3
                     MOVE     AN TO IN01 OF INXX
                     MOVE     AN TO IN02 OF INXX
-     �*             CURSER SETZEN
+      *             CURSER SETZEN
                     MOVE     AN TO IN41 OF INXX
                     GO TO ANZ-SFL-20
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            READ     SUBFILE WS-DISPLAY NEXT MODIFIED RECORD
                     FORMAT IS "FMT02".
            IF       BS-STAT NOT = ZEROES
@@ -347,11 +349,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG FUER DIESE FUNKTION UEBERPRUEFEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -368,18 +370,18 @@
                     END-IF
            END-IF.
 
-     �* �NDERN DES BEFEHLS
+      * AENDERN DES BEFEHLS
            IF       AUSW OF FORMAT2 = "2"
                     PERFORM CHANGE-CMD
                     INITIALIZE F12
            END-IF.
 
-     �* AUSW�HLEN DES BEFEHLS
+      * AUSWAEHLEN DES BEFEHLS
            IF       AUSW OF FORMAT2 = "6"
                     PERFORM SWITCH-AKTIVITAET
            END-IF.
 
-     �* L�SCHEN EINES BEFEHLS
+      * LOESCHEN EINES BEFEHLS
            IF       AUSW OF FORMAT2 = "4"
                     PERFORM  DELETE-REC
            END-IF.
@@ -395,27 +397,27 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
-     �* SELEKTION ANZEIGEN
+      * SELEKTION ANZEIGEN
            IF       LEN > ZEROES
                     MOVE CMD-SELEKTION TO SYCMD OF FORMAT3
            END-IF.
 
            INITIALIZE LEN.
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            WRITE    WS-REC FORMAT IS "FMT04".
            WRITE    WS-REC FORMAT IS "FMT05".
-     �* SUBFILE�BERSCHRIFT ANHAND TEXTE AUS PCFGTXT F�LLEN
+      * SUBFILEUEBERSCHRIFT ANHAND TEXTE AUS PCFGTXT FUELLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FMT03-O.
            MOVE     AUS    TO IN95  IN  INXX.
            MOVE     AN     TO IN96  IN  INXX.
@@ -433,7 +435,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* ANLEGEN EINES NEUEN COMMANDS
+      * ANLEGEN EINES NEUEN COMMANDS
            PERFORM  ANLEGEN-CMD.
            IF       ERRFLD-WRK NOT = SPACES
                     GO TO FEH-MEL-00
@@ -445,9 +447,9 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* WECHSELN DER AKTIVIT�T (AKTIV/INAKTIV)
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WECHSELN DER AKTIVITAET (AKTIV/INAKTIV)
+      *--------------------------------------------------------------
        SWITCH-AKTIVITAET SECTION.
        SWI-AKT-00.
 
@@ -467,7 +469,7 @@
                          MOVE ZEROES TO SYAKT  OF PCHKHGH-P
            END-EVALUATE.
 
-     �* USER/DATUM F�LLEN
+      * USER/DATUM FUELLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER           TO SYMSER OF PCHKHGH-P.
            MOVE     T-TERM           TO SYMBS  OF PCHKHGH-P.
@@ -477,36 +479,46 @@
 
            REWRITE  PCHKHGH-P.
 
+      * AKTIVITAETSWECHSEL PROTOKOLLIEREN
+           MOVE     CONST-LIB        TO LIB-WRK.
+           MOVE     "PCHKHGH"        TO FILE-WRK.
+           MOVE     PCHKHGH-P        TO RECORD-WRK.
+           CALL     "CFP8100" USING LIB-WRK
+                                    FILE-WRK
+                                    PGM-WRK
+                                    RECORD-WRK
+           END-CALL.
+
        SWI-AKT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN EINES NEUEN TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN EINES NEUEN TAGS
+      *--------------------------------------------------------------
        ANLEGEN-CMD SECTION.
        ANL-CMD-00.
 
            INITIALIZE ERRFLD-WRK.
            MOVE     ZEROES TO LEN.
-     �* WENN KEIN TAG EINGEGEBEN WURDE, DANN ROUTINE BEENDEN
+      * WENN KEIN TAG EINGEGEBEN WURDE, DANN ROUTINE BEENDEN
            IF       SYCMD  OF FORMAT3 = SPACES
                     GO TO ANL-CMD-90
            END-IF.
 
-     �* GIBT ES DEN TAG SCHON? DANN DIESEN ZUR�CKGEBEN
+      * GIBT ES DEN TAG SCHON? DANN DIESEN ZURUECKGEBEN
            PERFORM  CHECK-CMD.
            IF       RET-CODE = SPACES
                     GO TO ANL-CMD-90
            END-IF.
 
-     �* BEINHALTET DER TAG EINEN STERN, DANN IST EINE TEILAUFLISTUNG
-     �* GEW�NSCHT
+      * BEINHALTET DER TAG EINEN STERN, DANN IST EINE TEILAUFLISTUNG
+      * GEWUENSCHT
            IF       SYCMD  OF FORMAT3      NOT = SPACES
              AND    SYCMD  OF FORMAT3(1:1) NOT = "*"
                     MOVE    ZEROES TO LEN
                     INSPECT SYCMD  OF FORMAT3 TALLYING LEN FOR
                             CHARACTERS BEFORE INITIAL "*"
-     �*             STERN GEFUNDEN?
+      *             STERN GEFUNDEN?
                     IF   LEN     > ZEROES
                      AND LEN NOT = LENGTH OF SYCMD  OF FORMAT3
                          MOVE SYCMD  OF FORMAT3 TO CMD-SELEKTION
@@ -517,9 +529,9 @@
            END-IF.
 
            INITIALIZE LEN2.
-     �* DATENSATZ SCHREIBEN
+      * DATENSATZ SCHREIBEN
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
-     �* DATEN F�LLEN
+      * DATEN FUELLEN
            MOVE     T-USER                 TO SYUSER OF PCHKHGH-P.
            MOVE     X-SYTYP                TO SYTYP  OF PCHKHGH-P.
            MOVE     SYCMD  OF FORMAT3      TO SYCMD  OF PCHKHGH-P.
@@ -531,7 +543,7 @@
            END-PERFORM.
            MOVE     LEN2                   TO SYLEN  OF PCHKHGH-P.
 
-     �* FARBWERT ERMITTELN
+      * FARBWERT ERMITTELN
            EVALUATE X-SYTYP
                     WHEN "CONST"
                          MOVE "YELLOW" TO COLOR-WRK
@@ -557,7 +569,7 @@
            MOVE     COLOR-WRK              TO SYCOLR OF PCHKHGH-P.
 
            MOVE     1                      TO SYAKT  OF PCHKHGH-P.
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER                 TO SYAUSR OF PCHKHGH-P.
            MOVE     T-TERM                 TO SYABS  OF PCHKHGH-P.
@@ -570,13 +582,13 @@
        ANL-CMD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SUBFILEUEBERSCHRIFTEN FUELLEN
+      *---------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
            MOVE     "CRP0004*3"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -586,14 +598,14 @@
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN EINES BEFEHLS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AENDERN EINES BEFEHLS
+      *--------------------------------------------------------------
        CHANGE-CMD SECTION.
        CHG-CMD-00.
 
            INITIALIZE FORMAT6.
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
            MOVE     "CRP0004*6"       TO CPY-TXID.
            MOVE     SPRACHE-WRK       TO CPY-TXSPR.
            PERFORM  COPY-PGM-TXT.
@@ -601,7 +613,7 @@
            MOVE     SPACES TO F3, F12.
            MOVE     AUS    TO INXX.
 
-     �* LESEN DES BEFEHLS
+      * LESEN DES BEFEHLS
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
            MOVE     SYUSER OF FORMAT2   TO SYUSER OF PCHKHGH-P.
            MOVE     SYTYP  OF FORMAT2   TO SYTYP  OF PCHKHGH-P.
@@ -610,7 +622,7 @@
            IF       FILE-STATUS NOT = ZEROES
                     GO TO CHG-CMD-90
            END-IF.
-     �* VON SPACES AUF ZEROES MAPPEN
+      * VON SPACES AUF ZEROES MAPPEN
            IF       SYINVS OF PCHKHGH-P = SPACES
                     MOVE ZEROES TO SYINVS OF PCHKHGH-P
            END-IF.
@@ -623,7 +635,7 @@
            MOVE     CORR PCHKHGHF OF PCHKHGH-P TO FORMAT6.
 
        CHG-CMD-10.
-     �* FARBWERT ERMITTELN
+      * FARBWERT ERMITTELN
            MOVE     SPACES            TO INVERS-WRK.
            MOVE     SPACES            TO BLINK-WRK.
            MOVE     SPACES            TO UNDERLINE-WRK.
@@ -648,25 +660,25 @@
            MOVE     SYCMD  OF PCHKHGH-P TO BEFEHL OF FORMAT6(2:).
 
            MOVE     FORMAT6 TO FORMAT6S.
-     �*�   MOVE     CORR   INXX     TO  FMT06-O-INDIC.
+      *    MOVE     CORR   INXX     TO  FMT06-O-INDIC.
            MOVE     CORR   FORMAT6  TO  FMT06-O.
            WRITE    WS-REC FORMAT IS "FMT06".
            READ     WS-DISPLAY  FORMAT IS "FMT06".
            MOVE     CORR FMT06-I      TO FORMAT6.
-     �*�   MOVE     AUS  TO INXX
+      *    MOVE     AUS  TO INXX
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FMT03-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO CHG-CMD-90
            END-IF.
 
-     �* WENN WAS GE�NDERT WURDE, �NDERUNG ANZEIGEN
+      * WENN WAS GEAENDERT WURDE, AENDERUNG ANZEIGEN
            IF       FORMAT6 NOT = FORMAT6S
                     GO TO CHG-CMD-10
            END-IF.
 
-     �* UPDATEN DES BEFEHLS
+      * UPDATEN DES BEFEHLS
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
            MOVE     SYUSER OF FORMAT2   TO SYUSER OF PCHKHGH-P.
            MOVE     SYTYP  OF FORMAT2   TO SYTYP  OF PCHKHGH-P.
@@ -674,7 +686,7 @@
            READ     PCHKHGH-DP.
            IF       FILE-STATUS = ZEROES
                     MOVE CORR FORMAT6 TO PCHKHGHF OF PCHKHGH-P
-     �*             VON ZEROES AUF SPACES MAPPEN
+      *             VON ZEROES AUF SPACES MAPPEN
                     IF   SYINVS OF PCHKHGH-P = ZEROES
                          MOVE SPACES TO SYINVS OF PCHKHGH-P
                     END-IF
@@ -685,7 +697,7 @@
                          MOVE SPACES TO SYBLNK OF PCHKHGH-P
                     END-IF
                     MOVE SYHEX-WRK   TO SYHEX  OF PCHKHGH-P
-     �*             USER/DATUM F�LLEN
+      *             USER/DATUM FUELLEN
                     PERFORM  COPY-GET-TIME
                     MOVE T-USER      TO SYMSER OF PCHKHGH-P
                     MOVE T-TERM      TO SYMBS  OF PCHKHGH-P
@@ -698,9 +710,9 @@
        CHG-CMD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN EINES DATENSATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOESCHEN EINES DATENSATZES
+      *--------------------------------------------------------------
        DELETE-REC SECTION.
        DEL-REC-00.
 
@@ -724,7 +736,7 @@
            READ     PCHKHGH-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PCHKHGH-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             LOESCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PCHKHGH"   TO FILE-WRK
                     MOVE PCHKHGH-P   TO RECORD-WRK
@@ -738,14 +750,14 @@
        DEL-REC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB EIN TAG SCHON EXISTIERT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB EIN TAG SCHON EXISTIERT
+      *--------------------------------------------------------------
        CHECK-CMD SECTION.
        CHK-CMD-00.
 
            INITIALIZE RET-CODE.
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * FUELLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PCHKHGHF OF PCHKHGH-P.
            MOVE     T-USER              TO SYUSER OF PCHKHGH-P.
            MOVE     X-SYTYP             TO SYTYP  OF PCHKHGH-P.
@@ -759,27 +771,27 @@
        CHK-CMD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
