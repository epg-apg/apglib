@@ -1,23 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HLP0016.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PVEREIN IMPORTIEREN                                           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  24.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  IMPORTIEREN DER PVEREIN-DATEN                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PVEREIN IMPORTIEREN                                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  24.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  IMPORTIEREN DER PVEREIN-DATEN                *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    VEREINE, DIE IM EXTRAKT NICHT MEHR VORKOMMEN, *
+      *                  WERDEN JETZT AUS PCONFIG/I101 GELOESCHT       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,9 +28,9 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI VEREINE
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI VEREINE
+      *-------------------------------------------------------------
            SELECT PVEREIN-DP
                   ASSIGN       TO  DATABASE-PVEREIN
                   ORGANIZATION IS  INDEXED
@@ -36,9 +38,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -48,13 +50,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- VEREINE
+      *--- VEREINE
        FD  PVEREIN-DP
            LABEL RECORDS ARE STANDARD.
        01  PVEREIN-P.
            COPY DDS-ALL-FORMATS OF AMU-PVEREIN.
       /
-     �*--- PROGRAMME
+      *--- PROGRAMME
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
@@ -62,13 +64,13 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH UEBERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HLP0016".
@@ -78,49 +80,52 @@
        01  RECORD-NEW                    PIC X(8192).
        01  POS                           PIC 9(4).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "HLP0016" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEIEN �FFNEN
+      * DATEIEN OEFFNEN
            OPEN     I-O   PCONFIG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* AMU-BIBLIOTHEK VORSCHALTEN
+      * AMU-BIBLIOTHEK VORSCHALTEN
            PERFORM  ADD-AMU-LIB.
 
-     �* PR�FEN OB DIE AMU-BIBLIOTHEK GESETZT UND DIE DATEI
-     �* VORHANDEN IST
+      * PRUEFEN OB DIE AMU-BIBLIOTHEK GESETZT UND DIE DATEI
+      * VORHANDEN IST
            PERFORM  CHECK-OBJECTS.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* �FFNEN DER DATEIEN
+      * OEFFNEN DER DATEIEN
            OPEN     INPUT PVEREIN-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE USER IMPORTIEREN
+      * ALLE USER IMPORTIEREN
            PERFORM  IMPORT-PVEREIN.
 
+     * VEREINE LOESCHEN, DIE IM EXTRAKT NICHT MEHR VORKOMMEN
+           PERFORM  CLEANUP-PVEREIN.
+
            CLOSE    PVEREIN-DP.
 
-     �* AMU-BIBLIOTHEK L�SCHEN
+      * AMU-BIBLIOTHEK LOESCHEN
            PERFORM  DEL-AMU-LIB.
 
        ENDE.
@@ -130,13 +135,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK VORSCHALTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK VORSCHALTEN
+      *--------------------------------------------------------------
        ADD-AMU-LIB SECTION.
        ADD-AMU-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUFUEGEN
            INITIALIZE ADDLIBLE-REC.
            MOVE     "AMU"        TO LIB     OF ADDLIBLE-REC.
            MOVE     "*LAST"      TO LIBPOS  OF ADDLIBLE-REC.
@@ -147,13 +152,13 @@
        ADD-AMU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAT-BIBLIOTHEK ENTFERNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAT-BIBLIOTHEK ENTFERNEN
+      *--------------------------------------------------------------
        DEL-AMU-LIB SECTION.
        DEL-AMU-00.
 
-     �* "AMU" BIBLIOTHEK HINZUF�GEN
+      * "AMU" BIBLIOTHEK HINZUFUEGEN
            INITIALIZE RMVLIBLE-REC.
            MOVE     "AMU"        TO LIB     OF RMVLIBLE-REC.
            CALL     "CLP0009" USING RMVLIBLE-REC
@@ -162,13 +167,13 @@
        DEL-AMU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE TELEFONNUMMER GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE TELEFONNUMMER GIBT
+      *--------------------------------------------------------------
        IMPORT-PVEREIN SECTION.
        IMP-PBI-00.
 
-     �* PVEREIN LESEN
+      * PVEREIN LESEN
            INITIALIZE PVEREINF OF PVEREIN-P.
            MOVE     ZEROES              TO FVLFDN OF PVEREIN-P.
            START    PVEREIN-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -182,11 +187,11 @@
                     GO TO IMP-PBI-90
            END-IF.
 
-     �* DATUM/ZEIT ERMITTELN
+      * DATUM/ZEIT ERMITTELN
            PERFORM  COPY-GET-TIME.
 
-     �* IST DER USER SCHON ANGELEGT? DANN M�SSEN EVTL.
-     �* BESTIMMTE DATEN AKTUALISIERT WERDEN
+      * IST DER USER SCHON ANGELEGT? DANN MUESSEN EVTL.
+      * BESTIMMTE DATEN AKTUALISIERT WERDEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "I101"               TO CFID   OF CFG-CPY.
            MOVE     FVLFDN OF PVEREIN-P  TO CFKEY  OF CFG-CPY.
@@ -202,9 +207,51 @@
        IMP-PBI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN EINES PCONFIG-SATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOESCHEN DER I101-SAETZE, DEREN VEREIN IM EXTRAKT FEHLT
+      *--------------------------------------------------------------
+       CLEANUP-PVEREIN SECTION.
+       CLN-PBI-00.
+
+      * I101-SAETZE POSITIONIEREN
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "I101"              TO CFID   OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY  OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY2 OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY3 OF PCONFIG-P.
+           MOVE     SPACES              TO CFKEY4 OF PCONFIG-P.
+           START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CLN-PBI-90
+           END-IF.
+
+       CLN-PBI-20.
+           READ     PCONFIG-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO CLN-PBI-90
+           END-IF.
+
+      * NUR I101-SAETZE BETRACHTEN, SONST FERTIG
+           IF       CFID OF PCONFIG-P NOT = "I101"
+                    GO TO CLN-PBI-90
+           END-IF.
+
+      * GIBT ES DEN VEREIN NOCH IM EXTRAKT?
+           INITIALIZE PVEREINF OF PVEREIN-P.
+           MOVE     CFKEY OF PCONFIG-P  TO FVLFDN OF PVEREIN-P.
+           READ     PVEREIN-DP RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    DELETE PCONFIG-DP RECORD
+           END-IF.
+
+           GO TO    CLN-PBI-20.
+
+       CLN-PBI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SCHREIBEN EINES PCONFIG-SATZES
+      *--------------------------------------------------------------
        WRITE-DATEN SECTION.
        WRI-DAT-00.
 
@@ -214,10 +261,10 @@
            MOVE     SPACES                TO CFKEY2 OF PCONFIG-P.
            MOVE     SPACES                TO CFKEY3 OF PCONFIG-P.
            MOVE     SPACES                TO CFKEY4 OF PCONFIG-P.
-     �* NAMEN ZUSAMMENBAUEN
+      * NAMEN ZUSAMMENBAUEN
            MOVE     FVNAME OF PVEREIN-P   TO CFTXT1 OF PCONFIG-P.
 
-     �* USER/DATUM/UHRZEIT F�LLEN
+      * USER/DATUM/UHRZEIT FUELLEN
            MOVE     T-USER                TO CFAUSR OF PCONFIG-P
            MOVE     T-TERM                TO CFABS  OF PCONFIG-P
            MOVE     PGM-WRK               TO CFAPGM OF PCONFIG-P
@@ -228,9 +275,9 @@
        WRI-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AKTUALISIEREN DER DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUALISIEREN DER DATEN
+      *--------------------------------------------------------------
        UPDATE-DATEN SECTION.
        UPD-DAT-00.
 
@@ -245,16 +292,16 @@
                     GO TO UPD-DAT-90
            END-IF.
 
-     �* ALTEN RECORD SICHERN
+      * ALTEN RECORD SICHERN
            MOVE     PCONFIGF OF PCONFIG-P TO RECORD-OLD.
 
-     �* NAMEN ZUSAMMENBAUEN
+      * NAMEN ZUSAMMENBAUEN
            MOVE     FVNAME OF PVEREIN-P   TO CFTXT1 OF PCONFIG-P.
 
-     �* NEUEN RECORD �BERNEHMEN
+      * NEUEN RECORD UEBERNEHMEN
            MOVE     PCONFIGF OF PCONFIG-P TO RECORD-NEW.
 
-     �* USER/DATUM/UHRZEIT F�LLEN
+      * USER/DATUM/UHRZEIT FUELLEN
            IF       RECORD-OLD NOT = RECORD-NEW
                     MOVE     T-USER       TO CFMSER OF PCONFIG-P
                     MOVE     T-TERM       TO CFMBS  OF PCONFIG-P
@@ -267,14 +314,14 @@
        UPD-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEIEN AUCH GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE DATEIEN AUCH GIBT
+      *--------------------------------------------------------------
        CHECK-OBJECTS SECTION.
        CHK-OBJ-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PRUEFEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     "PVEREIN"    TO OBJ     OF CHKOBJ-REC.
            MOVE     "*LIBL"      TO LIB     OF CHKOBJ-REC.
@@ -289,27 +336,27 @@
        CHK-OBJ-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
