@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9102.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANEIGE BLUESCREEN                                             *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  13.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  BLUESCREEN ANZEIGEN                          *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANEIGE BLUESCREEN                                             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  13.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  BLUESCREEN ANZEIGEN                          *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    RUECKGABECODE/FEHLERTEXT DES AUFRUFERS WERDEN *
+      *                  JETZT ALS ZUSAETZLICHE ZEILEN ANGEZEIGT, WENN *
+      *                  MITGEGEBEN (STATT NUR DES STANDARDTEXTES)     *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD9102DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,24 +39,24 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF CFD9102DE.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9102".
@@ -75,39 +78,43 @@
 
        01  INSERT-POS                    PIC 9(5).
        01  TEXT-ID                       LIKE CPY-TXID.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-PGM                         PIC X(10).
        01  X-TYP                         PIC X(10).
-     �*-------------------------------------------------------
+       01  X-RETCODE                     PIC X(10).
+       01  X-ERRTXT                      PIC X(50).
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-PGM
-                                X-TYP.
-     �*-------------------------------------------------------
+                                X-TYP
+                                X-RETCODE
+                                X-ERRTXT.
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * FUELLEN PGM-WRK
            MOVE     "CFP9102 " TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN OEFFNEN
            OPEN     I-O   WS-DISPLAY.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
 
-     �* "A PROBLEM HAS BEEN DETECTED ..."
+      * "A PROBLEM HAS BEEN DETECTED ..."
            MOVE     3                 TO ZEILE-WRK.
            MOVE     4                 TO POS-WRK.
            MOVE     "PGM0002"         TO TEXT-ID.
            PERFORM  ADD-TEXT.
 
-     �* TEXT HINZUF�GEN
+      * TEXT HINZUFUEGEN
            MOVE     5                 TO ZEILE-WRK.
            MOVE     6                 TO POS-WRK.
-     �* QSYS.LIB/<LIB>.LIB/<PGM>.PGM/<TYP>.EXE
+      * QSYS.LIB/<LIB>.LIB/<PGM>.PGM/<TYP>.EXE
            STRING   "QSYS.LIB"        DELIMITED BY SPACES
                     "/"               DELIMITED BY SIZE
                     CONST-LIB         DELIMITED BY SPACES
@@ -121,7 +128,7 @@
            INTO     STRING-WRK.
            PERFORM  ADD-TEXT.
 
-     �* "IF THIS IS THE FIRST ..."
+      * "IF THIS IS THE FIRST ..."
            MOVE     7                 TO ZEILE-WRK.
            MOVE     4                 TO POS-WRK.
            MOVE     "PGM0003"         TO TEXT-ID.
@@ -131,7 +138,7 @@
            MOVE     "PGM0004"         TO TEXT-ID.
            PERFORM  ADD-TEXT.
 
-     �* "IF THIS PROBLEM CONTINUES,..."
+      * "IF THIS PROBLEM CONTINUES,..."
            MOVE     10                TO ZEILE-WRK.
            MOVE     4                 TO POS-WRK.
            MOVE     "PGM0006"         TO TEXT-ID.
@@ -149,18 +156,39 @@
            MOVE     "PGM0009"         TO TEXT-ID.
            PERFORM  ADD-TEXT.
 
-     �* "TECHNICAL INFORMATION:"
+      * "TECHNICAL INFORMATION:"
            MOVE     16                TO ZEILE-WRK.
            MOVE     4                 TO POS-WRK.
            MOVE     "PGM0010"         TO TEXT-ID.
            PERFORM  ADD-TEXT.
 
-     �* "*** STOP: OXOOOOOO..."
+      * "*** STOP: OXOOOOOO..."
            MOVE     18                TO ZEILE-WRK.
            MOVE     4                 TO POS-WRK.
            MOVE     "PGM0005"         TO TEXT-ID.
            PERFORM  ADD-TEXT.
 
+      * ECHTER RUECKGABECODE DES AUFRUFERS, FALLS MITGEGEBEN
+           IF       ADDRESS OF X-RETCODE NOT = NULL
+            AND     X-RETCODE         NOT = SPACES
+                    MOVE     19                TO ZEILE-WRK
+                    MOVE     4                 TO POS-WRK
+                    STRING   "Return code: "   DELIMITED BY SIZE
+                             X-RETCODE         DELIMITED BY SPACES
+                      INTO   STRING-WRK
+                    END-STRING
+                    PERFORM  ADD-TEXT
+           END-IF.
+
+      * ECHTER FEHLERTEXT DES AUFRUFERS, FALLS MITGEGEBEN
+           IF       ADDRESS OF X-ERRTXT NOT = NULL
+            AND     X-ERRTXT          NOT = SPACES
+                    MOVE     20                TO ZEILE-WRK
+                    MOVE     4                 TO POS-WRK
+                    MOVE     X-ERRTXT          TO STRING-WRK
+                    PERFORM  ADD-TEXT
+           END-IF.
+
        ANF010.
            MOVE     CORR FORMAT1      TO FMT01-O.
            WRITE    WS-REC     FORMAT IS "FMT02".
@@ -168,7 +196,7 @@
            READ     WS-DISPLAY FORMAT IS "FMT01".
            MOVE     CORR FMT01-I      TO FORMAT1.
 
-     �* F24 GEDR�CKT ?
+      * F24 GEDRUECKT ?
            IF       IN24 OF FMT01-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
@@ -182,46 +210,46 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES TEXTES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUFUEGEN EINES TEXTES
+      *--------------------------------------------------------------
        ADD-TEXT SECTION.
        ADD-TXT-00.
 
-     �* BERECHNEN DER POSITION
+      * BERECHNEN DER POSITION
            COMPUTE  INSERT-POS = (ZEILE-WRK * 80) + POS-WRK - 80.
 
-     �* IST DER TEXT EIN PGM-TEXT?
+      * IST DER TEXT EIN PGM-TEXT?
            IF       TEXT-ID    NOT = SPACES
-     �*             TEXT LESEN
+      *             TEXT LESEN
                     MOVE     TEXT-ID           TO CPY-TXID
                     MOVE     SPRACHE-WRK       TO CPY-TXSPR
                     PERFORM  COPY-PGM-TXT
                     MOVE     CPY-TXTEXT        TO STRING-WRK
            END-IF.
 
-     �* TEXT HINZUF�GEN
+      * TEXT HINZUFUEGEN
            IF       INSERT-POS NOT = ZEROES
             AND     STRING-WRK NOT = SPACES
                     MOVE STRING-WRK TO TEXTST OF FORMAT1(INSERT-POS:)
            END-IF.
 
-     �* WERTE NUN INITIALISIEREN
+      * WERTE NUN INITIALISIEREN
            INITIALIZE STRING-WRK.
            INITIALIZE TEXT-ID.
 
        ADD-TXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
