@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0017.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* DATEI IM EXPLORER �FFNEN                                      *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  19.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  DATEI IM EXPLORER �FFNEN                     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * DATEI IM EXPLORER OEFFNEN                                      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  19.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  DATEI IM EXPLORER OEFFNEN                     *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    FEHLT DER A202-EINTRAG, WIRD DER BENUTZER     *
+      *                  JETZT PER NACHRICHT INFORMIERT, STATT DASS    *
+      *                  EINFACH NICHTS PASSIERT                       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -33,45 +36,45 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  STRPCCMD-REC                  TYPE STRPCCMD-TYPE.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0017".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-CFKEY                       LIKE CFKEY  OF CFG-CPY.
        01  X-CFKEY2                      LIKE CFKEY2 OF CFG-CPY.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-CFKEY
                                 X-CFKEY2.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CFP0017" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* DATEINAMEN AUSLESEN
+      * DATEINAMEN AUSLESEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A202"            TO CFID   OF CFG-CPY.
            MOVE     X-CFKEY           TO CFKEY  OF CFG-CPY.
@@ -83,6 +86,17 @@
                     CALL "CLP0058" USING STRPCCMD-REC
                                          RET-CODE
                     END-CALL
+           ELSE
+      *             KEIN A202-EINTRAG FUER DIESEN SCHLUESSEL VORHANDEN,
+      *             BENUTZER PER NACHRICHT INFORMIEREN
+                    INITIALIZE SNDMSG-REC
+                    MOVE    "Keine Datei hinterlegt fuer"
+                                         TO MSGTXT OF SNDMSG-REC(1:28)
+                    MOVE    X-CFKEY      TO MSGTXT OF SNDMSG-REC(30:10)
+                    MOVE    T-USER       TO USER   OF SNDMSG-REC
+                    CALL    "CLP0010" USING SNDMSG-REC
+                                            RET-CODE
+                    END-CALL
            END-IF.
 
        ENDE.
@@ -91,21 +105,21 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
