@@ -1,25 +1,29 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP2002.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFRUF EINER API "RETRIEVE CALL STACK (QWVRCSTK) API"         *
-     �* HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
-     �* QWVRCSTK.HTM                                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  17.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  AUSF�HREN DER API UND ERMITTELN STACK        *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF EINER API "RETRIEVE CALL STACK (QWVRCSTK) API"         *
+      * HTTP://PUBLIB.BOULDER.IBM.COM/ISERIES/V5R2/IC2928/INFO/APIS/  *
+      * QWVRCSTK.HTM                                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  17.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  AUSFUEHREN DER API UND ERMITTELN STACK        *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    BISHER WURDEN NUR DIE ERSTEN 2 STACK-EINTRAEGE*
+      *                  AUSGEWERTET UND NIRGENDS ZURUECKGEGEBEN; JETZT*
+      *                  WIRD DER GESAMTE CALL-STACK IN X-STACK-TAB   *
+      *                  ZURUECKGELIEFERT                              *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -35,13 +39,13 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP2002".
        01  PGM-TYP                       PIC X(8)  VALUE "API".
 
-     �* VARIABLEN F�R AUFRUF QWVRCSTK
+      * VARIABLEN FUER AUFRUF QWVRCSTK
        01  RETVAR                        PIC X(4000).
        01  FMTNAME                       PIC X(8) VALUE "CSTK0100".
        01  BIN-4STELLIG                  PIC 9(8) BINARY VALUE 1000.
@@ -58,7 +62,7 @@
         05 FILLER1                       PIC X(1).
         05 FILLER2                       PIC X(16).
 
-     �* KOPIERT AUS QSYSINC/QCBLLESRC/QWVRCSTK
+      * KOPIERT AUS QSYSINC/QCBLLESRC/QWVRCSTK
        01  QWV-CSTK0100.
         05 BYTES-RETURNED                PIC S9(9) BINARY.
         05 BYTES-AVAILABLE               PIC S9(9) BINARY.
@@ -68,7 +72,7 @@
         05 RETURNED-THREAD-ID            PIC X(8).
         05 INFORMATION-STATUS            PIC X(1).
 
-     �* KOPIERT AUS QSYSINC/QCBLLESRC/QWVRCSTK
+      * KOPIERT AUS QSYSINC/QCBLLESRC/QWVRCSTK
        01  QWV-RCSTK-ENTRY.
         05 ENTRY-LENGTH                  PIC S9(9) BINARY.
         05 STMT-DISPLACEMENT             PIC S9(9) BINARY.
@@ -92,7 +96,7 @@
         05 PROGRAM-LIBRARY-ASP-NUMBER    PIC S9(9) BINARY.
         05 ACT-GROUP-NUMBER-LONG         PIC 9(18) BINARY.
 
-     �* KOPIERT AUS QSYSINC/QCBLLESRC/QWCATTR
+      * KOPIERT AUS QSYSINC/QCBLLESRC/QWCATTR
        01  QWC-JIDF0100.
         05 JOB-NAME                      PIC X(10).
         05 USER-NAME                     PIC X(10).
@@ -102,26 +106,35 @@
         05 THREAD-INDICATOR              PIC S9(9) BINARY.
         05 THREAD-ID                     PIC X(8).
 
+      * INDEX FUER DIE AUSWERTUNG DES GESAMTEN CALL-STACKS
+       01  STACK-IDX-WRK                 PIC 9(4) BINARY.
+
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
-       PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+       01  X-STACK-TAB.
+        05 X-STACK-ANZ                   PIC 9(4).
+        05 X-STACK-REC                   OCCURS 500 TIMES.
+         07 X-STACK-PGM                  PIC X(10).
+         07 X-STACK-LIB                  PIC X(10).
+         07 X-STACK-LEVEL                PIC S9(9).
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-STACK-TAB.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP2002" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* JOB-INFO WERTE M�SSEN ANGEGEBEN WERDEN
+      * JOB-INFO WERTE MUESSEN ANGEGEBEN WERDEN
            MOVE     LOW-VALUES     TO QWC-JIDF0100.
            MOVE     "*"            TO JOB-NAME         OF QWC-JIDF0100.
            MOVE     SPACES         TO USER-NAME        OF QWC-JIDF0100.
@@ -129,7 +142,7 @@
            MOVE     SPACES         TO INT-JOB-ID       OF QWC-JIDF0100.
            MOVE     1              TO THREAD-INDICATOR OF QWC-JIDF0100.
 
-     �* API AUFRUFEN
+      * API AUFRUFEN
            CALL     "QWVRCSTK" USING RETVAR
                                      BIN-4STELLIG
                                      FMTNAME
@@ -138,45 +151,61 @@
                                      ERROR-REC
            END-CALL.
 
-     �* HEADER-WERTE SICHERN, HIER STEHT WO DER EIGENTLICHE STACK
-     �* BEGINNT
+      * HEADER-WERTE SICHERN, HIER STEHT WO DER EIGENTLICHE STACK
+      * BEGINNT
            MOVE     RETVAR(1:LENGTH OF QWV-CSTK0100) TO QWV-CSTK0100.
            MOVE     ENTRY-OFFSET OF QWV-CSTK0100 TO OFFSET.
            MOVE     LENGTH OF QWV-RCSTK-ENTRY    TO LEN.
 
-     �* JETZT DEN ERSTEN PASSENDEN WERT AUSLESEN, DAMIT KRIEGEN WIR
-     �* IMMER DEN AUFRUF DES XXP2002 (ALSO DER API SELBST)
-           IF       ENTRY-AVAILABLE OF QWV-CSTK0100 > 2
-                    MOVE     RETVAR(1 + OFFSET:LEN) TO QWV-RCSTK-ENTRY
-                    ADD      ENTRY-LENGTH OF QWV-RCSTK-ENTRY TO OFFSET
-     �*             ... DAS GANZE MUSS MAN 2MAL MACHEN
-                    MOVE     RETVAR(1 + OFFSET:LEN) TO QWV-RCSTK-ENTRY
-                    ADD      ENTRY-LENGTH OF QWV-RCSTK-ENTRY TO OFFSET
-           END-IF.
-
-     �* JETZT DEN ERSTEN PASSENDEN WERT AUSLESEN
-           IF       ENTRY-AVAILABLE OF QWV-CSTK0100 > 4
-                    MOVE     RETVAR(1 + OFFSET:LEN) TO QWV-RCSTK-ENTRY
-                    ADD      ENTRY-LENGTH OF QWV-RCSTK-ENTRY TO OFFSET
-     �*             ... DAS GANZE MUSS MAN 2MAL MACHEN
-                    MOVE     RETVAR(1 + OFFSET:LEN) TO QWV-RCSTK-ENTRY
-                    ADD      ENTRY-LENGTH OF QWV-RCSTK-ENTRY TO OFFSET
-           END-IF.
+      * GESAMTEN CALL-STACK AUSLESEN UND NACH X-STACK-TAB UEBERTRAGEN
+           PERFORM  READ-STACK.
 
        ENDE.
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * GESAMTEN CALL-STACK IN X-STACK-TAB ZURUECKLIEFERN
+      *--------------------------------------------------------------
+       READ-STACK SECTION.
+       RD-STK-00.
+
+           INITIALIZE X-STACK-TAB.
+           INITIALIZE STACK-IDX-WRK.
+
+       RD-STK-20.
+           ADD      1 TO STACK-IDX-WRK.
+           IF       STACK-IDX-WRK > ENTRY-AVAILABLE OF QWV-CSTK0100
+            OR      STACK-IDX-WRK > 500
+                    GO TO RD-STK-90
+           END-IF.
+
+           MOVE     RETVAR(1 + OFFSET:LEN) TO QWV-RCSTK-ENTRY.
+           ADD      ENTRY-LENGTH OF QWV-RCSTK-ENTRY TO OFFSET.
+
+           MOVE     PROGRAM-NAME    OF QWV-RCSTK-ENTRY
+                    TO X-STACK-PGM   (STACK-IDX-WRK).
+           MOVE     PROGRAM-LIBRARY OF QWV-RCSTK-ENTRY
+                    TO X-STACK-LIB   (STACK-IDX-WRK).
+           MOVE     REQUEST-LEVEL   OF QWV-RCSTK-ENTRY
+                    TO X-STACK-LEVEL (STACK-IDX-WRK).
+           MOVE     STACK-IDX-WRK TO X-STACK-ANZ.
+
+           GO TO    RD-STK-20.
+
+       RD-STK-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
