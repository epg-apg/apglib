@@ -1,24 +1,26 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             CFP0010.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* PR�FEN OB INFOTEXTE VORHANDEN SIND UND GGF. KOPIEREN          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  12.10.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  PR�FEN UND KOPIEREN INFOTEXTE                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * PRUEFEN OB INFOTEXTE VORHANDEN SIND UND GGF. KOPIEREN          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.10.2009                                   *
+      *                                                               *
+      * FUNKTION      :  PRUEFEN UND KOPIEREN INFOTEXTE                *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    X-ANZAHL (OPTIONAL) LIEFERT DIE ECHTE ANZAHL *
+      *                  UNGELESENER TEXTE STATT NUR EINES FLAGS      *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,18 +29,18 @@
 
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-     �*-------------------------------------------------------------
-     �* HINWEISTEXTE (LESEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * HINWEISTEXTE (LESEN)
+      *-------------------------------------------------------------
            SELECT PHINTXT-DP
                   ASSIGN       TO  DATABASE-PHINTXT
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
-     �*-------------------------------------------------------------
-     �* HINWEISTEXTE (SCHREIBEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * HINWEISTEXTE (SCHREIBEN)
+      *-------------------------------------------------------------
            SELECT PHINTXT-DP1
                   ASSIGN       TO  DATABASE-PHINTXT
                   ORGANIZATION IS  INDEXED
@@ -46,16 +48,16 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- HINWEISTEXTE (LESEN)
+      *--- HINWEISTEXTE (LESEN)
        FD  PHINTXT-DP
            LABEL RECORDS ARE STANDARD.
        01  PHINTXT-P.
            COPY DDS-ALL-FORMATS OF PHINTXT.
       /
-     �*--- HINWEISTEXTE (SCHREIBEN)
+      *--- HINWEISTEXTE (SCHREIBEN)
        FD  PHINTXT-DP1
            LABEL RECORDS ARE STANDARD.
        01  PHINTXT-P1.
@@ -63,32 +65,37 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0010".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+      * ECHTE ANZAHL DER NEU KOPIERTEN/UNGELESENEN TEXTE
+       01  ANZAHL-WRK                    PIC 9(5).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-PGMWRK                      LIKE PGM-WRK.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------
+       01  X-ANZAHL                      PIC 9(5).
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-PGMWRK
-                                         X-RETCODE.
-     �*-------------------------------------------------------
+                                         X-RETCODE
+                                         X-ANZAHL.
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CFP0010" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* ALLE DATEIEN �FFNEN
-     �* NUR EINMAL �FFNEN
+      * ALLE DATEIEN OEFFNEN
+      * NUR EINMAL OEFFNEN
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
                     OPEN     INPUT PHINTXT-DP
@@ -96,31 +103,37 @@
            END-IF.
 
            INITIALIZE X-RETCODE.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+           INITIALIZE ANZAHL-WRK.
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB TEXTE F�R DIESES PROGRAMM VORHANDEN SIND
+      * PRUEFEN OB TEXTE FUER DIESES PROGRAMM VORHANDEN SIND
            PERFORM  CHECK-TEXTE.
 
+      * ECHTE ANZAHL NUR ZURUECKGEBEN, WENN VOM AUFRUFER MITGEGEBEN
+           IF       ADDRESS OF X-ANZAHL NOT = NULL
+                    MOVE ANZAHL-WRK TO X-ANZAHL
+           END-IF.
+
        ENDE.
-     �*�   CLOSE                 PHINTXT-DP
-     �*�                         PHINTXT-DP1.
+      *    CLOSE                 PHINTXT-DP
+      *                         PHINTXT-DP1.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        CHECK-TEXTE SECTION.
        CHK-TXT-00.
 
            INITIALIZE DATEN.
-     �* F�LLEN DES KEYS ZUM LESEN DER DATEI
+      * FUELLEN DES KEYS ZUM LESEN DER DATEI
            INITIALIZE PHINTXTF OF PHINTXT-P.
            MOVE     X-PGMWRK            TO HWPGM  OF PHINTXT-P.
            MOVE     SPACES              TO HWUSER OF PHINTXT-P.
@@ -136,17 +149,17 @@
                     GO TO CHK-TXT-90
            END-IF.
 
-     �* KEY PR�FEN
+      * KEY PRUEFEN
            IF       HWPGM  OF PHINTXT-P NOT = X-PGMWRK
                     GO TO CHK-TXT-90
            END-IF.
 
-     �* NUR AKTIVE TEXTE KOPIEREN
+      * NUR AKTIVE TEXTE KOPIEREN
            IF       HWFK01 OF PHINTXT-P NOT = ZEROES
                     GO TO CHK-TXT-20
            END-IF.
 
-     �* IST DER TEXT AUCH F�R DEN USER SCHON VORHANDEN?
+      * IST DER TEXT AUCH FUER DEN USER SCHON VORHANDEN?
            PERFORM  CHECK-TEXT-USER.
            IF       RET-CODE = SPACES
                     PERFORM COPY-TEXT-USER
@@ -157,14 +170,14 @@
        CHK-TXT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB DER TEXT AUCH F�R DEN USER VORHANDEN IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB DER TEXT AUCH FUER DEN USER VORHANDEN IST
+      *--------------------------------------------------------------
        CHECK-TEXT-USER SECTION.
        CHK-TXU-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB DER TEXT VORHANDEN IST
+      * PRUEFEN OB DER TEXT VORHANDEN IST
            INITIALIZE PHINTXTF OF PHINTXT-P1.
            MOVE     HWPGM  OF PHINTXT-P TO HWPGM  OF PHINTXT-P1.
            MOVE     T-USER              TO HWUSER OF PHINTXT-P1.
@@ -172,32 +185,33 @@
            READ     PHINTXT-DP1 WITH NO LOCK.
            IF       FILE-STATUS = ZEROES
                     MOVE "1" TO RET-CODE
-     �*             AUCH MELDEN, DASS WIR EINEN INFOTEXT
-     �*             ANZEIGEN K�NNEN
+      *             AUCH MELDEN, DASS WIR EINEN INFOTEXT
+      *             ANZEIGEN KOENNEN
                     IF   HWFK01 OF PHINTXT-P1 = ZEROES
                          MOVE "1" TO X-RETCODE
+                         ADD  1 TO ANZAHL-WRK
                     END-IF
            END-IF.
 
        CHK-TXU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TEXT F�R DEN USER KOPIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TEXT FUER DEN USER KOPIEREN
+      *--------------------------------------------------------------
        COPY-TEXT-USER SECTION.
        COP-TXT-00.
 
            INITIALIZE PHINTXTF OF PHINTXT-P1.
            MOVE     CORR PHINTXTF OF PHINTXT-P TO
                          PHINTXTF OF PHINTXT-P1.
-     �* KEYS EXPLIZIT F�LLEN
+      * KEYS EXPLIZIT FUELLEN
            MOVE     HWPGM  OF PHINTXT-P  TO HWPGM  OF PHINTXT-P1.
            MOVE     T-USER               TO HWUSER OF PHINTXT-P1.
            MOVE     HWLFPO OF PHINTXT-P  TO HWLFPO OF PHINTXT-P1.
-     �* IMMER ALS UNGELESEN KOPIEREN
+      * IMMER ALS UNGELESEN KOPIEREN
            MOVE     ZEROES               TO HWFK01 OF PHINTXT-P1.
-     �* USER F�LLEN/DATUM/UHRZEIT
+      * USER FUELLEN/DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER               TO HWAUSR OF PHINTXT-P1.
            MOVE     T-TERM               TO HWABS  OF PHINTXT-P1.
@@ -206,28 +220,29 @@
            MOVE     TIME-6               TO HWATIA OF PHINTXT-P1.
            WRITE    PHINTXT-P1.
            IF       FILE-STATUS = ZEROES
-     �*             JETZT HABEN WIR AUCH EINEN TEXT
+      *             JETZT HABEN WIR AUCH EINEN TEXT
                     MOVE "1" TO X-RETCODE
+                    ADD  1 TO ANZAHL-WRK
            END-IF.
 
        COP-TXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
