@@ -1,23 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0025.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCE EINLESEN UND MAPDTA ZUR�CKGEBEN                        *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  26.05.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SOURCE EINLESEN                              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SOURCE EINLESEN UND MAPDTA ZURUECKGEBEN                        *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  26.05.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SOURCE EINLESEN                              *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026  AP    OUTLINE UM PARAGRAPHENNAMEN UND 01-EBENEN    *
+      *                   ERWEITERT                                   *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*    DATEI QSETSRC (NUR ZUM AUSLESEN)
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (NUR ZUM AUSLESEN)
+      *-------------------------------------------------------------
            SELECT QSETSRC-DP
                   ASSIGN       TO  DATABASE-QSETSRC
                   ORGANIZATION IS  SEQUENTIAL
@@ -38,7 +40,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DATEI QCBLSRC
+      *----DATEI QCBLSRC
        FD  QSETSRC-DP
            LABEL RECORD IS STANDARD.
        01  QSETSRC-P.
@@ -46,16 +48,16 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0025".
@@ -64,7 +66,7 @@
        01  SRC-WRK.
            COPY DDS-ALL-FORMATS OF QSETSRC.
 
-     �* VARIABLEN F�R DIE SUCHROUTINE
+      * VARIABLEN FUER DIE SUCHROUTINE
        01  SUCH-TAB.
         05  SUCH-REC OCCURS 10.
          06  SUCH                        LIKE SRCDTA OF QSETSRC-P.
@@ -94,22 +96,30 @@
        01  STR-LEN                       PIC 9(3) COMP.
        01  STR-WRK                       LIKE SRCDTA OF QSETSRC-P.
 
-     �* LAUFVARIABLEN
+      * VARIABLEN FUER DIE OUTLINE-SUCHE (PARAGRAPHEN UND 01-EBENEN)
+       01  PROZ-DIV-SW                   PIC 9(01) COMP.
+       01  PARA-POS                      PIC 9(3)  COMP.
+       01  PARA-ANF-POS                  PIC 9(3)  COMP.
+       01  PARA-PER-POS                  PIC 9(3)  COMP.
+       01  PARA-SPC-FND                  PIC 9(01) COMP.
+       01  PARA-NAM-LEN                  PIC 9(3)  COMP.
+
+      * LAUFVARIABLEN
        01  IND                           PIC 9(4).
 
-     �* VARIABLEN F�R TEILDATEIPR�FUNG
+      * VARIABLEN FUER TEILDATEIPRUEFUNG
        01  CHECK-LIB                     PIC X(10).
        01  CHECK-RCN                     PIC X(10).
        01  CHECK-MBR                     PIC X(10).
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  SRCSEQ-WRK                    PIC X(7).
 
        01  SRCLIB-WRK                    PIC X(10).
        01  SRCRCN-WRK                    PIC X(10).
        01  SRCMBR-WRK                    PIC X(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
@@ -124,7 +134,7 @@
        01  X-SOURCE-PTR                  USAGE POINTER.
        01  X-SECTION-PTR                 USAGE POINTER.
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
@@ -138,15 +148,15 @@
                                 X-SOURCE-PTR
                                 X-SECTION-PTR
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CRP0025"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     MOVE "1" TO X-RETCODE
@@ -156,7 +166,7 @@
            INITIALIZE X-RET-ANZAHL.
            INITIALIZE X-RET-FIRST-SEQ.
            INITIALIZE X-RET-LAST-SEQ.
-     �* WENN NICHT �BERGEBEN, DANN GLEICHZIEHEN
+      * WENN NICHT UEBERGEBEN, DANN GLEICHZIEHEN
            IF       X-COPY-SRCLIB = SPACES
             OR      X-COPY-SRCRCN = SPACES
             OR      X-COPY-SRCMBR = SPACES
@@ -165,8 +175,8 @@
                     MOVE     X-SRCMBR      TO X-COPY-SRCMBR
            END-IF.
 
-     �* WENN DIE COPY-SOURCE �BERGEBEN WURDE, DANN SOLL DIESE DEM
-     �* POINTER AN DER PASSENDEN STELLE ANGEH�NGT WERDEN
+      * WENN DIE COPY-SOURCE UEBERGEBEN WURDE, DANN SOLL DIESE DEM
+      * POINTER AN DER PASSENDEN STELLE ANGEHAENGT WERDEN
            IF       X-COPY-SRCLIB = X-SRCLIB
             AND     X-COPY-SRCRCN = X-SRCRCN
             AND     X-COPY-SRCMBR = X-SRCMBR
@@ -181,7 +191,7 @@
 
            PERFORM  INIT-VAR.
 
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN IN MAPDTA
+      * LESE-DATEN: LESEN ALLER BENOETIGTEN DATEN IN MAPDTA
            PERFORM  LESE-DATEN.
            IF       RET-CODE NOT = SPACES
                     MOVE "2" TO X-RETCODE
@@ -194,16 +204,17 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER SOURCZEILEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER SOURCZEILEN
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE RET-CODE.
            INITIALIZE STR-ANZ, STR-ANZ2.
-     �* PR�FEN OB DIE TEILDATEI VORHANDEN IST UND OB SIE VOM RICHTIGEN
-     �* TYP IST
+           INITIALIZE PROZ-DIV-SW.
+      * PRUEFEN OB DIE TEILDATEI VORHANDEN IST UND OB SIE VOM RICHTIGEN
+      * TYP IST
            MOVE     SRCLIB-WRK TO CHECK-LIB.
            MOVE     SRCRCN-WRK TO CHECK-RCN.
            MOVE     SRCMBR-WRK TO CHECK-MBR.
@@ -213,14 +224,14 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SETZEN OVRWRT F�R QCBLSRC UND �FFNEN DER DATEI
+      * SETZEN OVRWRT FUER QCBLSRC UND OEFFNEN DER DATEI
            PERFORM  SET-OVR-MBR.
            IF       RET-CODE NOT = SPACES
                     MOVE "2" TO RET-CODE
                     GO TO LES-DAT-90
            END-IF.
 
-     �* �FFNEN DER TEILDATEI
+      * OEFFNEN DER TEILDATEI
            OPEN     INPUT QSETSRC-DP.
            IF       FILE-STATUS NOT = ZEROES
                     GO TO LES-DAT-90
@@ -236,7 +247,7 @@
                     GO TO LES-DAT-80
            END-IF.
 
-     �* ETWAIGE META-DATEN �BERLESEN
+      * ETWAIGE META-DATEN UEBERLESEN
            IF       (    SRCDTA OF QSETSRC-P(7:3) = "*M*"
                      AND (    SRCTYPE OF RTVMBRD-REC = "CBL"
                           OR  SRCTYPE OF RTVMBRD-REC = "CBLLE"
@@ -250,23 +261,23 @@
                     GO TO LES-DAT-20
            END-IF.
 
-     �* SOURCE SICHERN
+      * SOURCE SICHERN
            MOVE     SRCDTA OF QSETSRC-P TO SOURCE-WRK.
 
-     �* JETZT IN MAPDTA DIE SOURCE SPEICHERN
+      * JETZT IN MAPDTA DIE SOURCE SPEICHERN
            INITIALIZE MAPDTA-REC.
            MOVE     X-SRCLIB           TO MAP-KEY OF MAPDTA-REC(1:10).
            MOVE     X-SRCRCN           TO MAP-KEY OF MAPDTA-REC(11:10).
            MOVE     X-SRCMBR           TO MAP-KEY OF MAPDTA-REC(21:10).
            MOVE     SRCSEQ OF QSETSRC-P TO MAP-KEY OF MAPDTA-REC(31:6).
-     �* DAMIT DIESE ZEILEN IN DER SORTIERUNG GANZ HINTEN ERSCHEINEN
+      * DAMIT DIESE ZEILEN IN DER SORTIERUNG GANZ HINTEN ERSCHEINEN
            MOVE     X'FFFFFFFFFFFF'     TO MAP-KEY OF MAPDTA-REC(38:6).
-     �* CPY-MODUL?
+      * CPY-MODUL?
            IF       SRCLIB-WRK NOT = X-SRCLIB
             OR      SRCRCN-WRK NOT = X-SRCRCN
             OR      SRCMBR-WRK NOT = X-SRCMBR
-     �*             F�R DIE SORTIERUNG ZEILENNUMMER DER ORIGINALZEILE
-     �*             WIEDER �BERSCHREIBEN
+      *             FUER DIE SORTIERUNG ZEILENNUMMER DER ORIGINALZEILE
+      *             WIEDER UEBERSCHREIBEN
                     MOVE X-COPY-SRCSEQ TO MAP-KEY OF MAPDTA-REC(31:6)
                     MOVE SRCLIB-WRK    TO MAP-KEY OF MAPDTA-REC(51:10)
                     MOVE SRCRCN-WRK    TO MAP-KEY OF MAPDTA-REC(61:10)
@@ -274,8 +285,8 @@
                     MOVE SRCSEQ OF QSETSRC-P TO
                          MAP-KEY OF MAPDTA-REC(81:6)
                     MOVE X'FFFFFFFFFFFF' TO MAP-KEY OF MAPDTA-REC(88:6)
-     �*             DAMIT DER SEU WEI�, DAS DIESE ZEILE NICHT
-     �*             GE�NDERT WERDEN DARF
+      *             DAMIT DER SEU WEISS, DAS DIESE ZEILE NICHT
+      *             GEAENDERT WERDEN DARF
                     MOVE     "N"         TO MAP-REC OF MAPDTA-REC(3:1)
            END-IF.
 
@@ -285,10 +296,10 @@
            SET      X-SOURCE-PTR        TO MAP-PTR OF MAPDTA-REC.
            ADD      1                   TO X-RET-ANZAHL.
 
-     �* SUCHEN NACH BESTIMMTEN W�RTERN UND AUSF�HREN EINER SUCHE
+      * SUCHEN NACH BESTIMMTEN WOERTERN UND AUSFUEHREN EINER SUCHE
            IF       SRCDTA OF QSETSRC-P(7:1) NOT = "*"
                     PERFORM LIST-SOURCE-ELEMENTS
-     �*             JETZT POINTER WIEDER ZUR�CKSETZEN
+      *             JETZT POINTER WIEDER ZURUECKSETZEN
                     SET MAP-PTR OF MAPDTA-REC TO X-SOURCE-PTR
            END-IF.
            IF       SRCSEQ OF QSETSRC-P > X-RET-LAST-SEQ
@@ -297,7 +308,7 @@
 
            GO TO    LES-DAT-20.
 
-     �* DATEI NUN WIEDER SCHLIE�EN
+      * DATEI NUN WIEDER SCHLIESSEN
        LES-DAT-80.
            CLOSE    QSETSRC-DP.
 
@@ -306,20 +317,22 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SAMMELN DER PROGRAMMINFORMATIONEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SAMMELN DER PROGRAMMINFORMATIONEN
+      *--------------------------------------------------------------
        LIST-SOURCE-ELEMENTS SECTION.
        LST-SRE-00.
 
-     �* SICHERN ALLE IM PGM VORKOMMENDER SECTIONS
+      * SICHERN ALLE IM PGM VORKOMMENDER SECTIONS
            IF       SRCTYPE OF RTVMBRD-REC = "CBL"
             OR      SRCTYPE OF RTVMBRD-REC = "CBLLE"
             OR      SRCTYPE OF RTVMBRD-REC = "SQLCBLLE"
                     PERFORM LIST-SOURCE-ELEMENTS-SECTION
+                    PERFORM LIST-SOURCE-ELEMENTS-LEVEL01
+                    PERFORM LIST-SOURCE-ELEMENTS-PARAGRAPHS
            END-IF.
 
-     �* SICHERN ALLE IM PGM VORKOMMENDER SECTIONS
+      * SICHERN ALLE IM PGM VORKOMMENDER SECTIONS
            IF       SRCTYPE OF RTVMBRD-REC = "DSPF"
             OR      SRCTYPE OF RTVMBRD-REC = "PRTF"
             OR      SRCTYPE OF RTVMBRD-REC = "PF"
@@ -330,18 +343,18 @@
        LST-SRE-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINLESEN ALLER SECTIONS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINLESEN ALLER SECTIONS
+      *--------------------------------------------------------------
        LIST-SOURCE-ELEMENTS-SECTION SECTION.
        LST-SSC-00.
 
-     �* IST DIES EIN SECTION-ANFANG? DANN DIESEN MERKEN
+      * IST DIES EIN SECTION-ANFANG? DANN DIESEN MERKEN
            INITIALIZE SUCH-TAB.
            MOVE     " SECTION."         TO SUCH(01).
            PERFORM  SUCHEN.
            IF       GEFUNDEN = 1
-     �*             JETZT DIE SECTION SICHERN
+      *             JETZT DIE SECTION SICHERN
                     INITIALIZE MAPDTA-REC
                     SET  MAP-PTR OF MAPDTA-REC TO X-SECTION-PTR
                     MOVE SRCLIB-WRK    TO MAP-KEY OF MAPDTA-REC(1:10)
@@ -355,23 +368,160 @@
                     MOVE MAP-WRITE     TO MAP-ACT OF MAPDTA-REC
                     PERFORM COPY-CALL-MAPDTA
                     SET X-SECTION-PTR TO MAP-PTR OF MAPDTA-REC
-     �*             JETZT POINTER WIEDER ZUR�CKSETZEN
+      *             JETZT POINTER WIEDER ZURUECKSETZEN
                     SET MAP-PTR OF MAPDTA-REC TO X-SOURCE-PTR
            END-IF.
 
        LST-SSC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINLESEN ALLER FORMATE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINLESEN ALLER 01-EBENEN (NUR VOR BEGINN DER PROCEDURE
+      * DIVISION - DANACH SIND ALLEINSTEHENDE WORT-ZEILEN KEINE
+      * DATENFELDER MEHR, SONDERN PARAGRAPHENNAMEN)
+      *--------------------------------------------------------------
+       LIST-SOURCE-ELEMENTS-LEVEL01 SECTION.
+       LST-SLV-00.
+
+           IF       PROZ-DIV-SW NOT = ZEROES
+                    GO TO LST-SLV-90
+           END-IF.
+
+      * STEHT IN SPALTE 8/9 EINE EBENENNUMMER "01", GEFOLGT VON
+      * EINEM LEERZEICHEN?
+           IF       SOURCE-WRK(8:2)  NOT = "01"
+            OR      SOURCE-WRK(10:1) NOT = SPACE
+                    GO TO LST-SLV-90
+           END-IF.
+
+      * ANFANG DES DATENNAMENS HINTER DER EBENENNUMMER SUCHEN
+           MOVE     10 TO PARA-POS.
+           PERFORM  WITH TEST BEFORE VARYING PARA-POS FROM 10 BY 1
+                    UNTIL PARA-POS > LENGTH OF SOURCE-WRK
+                     OR   SOURCE-WRK(PARA-POS:1) NOT = SPACE
+                    CONTINUE
+           END-PERFORM.
+           IF       PARA-POS > LENGTH OF SOURCE-WRK
+                    GO TO LST-SLV-90
+           END-IF.
+           MOVE     PARA-POS TO PARA-ANF-POS.
+
+      * ENDE DES DATENNAMENS SUCHEN (NAECHSTES LEERZEICHEN ODER PUNKT)
+           PERFORM  WITH TEST BEFORE VARYING PARA-POS FROM PARA-ANF-POS
+                    BY 1
+                    UNTIL PARA-POS > LENGTH OF SOURCE-WRK
+                     OR   SOURCE-WRK(PARA-POS:1) = SPACE
+                     OR   SOURCE-WRK(PARA-POS:1) = "."
+                    CONTINUE
+           END-PERFORM.
+           COMPUTE  PARA-NAM-LEN = PARA-POS - PARA-ANF-POS.
+           IF       PARA-NAM-LEN = ZEROES
+                    GO TO LST-SLV-90
+           END-IF.
+
+      * JETZT DIE 01-EBENE SICHERN
+           INITIALIZE MAPDTA-REC.
+           SET  MAP-PTR OF MAPDTA-REC TO X-SECTION-PTR.
+           MOVE SRCLIB-WRK    TO MAP-KEY OF MAPDTA-REC(1:10).
+           MOVE SRCRCN-WRK    TO MAP-KEY OF MAPDTA-REC(11:10).
+           MOVE SRCMBR-WRK    TO MAP-KEY OF MAPDTA-REC(21:10).
+           MOVE SRCSEQ OF QSETSRC-P TO
+                MAP-KEY OF MAPDTA-REC(31:6).
+           MOVE "LEVEL01"     TO MAP-KEY OF MAPDTA-REC(38:7).
+           MOVE SOURCE-WRK(PARA-ANF-POS:PARA-NAM-LEN) TO
+                MAP-REC OF MAPDTA-REC.
+           MOVE MAP-WRITE     TO MAP-ACT OF MAPDTA-REC.
+           PERFORM COPY-CALL-MAPDTA.
+           SET X-SECTION-PTR TO MAP-PTR OF MAPDTA-REC.
+      *             JETZT POINTER WIEDER ZURUECKSETZEN
+           SET MAP-PTR OF MAPDTA-REC TO X-SOURCE-PTR.
+
+       LST-SLV-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN ALLER PARAGRAPHENNAMEN (ALLEINSTEHENDE WORT-ZEILEN
+      * INNERHALB DER PROCEDURE DIVISION, DIE KEIN SECTION-KOPF UND
+      * KEIN RESERVIERTES WORT SIND)
+      *--------------------------------------------------------------
+       LIST-SOURCE-ELEMENTS-PARAGRAPHS SECTION.
+       LST-SPA-00.
+
+      * SOBALD DIE PROCEDURE DIVISION BEGINNT, MERKEN - ERST AB DA
+      * SIND ALLEINSTEHENDE WORT-ZEILEN PARAGRAPHENNAMEN
+           IF       PROZ-DIV-SW = ZEROES
+                    IF   SOURCE-WRK(8:18) = "PROCEDURE DIVISION"
+                         MOVE 1 TO PROZ-DIV-SW
+                    END-IF
+                    GO TO LST-SPA-90
+           END-IF.
+
+      * NUR ZEILEN BETRACHTEN, DIE IN BEREICH A (SPALTE 8) BEGINNEN
+           IF       SOURCE-WRK(8:1) = SPACE
+                    GO TO LST-SPA-90
+           END-IF.
+
+      * ERSTEN PUNKT AB SPALTE 8 SUCHEN UND MERKEN OB DAVOR EIN
+      * LEERZEICHEN STEHT (DANN SIND ES MEHRERE WORTE, ALSO EIN GANZER
+      * BEFEHL UND KEIN ALLEINSTEHENDER NAME)
+           INITIALIZE PARA-PER-POS, PARA-SPC-FND.
+           PERFORM  WITH TEST BEFORE VARYING PARA-POS FROM 8 BY 1
+                    UNTIL PARA-POS > LENGTH OF SOURCE-WRK
+                     OR   PARA-PER-POS NOT = ZEROES
+                    IF   SOURCE-WRK(PARA-POS:1) = "."
+                         MOVE PARA-POS TO PARA-PER-POS
+                    ELSE
+                         IF   SOURCE-WRK(PARA-POS:1) = SPACE
+                              MOVE 1 TO PARA-SPC-FND
+                         END-IF
+                    END-IF
+           END-PERFORM.
+
+           IF       PARA-PER-POS = ZEROES
+            OR      PARA-SPC-FND = 1
+                    GO TO LST-SPA-90
+           END-IF.
+
+           COMPUTE  PARA-NAM-LEN = PARA-PER-POS - 8.
+
+      * RESERVIERTE WORTE, DIE ALLEINSTEHEND MIT PUNKT VORKOMMEN
+      * KOENNEN, SIND KEINE PARAGRAPHENNAMEN
+           IF       SOURCE-WRK(8:PARA-NAM-LEN) = "EXIT"
+            OR      SOURCE-WRK(8:PARA-NAM-LEN) = "CONTINUE"
+            OR      SOURCE-WRK(8:PARA-NAM-LEN) = "GOBACK"
+                    GO TO LST-SPA-90
+           END-IF.
+
+      * JETZT DEN PARAGRAPHENNAMEN SICHERN
+           INITIALIZE MAPDTA-REC.
+           SET  MAP-PTR OF MAPDTA-REC TO X-SECTION-PTR.
+           MOVE SRCLIB-WRK    TO MAP-KEY OF MAPDTA-REC(1:10).
+           MOVE SRCRCN-WRK    TO MAP-KEY OF MAPDTA-REC(11:10).
+           MOVE SRCMBR-WRK    TO MAP-KEY OF MAPDTA-REC(21:10).
+           MOVE SRCSEQ OF QSETSRC-P TO
+                MAP-KEY OF MAPDTA-REC(31:6).
+           MOVE "PARA   "     TO MAP-KEY OF MAPDTA-REC(38:7).
+           MOVE SOURCE-WRK(8:PARA-NAM-LEN) TO
+                MAP-REC OF MAPDTA-REC.
+           MOVE MAP-WRITE     TO MAP-ACT OF MAPDTA-REC.
+           PERFORM COPY-CALL-MAPDTA.
+           SET X-SECTION-PTR TO MAP-PTR OF MAPDTA-REC.
+      *             JETZT POINTER WIEDER ZURUECKSETZEN
+           SET MAP-PTR OF MAPDTA-REC TO X-SOURCE-PTR.
+
+       LST-SPA-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EINLESEN ALLER FORMATE
+      *--------------------------------------------------------------
        LIST-SOURCE-ELEMENTS-FORMATS SECTION.
        LST-SFO-00.
 
-     �* FORMAT MERKEN
+      * FORMAT MERKEN
            IF       SRCDTA OF QSETSRC-P(17:1)    = "R"
             AND     SRCDTA OF QSETSRC-P(7:1) NOT = "*"
-     �*             JETZT DIE SECTION SICHERN
+      *             JETZT DIE SECTION SICHERN
                     INITIALIZE MAPDTA-REC
                     SET  MAP-PTR OF MAPDTA-REC TO X-SECTION-PTR
                     MOVE SRCLIB-WRK    TO MAP-KEY OF MAPDTA-REC(1:10)
@@ -385,21 +535,21 @@
                     MOVE MAP-WRITE     TO MAP-ACT OF MAPDTA-REC
                     PERFORM COPY-CALL-MAPDTA
                     SET X-SECTION-PTR TO MAP-PTR OF MAPDTA-REC
-     �*             JETZT POINTER WIEDER ZUR�CKSETZEN
+      *             JETZT POINTER WIEDER ZURUECKSETZEN
                     SET MAP-PTR OF MAPDTA-REC TO X-SOURCE-PTR
            END-IF.
 
        LST-SFO-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DURCHSUCHEN STRINGTABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DURCHSUCHEN STRINGTABELLE
+      *--------------------------------------------------------------
        SUCHEN SECTION.
        STR-SUC-00.
 
            INITIALIZE GEFUNDEN.
-     �* ALLE SUCHERGEBNISSE L�SCHEN
+      * ALLE SUCHERGEBNISSE LOESCHEN
            MOVE     ZEROES TO IND.
            PERFORM  10 TIMES
                     ADD  1      TO IND
@@ -407,7 +557,7 @@
                     MOVE ZEROES TO E-POS(IND)
            END-PERFORM.
 
-     �* SOURCE AUF GRO�BUCHSTABEN UMSETZEN
+      * SOURCE AUF GROSSBUCHSTABEN UMSETZEN
            MOVE     1 TO IND.
            MOVE     FUNCTION UPPER-CASE(SOURCE-WRK) TO SOURCE-FND.
 
@@ -420,9 +570,9 @@
                      OR STR-LEN + IND >  LENGTH OF SOURCE-FND
                     IF   SOURCE-FND(IND:STR-LEN) =
                          SUCH(1)(STR-ANF:STR-LEN)
-     �*                  STARTPOSITION SICHERN
+      *                  STARTPOSITION SICHERN
                          COMPUTE S-POS(POS) = IND
-     �*                  ENDPOSITION SICHERN
+      *                  ENDPOSITION SICHERN
                          COMPUTE E-POS(POS) = IND + STR-LEN
                          END-COMPUTE
                          MOVE 1 TO GEFUNDEN
@@ -434,15 +584,15 @@
        STR-SUC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN L�NGE EINES �BERGEBENEN STRINGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN LAENGE EINES UEBERGEBENEN STRINGS
+      *--------------------------------------------------------------
        ERMITTELN-LAENGE SECTION.
        ERM-LEN-00.
 
-     �* WARSCHEINLICH WIRD DER N�CHSTES SUCHSTRING IN DER TABELLE
-     �* GESUCHT. DESHALB VORAB SCHONMAL PR�FEN OB DIESER DAS IST.
-     �* ANDERENFALLS WIRD NOCHMAL DIE KOMPLETTE TABELLE DURCHSUCHT.
+      * WARSCHEINLICH WIRD DER NAECHSTES SUCHSTRING IN DER TABELLE
+      * GESUCHT. DESHALB VORAB SCHONMAL PRUEFEN OB DIESER DAS IST.
+      * ANDERENFALLS WIRD NOCHMAL DIE KOMPLETTE TABELLE DURCHSUCHT.
            IF       STR-ANZ2 + 1 <= STR-ANZ
             AND     STR(STR-ANZ2 + 1) = STR-WRK
                     ADD 1 TO STR-ANZ2
@@ -451,8 +601,8 @@
                     GO TO ERM-LEN-90
            END-IF.
 
-     �* IST F�R DIESEN STRING BEREITS DIE SUCHE ERFOLGT, DANN
-     �* GESICHERTE WERTE AUS DER TABELLE �BERNEHMEN (PERFORMANCE)
+      * IST FUER DIESEN STRING BEREITS DIE SUCHE ERFOLGT, DANN
+      * GESICHERTE WERTE AUS DER TABELLE UEBERNEHMEN (PERFORMANCE)
            INITIALIZE STR-ANZ2.
            PERFORM  UNTIL STR-ANZ2 >= STR-ANZ
                     ADD 1 TO STR-ANZ2
@@ -469,7 +619,7 @@
                     STR-WRK BY -1 UNTIL STR-POS = ZEROES
                     IF   STR-WRK(STR-POS:1) NOT = SPACE
                          IF   STR-LEN = ZEROES
-     �*                       ABSCHLUSSZEICHEN
+      *                       ABSCHLUSSZEICHEN
                               IF   STR-WRK(STR-POS:1) = "'"
                                    COMPUTE STR-LEN = STR-POS - 1
                               ELSE
@@ -477,7 +627,7 @@
                               END-IF
                          ELSE
                               IF   STR-WRK(STR-POS:1) = "'"
-     �*                            ANFANGSZEICHEN
+      *                            ANFANGSZEICHEN
                                    COMPUTE STR-ANF = STR-POS + 1
                               END-IF
                          END-IF
@@ -489,7 +639,7 @@
            END-IF.
            COMPUTE  STR-LEN = STR-LEN - STR-ANF + 1.
 
-     �* ERMITTELTE WERTE IN TABELLE ABLEGEN.
+      * ERMITTELTE WERTE IN TABELLE ABLEGEN.
            ADD      1 TO STR-ANZ.
            IF       STR-ANZ > 100
                     MOVE 1 TO STR-ANZ
@@ -501,13 +651,13 @@
        ERM-LEN-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* INITIALISIEREN ALLER VARIABLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * INITIALISIEREN ALLER VARIABLEN
+      *--------------------------------------------------------------
        INIT-VAR SECTION.
        INI-VAR-00.
 
-     �* SOURCEINFORMATIONEN ERMITTELN
+      * SOURCEINFORMATIONEN ERMITTELN
            INITIALIZE RTVMBRD-REC.
            MOVE     SRCLIB-WRK   TO OBJLIB   OF RTVMBRD-REC.
            MOVE     SRCRCN-WRK   TO FILENAME OF RTVMBRD-REC.
@@ -516,14 +666,14 @@
                                     RET-CODE
            END-CALL.
 
-     �* KONFIGURATION ERMITTELN
+      * KONFIGURATION ERMITTELN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H101"              TO CFID   OF CFG-CPY.
            MOVE     T-USER              TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
            IF       CFG-DA OF CFG-CPY = ZEROES
                     INITIALIZE PCONFIGF OF CFG-CPY
-     �*             SYNTAX-HIGHLIGHTING UND ANDERE DEFAULTS
+      *             SYNTAX-HIGHLIGHTING UND ANDERE DEFAULTS
                     MOVE  1           TO CFFK01 OF CFG-CPY
                     MOVE  1           TO CFFK03 OF CFG-CPY
                     MOVE  ZEROES      TO CFFK04 OF CFG-CPY
@@ -538,13 +688,13 @@
        INI-VAR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* ENTFERNEN OVERWRITE F�R MEMBER
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE FUER MEMBER
+      *---------------------------------------------------------------
        DLT-OVR-MBR SECTION.
        DEL-OVR-00.
 
-     �* OVR ZUR�CKSETZEN
+      * OVR ZURUECKSETZEN
            INITIALIZE DELOVR-REC.
            MOVE     SRCRCN-WRK TO FROMFILE OF DELOVR-REC.
            CALL     "CLP0012" USING DELOVR-REC
@@ -553,14 +703,14 @@
        DEL-OVR-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* SETZEN OVRWRT F�R TEILDATEI
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT FUER TEILDATEI
+      *---------------------------------------------------------------
        SET-OVR-MBR SECTION.
        SET-OVR-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN DER TEILDATEI
+      * PRUEFEN DER TEILDATEI
            INITIALIZE OVRDBF-REC.
            MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
            MOVE     SRCLIB-WRK TO TOLIB    OF OVRDBF-REC.
@@ -573,14 +723,14 @@
        SET-OVR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PRUEFEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     CHECK-LIB    TO LIB     OF CHKOBJ-REC.
            MOVE     CHECK-RCN    TO OBJ     OF CHKOBJ-REC.
@@ -596,27 +746,27 @@
        CHK-TED-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSFUEHREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
