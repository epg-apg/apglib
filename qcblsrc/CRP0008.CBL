@@ -1,23 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0008.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SPERREN/ENTSPERREN EINER SOURCE                               *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.01.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SPERREN/ENTSPERREN EINER SOURCE              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SPERREN/ENTSPERREN EINER SOURCE                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.01.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SPERREN/ENTSPERREN EINER SOURCE              *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026  AP    BEI FEHLGESCHLAGENEM LOCK WIRD DER AKTUELLE  *
+      *                   SPERRINHABER PER NACHRICHT ANGEZEIGT         *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,37 +34,39 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0008".
        01  PGM-TYP                       PIC X(8)  VALUE "SEU   ".
+
+       01  LCK-RET-CODE                  PIC X(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-LCK-LIB                     PIC X(10).
        01  X-LCK-RCN                     PIC X(10).
        01  X-LCK-MBR                     PIC X(10).
        01  X-LCK-AKT                     PIC 9(1).
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-LCK-LIB
                                          X-LCK-RCN
                                          X-LCK-MBR
                                          X-LCK-AKT
                                          X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CRP0008" TO PGM-WRK.
 
            INITIALIZE X-RETCODE.
-     �* JE NACH AKTION ANDERES AUSF�HREN
+      * JE NACH AKTION ANDERES AUSFUEHREN
            EVALUATE X-LCK-AKT
                     WHEN ZEROES
                          PERFORM UNLOCK-SOURCE
@@ -77,14 +81,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SOURCE SPERREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SOURCE SPERREN
+      *--------------------------------------------------------------
        LOCK-SOURCE SECTION.
        LCK-SRC-00.
 
            INITIALIZE RET-CODE.
-     �* ALCOBJ ZUM SPERREN AUFRUFEN
+      * ALCOBJ ZUM SPERREN AUFRUFEN
            INITIALIZE ALCOBJ-REC.
            MOVE     X-LCK-LIB TO LIBNAME  OF ALCOBJ-REC.
            MOVE     X-LCK-RCN TO FILENAME OF ALCOBJ-REC.
@@ -96,17 +100,59 @@
                                     RET-CODE
            END-CALL.
 
+      * WENN DIE SPERRE NICHT ERTEILT WURDE, DANN SPERRINHABER ZEIGEN
+           IF       RET-CODE NOT = SPACES
+                    PERFORM SHOW-LOCK-HOLDER
+           END-IF.
+
        LCK-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ENTSPERREN DER SOURCE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AKTUELLEN SPERRINHABER ERMITTELN UND PER NACHRICHT ANZEIGEN
+      *--------------------------------------------------------------
+       SHOW-LOCK-HOLDER SECTION.
+       SHW-LCK-00.
+
+      * JOB/USER DER AKTUELLEN *EXCL-SPERRE ERMITTELN
+           INITIALIZE RTVLCK-REC.
+           MOVE     X-LCK-LIB TO LIBNAME  OF RTVLCK-REC.
+           MOVE     X-LCK-RCN TO FILENAME OF RTVLCK-REC.
+           MOVE     X-LCK-MBR TO MBRNAME  OF RTVLCK-REC.
+           MOVE     "*FILE"   TO TYPNAME  OF RTVLCK-REC.
+           MOVE     "*EXCL"   TO SPRSTS   OF RTVLCK-REC.
+           INITIALIZE LCK-RET-CODE.
+           CALL     "CLP0053" USING RTVLCK-REC
+                                    LCK-RET-CODE
+           END-CALL.
+           IF       LCK-RET-CODE NOT = SPACES
+                    GO TO SHW-LCK-90
+           END-IF.
+
+      * NACHRICHT MIT SPERRINHABER AN DEN ANFORDERNDEN USER SENDEN
+           INITIALIZE SNDMSG-REC.
+           MOVE     "GESPERRT DURCH"      TO MSGTXT OF SNDMSG-REC(1:15).
+           MOVE     LCKUSER OF RTVLCK-REC TO
+                    MSGTXT OF SNDMSG-REC(17:10).
+           MOVE     "/"                   TO MSGTXT OF SNDMSG-REC(27:1).
+           MOVE     LCKJOB  OF RTVLCK-REC TO
+                    MSGTXT OF SNDMSG-REC(28:10).
+           MOVE     T-USER                TO USER   OF SNDMSG-REC.
+           CALL     "CLP0010" USING SNDMSG-REC
+                                    LCK-RET-CODE
+           END-CALL.
+
+       SHW-LCK-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ENTSPERREN DER SOURCE
+      *--------------------------------------------------------------
        UNLOCK-SOURCE SECTION.
        ULK-SRC-00.
 
            INITIALIZE RET-CODE.
-     �* DLCOBJ ZUM ENTSPERREN AUFRUFEN
+      * DLCOBJ ZUM ENTSPERREN AUFRUFEN
            INITIALIZE DLCOBJ-REC.
            MOVE     X-LCK-LIB TO LIBNAME  OF DLCOBJ-REC.
            MOVE     X-LCK-RCN TO FILENAME OF DLCOBJ-REC.
