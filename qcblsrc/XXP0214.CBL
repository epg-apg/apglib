@@ -1,23 +1,27 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0214.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SCHULDSCHEIN-ERINNERUNG                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  01.10.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SCHULDSCHEINERINNERUNG (WINDOW)              *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SCHULDSCHEIN-ERINNERUNG                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  01.10.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SCHULDSCHEINERINNERUNG (WINDOW)              *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    JEDE ERINNERUNG WIRD JETZT ZUSAETZLICH IN DER *
+      *                  KAFFEEKASSE-SCHULDENLISTE PSCHULD FESTGE-    *
+      *                  HALTEN, STATT NUR PER MAIL VERSCHICKT ZU     *
+      *                  WERDEN                                       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +29,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0214DE
                   ORGANIZATION IS  TRANSACTION
@@ -35,28 +39,44 @@
                   ACCESS       IS  DYNAMIC
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      *-   KAFFEEKASSE-SCHULDENLISTE
+      *-------------------------------------------------------------
+           SELECT PSCHULD-DP
+                  ASSIGN       TO  DATABASE-PSCHULD
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF XXD0214DE.
+      /
+      *- PSCHULD: SCLFDN
+       FD  PSCHULD-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PSCHULD-P.
+           COPY DDS-ALL-FORMATS OF PSCHULD.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0214".
@@ -72,7 +92,7 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* PARAMETER F�R DAS HLP0018
+      * PARAMETER FUER DAS HLP0018
        01  NUM-INPUT                     PIC S9(21)V9(10).
        01  NUM-OUTPUT                    PIC X(40).
        01  FMT-OUTPUT-LEN                PIC 9(2).
@@ -82,39 +102,41 @@
        01  FMT-ROUNDED                   PIC 9(1).
        01  FMT-DECFMT                    PIC X(1).
        01  FMT-JUSTIFIED                 PIC 9(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0214" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "XXD0214DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+           OPEN     I-O   PSCHULD-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE X-F12.
            INITIALIZE FORMAT1.
 
            MOVE     "FMT02"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
        ANF010.
            MOVE     "XXP0214*1"     TO MAINUEB OF FORMAT1.
 
@@ -125,38 +147,41 @@
            MOVE     WSREC-WRK TO FORMAT1-I.
            MOVE     CORR FORMAT1-I TO FORMAT1.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDRUECKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO X-F12
                     GO TO ENDE
            END-IF.
 
-     �* EINGABEN LEER?
+      * EINGABEN LEER?
            IF       TUSER  OF FORMAT1 = SPACES
             OR      BETRAG OF FORMAT1 = ZEROES
                     GO TO ANF010
            END-IF.
 
-     �* JETZT DEN BETRAG AUFBEREITEN
+      * JETZT DEN BETRAG AUFBEREITEN
            PERFORM  AUFBEREITEN-BETRAG.
            PERFORM  WRITE-EMAIL.
+           PERFORM  SAVE-SCHULD.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
+           CLOSE                 PSCHULD-DP.
+
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* BETRAG AUFBEREITEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BETRAG AUFBEREITEN
+      *--------------------------------------------------------------
        AUFBEREITEN-BETRAG SECTION.
        AUF-BET-00.
 
@@ -183,13 +208,45 @@
        AUF-BET-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAIL SCHREIBEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHULDSCHEIN IN DER KAFFEEKASSE-SCHULDENLISTE FESTHALTEN
+      *--------------------------------------------------------------
+       SAVE-SCHULD SECTION.
+       SAV-SCH-00.
+
+           INITIALIZE PSCHULDF OF PSCHULD-P.
+      * NAECHSTE LAUFENDE NUMMER ERMITTELN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PSCHULD" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK             TO SCLFDN OF PSCHULD-P.
+
+      * SCHULDNER UND BETRAG
+           MOVE     TUSER  OF FORMAT1    TO SCUSER OF PSCHULD-P.
+           MOVE     BETRAG OF FORMAT1    TO SCBETR OF PSCHULD-P.
+           MOVE     "O"                  TO SCSTAT OF PSCHULD-P.
+
+      * ANLAGEDATEN FUELLEN
+           MOVE     T-USER            TO STAUSR OF PSCHULD-P.
+           MOVE     T-TERM            TO STABS  OF PSCHULD-P.
+           MOVE     PGM-WRK           TO STAPGM OF PSCHULD-P.
+           MOVE     DATE-8            TO STADTA OF PSCHULD-P.
+           MOVE     TIME-6            TO STATIA OF PSCHULD-P.
+
+           WRITE    PSCHULD-P.
+
+       SAV-SCH-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * MAIL SCHREIBEN
+      *--------------------------------------------------------------
        WRITE-EMAIL SECTION.
        WRT-MAI-00.
 
-     �* PR�FEN OB MAIL GESCHRIEBEN WERDEN SOLL
+      * PRUEFEN OB MAIL GESCHRIEBEN WERDEN SOLL
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H051"            TO CFID   OF CFG-CPY.
            MOVE     "KD-SCHULDSCHEIN" TO CFKEY  OF CFG-CPY.
@@ -201,7 +258,7 @@
            END-IF.
 
            INITIALIZE MAIL-TAB.
-     �* SENDER ZUSAMMENBAUEN
+      * SENDER ZUSAMMENBAUEN
            MOVE     "SYSEH03"        TO MAIL-HOST   OF MAIL-TAB.
            MOVE     "25"             TO MAIL-PORT   OF MAIL-TAB.
            STRING   T-USER                  DELIMITED BY SPACES
@@ -209,8 +266,8 @@
                INTO MAIL-SENDER OF MAIL-TAB
            END-STRING.
 
-     �* MAIL-TOPIC AUFRUFEN
-           STRING   "K�D-Erinnerung"   DELIMITED BY SPACES
+      * MAIL-TOPIC AUFRUFEN
+           STRING   "KD-Erinnerung"   DELIMITED BY SPACES
                     ": "               DELIMITED BY SIZE
                     NUM-OUTPUT         DELIMITED BY SPACES
                     " EUR "            DELIMITED BY SIZE
@@ -218,7 +275,7 @@
                INTO MAIL-TOPIC OF MAIL-TAB
            END-STRING.
 
-     �* EMAIL BODY ALLGEMEINE INFOS
+      * EMAIL BODY ALLGEMEINE INFOS
            MOVE     1 TO MAIL-LEN.
            STRING   "Hallo,"                   DELIMITED BY SIZE
                     X"2525"                    DELIMITED BY SIZE
@@ -232,7 +289,7 @@
                     "------------------------" DELIMITED BY SPACES
                     X"25"                      DELIMITED BY SIZE
                     "Diese E-Mail kann in APG" DELIMITED BY SIZE
-                    "/CONFIG im Schl�ssel H05" DELIMITED BY SIZE
+                    "/CONFIG im Schluessel H05" DELIMITED BY SIZE
                     "1 unter dem Eintrag KD-S" DELIMITED BY SIZE
                     "CHULDSCHEIN deaktiviert " DELIMITED BY SIZE
                     "werden."                  DELIMITED BY SIZE
@@ -240,20 +297,20 @@
                WITH POINTER MAIL-LEN
            END-STRING.
 
-     �* EMPF�NGER ZUSAMMENSETZEN
+      * EMPFAENGER ZUSAMMENSETZEN
            MOVE     1                TO MAIL-ANZAHL OF MAIL-EMPF.
            STRING   TUSER  OF FORMAT1       DELIMITED BY SPACES
                     "@ehrhardt-partner.com" DELIMITED BY SIZE
                INTO MAIL-ADRESSE OF MAIL-EMPF-REC(1)
            END-STRING.
-     �* ABSENDER IMMER ALS KOPIE EINTRAGEN
+      * ABSENDER IMMER ALS KOPIE EINTRAGEN
            MOVE     1                TO MAIL-ANZAHL OF MAIL-KOPIE.
            STRING   T-USER                  DELIMITED BY SPACES
                     "@ehrhardt-partner.com" DELIMITED BY SIZE
                INTO MAIL-ADRESSE OF MAIL-KOPIE-REC(1)
            END-STRING.
 
-     �* MAILPROGRAMM AUFRUFEN
+      * MAILPROGRAMM AUFRUFEN
            CALL     "HLP0006"  USING MAIL-HOST
                                      MAIL-PORT
                                      MAIL-SENDER
@@ -269,27 +326,27 @@
        WRT-MAI-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
