@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             CMP0004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* �BERSCHREIBUNGSPROGRAMM F�R CX                                *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  OKTOBER 2009                                 *
-     �*                                                               *
-     �* FUNKTION      :  �BERSCHREIBUNGSPROGRAMM F�R CX               *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * UEBERSCHREIBUNGSPROGRAMM FUER CX                               *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  OKTOBER 2009                                 *
+      *                                                               *
+      * FUNKTION      :  UEBERSCHREIBUNGSPROGRAMM FUER CX              *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    X-UNKTYP (OPTIONAL) MELDET DEM AUFRUFER, WENN *
+      *                  EIN IN PCONFIG GEFUEHRTER EINTRAG EINEN NOCH  *
+      *                  NICHT UNTERSTUETZTEN SOURCETYP HAT            *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,17 +35,17 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CMP0004".
        01  PGM-TYP                       PIC X(8)  VALUE "COMPILER".
 
        01  STRING-WRK                    PIC X(5700).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-COMMAND                     PIC X(20).
        01  X-OBJPGM                      PIC X(11).
@@ -52,7 +55,8 @@
        01  X-MBR                         PIC X(11).
        01  X-TYP                         PIC X(11).
        01  X-STRING                      PIC X(5700).
-     �*-------------------------------------------------------
+       01  X-UNKTYP                      PIC X(1).
+      *-------------------------------------------------------
        PROCEDURE DIVISION  USING   X-COMMAND
                                    X-OBJPGM
                                    X-OBJLIB
@@ -60,29 +64,36 @@
                                    X-LIB
                                    X-MBR
                                    X-TYP
-                                   X-STRING.
-     �*-------------------------------------------------------
+                                   X-STRING
+                                   X-UNKTYP.
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CMP0004" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            INITIALIZE X-STRING.
            INITIALIZE STRING-WRK.
-     �* DIE ERSTEN BEIDEN BYTES DES R�CKGABESTRINGS ENTHALTEN DIE L�NGE
-     �* VORBELEGEN MIT X'0000'
+
+      * NUR ZURUECKGEBEN, WENN VOM AUFRUFER MITGEGEBEN
+           IF       ADDRESS OF X-UNKTYP NOT = NULL
+                    INITIALIZE X-UNKTYP
+           END-IF.
+      * DIE ERSTEN BEIDEN BYTES DES RUECKGABESTRINGS ENTHALTEN DIE
+      * LAENGE
+      * VORBELEGEN MIT X'0000'
            MOVE     X"0000" TO X-STRING(1:2).
 
-     �* PROGRAMM �BERGEBEN?
+      * PROGRAMM UEBERGEBEN?
            IF       X-LIB(2:)  = SPACES
             OR      X-FILE(2:) = SPACES
             OR      X-MBR(2:)  = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB EINTRAG SCHON VORHANDEN
+      * PRUEFEN OB EINTRAG SCHON VORHANDEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "CP"                  TO CFID   OF CFG-CPY.
            MOVE     X-LIB(2:)             TO CFKEY  OF CFG-CPY.
@@ -96,7 +107,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* NUN EINSTELLUNGEN ZUM WANDELN ERMITTELN
+      * NUN EINSTELLUNGEN ZUM WANDELN ERMITTELN
            EVALUATE X-TYP(2:)
                     WHEN "CMD"
                          STRING
@@ -289,13 +300,18 @@
                                 "PRMOVR(*YES)"        DELIMITED BY SIZE
                          INTO   STRING-WRK
                     WHEN OTHER
+      *                  SOURCETYP WIRD VON DIESEM PROGRAMM NOCH NICHT
+      *                  UNTERSTUETZT - DEM AUFRUFER MELDEN
+                         IF   ADDRESS OF X-UNKTYP NOT = NULL
+                              MOVE "1" TO X-UNKTYP
+                         END-IF
                          GO TO ENDE
            END-EVALUATE.
 
        ENDE.
            IF       STRING-WRK NOT = SPACES
                     MOVE STRING-WRK TO X-STRING(3:)
-     �*             FESTE L�NGE F�R DATENSTRING
+      *             FESTE LAENGE FUER DATENSTRING
                     MOVE   X"1642"  TO X-STRING(1:2)
            END-IF.
 
@@ -303,21 +319,21 @@
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
