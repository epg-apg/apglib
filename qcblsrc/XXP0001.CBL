@@ -1,23 +1,23 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* LED-TELEGRAMMANALYSE                                          *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.05.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ANALYSE LED-TELEGRAMM                        *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * LED-TELEGRAMMANALYSE                                          *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.05.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ANALYSE LED-TELEGRAMM                        *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0001DE
                   ORGANIZATION IS  TRANSACTION
@@ -37,14 +37,44 @@
                   ACCESS       IS  DYNAMIC
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      *- LEDHIST: HISTORIE DER ANALYSIERTEN LED-TELEGRAMME
+      *-------------------------------------------------------------
+           SELECT LEDHIST-DP
+                  ASSIGN       TO  DATABASE-LEDHIST
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      *- XXF0001: CSV-SPOOLAUSGABE DER LED-LEISTE (MODUS 3)
+      *-------------------------------------------------------------
+           SELECT EXPORT-DAT
+                  ASSIGN        TO FORMATFILE-XXF0001
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0001DE.
+      /
+      *- LEDHIST: HISTORIE DER LED-TELEGRAMME
+       FD  LEDHIST-DP
+           LABEL RECORDS ARE STANDARD.
+       01  LEDHIST-P.
+           COPY DDS-ALL-FORMATS OF LEDHIST.
+      /
+      *- XXF0001: CSV-SPOOLAUSGABE DER LED-LEISTE
+       FD  EXPORT-DAT
+           LABEL RECORDS ARE OMITTED.
+       01  EXPORT-REC.
+           COPY DDS-ALL-FORMATS OF XXF0001.
       /
        WORKING-STORAGE SECTION.
 
@@ -121,13 +151,13 @@
            REPLACING FMT07-I BY FORMAT7-I
                      FMT07-I-INDIC BY FORMAT7-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0001".
@@ -153,26 +183,26 @@
         05 LEDNR11                       PIC 9(1).
         05 LEDNR12                       PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0001" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "XXD0001DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
            MOVE     AUS TO INXX.
            INITIALIZE F3, F12.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -181,7 +211,7 @@
            INITIALIZE FORMAT1.
 
        ANF010.
-     �* VORAUSWAHL: SELEKTIEREN DER TAGS BZW. PROGRAMMNAME
+      * VORAUSWAHL: SELEKTIEREN DER TAGS BZW. PROGRAMMNAME
            PERFORM  VORAUSWAHL.
            IF       F3  = "1"
                     GO TO ENDE
@@ -190,11 +220,11 @@
                     GO TO ENDE
            END-IF.
 
-     �* TELEGRAMM �BERNEHMEN
+      * TELEGRAMM UEBERNEHMEN
            MOVE     LEDTLG OF FORMAT1 TO LEDTLG-WRK.
 
        ANF020.
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN ANHAND DER TAG-DATEI
+      * LESE-DATEN: LESEN ALLER BENOETIGTEN DATEN ANHAND DER TAG-DATEI
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -208,14 +238,17 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEMODUS AUSW�HLEN
+      * ANZEIGEMODUS AUSWAEHLEN
            EVALUATE MODUS OF FORMAT1
                     WHEN ZEROES
-     �*                  ANZEIGEN SUBFILE
+      *                  ANZEIGEN SUBFILE
                          PERFORM  ANZEIGE-SUBFILE
                     WHEN 2
-     �*                  SORTIERREGAL SIMULIEREN
+      *                  SORTIERREGAL SIMULIEREN
                          PERFORM  ANZEIGE-SORTIERREGAL
+                    WHEN 3
+      *                  LED-LEISTE ALS CSV IN DIE SPOOLDATEI SCHREIBEN
+                         PERFORM  ANZEIGE-EXPORT
            END-EVALUATE.
            IF       F3 = "1"
                     GO TO ENDE
@@ -229,26 +262,26 @@
                     GO TO ANF010
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* SELEKTIEREN ALLER N�TIGEN DATEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SELEKTIEREN ALLER NOETIGEN DATEN
+      *--------------------------------------------------------------
        VORAUSWAHL SECTION.
        VOR-AUS-00.
 
            INITIALIZE F3, F5, F12.
            MOVE     1 TO SFL-ZEILE.
-     �* LESEN �BERSCHRIFT
+      * LESEN UEBERSCHRIFT
            MOVE     "XXP0001"       TO MAINUEB OF FORMAT1.
            MOVE     "XXP0001*1"     TO SUBUEB  OF FORMAT1.
 
@@ -264,24 +297,24 @@
            MOVE     CORR FORMAT1-I  TO FORMAT1.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDRUECKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO VOR-AUS-90
            END-IF.
 
-     �* TELEGRAMM VORHANDEN?
+      * TELEGRAMM VORHANDEN?
            IF       LEDTLG OF FORMAT1 = SPACES
                     GO TO VOR-AUS-10
            END-IF.
 
-##APG�* DERZEIT GEHTS NICHT ...
+##APGE* DERZEIT GEHTS NICHT ...
 ##APG      IF       MODUS OF FORMAT1 = 1
 ##APG               GO TO VOR-AUS-10
 ##APG      END-IF.
@@ -289,15 +322,15 @@
        VOR-AUS-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
-     �* +++LEDXZZAZZZZZZZZZZZZZZZZZZZZAX---
-     �* 1...5....0....5....0....5....0....5
-     �*          10        20        30
+      * +++LEDXZZAZZZZZZZZZZZZZZZZZZZZAX---
+      * 1...5....0....5....0....5....0....5
+      *          10        20        30
 
            INITIALIZE DATEN.
            INITIALIZE LED-LEISTE.
@@ -306,132 +339,132 @@
 
        LES-DAT-20.
            IF       POS > 31
-                    GO TO LES-DAT-90
+                    GO TO LES-DAT-80
            END-IF.
 
            INITIALIZE FORMAT2.
            EVALUATE LEDTLG-WRK(POS:1)
-     �*             BEIDE LEDS AUS
+      *             BEIDE LEDS AUS
                     WHEN "Z"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE SPACES     TO KURZSTS OF FORMAT2
                          MOVE "AUS"      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE SPACES     TO KURZSTS OF FORMAT2
                          MOVE "AUS"      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*             ERSTE LED AN, ZWEITE AUS
+      *             ERSTE LED AN, ZWEITE AUS
                     WHEN "D"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "1"        TO KURZSTS OF FORMAT2
                          MOVE "AN "      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE SPACES     TO KURZSTS OF FORMAT2
                          MOVE "AUS"      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*             ERSTE LED AUS, ZWEITE AN
+      *             ERSTE LED AUS, ZWEITE AN
                     WHEN "A"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE SPACES     TO KURZSTS OF FORMAT2
                          MOVE "AUS"      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "1"        TO KURZSTS OF FORMAT2
                          MOVE "AN "      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*             ERSTE LED BLINKT, ZWEITE AUS
+      *             ERSTE LED BLINKT, ZWEITE AUS
                     WHEN "H"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "2"        TO KURZSTS OF FORMAT2
                          MOVE "BLINKEN"  TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE SPACES     TO KURZSTS OF FORMAT2
                          MOVE "AUS"      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*             ERSTE LED AUS, ZWEITE BLINKT
+      *             ERSTE LED AUS, ZWEITE BLINKT
                     WHEN "B"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE SPACES     TO KURZSTS OF FORMAT2
                          MOVE "AUS"      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "2"        TO KURZSTS OF FORMAT2
                          MOVE "BLINKEN"  TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*             ERSTE LED AN, ZWEITE AN
+      *             ERSTE LED AN, ZWEITE AN
                     WHEN "E"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "1"        TO KURZSTS OF FORMAT2
                          MOVE "AN "      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "1"        TO KURZSTS OF FORMAT2
                          MOVE "AN "      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*             ERSTE LED AN, ZWEITE BLINKT
+      *             ERSTE LED AN, ZWEITE BLINKT
                     WHEN "F"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "1"        TO KURZSTS OF FORMAT2
                          MOVE "AN "      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "2"        TO KURZSTS OF FORMAT2
                          MOVE "BLINKEN"  TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*             ERSTE LED BLINKT, ZWEITE AN
+      *             ERSTE LED BLINKT, ZWEITE AN
                     WHEN "I"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "2"        TO KURZSTS OF FORMAT2
                          MOVE "BLINKEN"  TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "1"        TO KURZSTS OF FORMAT2
                          MOVE "AN "      TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*             ERSTE LED BLINKT, ZWEITE BLINKT
+      *             ERSTE LED BLINKT, ZWEITE BLINKT
                     WHEN "J"
-     �*                  ERSTE LED
+      *                  ERSTE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "2"        TO KURZSTS OF FORMAT2
                          MOVE "BLINKEN"  TO LANGSTS OF FORMAT2
                          PERFORM  AUSGABE-SFL
                          ADD      1 TO LED
-     �*                  ZWEITE LED
+      *                  ZWEITE LED
                          MOVE LED        TO LEDNR   OF FORMAT2
                          MOVE "2"        TO KURZSTS OF FORMAT2
                          MOVE "BLINKEN"  TO LANGSTS OF FORMAT2
@@ -442,19 +475,54 @@
            ADD      1 TO POS.
            GO TO    LES-DAT-20.
 
+       LES-DAT-80.
+      * JEDES ANALYSIERTE TELEGRAMM IN DER HISTORIE FESTHALTEN
+           IF       LEDTLG-WRK NOT = SPACES
+                    PERFORM  SCHREIBE-HISTORIE
+           END-IF.
+
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FESTHALTEN EINES ANALYSIERTEN TELEGRAMMS IN DER HISTORIE
+      *--------------------------------------------------------------
+       SCHREIBE-HISTORIE SECTION.
+       SCHR-HIS-00.
+
+           INITIALIZE LEDHIST-P.
+
+      * NAECHSTE LAUFENDE NUMMER ERMITTELN
+           MOVE     "LEDHIST" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK             TO LHLFDN OF LEDHIST-P.
+
+      * TELEGRAMM, USER UND ZEITPUNKT DER ANALYSE
+           MOVE     LEDTLG-WRK           TO LHTLG  OF LEDHIST-P.
+           MOVE     T-USER               TO LHUSER OF LEDHIST-P.
+           MOVE     PGM-WRK              TO LHAPGM OF LEDHIST-P.
+
+           PERFORM  COPY-GET-TIME.
+           MOVE     DATE-8               TO LHDTA  OF LEDHIST-P.
+           MOVE     TIME-6               TO LHTIA  OF LEDHIST-P.
+
+           WRITE    LEDHIST-P.
+
+       SCHR-HIS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE F�LLEN ODER LEISTE F�LLEN
+      * SUBFILE FUELLEN ODER LEISTE FUELLEN
            EVALUATE MODUS OF FORMAT1
                     WHEN ZEROES
-     �*             SUBFILE-CLEAR
+      *             SUBFILE-CLEAR
                     IF   DATEN = ZEROES
                          MOVE    1 TO  DATEN
                          INITIALIZE FORMAT3
@@ -471,14 +539,14 @@
                          PERFORM COPY-DISPLAY-SFLWRITE
                     END-IF
 
-     �*             BLINKENDE LED?
+      *             BLINKENDE LED?
                     IF   KURZSTS OF FORMAT2 = "2"
                          MOVE AN  TO IN41 OF INXX
                     ELSE
                          MOVE AUS TO IN41 OF INXX
                     END-IF
 
-     �*             SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      *             SUBFILE-ZEILE FUELLEN UND SCHREIBEN
                     MOVE     SPACES       TO AUSW OF FORMAT2
                     MOVE     CORR INXX    TO FORMAT2-O-INDIC
                     ADD      1            TO ANZREC-WRK
@@ -487,19 +555,40 @@
                     MOVE     FORMAT2      TO WSREC-WRK
                     PERFORM  COPY-DISPLAY-SFLWRITE
                     MOVE     AUS TO INXX
-     �*             LED-LEISTE F�LLEN
+      *             LED-LEISTE FUELLEN
                     WHEN 1
                     WHEN 2
                          MOVE    1 TO DATEN
                          PERFORM FILL-LED-LEISTE
+      *             CSV-ZEILE IN DIE SPOOLDATEI SCHREIBEN
+                    WHEN 3
+                         IF   DATEN = ZEROES
+                              MOVE 1 TO DATEN
+                              OPEN OUTPUT EXPORT-DAT
+                              MOVE SPACES              TO
+                                   EXPCSV OF EXPORT-REC
+                              MOVE "LEDNR,KURZSTS,LANGSTS" TO
+                                   EXPCSV OF EXPORT-REC
+                              WRITE EXPORT-REC FORMAT IS "FMT01"
+                         END-IF
+                         MOVE SPACES                 TO
+                              EXPCSV OF EXPORT-REC
+                         STRING LEDNR   OF FORMAT2 DELIMITED BY SIZE
+                                ","                 DELIMITED BY SIZE
+                                KURZSTS OF FORMAT2 DELIMITED BY SIZE
+                                ","                 DELIMITED BY SIZE
+                                LANGSTS OF FORMAT2 DELIMITED BY SIZE
+                                INTO EXPCSV OF EXPORT-REC
+                         END-STRING
+                         WRITE EXPORT-REC FORMAT IS "FMT01"
            END-EVALUATE.
 
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -510,17 +599,17 @@
   ******   MOVE     1      TO  SUBFILE-RECORD-NUMBER.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-UEBERSCHRIFTEN FUELLEN
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -538,25 +627,25 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 OF FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* LEDTLG GE�NDERT?
+      * LEDTLG GEAENDERT?
            IF       LEDTLG OF FORMAT3 NOT = LEDTLG-WRK
                     MOVE LEDTLG OF FORMAT3 TO LEDTLG-WRK
                     MOVE "1" TO F5
@@ -564,7 +653,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -579,11 +668,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG FUER DIESE FUNKTION UEBERPRUEFEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -612,9 +701,9 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SORTIERREGAL VON NECKERMANN SIMULIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SORTIERREGAL VON NECKERMANN SIMULIEREN
+      *--------------------------------------------------------------
        ANZEIGE-SORTIERREGAL SECTION.
        ANZ-SRT-00.
 
@@ -622,11 +711,11 @@
            MOVE     LEDTLG-WRK TO LEDTLG OF FORMAT7.
 
            INITIALIZE F3, F5, F12.
-     �* LESEN �BERSCHRIFT
+      * LESEN UEBERSCHRIFT
            MOVE     "XXP0001"         TO MAINUEB OF FORMAT7.
            MOVE     "XXP0001*7"       TO SUBUEB  OF FORMAT7.
 
-     �* MAPPEN DER LEISTE
+      * MAPPEN DER LEISTE
            PERFORM  MAPPEN-LED-LEISTE.
 
        ANZ-SRT-10.
@@ -641,19 +730,19 @@
            MOVE     CORR FORMAT7-I  TO FORMAT7.
            MOVE     AUS TO INXX.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDRUECKT ?
            IF       IN03 OF FORMAT7-I-INDIC  = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SRT-90
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT7-I-INDIC  = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SRT-90
            END-IF.
 
-     �* LEDTLG GE�NDERT?
+      * LEDTLG GEAENDERT?
            IF       LEDTLG OF FORMAT7 NOT = LEDTLG-WRK
                     MOVE LEDTLG OF FORMAT7 TO LEDTLG-WRK
                     MOVE "1" TO F5
@@ -663,16 +752,33 @@
        ANZ-SRT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * CSV-SPOOLDATEI SCHLIESSEN (MODUS 3)
+      *--------------------------------------------------------------
+       ANZEIGE-EXPORT SECTION.
+       ANZ-EXP-00.
+
+      * WURDE UEBERHAUPT ETWAS GESCHRIEBEN?
+           IF       DATEN NOT = ZEROES
+                    CLOSE EXPORT-DAT
+           END-IF.
+
+      * ZURUECK ZUR TELEGRAMMERFASSUNG
+           MOVE     "1" TO F12.
+
+       ANZ-EXP-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -681,7 +787,7 @@
            PERFORM  COPY-DISPLAY-WRITE.
            PERFORM  SFL-HEADER.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     PGM-TYP           TO PGMTYP OF FORMAT3.
 
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
@@ -709,106 +815,106 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE�BERSCHRIFTEN F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILEUEBERSCHRIFTEN FUELLEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
            MOVE     "XXP0001"         TO MAINUEB OF FORMAT3.
            MOVE     "XXP0001*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* LED-LEISTE F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LED-LEISTE FUELLEN
+      *--------------------------------------------------------------
        FILL-LED-LEISTE SECTION.
        FIL-LED-00.
 
            EVALUATE LED ALSO KURZSTS OF FORMAT2
-     �*             LED1
+      *             LED1
                     WHEN 1 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR1  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR1  OF LED-LEISTE
                          END-IF
                     WHEN 2 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR2  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR2  OF LED-LEISTE
                          END-IF
                     WHEN 3 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR3  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR3  OF LED-LEISTE
                          END-IF
                     WHEN 4 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR4  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR4  OF LED-LEISTE
                          END-IF
                     WHEN 5 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR5  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR5  OF LED-LEISTE
                          END-IF
                     WHEN 6 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR6  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR6  OF LED-LEISTE
                          END-IF
                     WHEN 7 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR7  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR7  OF LED-LEISTE
                          END-IF
                     WHEN 8 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR8  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR8  OF LED-LEISTE
                          END-IF
                     WHEN 9 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR9  OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR9  OF LED-LEISTE
                          END-IF
                     WHEN 10 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR10 OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR10 OF LED-LEISTE
                          END-IF
                     WHEN 11 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR11 OF LED-LEISTE
                          ELSE
                               MOVE 2 TO LEDNR11 OF LED-LEISTE
                          END-IF
                     WHEN 12 ALSO NOT SPACES
-     �*                  AN ODER BLINKEN?
+      *                  AN ODER BLINKEN?
                          IF   KURZSTS OF FORMAT2 = "1"
                               MOVE 1 TO LEDNR12 OF LED-LEISTE
                          ELSE
@@ -819,13 +925,13 @@
        FIL-LED-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAPPEN DER LEISTE AUF INDIKATOREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAPPEN DER LEISTE AUF INDIKATOREN
+      *--------------------------------------------------------------
        MAPPEN-LED-LEISTE SECTION.
        MAP-LEI-00.
 
-     �* LED1
+      * LED1
            IF       LEDNR1  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN51 OF INXX
            ELSE
@@ -838,7 +944,7 @@
                     END-IF
            END-IF.
 
-     �* LED2
+      * LED2
            IF       LEDNR2  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN52 OF INXX
            ELSE
@@ -851,7 +957,7 @@
                     END-IF
            END-IF.
 
-     �* LED3
+      * LED3
            IF       LEDNR3  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN53 OF INXX
            ELSE
@@ -864,7 +970,7 @@
                     END-IF
            END-IF.
 
-     �* LED4
+      * LED4
            IF       LEDNR4  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN54 OF INXX
            ELSE
@@ -877,7 +983,7 @@
                     END-IF
            END-IF.
 
-     �* LED5
+      * LED5
            IF       LEDNR5  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN55 OF INXX
            ELSE
@@ -890,7 +996,7 @@
                     END-IF
            END-IF.
 
-     �* LED6
+      * LED6
            IF       LEDNR6  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN56 OF INXX
            ELSE
@@ -903,7 +1009,7 @@
                     END-IF
            END-IF.
 
-     �* LED7
+      * LED7
            IF       LEDNR7  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN57 OF INXX
            ELSE
@@ -916,7 +1022,7 @@
                     END-IF
            END-IF.
 
-     �* LED8
+      * LED8
            IF       LEDNR8  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN58 OF INXX
            ELSE
@@ -929,7 +1035,7 @@
                     END-IF
            END-IF.
 
-     �* LED9
+      * LED9
            IF       LEDNR9  OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN59 OF INXX
            ELSE
@@ -942,7 +1048,7 @@
                     END-IF
            END-IF.
 
-     �* LED10
+      * LED10
            IF       LEDNR10 OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN60 OF INXX
            ELSE
@@ -955,7 +1061,7 @@
                     END-IF
            END-IF.
 
-     �* LED11
+      * LED11
            IF       LEDNR11 OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN61 OF INXX
            ELSE
@@ -968,7 +1074,7 @@
                     END-IF
            END-IF.
 
-     �* LED12
+      * LED12
            IF       LEDNR12 OF LED-LEISTE = ZEROES
                     MOVE AUS TO IN62 OF INXX
            ELSE
@@ -984,27 +1090,33 @@
        MAP-LEI-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
+
+           COPY     GETTIME    OF APG-QCPYSRC.
+      /
