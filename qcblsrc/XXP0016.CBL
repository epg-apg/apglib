@@ -1,24 +1,27 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0016.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANZEIGE KW-DATEN                                              *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.02.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  L�SCHEN EINES TODO-PUNKTES                   *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE KW-DATEN                                              *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.02.2011                                   *
+      *                                                               *
+      * FUNKTION      :  LOESCHEN EINES TODO-PUNKTES                   *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    X-HSLFDN (OPTIONAL) ERLAUBT DAS WIEDERHER-    *
+      *                  STELLEN EINES VERSEHENTLICH GELOESCHTEN       *
+      *                  TODO-PUNKTES AUS DEM CFP8100-ARCHIV           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +31,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* POPLLST: OPLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * POPLLST: OPLFDN
+      *-------------------------------------------------------------
            SELECT POPLLST-DP
                   ASSIGN       TO  DATABASE-POPLLST
                   ORGANIZATION IS  INDEXED
@@ -38,34 +41,51 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PTXTFIT: FTFILE, FTKEY, FTLFPO
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PTXTFIT: FTFILE, FTKEY, FTLFPO
+      *-------------------------------------------------------------
            SELECT PTXTFIT-DP
                   ASSIGN       TO  DATABASE-PTXTFIT
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PARCHIV: HSLFDN - NUR ZUM WIEDERHERSTELLEN EINES PER
+      * CFP8100 ARCHIVIERTEN SATZES
+      *-------------------------------------------------------------
+           SELECT PARCHIV-DP
+                  ASSIGN       TO  DATABASE-PARCHIV
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- POPLLST: OPLFDN
+      *--- POPLLST: OPLFDN
        FD  POPLLST-DP
            LABEL RECORDS ARE STANDARD.
        01  POPLLST-P.
            COPY DDS-ALL-FORMATS OF POPLLST.
       /
-     �*--- PTXTFIT: FTFILE, FTKEY, FTID
+      *--- PTXTFIT: FTFILE, FTKEY, FTID
        FD  PTXTFIT-DP
            LABEL RECORDS ARE STANDARD.
        01  PTXTFIT-P.
            COPY DDS-ALL-FORMATS OF PTXTFIT.
+      /
+      *--- PARCHIV: HSLFDN
+       FD  PARCHIV-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PARCHIV-P.
+           COPY DDS-ALL-FORMATS OF PARCHIV.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0016".
@@ -73,62 +93,77 @@
 
        01  FTKEY-WRK                     LIKE FTKEY  OF PTXTFIT-P.
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER FUER DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-OPLFDN                      LIKE OPLFDN OF POPLLST-P.
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
-       PROCEDURE DIVISION USING X-OPLFDN.
-     �*-------------------------------------------------------
+
+      * WIEDERHERSTELLEN (OPTIONAL): LFDN DES CFP8100-ARCHIV-
+      * EINTRAGS, DER ANSTELLE DES LOESCHENS WIEDERHERGESTELLT
+      * WERDEN SOLL
+       01  X-HSLFDN                      LIKE HSLFDN OF PARCHIV-WRK.
+      *-------------------------------------------------------
+      *-------------------------------------------------------
+       PROCEDURE DIVISION USING X-OPLFDN
+                                X-HSLFDN.
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0016" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEI �FFNEN
+      * DATEI OEFFNEN
            OPEN     I-O   POPLLST-DP
-                          PTXTFIT-DP.
+                          PTXTFIT-DP
+                          PARCHIV-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* OPL-SATZ L�SCHEN
+      * WIEDERHERSTELLEN STATT LOESCHEN?
+           IF       ADDRESS OF X-HSLFDN NOT = NULL
+            AND     X-HSLFDN NOT = ZEROES
+                    PERFORM RESTORE-FROM-ARCHIV
+                    GO TO ENDE
+           END-IF.
+
+      * OPL-SATZ LOESCHEN
            PERFORM  DELETE-POPLLST.
 
-     �* TEXTE L�SCHEN
+      * TEXTE LOESCHEN
            MOVE     OPLFDN OF POPLLST-P TO FTKEY-WRK.
            PERFORM  DELETE-PTXTFIT.
 
        ENDE.
            CLOSE    POPLLST-DP
-                    PTXTFIT-DP.
+                    PTXTFIT-DP
+                    PARCHIV-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* L�SCHEN DES POPLLST-SATZES
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * LOESCHEN DES POPLLST-SATZES
+      *---------------------------------------------------------------
        DELETE-POPLLST SECTION.
        DLT-OPL-00.
 
-     �* POPLLST L�SCHEN
+      * POPLLST LOESCHEN
            INITIALIZE POPLLSTF OF POPLLST-P.
            MOVE     X-OPLFDN            TO OPLFDN OF POPLLST-P.
            READ     POPLLST-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE POPLLST-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             LOESCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "POPLLST"   TO FILE-WRK
                     MOVE POPLLST-P   TO RECORD-WRK
@@ -142,9 +177,9 @@
        DLT-OPL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE TEXTE L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE TEXTE LOESCHEN
+      *--------------------------------------------------------------
        DELETE-PTXTFIT SECTION.
        DLT-TXT-00.
 
@@ -169,10 +204,10 @@
                     GO TO DLT-TXT-90
            END-IF.
 
-     �* SATZ L�SCHEN
+      * SATZ LOESCHEN
            DELETE   PTXTFIT-DP.
            IF       FILE-STATUS = ZEROES
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             LOESCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PTXTFIT"   TO FILE-WRK
                     MOVE PTXTFIT-P   TO RECORD-WRK
@@ -188,15 +223,93 @@
        DLT-TXT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * WIEDERHERSTELLEN EINES PER CFP8100 ARCHIVIERTEN OPL-SATZES
+      * (UND SEINER TEXTE) ANSTELLE DES LOESCHENS
+      *--------------------------------------------------------------
+       RESTORE-FROM-ARCHIV SECTION.
+       RST-ARC-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE PARCHIVF OF PARCHIV-P.
+           MOVE     X-HSLFDN     TO HSLFDN OF PARCHIV-P.
+           READ     PARCHIV-DP.
+           IF       FILE-STATUS NOT = ZEROES
+            OR      HSLIB  OF PARCHIV-P NOT = CONST-LIB
+            OR      HSFILE OF PARCHIV-P NOT = "POPLLST"
+                    MOVE "1" TO RET-CODE
+                    GO TO RST-ARC-90
+           END-IF.
+
+      * ARCHIVIERTEN SATZ ZURUECKSCHREIBEN
+           MOVE     HSDATA OF PARCHIV-P TO POPLLST-P.
+           WRITE    POPLLST-P.
+           IF       FILE-STATUS NOT = ZEROES
+                    MOVE "1" TO RET-CODE
+                    GO TO RST-ARC-90
+           END-IF.
+
+      * ARCHIVEINTRAG WURDE WIEDERHERGESTELLT, DAHER ENTFERNEN
+           DELETE   PARCHIV-DP.
+
+      * DIE ZUGEHOERIGEN TEXTE EBENFALLS WIEDERHERSTELLEN
+           MOVE     OPLFDN OF POPLLST-P TO FTKEY-WRK.
+           PERFORM  RESTORE-PTXTFIT.
+
+       RST-ARC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * WIEDERHERSTELLEN ALLER ARCHIVIERTEN TEXTE ZU EINEM OPL-SATZ
+      *--------------------------------------------------------------
+       RESTORE-PTXTFIT SECTION.
+       RST-TXT-00.
+
+           INITIALIZE PARCHIVF OF PARCHIV-P.
+           MOVE     LOW-VALUES TO PARCHIVF OF PARCHIV-P.
+           START    PARCHIV-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO RST-TXT-90
+           END-IF.
+
+       RST-TXT-20.
+           READ     PARCHIV-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO RST-TXT-90
+           END-IF.
+
+      * NUR ARCHIVIERTE PTXTFIT-SAETZE DIESER BIBLIOTHEK
+           IF       HSLIB  OF PARCHIV-P NOT = CONST-LIB
+            OR      HSFILE OF PARCHIV-P NOT = "PTXTFIT"
+                    GO TO RST-TXT-20
+           END-IF.
+
+      * PASST DER SATZ ZUM WIEDERHERZUSTELLENDEN OPL-EINTRAG?
+           MOVE     HSDATA OF PARCHIV-P TO PTXTFIT-P.
+           IF       FTFILE OF PTXTFIT-P NOT = "POPLLST"
+            OR      FTKEY  OF PTXTFIT-P NOT = FTKEY-WRK
+                    GO TO RST-TXT-20
+           END-IF.
+
+           WRITE    PTXTFIT-P.
+           IF       FILE-STATUS = ZEROES
+                    DELETE PARCHIV-DP
+           END-IF.
+
+           GO TO    RST-TXT-20.
+
+       RST-TXT-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
