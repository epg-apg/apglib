@@ -1,23 +1,25 @@
        IDENTIFICATION DIVISION.
-     *
+      *
          PROGRAM-ID.              CFP9008.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     *
-     *---------------------------------------------------------------*
-     * ANZEIGE WINDOW DAS QRPLOBJ IM STACK IST                       *
-     *---------------------------------------------------------------*
-     *                                                               *
-     * AUTOR         :  A. PIEGER                                    *
-     *                                                               *
-     * ERSTELLT AM   :  18.08.2009                                   *
-     *                                                               *
-     * FUNKTION      :  WINDOW ZUR ANZEIGE QRPLOBJ                   *
-     *                                                               *
-     * ΔNDERUNGEN:                                                   *
-     * DATUM      VON   GRUND DER ΔNDERUNG                           *
-     *                                                               *
-     *****************************************************************
-     *
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE WINDOW DAS QRPLOBJ IM STACK IST                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  18.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WINDOW ZUR ANZEIGE QRPLOBJ                   *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    F8 SCHALTET DIESES FENSTER FUER DAS BETROF-   *
+      *                  FENE PROGRAMM KUENFTIG AB (CFFK01=1 IN H000)  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +27,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     *-------------------------------------------------------------
-     *-   BILDSCHIRM-DATEI
-     *-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-CFD9008DE
                   ORGANIZATION IS  TRANSACTION
@@ -35,25 +37,41 @@
                   ACCESS       IS  DYNAMIC
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
-     *
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     *-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF CFD9008DE.
+
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD   PCONFIG-DP
+            LABEL RECORDS ARE STANDARD.
+       01   PCONFIG-P.
+            COPY DDS-ALL-FORMATS OF PCONFIG.
       /
        WORKING-STORAGE SECTION.
 
-     * STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     * STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     * WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9008".
@@ -70,25 +88,25 @@
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
        01  DISPLAY-OPENED                PIC 9(1).
-     *-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-NAPGM                       PIC X(10).
        01  X-NALIB                       PIC X(10).
        01  X-OLPGM                       PIC X(10).
        01  X-OLLIB                       PIC X(10).
-     *-------------------------------------------------------
+      *-------------------------------------------------------
 
-     *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-NAPGM
                                 X-NALIB
                                 X-OLPGM
                                 X-OLLIB.
-     *-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
            INITIALIZE DISPLAY-OPENED.
-     * SOLL DAS WINDOW ANGEZEIGT WERDEN?
+      * SOLL DAS WINDOW ANGEZEIGT WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H000"              TO CFID   OF CFG-CPY.
            MOVE     X-NAPGM             TO CFKEY  OF CFG-CPY.
@@ -99,11 +117,12 @@
                     END-IF
            END-IF.
 
-     * ALLE DATEIEN ΦFFNEN
+      * ALLE DATEIEN OEFFNEN
            OPEN     I-O   WS-DISPLAY.
+           OPEN     I-O   PCONFIG-DP.
            MOVE     1     TO DISPLAY-OPENED.
 
-     * FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
            MOVE     X-NAPGM           TO NAPGM  OF FORMAT1.
            MOVE     X-NALIB           TO NALIB  OF FORMAT1.
@@ -116,26 +135,65 @@
            READ     WS-DISPLAY FORMAT IS "FMT01".
            MOVE     CORR FMT01-I      TO FORMAT1.
 
-     * F3 GEDRάCKT ?
+      * F3 GEDRUECKT ?
            IF       IN03 OF FMT01-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     * F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FMT01-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
+      * F8 = DIESES FENSTER FUER X-NAPGM KUENFTIG NICHT MEHR ANZEIGEN
+           IF       IN08 OF FMT01-I-INDIC  = AN
+                    PERFORM SET-SUPPRESS-FLAG
+                    GO TO ENDE
+           END-IF.
+
        ENDE.
            IF       DISPLAY-OPENED NOT = ZEROES
                     CLOSE WS-DISPLAY
+                    CLOSE PCONFIG-DP
            END-IF.
 
            GOBACK.
       /
-     *---------------------------------------------------------------
-     * COPY-CFG-CPY: LESEN DER KONFIGURATION
-     *---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DAS FENSTER FUER X-NAPGM DAUERHAFT ABSCHALTEN (CFFK01=1 IM
+      * H000-SATZ DER KONFIGURATION, VOM BENUTZER PER F8 AUSGELOEST)
+      *--------------------------------------------------------------
+       SET-SUPPRESS-FLAG SECTION.
+       SET-SUP-00.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H000"              TO CFID   OF PCONFIG-P.
+           MOVE     X-NAPGM             TO CFKEY  OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE 1 TO CFFK01 OF PCONFIG-P
+                    REWRITE PCONFIG-P
+                    GO TO SET-SUP-90
+           END-IF.
+
+      * NOCH KEIN H000-SATZ FUER DIESES PROGRAMM VORHANDEN, ANLEGEN
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H000"              TO CFID   OF PCONFIG-P.
+           MOVE     X-NAPGM             TO CFKEY  OF PCONFIG-P.
+           MOVE     1                   TO CFFK01 OF PCONFIG-P.
+           MOVE     T-USER              TO CFAUSR OF PCONFIG-P.
+           MOVE     T-TERM              TO CFABS  OF PCONFIG-P.
+           MOVE     PGM-WRK             TO CFAPGM OF PCONFIG-P.
+           MOVE     DATE-8              TO CFADTA OF PCONFIG-P.
+           MOVE     TIME-6              TO CFATIA OF PCONFIG-P.
+           WRITE    PCONFIG-P.
+
+       SET-SUP-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
