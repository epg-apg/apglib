@@ -1,23 +1,27 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              HMP0003.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* NEUANLAGE EINES PROGRAMMS                                     *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  NEUANLAGE EINES PROGRAMMS                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * NEUANLAGE EINES PROGRAMMS                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  NEUANLAGE EINES PROGRAMMS                    *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    X-BULKTAG/X-BULKTAB (OPTIONAL) ERLAUBEN DAS   *
+      *                  ANWENDEN EINES TAGS AUF MEHRERE PROGRAMME IN  *
+      *                  EINEM AUFRUF, OHNE DIE INTERAKTIVE BILD-      *
+      *                  SCHIRMVERARBEITUNG ZU DURCHLAUFEN             *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +31,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-HMD0003DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +42,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI PROGRAMME
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI PROGRAMME
+      *-------------------------------------------------------------
            SELECT PPGMLIB-DP
                   ASSIGN       TO  DATABASE-PPGMLIB
                   ORGANIZATION IS  INDEXED
@@ -48,9 +52,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI TAGS
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI TAGS
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DP
                   ASSIGN       TO  DATABASE-PTAGLIB
                   ORGANIZATION IS  INDEXED
@@ -58,9 +62,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* LOGISCHE DATEI TAGS SORTIERT NACH TAG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI TAGS SORTIERT NACH TAG
+      *-------------------------------------------------------------
            SELECT PTAGLIB-DL
                   ASSIGN       TO  DATABASE-PTAGLIBL2
                   ORGANIZATION IS  INDEXED
@@ -71,24 +75,24 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF HMD0003DE.
       /
-     �*--- PROGRAMME
+      *--- PROGRAMME
        FD  PPGMLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PPGMLIB-P.
            COPY DDS-ALL-FORMATS OF PPGMLIB.
-     �*--- TAGS
+      *--- TAGS
        FD  PTAGLIB-DP
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-P.
            COPY DDS-ALL-FORMATS OF PTAGLIB.
       /
-     �*--- TAGS
+      *--- TAGS
        FD  PTAGLIB-DL
            LABEL RECORDS ARE STANDARD.
        01  PTAGLIB-L.
@@ -126,65 +130,82 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HMP0003".
        01  PGM-TYP                       PIC X(8)  VALUE "HERMES".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  RTVOBJD-REC                   TYPE RTVOBJD-TYPE.
 
-     �* PARAMETER F�R DAS CFP8100
+      * PARAMETER FUER DAS CFP8100
        01  PARCHIV-WRK.
             COPY DDS-ALL-FORMATS OF PARCHIV.
        01  LIB-WRK                       LIKE HSLIB  OF PARCHIV-WRK.
        01  FILE-WRK                      LIKE HSFILE OF PARCHIV-WRK.
 
-     �* PARAMETER F�R DAS HMP0005
+      * PARAMETER FUER DAS HMP0005
        01  PTTAG-WRK                     LIKE PTTAG  OF PTAGLIB-P.
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  LEN                           PIC 9(4).
        01  PLFILE-WRK                    LIKE PLFILE OF PPGMLIB-P.
        01  AUSWAHL                       PIC X(2).
        01  NEUANLAGE                     PIC 9(1).
+
+      * ZAEHLER FUER DIE MASSENVERARBEITUNG (TAG AUF MEHRERE
+      * PROGRAMME ANWENDEN)
+       01  BULK-IDX-WRK                  PIC 9(4).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-PLLIB                       LIKE PLLIB  OF PPGMLIB-P.
        01  X-PLFILE                      LIKE PLFILE OF PPGMLIB-P.
        01  X-PGM                         LIKE PGM-WRK.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+
+      * MASSENVERARBEITUNG (OPTIONAL): EIN TAG UND EINE LISTE VON
+      * PROGRAMMEN, AUF DIE DIESER TAG OHNE BILDSCHIRMAUSGABE
+      * ANGEWENDET WERDEN SOLL
+       01  X-BULKTAG                     LIKE PTTAG  OF PTAGLIB-P.
+       01  X-BULKANZ                     PIC 9(4).
+       01  X-BULKTAB.
+           05  X-BULKENTRY               OCCURS 100.
+               10  X-BLLIB               LIKE PLLIB  OF PPGMLIB-P.
+               10  X-BLFILE              LIKE PLFILE OF PPGMLIB-P.
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-PLLIB
                                          X-PLFILE
                                          X-PGM
                                          X-F3
-                                         X-F12.
-     �*-------------------------------------------------------------
+                                         X-F12
+                                         X-BULKTAG
+                                         X-BULKANZ
+                                         X-BULKTAB.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "HMP0003" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "HMD0003DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN OEFFNEN
            OPEN     I-O   PPGMLIB-DP
                           PTAGLIB-DP.
            OPEN     INPUT PTAGLIB-DL.
@@ -192,17 +213,25 @@
            INITIALIZE F3, F12.
            INITIALIZE NEUANLAGE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
+      * MASSENVERARBEITUNG: EINEN TAG AUF MEHRERE PROGRAMME ANWENDEN,
+      * OHNE DIE INTERAKTIVE BILDSCHIRMVERARBEITUNG ZU DURCHLAUFEN
+           IF       ADDRESS OF X-BULKTAG NOT = NULL
+            AND     X-BULKTAG NOT = SPACES
+                    PERFORM BULK-TAG-ANLEGEN
+                    GO TO ENDE
+           END-IF.
+
            MOVE     1 TO SFL-ZEILE.
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* PPGMLIB LESEN
+      * PPGMLIB LESEN
            INITIALIZE PPGMLIBF OF PPGMLIB-P.
            MOVE     X-PLLIB             TO PLLIB  OF PPGMLIB-P.
            MOVE     X-PLFILE            TO PLFILE OF PPGMLIB-P.
@@ -214,7 +243,7 @@
                     MOVE ZEROES TO NEUANLAGE
            END-IF.
 
-     �* ERMITTELN DES PROGRAMMTEXTES
+      * ERMITTELN DES PROGRAMMTEXTES
            INITIALIZE RTVOBJD-REC.
            MOVE     X-PLLIB             TO OBJLIB   OF RTVOBJD-REC.
            MOVE     X-PLFILE            TO OBJ      OF RTVOBJD-REC.
@@ -244,7 +273,7 @@
                     END-IF
            END-IF.
 
-     �* LESE-DATEN: LESEN ALLER BEN�TIGTEN DATEN
+      * LESE-DATEN: LESEN ALLER BENOETIGTEN DATEN
            PERFORM  LESE-DATEN.
            IF       DATEN = ZEROES
                     PERFORM FEHLERMELDUNG
@@ -259,7 +288,7 @@
                     GO TO ANF020
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-SUBFILE.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -274,11 +303,11 @@
                     GO TO ENDE
            END-IF.
 
-     �* WIEDERHOLEN BIS USER BEENDET ...
+      * WIEDERHOLEN BIS USER BEENDET ...
            GO TO    ANF020.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PPGMLIB-DP
@@ -289,14 +318,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LESEN ALLER TAG-DATEN ANHAND DER SELEKTION
+      *--------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
            INITIALIZE DATEN.
-     �* AUFSETZEN MIT DEM ERSTEN TAG
+      * AUFSETZEN MIT DEM ERSTEN TAG
            INITIALIZE PTAGLIBF OF PTAGLIB-L.
            MOVE     X-PLLIB                  TO PTLIB  OF PTAGLIB-L.
            MOVE     X-PLFILE                 TO PTFILE OF PTAGLIB-L.
@@ -312,19 +341,19 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       PTLIB  OF PTAGLIB-L    NOT = X-PLLIB
             OR      PTFILE OF PTAGLIB-L    NOT = X-PLFILE
                     GO TO LES-DAT-90
            END-IF.
 
-     �* DIE LEER-TAGS SIND NUR F�R DIE SUCHE VORHANDEN, DAHER
-     �* �BERLESEN
+      * DIE LEER-TAGS SIND NUR FUER DIE SUCHE VORHANDEN, DAHER
+      * UEBERLESEN
            IF       PTTAG  OF PTAGLIB-L        = SPACES
                     GO TO LES-DAT-20
            END-IF.
 
-     �* AUSGABE EINER SUBFILE-ZEILE
+      * AUSGABE EINER SUBFILE-ZEILE
            PERFORM  AUSGABE-SFL.
            IF       SUBFILE-RECORD-NUMBER < 9999
                     GO TO LES-DAT-20
@@ -333,13 +362,13 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* AUSGABE DER SFL-ZEILE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
        AUSGABE-SFL SECTION.
        AUS-SFL-00.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -356,7 +385,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE FUELLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            MOVE     CORR PTAGLIBF OF PTAGLIB-L TO FORMAT2.
            MOVE     SPACES       TO AUSW OF FORMAT2.
@@ -371,9 +400,9 @@
        AUS-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -381,15 +410,15 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-UEBERSCHRIFTEN FUELLEN
            PERFORM  SFL-HEADER.
 
-     �* WERTE F�LLEN
+      * WERTE FUELLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -409,7 +438,7 @@
                     MOVE OBJTEXT OF RTVOBJD-REC TO PLMTXT OF FORMAT3
            END-IF.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            EVALUATE SFL-ZEILE
                     WHEN 1
                          MOVE SUBFILE-RECORD-NUMBER TO SFL-ZEILE
@@ -436,29 +465,29 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
+      * BEI DATENFREIGABE WIRD ZUM ENDE DES SFL-GESPRUNGEN
            MOVE     9999 TO SFL-ZEILE.
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F8 NEUEN TAG HINZUF�GEN
+      * F8 NEUEN TAG HINZUFUEGEN
            IF       IN08 IN FORMAT3-I-INDIC = AN
                     PERFORM ANLEGEN-TAG
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F9 BESCHREIBUNG PFLEGEN
+      * F9 BESCHREIBUNG PFLEGEN
            IF       IN09 IN FORMAT3-I-INDIC = AN
                     IF   NEUANLAGE = ZEROES
                          PERFORM PFLEGEN-BESCHREIBUNG
@@ -470,13 +499,13 @@
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* EINTRAG �NDERN BZW. HINZUF�GEN
+      * EINTRAG AENDERN BZW. HINZUFUEGEN
            IF       NEUANLAGE = ZEROES
                     PERFORM  CHANGE-ENTRY
            ELSE
@@ -484,7 +513,7 @@
            END-IF.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -499,11 +528,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG FUER DIESE FUNKTION UEBERPRUEFEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE SPACES            TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -521,7 +550,7 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DES TAGS
+      * LOESCHEN DES TAGS
            IF       AUSW OF FORMAT2 = "4"
                     PERFORM DELETE-TAG
            END-IF.
@@ -537,16 +566,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -556,7 +585,7 @@
 
            PERFORM  SFL-HEADER.
 
-     �* WERTE F�LLEN
+      * WERTE FUELLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
@@ -593,13 +622,13 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F8 NEUEN TAG HINZUF�GEN
+      * F8 NEUEN TAG HINZUFUEGEN
            IF       IN08 IN FORMAT3-I-INDIC = AN
                     PERFORM ANLEGEN-TAG
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* F9 BESCHREIBUNG PFLEGEN
+      * F9 BESCHREIBUNG PFLEGEN
            IF       IN09 IN FORMAT3-I-INDIC = AN
                     IF   NEUANLAGE = ZEROES
                          PERFORM PFLEGEN-BESCHREIBUNG
@@ -616,7 +645,7 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* EINTRAG �NDERN BZW. HINZUF�GEN
+      * EINTRAG AENDERN BZW. HINZUFUEGEN
            IF       NEUANLAGE = ZEROES
                     PERFORM  CHANGE-ENTRY
            ELSE
@@ -626,52 +655,52 @@
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-UEBERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
            MOVE     "HMP0000"         TO MAINUEB OF FORMAT3.
            MOVE     "HMP0003*3"       TO SUBUEB  OF FORMAT3.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUFUEGEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
            INITIALIZE PPGMLIBF OF PPGMLIB-P.
-     �* KEY F�LLEN
+      * KEY FUELLEN
            MOVE     PLLIB  OF FORMAT3 TO PLLIB  OF PPGMLIB-P.
            MOVE     PLFILE OF FORMAT3 TO PLFILE OF PPGMLIB-P.
 
-     �* DATEN F�LLEN
+      * DATEN FUELLEN
            MOVE     PLKOM1 OF FORMAT3 TO PLKOM1 OF PPGMLIB-P.
            MOVE     PLKOM2 OF FORMAT3 TO PLKOM2 OF PPGMLIB-P.
            MOVE     PLKOM3 OF FORMAT3 TO PLKOM3 OF PPGMLIB-P.
            MOVE     PLMTXT OF FORMAT3 TO PLMTXT OF PPGMLIB-P.
            MOVE     PLSEU2 OF FORMAT3 TO PLSEU2 OF PPGMLIB-P.
 
-     �* USER F�LLEN
+      * USER FUELLEN
            MOVE     T-USER            TO PLAUSR OF PPGMLIB-P.
            MOVE     T-TERM            TO PLABS  OF PPGMLIB-P.
            MOVE     PGM-WRK           TO PLAPGM OF PPGMLIB-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8            TO PLADTA OF PPGMLIB-P.
            MOVE     TIME-6            TO PLATIA OF PPGMLIB-P.
 
            WRITE    PPGMLIB-P.
 
-     �* TAG SCHREIBEN - OHNE TAG
+      * TAG SCHREIBEN - OHNE TAG
            INITIALIZE PTAGLIBF OF PTAGLIB-P.
-     �* KEY F�LLEN
+      * KEY FUELLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "PTAGLIB" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -679,17 +708,17 @@
            END-CALL.
            MOVE     LFDN-WRK          TO PTLFDN OF PTAGLIB-P.
 
-     �* DATEN F�LLEN
+      * DATEN FUELLEN
            MOVE     PLLIB  OF FORMAT3 TO PTLIB  OF PTAGLIB-P.
            MOVE     PLFILE OF FORMAT3 TO PTFILE OF PTAGLIB-P.
            MOVE     SPACES            TO PTTAG  OF PTAGLIB-P.
 
-     �* USER F�LLEN
+      * USER FUELLEN
            MOVE     T-USER            TO PTAUSR OF PTAGLIB-P.
            MOVE     T-TERM            TO PTABS  OF PTAGLIB-P.
            MOVE     PGM-WRK           TO PTAPGM OF PTAGLIB-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8            TO PTADTA OF PTAGLIB-P.
            MOVE     TIME-6            TO PTATIA OF PTAGLIB-P.
@@ -699,9 +728,9 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AENDERN EINES EINTRAGS
+      *--------------------------------------------------------------
        CHANGE-ENTRY SECTION.
        CHG-ENT-00.
 
@@ -713,19 +742,19 @@
                     GO TO CHG-ENT-90
            END-IF.
 
-     �* DATEN F�LLEN
+      * DATEN FUELLEN
            MOVE     PLKOM1 OF FORMAT3 TO PLKOM1 OF PPGMLIB-P.
            MOVE     PLKOM2 OF FORMAT3 TO PLKOM2 OF PPGMLIB-P.
            MOVE     PLKOM3 OF FORMAT3 TO PLKOM3 OF PPGMLIB-P.
            MOVE     PLMTXT OF FORMAT3 TO PLMTXT OF PPGMLIB-P.
            MOVE     PLSEU2 OF FORMAT3 TO PLSEU2 OF PPGMLIB-P.
 
-     �* USER F�LLEN
+      * USER FUELLEN
            MOVE     T-USER            TO PLMSER OF PPGMLIB-P.
            MOVE     T-TERM            TO PLMBS  OF PPGMLIB-P.
            MOVE     PGM-WRK           TO PLMPGM OF PPGMLIB-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8            TO PLMDTA OF PPGMLIB-P.
            MOVE     TIME-6            TO PLMTIA OF PPGMLIB-P.
@@ -735,20 +764,20 @@
        CHG-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN EINES TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANLEGEN EINES TAGS
+      *--------------------------------------------------------------
        ANLEGEN-TAG SECTION.
        ANL-TAG-00.
 
-     �* PROGRAMM ERSTMAL ANLEGEN
+      * PROGRAMM ERSTMAL ANLEGEN
            IF       NEUANLAGE = ZEROES
                     PERFORM  CHANGE-ENTRY
            ELSE
                     PERFORM  ADD-ENTRY
            END-IF.
 
-     �* ANLEGEN EINES TAGS
+      * ANLEGEN EINES TAGS
            INITIALIZE PTTAG-WRK, F12.
            CALL     "HMP0005" USING PTTAG-WRK
                                     F12
@@ -758,15 +787,15 @@
                     GO TO ANL-TAG-90
            END-IF.
 
-     �* PR�FEN OB ES DEN TAG SCHON GIBT
+      * PRUEFEN OB ES DEN TAG SCHON GIBT
            PERFORM  CHECK-SCHON-VORHANDEN.
            IF       RET-CODE NOT = SPACES
                     GO TO ANL-TAG-90
            END-IF.
 
-     �* TAG SCHREIBEN
+      * TAG SCHREIBEN
            INITIALIZE PTAGLIBF OF PTAGLIB-P.
-     �* KEY F�LLEN
+      * KEY FUELLEN
            INITIALIZE LFDN-ID, LFDN-WRK.
            MOVE     "PTAGLIB" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
@@ -774,17 +803,17 @@
            END-CALL.
            MOVE     LFDN-WRK          TO PTLFDN OF PTAGLIB-P.
 
-     �* DATEN F�LLEN
+      * DATEN FUELLEN
            MOVE     PLLIB  OF FORMAT3 TO PTLIB  OF PTAGLIB-P.
            MOVE     PLFILE OF FORMAT3 TO PTFILE OF PTAGLIB-P.
            MOVE     PTTAG-WRK         TO PTTAG  OF PTAGLIB-P.
 
-     �* USER F�LLEN
+      * USER FUELLEN
            MOVE     T-USER            TO PTAUSR OF PTAGLIB-P.
            MOVE     T-TERM            TO PTABS  OF PTAGLIB-P.
            MOVE     PGM-WRK           TO PTAPGM OF PTAGLIB-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
            MOVE     DATE-8            TO PTADTA OF PTAGLIB-P.
            MOVE     TIME-6            TO PTATIA OF PTAGLIB-P.
@@ -794,9 +823,9 @@
        ANL-TAG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN EINES TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOESCHEN EINES TAGS
+      *--------------------------------------------------------------
        DELETE-TAG SECTION.
        DEL-TAG-00.
 
@@ -805,7 +834,7 @@
            READ     PTAGLIB-DP.
            IF       FILE-STATUS = ZEROES
                     DELETE PTAGLIB-DP
-     �*             L�SCHEN PROTOKOLLIEREN
+      *             LOESCHEN PROTOKOLLIEREN
                     MOVE CONST-LIB   TO LIB-WRK
                     MOVE "PTAGLIB"   TO FILE-WRK
                     MOVE PTAGLIB-P   TO RECORD-WRK
@@ -819,9 +848,9 @@
        DEL-TAG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* BESCHREIBUNG PFLEGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * BESCHREIBUNG PFLEGEN
+      *--------------------------------------------------------------
        PFLEGEN-BESCHREIBUNG SECTION.
        PFL-BSC-00.
 
@@ -839,14 +868,14 @@
        PFL-BSC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB EIN TAG EVTL. SCHON F�R DAS PGM VORHANDEN IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB EIN TAG EVTL. SCHON FUER DAS PGM VORHANDEN IST
+      *--------------------------------------------------------------
        CHECK-SCHON-VORHANDEN SECTION.
        CHK-TVO-00.
 
            INITIALIZE RET-CODE.
-     �* AUFSETZEN MIT DEM ERSTEN TAG
+      * AUFSETZEN MIT DEM ERSTEN TAG
            INITIALIZE PTAGLIBF OF PTAGLIB-L.
            MOVE     X-PLLIB                  TO PTLIB  OF PTAGLIB-L.
            MOVE     X-PLFILE                 TO PTFILE OF PTAGLIB-L.
@@ -862,46 +891,151 @@
                     GO TO CHK-TVO-90
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       PTLIB  OF PTAGLIB-L    NOT = X-PLLIB
             OR      PTFILE OF PTAGLIB-L    NOT = X-PLFILE
             OR      PTTAG  OF PTAGLIB-L    NOT = PTTAG-WRK
                     GO TO CHK-TVO-90
            END-IF.
 
-     �* TAG IST VORHANDEN
+      * TAG IST VORHANDEN
            MOVE     "1" TO RET-CODE.
 
        CHK-TVO-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MASSENVERARBEITUNG: DEN UEBERGEBENEN TAG (X-BULKTAG) FUER
+      * JEDES PROGRAMM AUS X-BULKTAB ANLEGEN. FEHLT DAS PROGRAMM
+      * NOCH IN PPGMLIB, WIRD ES MIT LEEREM BESCHREIBUNGSTEXT
+      * ANGELEGT; VORHANDENE EINTRAEGE BLEIBEN UNVERAENDERT.
+      *--------------------------------------------------------------
+       BULK-TAG-ANLEGEN SECTION.
+       BLK-TAG-00.
+
+           INITIALIZE BULK-IDX-WRK.
+           MOVE     X-BULKTAG TO PTTAG-WRK.
+
+       BLK-TAG-20.
+           ADD      1 TO BULK-IDX-WRK.
+           IF       BULK-IDX-WRK > X-BULKANZ
+                    GO TO BLK-TAG-90
+           END-IF.
+
+      * PROGRAMM ERSTMAL ANLEGEN, FALLS NOCH NICHT VORHANDEN
+           INITIALIZE PPGMLIBF OF PPGMLIB-P.
+           MOVE     X-BLLIB(BULK-IDX-WRK)  TO PLLIB  OF PPGMLIB-P.
+           MOVE     X-BLFILE(BULK-IDX-WRK) TO PLFILE OF PPGMLIB-P.
+           READ     PPGMLIB-DP WITH NO LOCK.
+           IF       FILE-STATUS NOT = ZEROES
+                    INITIALIZE FORMAT3
+                    MOVE X-BLLIB(BULK-IDX-WRK)  TO PLLIB  OF FORMAT3
+                    MOVE X-BLFILE(BULK-IDX-WRK) TO PLFILE OF FORMAT3
+                    PERFORM ADD-ENTRY
+           END-IF.
+
+      * PRUEFEN OB ES DEN TAG FUER DIESES PROGRAMM SCHON GIBT
+           PERFORM  BULK-CHECK-VORHANDEN.
+           IF       RET-CODE NOT = SPACES
+                    GO TO BLK-TAG-20
+           END-IF.
+
+      * TAG SCHREIBEN
+           INITIALIZE PTAGLIBF OF PTAGLIB-P.
+      * KEY FUELLEN
+           INITIALIZE LFDN-ID, LFDN-WRK.
+           MOVE     "PTAGLIB" TO LFDN-ID.
+           CALL     "CFP0020" USING LFDN-ID
+                                    LFDN-WRK
+           END-CALL.
+           MOVE     LFDN-WRK               TO PTLFDN OF PTAGLIB-P.
+
+      * DATEN FUELLEN
+           MOVE     X-BLLIB(BULK-IDX-WRK)  TO PTLIB  OF PTAGLIB-P.
+           MOVE     X-BLFILE(BULK-IDX-WRK) TO PTFILE OF PTAGLIB-P.
+           MOVE     X-BULKTAG              TO PTTAG  OF PTAGLIB-P.
+
+      * USER FUELLEN
+           MOVE     T-USER                 TO PTAUSR OF PTAGLIB-P.
+           MOVE     T-TERM                 TO PTABS  OF PTAGLIB-P.
+           MOVE     PGM-WRK                TO PTAPGM OF PTAGLIB-P.
+
+      * DATUM/UHRZEIT
+           PERFORM  COPY-GET-TIME.
+           MOVE     DATE-8                 TO PTADTA OF PTAGLIB-P.
+           MOVE     TIME-6                 TO PTATIA OF PTAGLIB-P.
+
+           WRITE    PTAGLIB-P.
+
+           GO TO    BLK-TAG-20.
+
+       BLK-TAG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PRUEFEN OB DER MASSEN-TAG FUER DAS AKTUELLE PROGRAMM AUS
+      * X-BULKTAB SCHON VORHANDEN IST
+      *--------------------------------------------------------------
+       BULK-CHECK-VORHANDEN SECTION.
+       BLK-CHK-00.
+
+           INITIALIZE RET-CODE.
+      * AUFSETZEN MIT DEM ERSTEN TAG
+           INITIALIZE PTAGLIBF OF PTAGLIB-L.
+           MOVE     X-BLLIB(BULK-IDX-WRK)  TO PTLIB  OF PTAGLIB-L.
+           MOVE     X-BLFILE(BULK-IDX-WRK) TO PTFILE OF PTAGLIB-L.
+           MOVE     PTTAG-WRK              TO PTTAG  OF PTAGLIB-L.
+           START    PTAGLIB-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO BLK-CHK-90
+           END-IF.
+
+        BLK-CHK-20.
+           READ     PTAGLIB-DL NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO BLK-CHK-90
+           END-IF.
+
+      * STIMMT DER KEY?
+           IF       PTLIB  OF PTAGLIB-L NOT = X-BLLIB(BULK-IDX-WRK)
+            OR      PTFILE OF PTAGLIB-L NOT = X-BLFILE(BULK-IDX-WRK)
+            OR      PTTAG  OF PTAGLIB-L NOT = PTTAG-WRK
+                    GO TO BLK-CHK-90
+           END-IF.
+
+      * TAG IST VORHANDEN
+           MOVE     "1" TO RET-CODE.
+
+       BLK-CHK-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
