@@ -0,0 +1,434 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              XXP0044.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * ANZEIGE EIGENE ZEITAUFZEICHNUNGEN (PSTRTIM)                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE ALLER PSTRTIM-EINTRAEGE DES          *
+      *                  ANGEMELDETEN BENUTZERS                       *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026  AP    VORAUSWAHL VON-/BIS-DATUM ZUR EINGRENZUNG    *
+      *                   DER ANGEZEIGTEN EINTRAEGE ERGAENZT           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-XXD0044DE
+                  ORGANIZATION IS  TRANSACTION
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PSTRTIM: STLFDN
+      *-------------------------------------------------------------
+           SELECT PSTRTIM-DP
+                  ASSIGN       TO  DATABASE-PSTRTIM
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----BILDSCHIRMDATEI -------------------------
+       FD   WS-DISPLAY
+            LABEL RECORDS ARE OMITTED.
+       01   WS-REC.
+            COPY DDS-ALL-FORMATS OF XXD0044DE.
+      /
+      *--- PSTRTIM: STLFDN
+       FD  PSTRTIM-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PSTRTIM-P.
+           COPY DDS-ALL-FORMATS OF PSTRTIM.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN91                          PIC 1.
+        05 IN95                          PIC 1.
+        05 IN96                          PIC 1.
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF XXD0044DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF XXD0044DE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+       01  FORMAT2X.
+           COPY  DDS-FMT02-O OF XXD0044DE
+           REPLACING FMT02-O BY FORMAT2
+                     FMT02-O-INDIC BY FORMAT2-O-INDIC.
+
+       01  FORMAT2Y.
+           COPY  DDS-FMT02-I OF XXD0044DE
+           REPLACING FMT02-I BY FORMAT2-I
+                     FMT02-I-INDIC BY FORMAT2-I-INDIC.
+
+      * VORAUSWAHL VON-/BIS-DATUM
+       01  FORMAT5X.
+           COPY  DDS-FMT05-O OF XXD0044DE
+           REPLACING FMT05-O BY FORMAT5
+                     FMT05-O-INDIC BY FORMAT5-O-INDIC.
+
+       01  FORMAT5Y.
+           COPY  DDS-FMT05-I OF XXD0044DE
+           REPLACING FMT05-I BY FORMAT5-I
+                     FMT05-I-INDIC BY FORMAT5-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "XXP0044".
+       01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
+
+       01  STVON-WRK                     PIC 9(8).
+       01  STBIS-WRK                     PIC 9(8).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
+           MOVE     "XXP0044" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DISPLAY OEFFNEN
+           MOVE     "XXD0044DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+           OPEN     INPUT PSTRTIM-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           INITIALIZE F3, F5, F12.
+
+       ANF010.
+      * VORAUSWAHL: VON-/BIS-DATUM EINGEBEN
+           PERFORM  VORAUSWAHL.
+           IF       F3  = "1"
+                    GO TO ENDE
+           END-IF.
+
+       ANF020.
+      * LESE-DATEN: LESEN ALLER EIGENEN PSTRTIM-EINTRAEGE IM ZEITRAUM
+           PERFORM  LESE-DATEN.
+           IF       DATEN = ZEROES
+                    PERFORM FEHLERMELDUNG
+                    IF   F3  = "1"
+                         GO TO ENDE
+                    END-IF
+                    IF   F12 = "1"
+                         INITIALIZE F12
+                         GO TO ANF010
+                    END-IF
+                    GO TO ANF020
+           END-IF.
+
+           PERFORM  ANZEIGE-SUBFILE.
+           IF       F3 = "1"
+                    GO TO ENDE
+           END-IF.
+           IF       F5 = "1"
+                    INITIALIZE F5
+                    GO TO ANF020
+           END-IF.
+           IF       F12 = "1"
+                    INITIALIZE F12
+                    GO TO ANF010
+           END-IF.
+
+      * WIEDERHOLEN BIS USER BEENDET ...
+           GO TO    ANF020.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PSTRTIM-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINGABE VON-/BIS-DATUM ZUR EINGRENZUNG DER ANZEIGE
+      *--------------------------------------------------------------
+       VORAUSWAHL SECTION.
+       VOR-AUS-00.
+
+           INITIALIZE F3, F5, F12.
+      * LESEN UEBERSCHRIFT
+           MOVE     "XXP0044"       TO MAINUEB OF FORMAT5.
+           MOVE     "XXP0044*5"     TO SUBUEB  OF FORMAT5.
+
+       VOR-AUS-10.
+           MOVE     CORR INXX       TO  FORMAT5-O-INDIC.
+           MOVE     "FMT05"         TO  FMT-WRK.
+           MOVE     FORMAT5         TO  WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK       TO FORMAT5-I.
+           MOVE     CORR FORMAT5-I  TO FORMAT5.
+
+      * F3 GEDRUECKT ?
+           IF       IN03 OF FORMAT5-I-INDIC  = AN
+                    MOVE "1" TO F3
+                    GO TO VOR-AUS-90
+           END-IF.
+
+      * VON-/BIS-DATUM UEBERNEHMEN (SPACES/ZEROES = KEINE EINGRENZUNG)
+           MOVE     STVON OF FORMAT5 TO STVON-WRK.
+           MOVE     STBIS OF FORMAT5 TO STBIS-WRK.
+
+      * BIS-DATUM DARF NICHT VOR VON-DATUM LIEGEN
+           IF       STVON-WRK NOT = ZEROES
+            AND     STBIS-WRK NOT = ZEROES
+            AND     STBIS-WRK < STVON-WRK
+                    GO TO VOR-AUS-10
+           END-IF.
+
+       VOR-AUS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LESEN ALLER PSTRTIM-EINTRAEGE DES ANGEMELDETEN BENUTZERS
+      * IM GEWAEHLTEN ZEITRAUM
+      *--------------------------------------------------------------
+       LESE-DATEN SECTION.
+       LES-DAT-00.
+
+           INITIALIZE DATEN.
+
+      * VOLLER DURCHLAUF DER DATEI, GEFILTERT AUF DEN EIGENEN
+      * BENUTZER (KEIN SCHLUESSEL AUF STUSER VORHANDEN)
+           INITIALIZE PSTRTIMF OF PSTRTIM-P.
+           START    PSTRTIM-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+       LES-DAT-20.
+           READ     PSTRTIM-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+      * NUR EIGENE EINTRAEGE ANZEIGEN
+           IF       STUSER OF PSTRTIM-P NOT = T-USER
+                    GO TO LES-DAT-20
+           END-IF.
+
+      * NUR EINTRAEGE IM GEWAEHLTEN ZEITRAUM ANZEIGEN
+           IF       STVON-WRK NOT = ZEROES
+            AND     STDTS OF PSTRTIM-P < STVON-WRK
+                    GO TO LES-DAT-20
+           END-IF.
+           IF       STBIS-WRK NOT = ZEROES
+            AND     STDTS OF PSTRTIM-P > STBIS-WRK
+                    GO TO LES-DAT-20
+           END-IF.
+
+           PERFORM  AUSGABE-SFL.
+
+           GO TO    LES-DAT-20.
+
+       LES-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
+       AUSGABE-SFL SECTION.
+       AUS-SFL-00.
+
+      * SUBFILE-CLEAR
+           IF       DATEN = ZEROES
+                    MOVE    1 TO  DATEN
+                    INITIALIZE FORMAT2
+                    MOVE    AUS     TO FORMAT2-O-INDIC
+                    MOVE    ZEROES  TO SUBFILE-RECORD-NUMBER
+                    MOVE    ZEROES  TO ANZREC-WRK
+                    MOVE    ZEROES  TO ANZREC OF FORMAT2
+                    MOVE    AN      TO IN95 OF INXX
+                    MOVE    AUS     TO IN91 OF INXX
+                    MOVE    AUS     TO IN96 OF INXX
+                    MOVE    CORR INXX  TO FORMAT2-O-INDIC
+                    MOVE    "FMT02" TO FMT-WRK
+                    MOVE    FORMAT2 TO WSREC-WRK
+                    PERFORM COPY-DISPLAY-SFLWRITE
+           END-IF.
+
+      * SUBFILE-ZEILE FUELLEN UND SCHREIBEN
+           INITIALIZE FORMAT1.
+           MOVE     STTEXT OF PSTRTIM-P  TO STTEXT OF FORMAT1.
+           MOVE     STDTS  OF PSTRTIM-P  TO STDTS  OF FORMAT1.
+           MOVE     STTIS  OF PSTRTIM-P  TO STTIS  OF FORMAT1.
+           MOVE     STDTE  OF PSTRTIM-P  TO STDTE  OF FORMAT1.
+           MOVE     STTIE  OF PSTRTIM-P  TO STTIE  OF FORMAT1.
+           MOVE     CORR INXX            TO FORMAT1-O-INDIC.
+           ADD      1            TO ANZREC-WRK.
+           ADD      1            TO SUBFILE-RECORD-NUMBER.
+           MOVE     "FMT01"      TO FMT-WRK.
+           MOVE     FORMAT1      TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+
+       AUS-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
+       ANZEIGE-SUBFILE SECTION.
+       ANZ-SFL-00.
+
+           INITIALIZE FORMAT2.
+           MOVE     AUS    TO INXX.
+
+       ANZ-SFL-20.
+      * AUSGABE FUSSZEILE
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT03" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+
+      * SFL-UEBERSCHRIFTEN FUELLEN
+           PERFORM  SFL-HEADER.
+
+      * ANZEIGE SUBFILE
+           MOVE     1      TO  SUBFILE-RECORD-NUMBER.
+           MOVE     ANZREC-WRK            TO ANZREC  OF FORMAT2.
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT2.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AN     TO IN91  IN  INXX.
+           MOVE     CORR INXX TO FORMAT2-O-INDIC.
+           MOVE     "FMT02" TO FMT-WRK.
+           MOVE     FORMAT2 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT2-I.
+           MOVE     CORR FORMAT2-I TO FORMAT2.
+           MOVE     AUS  TO INXX.
+
+      * F3 ENDE
+           IF       IN03 OF FORMAT2-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F5 AKTUALISIEREN
+           IF       IN05 OF FORMAT2-I-INDIC = AN
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+       ANZ-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE EIGENEN EINTRAEGE VORHANDEN
+      *--------------------------------------------------------------
+       FEHLERMELDUNG SECTION.
+       FEH-MEL-00.
+
+           INITIALIZE F3.
+           INITIALIZE FORMAT2.
+
+      * AUSGABE INFOZEILE DASS KEINE EINTRAEGE VORHANDEN SIND
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT03" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT04" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  SFL-HEADER.
+
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT2.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AUS    TO IN91  IN  INXX.
+           MOVE     CORR   INXX     TO  FORMAT2-O-INDIC.
+           MOVE     "FMT02"        TO FMT-WRK.
+           MOVE     FORMAT2        TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT2-I.
+           MOVE     CORR FORMAT2-I TO FORMAT2.
+
+           IF       IN03 OF FORMAT2-I-INDIC = AN
+                    MOVE "1" TO F3
+           END-IF.
+
+       FEH-MEL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SUBFILEUEBERSCHRIFTEN FUELLEN
+      *--------------------------------------------------------------
+       SFL-HEADER SECTION.
+       SFL-HEA-00.
+
+      * UEBERSCHRIFT
+           MOVE     "XXP0044"         TO MAINUEB OF FORMAT2.
+           MOVE     "XXP0044*2"       TO SUBUEB  OF FORMAT2.
+
+       SFL-HEA-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
