@@ -1,24 +1,28 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             HMP0007.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* WINDOW ZUR TAG-SELEKTION                                      *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  02.02.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  WINDOW-ANZEIGE ZUR TAG-SELEKTION             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * WINDOW ZUR TAG-SELEKTION                                      *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  02.02.2009                                   *
+      *                                                               *
+      * FUNKTION      :  WINDOW-ANZEIGE ZUR TAG-SELEKTION             *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    BEIM ERFASSEN EINES TAGS WIRD JETZT GEPRUEFT  *
+      *                  OB DIE EINGABE EINDEUTIG DER ANFANG EINES     *
+      *                  SCHON VORHANDENEN TAGS IST; WENN JA, WIRD     *
+      *                  DER VOLLE TAGNAME UEBERNOMMEN (FILTER/SUCHE)  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,27 +32,44 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* BILDSCHIRMDATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * BILDSCHIRMDATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-HMD0007DE
                   ORGANIZATION IS  TRANSACTION
                   ACCESS       IS  DYNAMIC
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * LOGISCHE DATEI TAGS, NUR ZUM SUCHEN/FILTERN BEI DER ERFASSUNG
+      * EINES NEUEN TAGS (UNABHAENGIG VOM PROGRAMM)
+      *-------------------------------------------------------------
+           SELECT PTAGLIB-DL
+                  ASSIGN       TO  DATABASE-PTAGLIBL2
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                                   WITH DUPLICATES
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
        FD   WS-DISPLAY
             LABEL RECORDS ARE OMITTED.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF HMD0007DE.
+      *--- TAGS
+       FD   PTAGLIB-DL
+            LABEL RECORDS ARE STANDARD.
+       01   PTAGLIB-L.
+            COPY DDS-ALL-FORMATS OF PTAGLIBL2.
       /
        WORKING-STORAGE SECTION.
 
-     �* LISTE DER TEMPOR�REN INDIKATOREN
+      * LISTE DER TEMPORAEREN INDIKATOREN
        01  INXX.
          02 IN01                          PIC 1.
          02 IN02                          PIC 1.
@@ -78,22 +99,22 @@
            REPLACING FMT03-I BY FORMAT3-I
                      FMT03-I-INDIC BY FORMAT3-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "HMP0007".
        01  PGM-TYP                       PIC X(8)  VALUE "HERMES".
 
-     �* INTERNE TABELLE
+      * INTERNE TABELLE
        01  SELTAG-TAB                    TYPE SELTAG-TYPE.
 
        01  KZ-WRK                        PIC X(1).
@@ -103,28 +124,36 @@
        01  AKTION                        PIC 9(1).
        01  AUSWAHL                       PIC X(2).
        01  ANZEIGE-TYP                   PIC 9(1).
+
+      * FELDER ZUM SUCHEN/FILTERN EINES TAGS BEIM ERFASSEN
+       01  FILTER-WRK                    LIKE PTTAG   OF PTAGLIB-COPY.
+       01  FILTER-LEN-WRK                PIC 9(4).
+       01  FND-TAG-WRK                   LIKE PTTAG   OF PTAGLIB-COPY.
+       01  FND-ANZ-WRK                   PIC 9(4).
       /
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        01  X-SELTAG                      TYPE SELTAG-TYPE.
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING          X-SELTAG
                                          X-F12.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "HMP0007" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "HMD0007DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
+           OPEN     INPUT PTAGLIB-DL.
+
            INITIALIZE SELTAG-TAB, X-F12.
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -149,7 +178,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* BEI EINER EINGABE ZUR�CK
+      * BEI EINER EINGABE ZURUECK
            IF       AKTION NOT = ZEROES
                     GO TO ANF010
            END-IF.
@@ -157,16 +186,18 @@
        ENDE.
            MOVE     SELTAG-TAB TO X-SELTAG.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
+           CLOSE    PTAGLIB-DL.
+
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*---------------------------------------------------------------
-     �* ANZEIGE ALLER DATEN IM SUBFILE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * ANZEIGE ALLER DATEN IM SUBFILE
+      *---------------------------------------------------------------
        LESE-DATEN SECTION.
        LES-DAT-00.
 
@@ -182,7 +213,7 @@
                     GO TO LES-DAT-90
            END-IF.
 
-     �* SUBFILE-CLEAR
+      * SUBFILE-CLEAR
            IF       DATEN = ZEROES
                     MOVE    1 TO  DATEN
                     INITIALIZE FORMAT3
@@ -197,7 +228,7 @@
                     PERFORM COPY-DISPLAY-SFLWRITE
            END-IF.
 
-     �* SUBFILE-ZEILE F�LLEN UND SCHREIBEN
+      * SUBFILE-ZEILE FUELLEN UND SCHREIBEN
            INITIALIZE FORMAT2.
            IF       TAG-KZ OF SELTAG-TAB(TAB-POS OF SELTAG-TAB) = "9"
                     MOVE AN  TO IN42 OF INXX
@@ -221,9 +252,9 @@
        LES-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-SUBFILE SECTION.
        ANZ-SFL-00.
 
@@ -231,12 +262,12 @@
            MOVE     AUS    TO INXX.
 
        ANZ-SFL-20.
-     �* AUSGABE FUSSZEILE
+      * AUSGABE FUSSZEILE
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT05" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* ANZEIGE SUBFILE
+      * ANZEIGE SUBFILE
            IF       SFL-ZEILE NOT > SUBFILE-RECORD-NUMBER
                     MOVE SFL-ZEILE TO  SUBFILE-RECORD-NUMBER
            END-IF.
@@ -254,24 +285,24 @@
            MOVE     CORR FORMAT3-I TO FORMAT3.
            MOVE     AUS  TO INXX.
 
-     �* F5 AKTUALISIEREN
+      * F5 AKTUALISIEREN
            IF       IN05 IN FORMAT3-I-INDIC = AN
                     PERFORM COPY-DISPLAY-CURSER
                     MOVE "1" TO F5
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 IN FORMAT3-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-SFL-90
            END-IF.
 
-     �* ANLEGEN EINES NEUEN TAGS?
+      * ANLEGEN EINES NEUEN TAGS?
            PERFORM  ANLEGEN-TAG.
 
        ANZ-SFL-50.
-     �* LESEN VON SUBFILE NEXT MODIFIED RECORD
+      * LESEN VON SUBFILE NEXT MODIFIED RECORD
            MOVE     "FMT02" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-SFLREAD.
            IF       BS-STAT NOT = ZEROES
@@ -286,11 +317,11 @@
                     GO TO ANZ-SFL-50
            END-IF.
 
-     �* RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
-     �* AN DER RICHTIGEN POSITION STEHT
+      * RECORD-NUMMER SICHERN, DAMIT BEI FEHLERMELDUNG DER CURSOR
+      * AN DER RICHTIGEN POSITION STEHT
            MOVE     SUBFILE-RECORD-NUMBER TO SFL-ZEILE.
 
-     �* BERECHTIGUNG F�R DIESE FUNKTION �BERPR�FEN
+      * BERECHTIGUNG FUER DIESE FUNKTION UEBERPRUEFEN
            IF       AUSW OF FORMAT2 NOT = SPACES
                     MOVE  SPACES          TO RET-CODE
                     MOVE  AUSW OF FORMAT2 TO AUSWAHL
@@ -308,7 +339,7 @@
                     END-IF
            END-IF.
 
-     �* L�SCHEN DES TAGS
+      * LOESCHEN DES TAGS
            IF       AUSW OF FORMAT2 = "4"
                     MOVE     1 TO AKTION
                     PERFORM DELETE-TAG
@@ -326,16 +357,16 @@
        ANZ-SFL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE SFL-ZEILEN VORHANDEN
+      *--------------------------------------------------------------
        FEHLERMELDUNG SECTION.
        FEH-MEL-00.
 
            INITIALIZE F3, F12.
            INITIALIZE FORMAT3.
 
-     �* AUSGABE INFOZEILE DASS LE LEER IST
+      * AUSGABE INFOZEILE DASS LE LEER IST
            MOVE     SPACES  TO WSREC-WRK.
            MOVE     "FMT04" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
@@ -343,7 +374,7 @@
            MOVE     "FMT05" TO FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* ANZEIGE SUBFILE KOPF
+      * ANZEIGE SUBFILE KOPF
            MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR IN FORMAT3.
            MOVE     AUS    TO IN95  IN  INXX.
            MOVE     AN     TO IN96  IN  INXX.
@@ -361,26 +392,91 @@
                     GO TO FEH-MEL-90
            END-IF.
 
-     �* ANLEGEN EINES NEUEN TAGS?
+      * ANLEGEN EINES NEUEN TAGS?
            PERFORM  ANLEGEN-TAG.
 
        FEH-MEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ANLEGEN EINES NEUEN TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB DIE EINGABE EINDEUTIG DER ANFANG EINES SCHON
+      * VORHANDENEN TAGS IST; WENN JA, WIRD PTTAG OF FORMAT3 AUF
+      * DEN VOLLEN TAGNAMEN GESETZT. BEI KEINEM ODER MEHREREN
+      * TREFFERN BLEIBT DIE EINGABE UNVERAENDERT (FREIE NEUANLAGE)
+      *--------------------------------------------------------------
+       FILTER-TAG SECTION.
+       FLT-TAG-00.
+
+           MOVE     PTTAG OF FORMAT3 TO FILTER-WRK.
+      * LAENGE DER EINGABE OHNE NACHGESTELLTE LEERZEICHEN ERMITTELN
+           MOVE     LENGTH OF FILTER-WRK TO FILTER-LEN-WRK.
+           PERFORM  WITH TEST BEFORE
+                    UNTIL    FILTER-LEN-WRK = ZEROES
+                     OR      FILTER-WRK(FILTER-LEN-WRK:1) NOT = SPACE
+                    SUBTRACT 1 FROM FILTER-LEN-WRK
+           END-PERFORM.
+           IF       FILTER-LEN-WRK = ZEROES
+                    GO TO FLT-TAG-90
+           END-IF.
+
+           INITIALIZE FND-TAG-WRK, FND-ANZ-WRK.
+      * AUFSETZEN AM ANFANG DER DATEI
+           INITIALIZE PTAGLIBF OF PTAGLIB-L.
+           START    PTAGLIB-DL KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO FLT-TAG-90
+           END-IF.
+
+       FLT-TAG-20.
+           READ     PTAGLIB-DL NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO FLT-TAG-80
+           END-IF.
+
+      * PASST DER ANFANG DES TAGS ZUR EINGABE?
+           IF       PTTAG  OF PTAGLIB-L(1:FILTER-LEN-WRK) NOT =
+                    FILTER-WRK(1:FILTER-LEN-WRK)
+                    GO TO FLT-TAG-20
+           END-IF.
+
+      * DENSELBEN TAG NICHT MEHRFACH ZAEHLEN (MEHRERE PROGRAMME
+      * KOENNEN DENSELBEN TAG VERWENDEN)
+           IF       PTTAG  OF PTAGLIB-L = FND-TAG-WRK
+                    GO TO FLT-TAG-20
+           END-IF.
+
+           ADD      1                    TO FND-ANZ-WRK.
+           MOVE     PTTAG OF PTAGLIB-L   TO FND-TAG-WRK.
+           GO TO    FLT-TAG-20.
+
+       FLT-TAG-80.
+      * NUR BEI GENAU EINEM TREFFER WIRD DER VOLLE TAGNAME
+      * UEBERNOMMEN
+           IF       FND-ANZ-WRK = 1
+                    MOVE FND-TAG-WRK TO PTTAG OF FORMAT3
+           END-IF.
+
+       FLT-TAG-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANLEGEN EINES NEUEN TAGS
+      *--------------------------------------------------------------
        ANLEGEN-TAG SECTION.
        ANL-TAG-00.
 
            INITIALIZE ERRFLD-WRK.
-     �* WENN KEIN TAG EINGEGEBEN WURDE, DANN ROUTINE BEENDEN
+      * WENN KEIN TAG EINGEGEBEN WURDE, DANN ROUTINE BEENDEN
            IF       PTTAG  OF FORMAT3 = SPACES
                     GO TO ANL-TAG-90
            END-IF.
 
+      * EINGABE IST EVTL. NUR DER ANFANG EINES VORHANDENEN TAGS -
+      * WENN EINDEUTIG, DEN VOLLEN TAGNAMEN UEBERNEHMEN
+           PERFORM  FILTER-TAG.
+
            MOVE     1 TO AKTION.
-     �* GIBT ES DEN TAG SCHON? DANN DIESEN ZUR�CKGEBEN
+      * GIBT ES DEN TAG SCHON? DANN DIESEN ZURUECKGEBEN
            PERFORM  CHK-SELTAB.
            IF       RET-CODE NOT = SPACES
                     GO TO ANL-TAG-90
@@ -391,18 +487,18 @@
        ANL-TAG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN EINES TAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOESCHEN EINES TAGS
+      *--------------------------------------------------------------
        DELETE-TAG SECTION.
        DEL-TAG-00.
 
-     �* TAG LEER? DANN NICHTS MACHEN
+      * TAG LEER? DANN NICHTS MACHEN
            IF       PTTAG  OF FORMAT2 = SPACES
                     GO TO DEL-TAG-90
            END-IF.
 
-     �* IST DIE TABELLE LEER, DANN SOFORT NEUEN ANLEGEN
+      * IST DIE TABELLE LEER, DANN SOFORT NEUEN ANLEGEN
            IF       TAB-MAX OF SELTAG-TAB = ZEROES
                     GO TO DEL-TAG-90
            END-IF.
@@ -415,7 +511,7 @@
                     GO TO DEL-TAG-90
            END-IF.
 
-     �* TAG GEFUNDEN? DANN L�SCHEN.
+      * TAG GEFUNDEN? DANN LOESCHEN.
            IF       PTTAG  OF SELTAG-TAB(TAB-POS OF SELTAG-TAB) NOT =
                     PTTAG  OF FORMAT2
                     GO TO DEL-TAG-20
@@ -424,19 +520,19 @@
            MOVE     SPACES TO
                     PTTAG  OF SELTAG-TAB(TAB-POS OF SELTAG-TAB).
 
-     �* TABELLE NEU ORDNEN
+      * TABELLE NEU ORDNEN
            PERFORM  TABELLE-ORDNEN.
 
        DEL-TAG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* TABELLE ORDNEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * TABELLE ORDNEN
+      *--------------------------------------------------------------
        TABELLE-ORDNEN SECTION.
        TAB-ORD-00.
 
-     �* IST DIE TABELLE LEER, DANN SOFORT NEUEN ANLEGEN
+      * IST DIE TABELLE LEER, DANN SOFORT NEUEN ANLEGEN
            IF       TAB-MAX OF SELTAG-TAB = ZEROES
                     GO TO TAB-ORD-90
            END-IF.
@@ -449,7 +545,7 @@
                     GO TO TAB-ORD-90
            END-IF.
 
-     �* IST DER TAG GEF�LLT?
+      * IST DER TAG GEFUELLT?
            IF       PTTAG  OF SELTAG-TAB(TAB-POS OF SELTAG-TAB) =
                     SPACES
                     PERFORM SUCHEN-TAG
@@ -470,9 +566,9 @@
        TAB-ORD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUCHEN EINES TAGS VOM ENDE DER TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUCHEN EINES TAGS VOM ENDE DER TABELLE
+      *--------------------------------------------------------------
        SUCHEN-TAG SECTION.
        SUC-TAG-00.
 
@@ -484,7 +580,7 @@
                     GO TO SUC-TAG-90
            END-IF.
 
-     �* IST DER TAG GEF�LLT?
+      * IST DER TAG GEFUELLT?
            IF       PTTAG  OF SELTAG-TAB(AKT-POS) NOT = SPACES
                     MOVE PTTAG  OF SELTAG-TAB(AKT-POS) TO TAG-WRK
                     MOVE TAG-KZ OF SELTAG-TAB(AKT-POS) TO KZ-WRK
@@ -498,18 +594,18 @@
        SUC-TAG-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES DATENSATZES IN DER INT. TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HINZUFUEGEN EINES DATENSATZES IN DER INT. TABELLE
+      *--------------------------------------------------------------
        ADD-SELTAB SECTION.
        ADD-STB-00.
 
-     �* TAG LEER? DANN NICHTS MACHEN
+      * TAG LEER? DANN NICHTS MACHEN
            IF       PTTAG  OF FORMAT3 = SPACES
                     GO TO ADD-STB-90
            END-IF.
 
-     �* IST DIE TABELLE LEER, DANN SOFORT NEUEN ANLEGEN
+      * IST DIE TABELLE LEER, DANN SOFORT NEUEN ANLEGEN
            IF       TAB-MAX OF SELTAG-TAB = ZEROES
                     GO TO ADD-STB-80
            END-IF.
@@ -522,7 +618,7 @@
                     GO TO ADD-STB-80
            END-IF.
 
-     �* TAG SCHON VORHANDEN? DANN NICHTS MACHEN
+      * TAG SCHON VORHANDEN? DANN NICHTS MACHEN
            IF       PTTAG  OF SELTAG-TAB(TAB-POS OF SELTAG-TAB) =
                     PTTAG  OF FORMAT3
                     GO TO ADD-STB-90
@@ -540,13 +636,13 @@
        ADD-STB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* L�SCHEN DER TAG-TABELLE ZUR SELEKTION
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * LOESCHEN DER TAG-TABELLE ZUR SELEKTION
+      *--------------------------------------------------------------
        DEL-SELTAB SECTION.
        DEL-STB-00.
 
-     �* IST DIE TABELLE LEER, DANN MUSS NICHTS MEHR GEMACHT WERDEN
+      * IST DIE TABELLE LEER, DANN MUSS NICHTS MEHR GEMACHT WERDEN
            IF       TAB-MAX OF SELTAG-TAB = ZEROES
                     GO TO DEL-STB-90
            END-IF.
@@ -559,7 +655,7 @@
                     GO TO DEL-STB-90
            END-IF.
 
-     �* INITIALISIEREN DER WERTE
+      * INITIALISIEREN DER WERTE
            MOVE     SPACES TO PTTAG    OF
                               SELTAG-TAB(TAB-POS OF SELTAG-TAB).
 
@@ -569,14 +665,14 @@
            INITIALIZE SELTAG-TAB.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN DER INT. TABELLE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN DER INT. TABELLE
+      *--------------------------------------------------------------
        CHK-SELTAB SECTION.
        CHK-STB-00.
 
            INITIALIZE RET-CODE.
-     �* IST DIE TABELLE LEER, DANN MUSS NICHTS MEHR GEMACHT WERDEN
+      * IST DIE TABELLE LEER, DANN MUSS NICHTS MEHR GEMACHT WERDEN
            IF       TAB-MAX OF SELTAG-TAB = ZEROES
                     GO TO CHK-STB-90
            END-IF.
@@ -600,27 +696,27 @@
        CHK-STB-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
