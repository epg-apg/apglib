@@ -1,23 +1,27 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0207.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ANLAGE EINER BESTELLUNG                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  11.03.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  BESTELLUNG ANLEGEN/�NDERN                    *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ANLAGE EINER BESTELLUNG                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  11.03.2010                                   *
+      *                                                               *
+      * FUNKTION      :  BESTELLUNG ANLEGEN/AENDERN                    *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    BEI GESPERRTEM STATUS WIRD DEM USER PER       *
+      *                  NACHRICHT ERKLAERT, WARUM NICHT GEAENDERT     *
+      *                  WERDEN KANN; F9 ZEIGT DEN ANLAGE-/AENDERUNGS- *
+      *                  VERLAUF (WER/WANN) PER NACHRICHT AN           *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +31,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0207DE
                   ORGANIZATION IS  TRANSACTION
@@ -38,9 +42,9 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI BESTELLUNG
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI BESTELLUNG
+      *-------------------------------------------------------------
            SELECT PKDBST1-DP
                   ASSIGN       TO  DATABASE-PKDBST1
                   ORGANIZATION IS  INDEXED
@@ -50,13 +54,13 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*----DISPLAY
+      *----DISPLAY
        FD  WS-DISPLAY
            LABEL RECORDS ARE OMITTED.
        01  WS-REC.
            COPY DDS-ALL-FORMATS OF XXD0207DE.
       /
-     �*--- PKDBST1: KBLFDN
+      *--- PKDBST1: KBLFDN
        FD  PKDBST1-DP
            LABEL RECORDS ARE STANDARD.
        01  PKDBST1-P.
@@ -82,60 +86,66 @@
            REPLACING FMT01-I BY FORMAT1-I
                      FMT01-I-INDIC BY FORMAT1-I-INDIC.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER F�R PROGRAMMTEXTE
+      * STANDARDFELDER FUER PROGRAMMTEXTE
            COPY WRKTXT     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
        01  PGM-WRK                       PIC X(10) VALUE "XXP0207".
        01  PGM-TYP                       PIC X(8)  VALUE "PLANUNG".
 
-     �* PARAMETER F�R CFP0008
+      * PARAMETER FUER CFP0008
        01   CFID-WRK                     LIKE CFID   OF CFG-CPY.
        01   CFKEY-WRK                    LIKE CFKEY  OF CFG-CPY.
        01   CFKEY2-WRK                   LIKE CFKEY2 OF CFG-CPY.
        01   CFKEY3-WRK                   LIKE CFKEY3 OF CFG-CPY.
        01   CFKEY4-WRK                   LIKE CFKEY4 OF CFG-CPY.
 
-     �* SONSTIGE VARIABLEN
+      * SONSTIGE VARIABLEN
        01  NEUANLAGE                     PIC 9(1).
+
+      * HILFSFELD FUER NACHRICHTENAUSGABE (STATUSBEZEICHNUNG)
+       01  STSBEZ-WRK                    LIKE STSBEZ OF FORMAT1.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-KBLFDN                      LIKE KBLFDN OF PKDBST1-P.
        01  X-F3                          PIC X(1).
        01  X-F12                         PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-KBLFDN
                                          X-F3
                                          X-F12.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0207" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "XXD0207DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
 
-     �* ALLE DATEIEN �FFNEN
+      * ALLE DATEIEN OEFFNEN
            OPEN     I-O   PKDBST1-DP.
 
            INITIALIZE F3, F12.
            INITIALIZE X-F3, X-F12.
            INITIALIZE NEUANLAGE.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -144,7 +154,7 @@
            MOVE     AUS TO INXX.
 
        ANF020.
-     �* PKDBST1 LESEN
+      * PKDBST1 LESEN
            IF       X-KBLFDN NOT = ZEROES
                     INITIALIZE PKDBST1F OF PKDBST1-P
                     MOVE X-KBLFDN            TO KBLFDN OF PKDBST1-P
@@ -159,7 +169,7 @@
                     MOVE 1      TO NEUANLAGE
            END-IF.
 
-     �* ANZEIGEN SUBFILE
+      * ANZEIGEN SUBFILE
            PERFORM  ANZEIGE-DATEN.
            IF       F3 = "1"
                     MOVE "1" TO X-F3
@@ -171,7 +181,7 @@
            END-IF.
 
        ENDE.
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
 
            CLOSE                 PKDBST1-DP.
@@ -180,19 +190,19 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ANZEIGEN DES SUBFILES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
        ANZEIGE-DATEN SECTION.
        ANZ-DAT-00.
 
            INITIALIZE FORMAT1.
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
            MOVE     AUS    TO INXX.
            MOVE     DATE-8 TO DT_A OF FORMAT1.
-     �* WERTE F�LLEN
+      * WERTE FUELLEN
            IF       NEUANLAGE = ZEROES
                     MOVE CORR PKDBST1F OF PKDBST1-P TO FORMAT1
                     MOVE KBADTA OF PKDBST1-P  TO DT_ANL OF FORMAT1
@@ -205,14 +215,15 @@
            MOVE     PGM-TYP                    TO PGMTYP OF FORMAT1.
            MOVE     "KD"                       TO KBTYP  OF FORMAT1.
 
-     �* SFL-�BERSCHRIFTEN F�LLEN
+      * SFL-UEBERSCHRIFTEN FUELLEN
            PERFORM  SFL-HEADER.
 
-     �* WERTE F�LLEN
+      * WERTE FUELLEN
            IF       NEUANLAGE = ZEROES
                     MOVE AUS TO IN41 OF INXX
                     MOVE AN  TO IN42 OF INXX
                     MOVE AUS TO IN43 OF INXX
+                    MOVE AN  TO IN44 OF INXX
                     IF   KBVSTS OF PKDBST1-P = "4"
                      OR  KBVSTS OF PKDBST1-P = "9"
                          MOVE AN TO IN43 OF INXX
@@ -221,9 +232,11 @@
                     MOVE AN  TO IN41 OF INXX
                     MOVE AUS TO IN42 OF INXX
                     MOVE AUS TO IN43 OF INXX
+      * NEUANLAGE HAT NOCH KEINEN VERLAUF, DAHER F9 SPERREN
+                    MOVE AUS TO IN44 OF INXX
            END-IF.
 
-     �* STATUS ANZEIGEN
+      * STATUS ANZEIGEN
            EVALUATE KBVSTS OF FORMAT1
                     WHEN "1"
                          MOVE     "PGM0023"         TO CPY-TXID
@@ -241,7 +254,7 @@
            PERFORM  COPY-PGM-TXT.
            MOVE     CPY-TXTEXT   TO STSBEZ OF FORMAT1.
 
-     �* BEZEICHNUNGEN ERMITTELN
+      * BEZEICHNUNGEN ERMITTELN
            IF       KBTYP  OF FORMAT1 NOT = SPACES
                     INITIALIZE PCONFIGF OF CFG-CPY
                     MOVE     "K120"            TO CFID   OF CFG-CPY
@@ -261,7 +274,7 @@
                     END-IF
            END-IF.
 
-     �* ANZEIGE FORMAT
+      * ANZEIGE FORMAT
            MOVE     CORR   INXX     TO  FORMAT1-O-INDIC.
            MOVE     "FMT01"         TO  FMT-WRK.
            MOVE     FORMAT1         TO  WSREC-WRK.
@@ -271,37 +284,45 @@
            MOVE     CORR FORMAT1-I TO FORMAT1.
            MOVE     AUS  TO INXX
 
-     �* F3 ENDE
+      * F3 ENDE
            IF       IN03 OF FORMAT1-I-INDIC = AN
                     MOVE "1" TO F3
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* F12 ABBRECHEN
+      * F12 ABBRECHEN
            IF       IN12 OF FORMAT1-I-INDIC = AN
                     MOVE "1" TO F12
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* DATUM GEF�LLT?
+      * F9 ANLAGE-/AENDERUNGSVERLAUF ANZEIGEN
+           IF       IN09 OF FORMAT1-I-INDIC = AN
+            AND     NEUANLAGE = ZEROES
+                    PERFORM SHOW-HISTORY
+                    GO TO ANZ-DAT-20
+           END-IF.
+
+      * DATUM GEFUELLT?
            IF       DT_A   OF FORMAT1(1:8) = ZEROES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* SOLL UPDATE ERFOLGEN?
+      * SOLL UPDATE ERFOLGEN?
            IF       KBVSTS OF PKDBST1-P = "4"
             OR      KBVSTS OF PKDBST1-P = "9"
+                    PERFORM EXPLAIN-BLOCKED
                     GO TO ANZ-DAT-90
            END-IF.
 
-     �* DATUM AUF G�LTIGKEIT PR�FEN
+      * DATUM AUF GUELTIGKEIT PRUEFEN
            MOVE     DT_A   OF FORMAT1(1:8) TO DATE-DB.
            PERFORM  COPY-CHECK-DATE.
            IF       DATUM-RETCODE NOT = SPACES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* FRAGEZEICHENFUNKTION F�R ARTIKEL
+      * FRAGEZEICHENFUNKTION FUER ARTIKEL
            IF       KBTYP  OF FORMAT1(1:1) = "?"
                     MOVE "K120" TO CFID-WRK
                     MOVE SPACES TO CFKEY-WRK
@@ -322,7 +343,7 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* FRAGEZEICHENFUNKTION F�R ARTIKEL
+      * FRAGEZEICHENFUNKTION FUER ARTIKEL
            IF       KBIDEN OF FORMAT1(1:1) = "?"
                     MOVE "K130" TO CFID-WRK
                     MOVE SPACES TO CFKEY-WRK
@@ -343,7 +364,7 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* IST DER EINTRAG AUCH ERLAUBT?
+      * IST DER EINTRAG AUCH ERLAUBT?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "K120"            TO CFID   OF CFG-CPY.
            MOVE     KBTYP  OF FORMAT1 TO CFKEY  OF CFG-CPY.
@@ -352,12 +373,12 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* FEHLT DIE ARTIKELNUMMER?
+      * FEHLT DIE ARTIKELNUMMER?
            IF       KBIDEN OF FORMAT1 = SPACES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* IST DER EINTRAG AUCH ERLAUBT?
+      * IST DER EINTRAG AUCH ERLAUBT?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "K130"            TO CFID   OF CFG-CPY.
            MOVE     KBIDEN OF FORMAT1 TO CFKEY  OF CFG-CPY.
@@ -366,12 +387,12 @@
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* FEHLT DIE MENGE?
+      * FEHLT DIE MENGE?
            IF       KBBMEN OF FORMAT1 = ZEROES
                     GO TO ANZ-DAT-20
            END-IF.
 
-     �* NEUANLAGE/�NDERN
+      * NEUANLAGE/AENDERN
            IF       NEUANLAGE NOT = ZEROES
                     PERFORM ADD-ENTRY
            ELSE
@@ -381,35 +402,92 @@
        ANZ-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SUBFILE-�BERSCHRIFTEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SUBFILE-UEBERSCHRIFTEN
+      *--------------------------------------------------------------
        SFL-HEADER SECTION.
        SFL-HEA-00.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
            MOVE     "XXP0200"         TO MAINUEB OF FORMAT1.
            MOVE     "XXP0207*1"       TO SUBUEB  OF FORMAT1.
 
        SFL-HEA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* HINZUF�GEN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERKLAEREN, WARUM DIE AENDERUNG NICHT GESPEICHERT WERDEN KANN
+      *--------------------------------------------------------------
+       EXPLAIN-BLOCKED SECTION.
+       EXP-BLK-00.
+
+           MOVE     STSBEZ OF FORMAT1   TO STSBEZ-WRK.
+
+           INITIALIZE SNDMSG-REC.
+           MOVE "BESTELLUNG STATUS " TO MSGTXT OF SNDMSG-REC(1:19).
+           MOVE STSBEZ-WRK            TO MSGTXT OF SNDMSG-REC(20:20).
+           MOVE " - KEINE AENDERUNG"  TO MSGTXT OF SNDMSG-REC(40:18).
+           MOVE " MOEGLICH"           TO MSGTXT OF SNDMSG-REC(58:9).
+           MOVE T-USER                TO USER   OF SNDMSG-REC.
+           CALL     "CLP0010" USING SNDMSG-REC
+           END-CALL.
+
+       EXP-BLK-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANLAGE-/AENDERUNGSVERLAUF (WER/WANN) PER NACHRICHT ANZEIGEN
+      *--------------------------------------------------------------
+       SHOW-HISTORY SECTION.
+       SHW-HIS-00.
+
+           INITIALIZE SNDMSG-REC.
+           MOVE "ANGELEGT VON "     TO MSGTXT OF SNDMSG-REC(1:13).
+           MOVE KBAUSR OF PKDBST1-P TO MSGTXT OF SNDMSG-REC(14:10).
+           MOVE " AM "              TO MSGTXT OF SNDMSG-REC(24:4).
+           MOVE KBADTA OF PKDBST1-P TO MSGTXT OF SNDMSG-REC(28:8).
+           MOVE " UM "              TO MSGTXT OF SNDMSG-REC(36:4).
+           MOVE KBATIA OF PKDBST1-P TO MSGTXT OF SNDMSG-REC(40:6).
+           MOVE T-USER              TO USER   OF SNDMSG-REC.
+           CALL     "CLP0010" USING SNDMSG-REC
+           END-CALL.
+
+      * NUR ANZEIGEN, WENN AUCH SCHON EINMAL GEAENDERT WURDE
+           IF       KBMSER OF PKDBST1-P NOT = SPACES
+                    INITIALIZE SNDMSG-REC
+                    MOVE "GEAENDERT VON " TO MSGTXT OF SNDMSG-REC(1:14)
+                    MOVE KBMSER OF PKDBST1-P
+                                       TO MSGTXT OF SNDMSG-REC(15:10)
+                    MOVE " AM "        TO MSGTXT OF SNDMSG-REC(25:4)
+                    MOVE KBMDTA OF PKDBST1-P
+                                       TO MSGTXT OF SNDMSG-REC(29:8)
+                    MOVE " UM "        TO MSGTXT OF SNDMSG-REC(37:4)
+                    MOVE KBMTIA OF PKDBST1-P
+                                       TO MSGTXT OF SNDMSG-REC(41:6)
+                    MOVE T-USER        TO USER   OF SNDMSG-REC
+                    CALL "CLP0010" USING SNDMSG-REC
+                    END-CALL
+           END-IF.
+
+       SHW-HIS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * HINZUFUEGEN EINES EINTRAGS
+      *--------------------------------------------------------------
        ADD-ENTRY SECTION.
        ADD-ENT-00.
 
            INITIALIZE PKDBST1F OF PKDBST1-P.
            MOVE     CORR FORMAT1 TO PKDBST1F OF PKDBST1-P.
-     �* BESTELLNUMMER UND LAUFENDE NUMMER EMRITTELN
+      * BESTELLNUMMER UND LAUFENDE NUMMER EMRITTELN
            MOVE     "PKDBST1" TO LFDN-ID.
            CALL     "CFP0020" USING LFDN-ID
                                     LFDN-WRK
            END-CALL.
            MOVE     LFDN-WRK               TO KBLFDN OF PKDBST1-P.
 
-     �* BESTELLNUMMER
+      * BESTELLNUMMER
            MOVE     "K"                    TO KBBST1 OF PKDBST1-P(1:1).
            MOVE     LFDN-WRK               TO KBBST1 OF PKDBST1-P(2:9).
 
@@ -417,17 +495,17 @@
            MOVE     KBTYP  OF FORMAT1      TO KBTYP  OF PKDBST1-P.
            MOVE     "1"                    TO KBVSTS OF PKDBST1-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* BESTELLUNGSANLAGE F�LLEN
+      * BESTELLUNGSANLAGE FUELLEN
            MOVE     DATE-8            TO KBDTB  OF PKDBST1-P.
            MOVE     TIME-6            TO KBTIB  OF PKDBST1-P.
            MOVE     T-USER            TO KBBUSR OF PKDBST1-P.
            MOVE     T-TERM            TO KBBBS  OF PKDBST1-P.
            MOVE     PGM-WRK           TO KBBPGM OF PKDBST1-P.
 
-     �* USER F�LLEN
+      * USER FUELLEN
            MOVE     DATE-8            TO KBADTA OF PKDBST1-P.
            MOVE     TIME-6            TO KBATIA OF PKDBST1-P.
            MOVE     T-USER            TO KBAUSR OF PKDBST1-P.
@@ -439,9 +517,9 @@
        ADD-ENT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* �NDERN EINES EINTRAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AENDERN EINES EINTRAGS
+      *--------------------------------------------------------------
        CHANGE-ENTRY SECTION.
        CHG-ENT-00.
 
@@ -454,10 +532,10 @@
 
            MOVE     CORR FORMAT1 TO PKDBST1F OF PKDBST1-P.
 
-     �* DATUM/UHRZEIT
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* USER F�LLEN
+      * USER FUELLEN
            MOVE     T-USER            TO KBMSER OF PKDBST1-P.
            MOVE     T-TERM            TO KBMBS  OF PKDBST1-P.
            MOVE     PGM-WRK           TO KBMPGM OF PKDBST1-P.
@@ -469,45 +547,45 @@
        CHG-ENT-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CHECK-DATE: DATUMSFELDER PR�FEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CHECK-DATE: DATUMSFELDER PRUEFEN
+      *---------------------------------------------------------------
 
            COPY     CHKDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-TXT: PROGRAMMTEXTE LESEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
 
            COPY     PGMTXT     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
