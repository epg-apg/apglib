@@ -1,24 +1,26 @@
-     �*PROCESS  XREF.
+      *PROCESS  XREF.
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.             XXP0048.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* GEBURTSTAGSMAIL SCHREIBEN                                     *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  29.09.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  SCHREIBEN DER GEBURTSTAGSMAIL                *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * GEBURTSTAGSMAIL SCHREIBEN                                     *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  29.09.2011                                   *
+      *                                                               *
+      * FUNKTION      :  SCHREIBEN DER GEBURTSTAGSMAIL                *
+      *                                                               *
+      * AENDERUNGEN:                                                  *
+      * DATUM      VON   GRUND DER AENDERUNG                          *
+      * 09.08.2026 AP    CFIN05 (GEBURTSTAG) STEUERT JETZT, WIE VIELE *
+      *                  TAGE IM VORAUS GESUCHT WERDEN (STANDARD: 1)  *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -28,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
@@ -38,9 +40,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCONFIGL2: XXDAY, XXMON
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIGL2: XXDAY, XXMON
+      *-------------------------------------------------------------
            SELECT PCONFIG-DL
                   ASSIGN       TO  DATABASE-PCONFIGL2
                   ORGANIZATION IS  INDEXED
@@ -49,9 +51,9 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
 
-     �*-------------------------------------------------------------
-     �* PCFGDAT: DTLFDN
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCFGDAT: DTLFDN
+      *-------------------------------------------------------------
            SELECT PCFGDAT-DP
                   ASSIGN       TO  DATABASE-PCFGDAT
                   ORGANIZATION IS  INDEXED
@@ -59,22 +61,22 @@
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
-     �*--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
            COPY DDS-ALL-FORMATS OF PCONFIG.
       /
-     �*--- PCONFIGL2: XXDAY, XXMON
+      *--- PCONFIGL2: XXDAY, XXMON
        FD  PCONFIG-DL
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-L.
            COPY DDS-ALL-FORMATS OF PCONFIGL2.
       /
-     �*--- PCFGDAT: DTLFDN
+      *--- PCFGDAT: DTLFDN
        FD  PCFGDAT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGDAT-P.
@@ -82,26 +84,29 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0048".
        01  PGM-TYP                       PIC X(8)  VALUE "TEST".
 
-     �* VARIABLEN F�R DIE ALTERSBERECHNUNG
+      * VARIABLEN FUER DIE ALTERSBERECHNUNG
        01  YEAR-ACT                      PIC 9(4).
        01  YEAR-GEB                      PIC 9(4).
        01  DSP-AGE-NUM                   PIC 9(4).
        01  DSP-AGE                       PIC X(4).
 
        01  TEST-MODE                     PIC X(1).
-       01  TODAY-TOMORROW                PIC 9(1).
+       01  TAG-OFFSET-WRK                PIC 9(2).
+       01  LOOKAHEAD-TAGE-WRK            PIC 9(2).
+       01  DSP-OFFSET-NUM                PIC 9(2).
+       01  DSP-OFFSET                    PIC X(2).
        01  HEADER-WRITTEN                PIC 9(1).
        01  DATE-WRK                      LIKE DATE-8.
        01  MAIL-ANZ                      LIKE MAIL-ANZAHL OF MAIL-EMPF.
@@ -110,32 +115,32 @@
        01  BETREFF-WRK                   PIC X(50).
        01  BETREFF-LEN                   PIC 9(4).
 
-     �* PARAMETER F�R DAS HLP0022
+      * PARAMETER FUER DAS HLP0022
        01  SENDER-KEY                    LIKE CFKEY  OF CFG-CPY.
        01  CHECK-ID                      LIKE CFID   OF CFG-CPY.
        01  CHECK-KEY                     LIKE CFKEY  OF CFG-CPY.
        01  MAIL-AKTION                   PIC X(20).
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
        01  X-DATE                        LIKE DATE-8.
        01  X-TEST-FLAG                   PIC X(1).
-     �*-------------------------------------------------------
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION USING X-DATE
                                 X-TEST-FLAG.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0048" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DATEI �FFNEN
+      * DATEI OEFFNEN
            OPEN     INPUT PCONFIG-DL
                           PCONFIG-DP
                           PCFGDAT-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
@@ -147,44 +152,38 @@
            INITIALIZE MAIL-TAB.
            MOVE     X-DATE TO DATE-WRK.
            MOVE     1      TO MAIL-LEN.
-     �* ERMITTELN DATUM/ZEIT
+      * ERMITTELN DATUM/ZEIT
            IF       X-DATE = ZEROES
                     PERFORM  COPY-GET-TIME
                     MOVE     DATE-8 TO X-DATE
            END-IF.
 
-     �* TESTMODUS?
+      * TESTMODUS?
            IF       ADDRESS OF X-TEST-FLAG NOT = NULL
                     MOVE X-TEST-FLAG TO TEST-MODE
            END-IF.
 
            INITIALIZE BETREFF-WRK.
            MOVE     1 TO BETREFF-LEN.
-     �* SOLL DIE MAIL �BERHAUPT GESENDET WERDEN?
+      * SOLL DIE MAIL UEBERHAUPT GESENDET WERDEN?
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "A400"            TO CFID   OF CFG-CPY.
            MOVE     "GEBURTSTAG"      TO CFKEY  OF CFG-CPY.
            PERFORM  COPY-CFG-CPY.
+      * WIE VIELE TAGE IM VORAUS SOLL GESUCHT WERDEN (CFIN05,
+      * STANDARD 1 TAG = NUR MORGEN, WIE BISHER)
+           MOVE     1 TO LOOKAHEAD-TAGE-WRK.
+           IF       CFIN05 OF CFG-CPY(1:2) IS NUMERIC
+            AND     CFIN05 OF CFG-CPY(1:2) NOT = ZEROES
+                    MOVE CFIN05 OF CFG-CPY(1:2) TO LOOKAHEAD-TAGE-WRK
+           END-IF.
+
            IF       CFG-DA OF CFG-CPY = 1
             AND     CFFK01 OF CFG-CPY = 1
-     �*             HEUTIGE GEBURTSTAGE
-                    MOVE    ZEROES TO TODAY-TOMORROW
-                    PERFORM CHECK-BIRTHDAY-USER
-                    IF   DATEN NOT = ZEROES
-     �*                  MORGIGE GEBURTSTAGEE
-                         PERFORM GET-NEXT-DAY
-                         MOVE    ZEROES TO DATEN
-                         MOVE    1      TO TODAY-TOMORROW
-     �*                  ZUS�TZLICHE LEERZEILEN ERSTELLEN
-                         STRING X"2525" DELIMITED BY SIZE
-                                X"2525" DELIMITED BY SIZE
-                           INTO MAIL-DATA
-                           WITH POINTER MAIL-LEN
-                         END-STRING
-     �*                  MAILTEXT NUN AUFBAUEN
-                         PERFORM CHECK-BIRTHDAY-USER
-     �*                  MAIL SCHREIBEN
-                         PERFORM WRITE-MAIL
+                    PERFORM PROCESS-LOOKAHEAD-DAYS
+                    IF      HEADER-WRITTEN = 1
+      *                     MAIL SCHREIBEN
+                            PERFORM WRITE-MAIL
                     END-IF
            END-IF.
 
@@ -197,13 +196,47 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ALLE USER MIT DIESEM DATUM HERAUSLESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HEUTE UND DIE KONFIGURIERTEN TAGE DANACH AUF GEBURTSTAGE
+      * DURCHSUCHEN (LOOKAHEAD-TAGE-WRK TAGE IM VORAUS)
+      *--------------------------------------------------------------
+       PROCESS-LOOKAHEAD-DAYS SECTION.
+       PRC-LAD-00.
+
+           MOVE     ZEROES TO TAG-OFFSET-WRK.
+
+       PRC-LAD-20.
+           MOVE     ZEROES TO DATEN.
+           IF       TAG-OFFSET-WRK NOT = ZEROES
+            AND     HEADER-WRITTEN = 1
+      *             ZUSAETZLICHE LEERZEILEN ZWISCHEN DEN TAGEN
+                    STRING X"2525" DELIMITED BY SIZE
+                           X"2525" DELIMITED BY SIZE
+                      INTO MAIL-DATA
+                      WITH POINTER MAIL-LEN
+                    END-STRING
+           END-IF.
+
+           PERFORM  CHECK-BIRTHDAY-USER.
+
+           IF       TAG-OFFSET-WRK NOT < LOOKAHEAD-TAGE-WRK
+                    GO TO PRC-LAD-90
+           END-IF.
+
+           PERFORM  GET-NEXT-DAY.
+           ADD      1 TO TAG-OFFSET-WRK.
+           GO TO    PRC-LAD-20.
+
+       PRC-LAD-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ALLE USER MIT DIESEM DATUM HERAUSLESEN
+      *--------------------------------------------------------------
        CHECK-BIRTHDAY-USER SECTION.
        CHK-BDU-00.
 
-     �* MIT TAG UND MONAT AUFSETZEN
+      * MIT TAG UND MONAT AUFSETZEN
            INITIALIZE PCONFIGF OF PCONFIG-L.
            MOVE     X-DATE(7:2) TO XXDAY  OF PCONFIG-L.
            MOVE     X-DATE(5:2) TO XXMON  OF PCONFIG-L.
@@ -224,7 +257,7 @@
                     GO TO CHK-BDU-90
            END-IF.
 
-     �* JETZT DIE PERSON ANH�NGEN
+      * JETZT DIE PERSON ANHAENGEN
            INITIALIZE PCONFIGF OF CFG-CPY.
            MOVE     "H050"              TO CFID   OF CFG-CPY.
            MOVE     CFKEY  OF PCONFIG-L TO CFKEY  OF CFG-CPY.
@@ -241,16 +274,16 @@
        CHK-BDU-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAIL AUFBAUEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAIL AUFBAUEN
+      *--------------------------------------------------------------
        ADD-TO-MAIL SECTION.
        ADD-TOM-00.
 
-     �* HEADER GESCHRIEBEN?
+      * HEADER GESCHRIEBEN?
            IF       HEADER-WRITTEN = ZEROES
                     MOVE 1 TO HEADER-WRITTEN
-     �*             EINLEITUNG DER MAIL
+      *             EINLEITUNG DER MAIL
                     STRING   "Hallo."                 DELIMITED BY SIZE
                              X"2525"                  DELIMITED BY SIZE
                       INTO MAIL-DATA
@@ -258,37 +291,75 @@
                     END-STRING
            END-IF.
 
-     �* EMAIL BODY ALLGEMEINE INFOS
-           EVALUATE DATEN ALSO TODAY-TOMORROW
-               WHEN ZEROES ALSO ZEROES
-                    MOVE 1 TO DATEN
-     �*             EINLEITUNG DER MAIL
-                    STRING   "Folgende Personen "     DELIMITED BY SIZE
-                             "haben heute Geburtstag" DELIMITED BY SIZE
-                             ":"                      DELIMITED BY SIZE
-                             X"25"                    DELIMITED BY SIZE
-                             "======================" DELIMITED BY SIZE
-                             "======================" DELIMITED BY SIZE
-                             X"2525"                  DELIMITED BY SIZE
-                      INTO MAIL-DATA
-                      WITH POINTER MAIL-LEN
-                    END-STRING
-               WHEN ZEROES ALSO 1
+      * EMAIL BODY ALLGEMEINE INFOS
+           IF       DATEN = ZEROES
                     MOVE 1 TO DATEN
-     �*             EINLEITUNG DER MAIL
-                    STRING   "Folgende Personen "     DELIMITED BY SIZE
-                             "haben morgen "          DELIMITED BY SIZE
-                             "Geburtstag:"            DELIMITED BY SIZE
-                             X"25"                    DELIMITED BY SIZE
-                             "======================" DELIMITED BY SIZE
-                             "======================" DELIMITED BY SIZE
-                             X"2525"                  DELIMITED BY SIZE
-                      INTO MAIL-DATA
-                      WITH POINTER MAIL-LEN
-                    END-STRING
-           END-EVALUATE.
+                    EVALUATE TAG-OFFSET-WRK
+                        WHEN ZEROES
+      *                      EINLEITUNG DER MAIL (HEUTE)
+                             STRING "Folgende Personen "     DELIMITED
+                                    BY SIZE
+                                    "haben heute Geburtstag" DELIMITED
+                                    BY SIZE
+                                    ":"                      DELIMITED
+                                    BY SIZE
+                                    X"25"                    DELIMITED
+                                    BY SIZE
+                                    "======================"
+                                    DELIMITED BY SIZE
+                                    "======================"
+                                    DELIMITED BY SIZE
+                                    X"2525"                  DELIMITED
+                                    BY SIZE
+                               INTO MAIL-DATA
+                               WITH POINTER MAIL-LEN
+                             END-STRING
+                        WHEN 1
+      *                      EINLEITUNG DER MAIL (MORGEN)
+                             STRING "Folgende Personen "     DELIMITED
+                                    BY SIZE
+                                    "haben morgen "          DELIMITED
+                                    BY SIZE
+                                    "Geburtstag:"            DELIMITED
+                                    BY SIZE
+                                    X"25"                    DELIMITED
+                                    BY SIZE
+                                    "======================"
+                                    DELIMITED BY SIZE
+                                    "======================"
+                                    DELIMITED BY SIZE
+                                    X"2525"                  DELIMITED
+                                    BY SIZE
+                               INTO MAIL-DATA
+                               WITH POINTER MAIL-LEN
+                             END-STRING
+                        WHEN OTHER
+      *                      EINLEITUNG DER MAIL (IN N TAGEN)
+                             MOVE TAG-OFFSET-WRK TO DSP-OFFSET-NUM
+                             MOVE DSP-OFFSET-NUM TO DSP-OFFSET
+                             INSPECT DSP-OFFSET REPLACING LEADING
+                                     ZEROES BY SPACES
+                             STRING "Folgende Personen haben in "
+                                    DELIMITED BY SIZE
+                                    FUNCTION TRIM(DSP-OFFSET)
+                                    DELIMITED BY SIZE
+                                    " Tagen Geburtstag:"     DELIMITED
+                                    BY SIZE
+                                    X"25"                    DELIMITED
+                                    BY SIZE
+                                    "======================"
+                                    DELIMITED BY SIZE
+                                    "======================"
+                                    DELIMITED BY SIZE
+                                    X"2525"                  DELIMITED
+                                    BY SIZE
+                               INTO MAIL-DATA
+                               WITH POINTER MAIL-LEN
+                             END-STRING
+                    END-EVALUATE
+           END-IF.
 
-     �* DATUM IN ANZEIGEFORMAT BRINGEN
+      * DATUM IN ANZEIGEFORMAT BRINGEN
            IF       CFIN04 OF CFG-CPY(1:8) IS NUMERIC
                     MOVE     CFIN04 OF CFG-CPY(1:8) TO DATE-DB
                     MOVE     "TO-DSP"               TO DATUM-CONVERT
@@ -297,17 +368,17 @@
                     MOVE     ZEROES                 TO DATE-DB
            END-IF.
 
-     �* ALTER BERECHNEN
+      * ALTER BERECHNEN
            MOVE     DATE-DB(1:4) TO YEAR-GEB.
            MOVE     X-DATE(1:4)  TO YEAR-ACT.
            COMPUTE  DSP-AGE-NUM = YEAR-ACT - YEAR-GEB
            END-COMPUTE.
 
-     �* ALTER AUFBEREITEN
+      * ALTER AUFBEREITEN
            MOVE     DSP-AGE-NUM TO DSP-AGE.
            INSPECT  DSP-AGE REPLACING LEADING ZEROES BY SPACES.
 
-     �* JETZT TEXT F�R DEN USER
+      * JETZT TEXT FUER DEN USER
            STRING   CFKEY  OF CFG-CPY(1:10)
                     " "
                     DATUM-ALPHA-10
@@ -316,7 +387,7 @@
                     " "
                     "Jahre"
                     "   "
-                    "B�ro: "
+                    "Buero: "
                     CFIN26 OF CFG-CPY(1:10)
                     "/ "
                     FUNCTION TRIM(CFIN21 OF CFG-CPY)
@@ -327,7 +398,7 @@
                WITH POINTER MAIL-LEN
            END-STRING.
 
-     �* DEN BETREFF AUCH ANPASSEN
+      * DEN BETREFF AUCH ANPASSEN
            IF       BETREFF-WRK = SPACES
                     STRING   CFKEY  OF CFG-CPY(1:10) DELIMITED BY SPACE
                       INTO BETREFF-WRK
@@ -344,13 +415,13 @@
        ADD-TOM-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* MAIL VORBEREITEN UND SENDEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MAIL VORBEREITEN UND SENDEN
+      *--------------------------------------------------------------
        WRITE-MAIL SECTION.
        WRT-MAI-00.
 
-     �* MAIL-TOPIC AUFRUFEN
+      * MAIL-TOPIC AUFRUFEN
            MOVE     DATE-WRK               TO DATE-DB.
            MOVE     "TO-DSP"               TO DATUM-CONVERT.
            PERFORM  COPY-CONVERT-DATE.
@@ -360,10 +431,10 @@
                INTO MAIL-TOPIC OF MAIL-TAB
            END-STRING.
 
-     �* JETZT ALLE EMPF�NGER F�LLEN
+      * JETZT ALLE EMPFAENGER FUELLEN
            PERFORM  FILL-RECEIVER.
 
-     �* MAILPROGRAMM AUFRUFEN
+      * MAILPROGRAMM AUFRUFEN
            MOVE     "GEBURTSTAG"   TO SENDER-KEY.
            MOVE     "H051"         TO CHECK-ID.
            MOVE     "GEBURTSTAG"   TO CHECK-KEY.
@@ -385,14 +456,14 @@
        WRT-MAI-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EMPF�NGER F�LLEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EMPFAENGER FUELLEN
+      *--------------------------------------------------------------
        FILL-RECEIVER SECTION.
        FIL-RCV-00.
 
            MOVE     ZEROES TO MAIL-ANZ, MAIL-C-ANZ.
-     �* PCONFIG LESEN
+      * PCONFIG LESEN
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "H051"       TO CFID   OF PCONFIG-P.
            MOVE     "GEBURTSTAG" TO CFKEY  OF PCONFIG-P.
@@ -415,26 +486,26 @@
                     GO TO FIL-RCV-90
            END-IF.
 
-     �* KOPFSATZ ODER MAIL DEAKTIVIERT?
+      * KOPFSATZ ODER MAIL DEAKTIVIERT?
            IF       CFFK01 OF PCONFIG-P = 1
             OR      CFKEY2 OF PCONFIG-P = SPACES
                     GO TO FIL-RCV-20
            END-IF.
 
-     �* IM TESTMODUS NUR AN MICH SENDEN
+      * IM TESTMODUS NUR AN MICH SENDEN
            IF       TEST-MODE               = "1"
             AND     CFKEY2 OF PCONFIG-P NOT = "APG"
                     GO TO FIL-RCV-20
            END-IF.
 
-     �* EMPF�NGER ZUSAMMENSETZEN
+      * EMPFAENGER ZUSAMMENSETZEN
            IF       MAIL-ANZ < 10
                     ADD  1        TO MAIL-ANZ
                     MOVE MAIL-ANZ TO MAIL-ANZAHL OF MAIL-EMPF
                     MOVE CFKEY2 OF PCONFIG-P TO
                          MAIL-ADRESSE OF MAIL-EMPF-REC(MAIL-ANZ)
            ELSE
-     �*             NUR 8 GEHEN HIER REIN DA GGF. NOCH 2 DAZUKOMMEN
+      *             NUR 8 GEHEN HIER REIN DA GGF. NOCH 2 DAZUKOMMEN
                     IF   MAIL-C-ANZ < 8
                          ADD  1          TO MAIL-C-ANZ
                          MOVE MAIL-C-ANZ TO MAIL-ANZAHL OF MAIL-KOPIE
@@ -448,13 +519,13 @@
        FIL-RCV-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* N�CHSTEN TAG ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * NAECHSTEN TAG ERMITTELN
+      *--------------------------------------------------------------
        GET-NEXT-DAY SECTION.
        GET-NXD-00.
 
-     �* MIT TAG UND MONAT AUFSETZEN
+      * MIT TAG UND MONAT AUFSETZEN
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     X-DATE      TO DTLFDN OF PCFGDAT-P.
            START    PCFGDAT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
@@ -468,44 +539,44 @@
                     GO TO GET-NXD-90
            END-IF.
 
-     �* SOLANGE WEITERLESEN BIS DTLFDN GR��ER ALS HEUTE IST
+      * SOLANGE WEITERLESEN BIS DTLFDN GROESSER ALS HEUTE IST
            IF       DTLFDN OF PCFGDAT-P <= X-DATE
                     GO TO GET-NXD-20
            END-IF.
 
-     �* DEN TAG MERKEN
+      * DEN TAG MERKEN
            MOVE     DTLFDN OF PCFGDAT-P TO X-DATE.
 
        GET-NXD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CFG-CPY: LESEN DER KONFIGURATION
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
 
            COPY     CFGCPY     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CONVERT-DATE: DATUMSFELDER AUFBEREITEN/UMSETZEN
+      *---------------------------------------------------------------
 
            COPY     CNVDATE    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
