@@ -1,23 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9002.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* AUFRUF VON DATEN F�R PROGRAMMSTART UND PROGRAMMENDE           *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.01.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  BERECHTIGUNGSPR�FUNG                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * AUFRUF VON DATEN FUER PROGRAMMSTART UND PROGRAMMENDE           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.01.2009                                   *
+      *                                                               *
+      * FUNKTION      :  BERECHTIGUNGSPRUEFUNG                         *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026  AP    ECHTE BERECHTIGUNGSPRUEFUNG AUF PCFGAUT      *
+      *                   STATT FESTEM RETURNCODE                     *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -26,39 +28,147 @@
       /
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
-
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI KONFIGURATION
+      *-------------------------------------------------------------
+           SELECT PCFGAUT-DP
+                  ASSIGN       TO  DATABASE-PCFGAUT
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
        DATA DIVISION.
        FILE SECTION.
+      *--- BERECHTIGUNGEN
+       FD  PCFGAUT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGAUT-P.
+           COPY DDS-ALL-FORMATS OF PCFGAUT.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
+      * STANDARDFELDER CL-PROGRAMME
+           COPY WRKPGMPARM  OF APG-QCPYSRC.
+
        01  PGM-WRK                       PIC X(10) VALUE "CFP9002".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+       01  DATEI-OPEN                    PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-USER                        PIC X(10).
        01  X-AUSWAHL                     PIC X(2).
        01  X-PGM                         PIC X(10).
        01  X-RETCODE                     PIC X(1).
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-USER
                                 X-AUSWAHL
                                 X-PGM
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * FUELLEN PGM-WRK
            MOVE     "CFP9002 " TO PGM-WRK.
 
-           INITIALIZE X-RETCODE.
+           MOVE     ZEROES TO DATEI-OPEN.
+
+      * WENN DIE DATEI IN DER FALSCHEN LIB LIEGT, DANN ENDE
+           PERFORM  CHECK-DATEI.
+
+           OPEN     INPUT PCFGAUT-DP.
+           MOVE     1     TO DATEI-OPEN.
+
+      * OPTION GEGEN DIE BERECHTIGUNGEN PRUEFEN
+           PERFORM  CHECK-OPTION.
 
        ENDE.
+           IF       DATEI-OPEN NOT = ZEROES
+                    CLOSE PCFGAUT-DP
+           END-IF.
+
            GOBACK.
       /
+      *--------------------------------------------------------------
+      * PRUEFEN OB DER USER DIESE OPTION AUF DIESEM PGM BENUTZEN DARF
+      *--------------------------------------------------------------
+       CHECK-OPTION SECTION.
+       CHK-OPT-00.
+
+           INITIALIZE X-RETCODE.
+
+      * EIN EINTRAG SPERRT DIE OPTION GEZIELT FUER DIESEN USER -
+      * OHNE EINTRAG BLEIBT DIE OPTION WIE BISHER FREI
+           INITIALIZE PCFGAUTF OF PCFGAUT-P.
+           MOVE     "CHK-OPT"      TO CFID   OF PCFGAUT-P.
+           MOVE     X-PGM          TO CFKEY  OF PCFGAUT-P.
+           MOVE     X-AUSWAHL      TO CFKEY2 OF PCFGAUT-P.
+           MOVE     X-USER         TO CFKEY3 OF PCFGAUT-P.
+           MOVE     SPACES         TO CFKEY4 OF PCFGAUT-P.
+           READ     PCFGAUT-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE "9" TO X-RETCODE
+                    GO TO CHK-OPT-90
+           END-IF.
+
+      * DANACH OB DIE OPTION FUER ALLE USER GESPERRT IST
+           INITIALIZE PCFGAUTF OF PCFGAUT-P.
+           MOVE     "CHK-OPT"      TO CFID   OF PCFGAUT-P.
+           MOVE     X-PGM          TO CFKEY  OF PCFGAUT-P.
+           MOVE     X-AUSWAHL      TO CFKEY2 OF PCFGAUT-P.
+           MOVE     "*ALL"         TO CFKEY3 OF PCFGAUT-P.
+           MOVE     SPACES         TO CFKEY4 OF PCFGAUT-P.
+           READ     PCFGAUT-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE "9" TO X-RETCODE
+           END-IF.
+
+      * KEIN SPERR-EINTRAG GEFUNDEN - OPTION BLEIBT ERLAUBT
+
+       CHK-OPT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
+       CHECK-DATEI SECTION.
+       CHK-DAT-00.
+
+      * PRUEFEN OB OBJEKT IN DER RICHTIGEN LIB VORHANDEN IST
+           INITIALIZE RTVOBJD-REC.
+           MOVE     "PCFGAUT"    TO OBJ     OF RTVOBJD-REC.
+           MOVE     "*LIBL"      TO OBJLIB  OF RTVOBJD-REC.
+           MOVE     "*FILE"      TO OBJTYPE OF RTVOBJD-REC.
+           CALL     "CLP0006" IN LIBRARY CONST-LIB
+                              USING RTVOBJD-REC
+                                    RET-CODE
+           END-CALL.
+           IF       RET-CODE              NOT = SPACES
+            OR      RTNLIB OF RTVOBJD-REC NOT = CONST-LIB
+      *             DANN NACHRICHT SENDEN
+                    INITIALIZE SNDMSG-REC
+      *             PGM SOWIE DOPPELPUNKT
+                    MOVE    PGM-WRK      TO MSGTXT OF SNDMSG-REC(1:10)
+                    MOVE    ":"          TO MSGTXT OF SNDMSG-REC(11:1)
+      *             USER EINTRAGEN
+                    MOVE    "PCFGAUT"    TO MSGTXT OF SNDMSG-REC(13:10)
+      *             USER AN DEM DIE NACHRICHT GEHT
+                    MOVE    "APG"        TO USER OF SNDMSG-REC
+      *             SENDEN DER NACHRICHT
+                    CALL    "CLP0010" USING SNDMSG-REC
+                                            RET-CODE
+                    END-CALL
+      *             JETZT ABBRECHEN
+                    CALL    "CFP9107" IN LIBRARY CONST-LIB
+                    END-CALL
+           END-IF.
+
+       CHK-DAT-90.
+           EXIT.
+      /
