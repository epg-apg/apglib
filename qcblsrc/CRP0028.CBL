@@ -1,23 +1,25 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0028.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCE + COPY-MODULE EINLESEN                                 *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  16.06.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  COPY-MODULE AUFL�SEN UND SOURCE EINLESEN     *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SOURCE + COPY-MODULE EINLESEN                                 *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  16.06.2010                                   *
+      *                                                               *
+      * FUNKTION      :  COPY-MODULE AUFLOESEN UND SOURCE EINLESEN     *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    COPY REPLACING WIRD JETZT BEIM AUFLOESEN     *
+      *                  VON DDS-FORMAT-COPYMODULEN AUSGEWERTET       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,13 +34,13 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0028".
@@ -50,23 +52,23 @@
        01  SOURCE-WRK                    LIKE SRCDTA OF SRC-WRK.
        01  LFDN-MAP                      LIKE MAP-LFDN OF MAPDTA-REC.
 
-     �* L�NGEN-VARIABLEN
+      * LAENGEN-VARIABLEN
        01  LEN-TMP                       PIC 9(4).
        01  POS-TMP                       PIC 9(4).
 
-     �* VARIABLEN F�R DIE ERMITTLUNG DES COPY-MODULS
+      * VARIABLEN FUER DIE ERMITTLUNG DES COPY-MODULS
        01  COPY-DDS-LIB                  PIC X(10).
        01  COPY-DDS-RCN                  PIC X(10).
        01  COPY-DDS-MBR                  PIC X(10).
        01  COPY-DDS-LEN                  PIC 9(4).
        01  COPY-DDS-POS                  PIC 9(4).
 
-     �* VARIABLEN F�R TEILDATEIPR�FUNG
+      * VARIABLEN FUER TEILDATEIPRUEFUNG
        01  CHECK-LIB                     PIC X(10).
        01  CHECK-RCN                     PIC X(10).
        01  CHECK-MBR                     PIC X(10).
 
-     �* PARAMETER F�R DAS CRP0025
+      * PARAMETER FUER DAS CRP0025
        01  SRCLIB-WRK                    PIC X(10).
        01  SRCRCN-WRK                    PIC X(10).
        01  SRCMBR-WRK                    PIC X(10).
@@ -76,37 +78,59 @@
        01  LAST-SEQNBR                   LIKE SRCSEQ OF SRC-WRK.
        01  SRCZEI-WRK                    LIKE SRCSEQ OF SRC-WRK.
 
-     �* PARAMETER F�R DAS CRP0011
+      * PARAMETER FUER DAS CRP0011
        01  NOCHECK-WRK                   PIC X(1).
+
+      * VARIABLEN FUER DIE AUSWERTUNG VON COPY ... REPLACING
+       01  FORCE-DDS-SW                  PIC 9(01) COMP.
+       01  CUR-LINE-PTR                  USAGE POINTER.
+       01  ORIG-SOURCE-WRK               LIKE SOURCE-WRK.
+       01  WORD-POS                      PIC 9(3)  COMP.
+       01  WORD-ANF                      PIC 9(3)  COMP.
+       01  WORD-LEN                      PIC 9(3)  COMP.
+       01  WORD-WRK                      PIC X(30).
+       01  WORD-TERM-SW                  PIC 9(01) COMP.
+       01  REPL-ADD-SW                   PIC 9(01) COMP.
+       01  REPLACE-TAB.
+           05 REPL-TAB-ANZ               PIC 9(02) COMP.
+           05 REPL-REC OCCURS 10.
+              10 REPL-OLD                PIC X(30).
+              10 REPL-OLD-LEN            PIC 9(02) COMP.
+              10 REPL-NEW                PIC X(30).
+              10 REPL-NEW-LEN            PIC 9(02) COMP.
+       01  REPL-LINES-LEFT               PIC 9(4)  COMP.
+       01  REPL-IND                      PIC 9(02) COMP.
+       01  REPL-FND-POS                  PIC 9(3)  COMP.
+       01  REPL-NEW-LINE                 LIKE SOURCE-WRK.
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-SRCLIB                      PIC X(10).
        01  X-SRCRCN                      PIC X(10).
        01  X-SRCMBR                      PIC X(10).
        01  X-INP-PTR                     USAGE POINTER.
        01  X-SRC-PTR                     USAGE POINTER.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-SRCLIB
                                 X-SRCRCN
                                 X-SRCMBR
                                 X-INP-PTR
                                 X-SRC-PTR.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CRP0028"   TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* PR�FEN OB DIE TEILDATEI VORHANDEN
+      * PRUEFEN OB DIE TEILDATEI VORHANDEN
            MOVE     X-SRCLIB TO CHECK-LIB.
            MOVE     X-SRCRCN TO CHECK-RCN.
            MOVE     X-SRCMBR TO CHECK-MBR.
@@ -115,7 +139,7 @@
                     GO TO ENDE
            END-IF.
 
-     �* EINLESEN DER SOURCE
+      * EINLESEN DER SOURCE
            MOVE     X-SRCLIB TO SRCLIB-WRK.
            MOVE     X-SRCRCN TO SRCRCN-WRK.
            MOVE     X-SRCMBR TO SRCMBR-WRK.
@@ -127,7 +151,7 @@
                     END-CALL
            END-IF.
 
-     �* JETZT ALLE COPY-MODULE SUCHEN UND ANH�NGEN
+      * JETZT ALLE COPY-MODULE SUCHEN UND ANHAENGEN
            PERFORM  FIND-COPYMODULES.
 
            SET      MAP-PTR OF MAPDTA-REC TO X-SRC-PTR.
@@ -143,14 +167,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DURCHLESEN DER SOURCE UND SUCHE DES COPY-MODULS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DURCHLESEN DER SOURCE UND SUCHE DES COPY-MODULS
+      *--------------------------------------------------------------
        FIND-COPYMODULES SECTION.
        FND-CPY-00.
 
            INITIALIZE RET-CODE.
-     �* LAUFENDE NUMMER INITIALISIEREN
+      * LAUFENDE NUMMER INITIALISIEREN
            MOVE     ZEROES  TO LFDN-MAP.
 
        FND-CPY-20.
@@ -162,21 +186,46 @@
                     GO TO FND-CPY-90
            END-IF.
 
-     �* ZEILE HOCHZ�HLEN
+      * ZEILE HOCHZAEHLEN
            ADD      1 TO LFDN-MAP.
 
-     �* ZEILE �BERNEHMEN
+      * ZEILE UEBERNEHMEN
            MOVE     MAP-REC OF MAPDTA-REC(10:)  TO SRC-WRK.
            MOVE     SRCSEQ OF SRC-WRK           TO SRCZEI-WRK.
            MOVE     SRCDTA OF SRC-WRK           TO SOURCE-WRK.
 
-     �* IST DIE ZEILE SELBST AUCH EIN CPY-MODUL?
+      * WENN WIR NOCH INNERHALB EINES GERADE EINGEFUEGTEN CPY-MODULS
+      * MIT REPLACING SIND, DIE ZEILE ENTSPRECHEND UMBENENNEN
+           IF       REPL-LINES-LEFT > ZEROES
+                    PERFORM  APPLY-REPLACING
+                    SUBTRACT 1 FROM REPL-LINES-LEFT
+           END-IF.
+
+      * IST DIE ZEILE SELBST AUCH EIN CPY-MODUL?
            IF       MAP-REC OF MAPDTA-REC(3:1) = "N"
             AND     MAP-KEY OF MAPDTA-REC(31:6) IS NUMERIC
                     MOVE MAP-KEY OF MAPDTA-REC(31:4) TO SRCZEI-WRK(1:4)
                     MOVE MAP-KEY OF MAPDTA-REC(35:2) TO SRCZEI-WRK(5:2)
            END-IF.
 
+      * PRUEFEN OB EIN DDS-COPY MIT NACHFOLGENDEM REPLACING VORLIEGT -
+      * DANN WIRD ES, ANDERS ALS SONST BEI DDS-, DOCH AUFGELOEST, DAMIT
+      * DIE UMBENANNTEN FELDNAMEN BEIM NACHVOLLZIEHEN SICHTBAR SIND
+           MOVE     SOURCE-WRK    TO ORIG-SOURCE-WRK.
+           SET      CUR-LINE-PTR TO MAP-PTR OF MAPDTA-REC.
+           INITIALIZE FORCE-DDS-SW.
+           PERFORM  PEEK-NEXT-SRC-LINE.
+           IF       RET-CODE = SPACES
+                    MOVE     1 TO WORD-POS
+                    PERFORM  GET-NEXT-WORD
+                    IF   WORD-LEN NOT = ZEROES
+                     AND WORD-WRK(1:WORD-LEN) = "REPLACING"
+                         MOVE 1 TO FORCE-DDS-SW
+                    END-IF
+           END-IF.
+           MOVE     ORIG-SOURCE-WRK TO SOURCE-WRK.
+           SET      MAP-PTR OF MAPDTA-REC TO CUR-LINE-PTR.
+
            PERFORM  GET-COPY-MODUL.
            IF       COPY-DDS-LIB = SPACES
             OR      COPY-DDS-RCN = SPACES
@@ -184,29 +233,41 @@
                     GO TO FND-CPY-20
            END-IF.
 
-     �* DIESE ZEILE DANN L�SCHEN
+      * DIESE ZEILE DANN LOESCHEN
            MOVE     MAP-DELETE    TO MAP-ACT  OF MAPDTA-REC.
            PERFORM  COPY-CALL-MAPDTA.
            SET      X-SRC-PTR TO MAP-PTR OF MAPDTA-REC.
 
-     �* COPY-MODUL ANH�NGEN
+      * FALLS EIN REPLACING AUF DIE COPY-ANWEISUNG FOLGT, DIESES JETZT
+      * EINLESEN UND DIE DARIN ENTHALTENEN ZEILEN AUS DER KETTE LOESCHEN
+           PERFORM  CHECK-REPLACING.
+
+      * COPY-MODUL ANHAENGEN
            MOVE     COPY-DDS-LIB TO SRCLIB-WRK.
            MOVE     COPY-DDS-RCN TO SRCRCN-WRK.
            MOVE     COPY-DDS-MBR TO SRCMBR-WRK.
            PERFORM  READ-SOURCE.
 
+      * WURDE EIN REPLACING GEFUNDEN, WERDEN DIE JETZT NEU EINGEFUEGTEN
+      * ZEILEN BEIM WEITEREN DURCHLAUF ENTSPRECHEND UMBENANNT
+           IF       REPL-TAB-ANZ NOT = ZEROES
+                    MOVE ANZREC-SAV TO REPL-LINES-LEFT
+           ELSE
+                    MOVE ZEROES     TO REPL-LINES-LEFT
+           END-IF.
+
            GO TO    FND-CPY-20.
 
        FND-CPY-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINLESEN DER SOURCE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINLESEN DER SOURCE
+      *--------------------------------------------------------------
        READ-SOURCE SECTION.
        RED-SRC-00.
 
-     �* EINLESEN DER SOURCE
+      * EINLESEN DER SOURCE
            CALL     "CRP0025" USING X-SRCLIB
                                     X-SRCRCN
                                     X-SRCMBR
@@ -222,7 +283,7 @@
                                     RET-CODE
            END-CALL.
 
-     �* DEN BRAUCHEN WIR NICHT
+      * DEN BRAUCHEN WIR NICHT
            IF       SECTION-PTR NOT = NULL
                     SET      MAP-PTR OF MAPDTA-REC TO SECTION-PTR
                     MOVE     MAP-CLEAR TO MAP-ACT OF MAPDTA-REC
@@ -233,9 +294,9 @@
        RED-SRC-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN EINES COPY-MODULNAMEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN EINES COPY-MODULNAMEN
+      *--------------------------------------------------------------
        GET-COPY-MODUL SECTION.
        GET-CMO-00.
 
@@ -245,7 +306,7 @@
            INITIALIZE COPY-DDS-LEN.
            INITIALIZE COPY-DDS-POS.
 
-     �* �BERHAUPT EIN COPY VORHANDEN?
+      * UEBERHAUPT EIN COPY VORHANDEN?
            INITIALIZE COPY-DDS-POS.
            INSPECT  SOURCE-WRK TALLYING COPY-DDS-POS
                     FOR CHARACTERS BEFORE " COPY ".
@@ -253,47 +314,53 @@
                     GO TO GET-CMO-90
            END-IF.
 
-     �* COPY MODULE STEHEN IN FOLGENDEN FORMEN:
-     �*  1: COPY WRKPGMPARM OF QCPYSRC.
-     �*  2: COPY WRKPGMPARM OF APG-QCPYSRC.
-     �*
-     �* BEI ERSTEREM IST DIE BIBLIOTHEK GLEICH DER SOURCE-BIBLIOTHEK.
-     �* BEIM ZWEITEN WIRD DIE BIBLIOTHEK MITGEGEBEN.
-     �* ALLERDINGS MUSS SICHERGESTELLT WERDEN, DASS FOLGENDER CPY-
-     �* BEFEHL IGNORIERT WIRD:
-     �*  3: COPY DDS-ALL-FORMATS OF PBESTTP.
-     �*  4: COPY DDS-FMT01 OF LGDSP18.
-     �*
-     �* IMMER WENN EIN DDS- VORHANDEN IST, DANN �FFNEN WIR NICHT DAS
-     �* COPY-MODUL.
-
-     �* ALS ERSTES ERMITTELN WIR UNS WELCHEN DER 4 TYPEN WIR HABEN.
-     �* WIR SCHLIE�EN 3 UND 4 ALS ERSTE AUS, DA DIESE RELATIV LEICHT
-     �* ZU FINDEN SIND.
+      * COPY MODULE STEHEN IN FOLGENDEN FORMEN:
+      *  1: COPY WRKPGMPARM OF QCPYSRC.
+      *  2: COPY WRKPGMPARM OF APG-QCPYSRC.
+      *
+      * BEI ERSTEREM IST DIE BIBLIOTHEK GLEICH DER SOURCE-BIBLIOTHEK.
+      * BEIM ZWEITEN WIRD DIE BIBLIOTHEK MITGEGEBEN.
+      * ALLERDINGS MUSS SICHERGESTELLT WERDEN, DASS FOLGENDER CPY-
+      * BEFEHL IGNORIERT WIRD:
+      *  3: COPY DDS-ALL-FORMATS OF PBESTTP.
+      *  4: COPY DDS-FMT01 OF LGDSP18.
+      *
+      * IMMER WENN EIN DDS- VORHANDEN IST, DANN OEFFNEN WIR NICHT DAS
+      * COPY-MODUL - AUSSER ES FOLGT EIN REPLACING (FORCE-DDS-SW), DANN
+      * WOLLEN WIR JA GERADE DIE UMBENANNTEN FELDER SEHEN.
+
+      * ALS ERSTES ERMITTELN WIR UNS WELCHEN DER 4 TYPEN WIR HABEN.
+      * WIR SCHLIESSEN 3 UND 4 ALS ERSTE AUS, DA DIESE RELATIV LEICHT
+      * ZU FINDEN SIND.
            INITIALIZE COPY-DDS-POS.
            INSPECT  SOURCE-WRK TALLYING COPY-DDS-POS
                     FOR CHARACTERS BEFORE "DDS-".
            IF       COPY-DDS-POS < LENGTH OF SOURCE-WRK
+            AND     FORCE-DDS-SW = ZEROES
                     GO TO GET-CMO-90
            END-IF.
 
-     �* DANACH PR�FEN WIR OB WIR EIN "-" IM STRING FINDEN. DEN KANN ES
-     �* JA NUR NOCH IN VERBINDUNG MIT EINER BIBLIOTHEK GEBEN, DA DDS-
-     �* AUSGESCHLOSSEN WURDE.
+      * DANACH PRUEFEN WIR OB WIR EIN "-" IM STRING FINDEN. DEN KANN ES
+      * JA NUR NOCH IN VERBINDUNG MIT EINER BIBLIOTHEK GEBEN, DA DDS-
+      * AUSGESCHLOSSEN WURDE. BEI EINEM DDS-FORMAT STEHT DER BINDESTRICH
+      * ALLERDINGS IM MODULNAMEN SELBST (Z.B. DDS-FMT01-O) UND NICHT VOR
+      * EINER BIBLIOTHEK, DESHALB WIRD DORT IMMER DIE SOURCE-BIBLIOTHEK
+      * GENOMMEN.
            INITIALIZE COPY-DDS-POS.
            INSPECT  SOURCE-WRK TALLYING COPY-DDS-POS
                     FOR CHARACTERS BEFORE "-".
            IF       COPY-DDS-POS >= LENGTH OF SOURCE-WRK
-     �*             DANN WURDE OHNE BIBLIOTHEK ANGEGEBEN
+            OR      FORCE-DDS-SW NOT = ZEROES
+      *             DANN WURDE OHNE BIBLIOTHEK ANGEGEBEN
                     MOVE X-SRCLIB TO COPY-DDS-LIB
-     �*             DATEI K�NNEN WIR UNS AUCH GLEICH MERKEN
+      *             DATEI KOENNEN WIR UNS AUCH GLEICH MERKEN
                     INITIALIZE COPY-DDS-LEN
                     INSPECT  SOURCE-WRK TALLYING COPY-DDS-LEN
                              FOR CHARACTERS BEFORE " OF "
                     MOVE SOURCE-WRK(COPY-DDS-LEN + 5:) TO COPY-DDS-RCN
            ELSE
-     �*             BIBLIOTHEKSNAMEN ERMITTELN, Z.B.:
-     �*             COPY WRKPGMPARM OF APG-QCPYSRC
+      *             BIBLIOTHEKSNAMEN ERMITTELN, Z.B.:
+      *             COPY WRKPGMPARM OF APG-QCPYSRC
                     INITIALIZE COPY-DDS-LEN
                     INSPECT  SOURCE-WRK TALLYING COPY-DDS-LEN
                              FOR CHARACTERS BEFORE " OF "
@@ -303,15 +370,15 @@
                          COMPUTE LEN-TMP = COPY-DDS-POS + 1 - POS-TMP
                          MOVE SOURCE-WRK(POS-TMP:LEN-TMP) TO
                               COPY-DDS-LIB
-     �*                  DATEI K�NNEN WIR UNS AUCH GLEICH MERKEN
+      *                  DATEI KOENNEN WIR UNS AUCH GLEICH MERKEN
                          MOVE SOURCE-WRK(COPY-DDS-POS + 2:) TO
                               COPY-DDS-RCN
                     END-IF
            END-IF.
            INSPECT  COPY-DDS-RCN REPLACING ALL "." BY SPACES.
 
-     �* JETZT NOCH DEN CPY-MODUL NAMEN AUSSCHNEIDEN UND WIR HABEN ALLE
-     �* DATEN DIE WIR BRAUCHEN
+      * JETZT NOCH DEN CPY-MODUL NAMEN AUSSCHNEIDEN UND WIR HABEN ALLE
+      * DATEN DIE WIR BRAUCHEN
            INITIALIZE COPY-DDS-POS.
            INSPECT  SOURCE-WRK TALLYING COPY-DDS-POS FOR
                     LEADING SPACES.
@@ -321,28 +388,28 @@
                     ADD  1 TO COPY-DDS-POS
            END-IF.
 
-     �* JETZT WISSEN WIR WO DAS COPY ANF�NGT -> 5 ZEICHEN HINZUADDIEREN
+      * JETZT WISSEN WIR WO DAS COPY ANFAENGT -> 5 ZEICHEN HINZUADDIEREN
            ADD      5 TO COPY-DDS-POS.
-     �* MIT ABSICHT KEIN INITIALIZE, HIER NUTZEN WIR MAL DAS
-     �* AUTOMATISCHE AUFADDIEREN
+      * MIT ABSICHT KEIN INITIALIZE, HIER NUTZEN WIR MAL DAS
+      * AUTOMATISCHE AUFADDIEREN
            INSPECT  SOURCE-WRK(COPY-DDS-POS:)
                     TALLYING COPY-DDS-POS FOR LEADING SPACES.
            COMPUTE  LEN-TMP = COPY-DDS-LEN - COPY-DDS-POS + 1.
            MOVE     SOURCE-WRK(COPY-DDS-POS:LEN-TMP) TO
                     COPY-DDS-MBR.
 
-     �* JETZT SOLLTEN WIR ALLE DATEN HABEN
+      * JETZT SOLLTEN WIR ALLE DATEN HABEN
            IF       COPY-DDS-LIB NOT = SPACES
             OR      COPY-DDS-RCN NOT = SPACES
             OR      COPY-DDS-MBR NOT = SPACES
-     �*             SOURCE VORHANDEN?
+      *             SOURCE VORHANDEN?
                     MOVE COPY-DDS-LIB TO CHECK-LIB
                     MOVE COPY-DDS-RCN TO CHECK-RCN
                     MOVE COPY-DDS-MBR TO CHECK-MBR
                     PERFORM CHECK-TEILDATEI
                     IF   RET-CODE NOT = SPACES
-     �*                  WENN DIES EINE LFS-LIB IST, GGF. DIE SRC
-     �*                  VERSUCHEN EINZUTRAGEN
+      *                  WENN DIES EINE LFS-LIB IST, GGF. DIE SRC
+      *                  VERSUCHEN EINZUTRAGEN
                          IF   COPY-DDS-LIB(9:) = SPACES
                           AND COPY-DDS-LIB(8:1) IS NUMERIC
                           AND COPY-DDS-LIB(4:3) NOT = "SRC"
@@ -374,14 +441,262 @@
        GET-CMO-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE DATEI GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINE ZEILE VORAUSSCHAUEN, OHNE DIE LAUFENDE NUMMER ZU AENDERN
+      *--------------------------------------------------------------
+       PEEK-NEXT-SRC-LINE SECTION.
+       PEK-SRC-00.
+
+           SET      MAP-PTR OF MAPDTA-REC TO X-SRC-PTR.
+           MOVE     LFDN-MAP      TO MAP-LFDN OF MAPDTA-REC.
+           MOVE     MAP-READ-LFDN TO MAP-ACT  OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+           IF       RET-CODE NOT = SPACES
+                    GO TO PEK-SRC-90
+           END-IF.
+           MOVE     MAP-REC OF MAPDTA-REC(10:) TO SRC-WRK.
+           MOVE     SRCDTA OF SRC-WRK          TO SOURCE-WRK.
+
+       PEK-SRC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * DIE GERADE VORAUSGESCHAUTE ZEILE AUS DER KETTE LOESCHEN
+      *--------------------------------------------------------------
+       DELETE-PEEKED-SRC-LINE SECTION.
+       DEL-SRC-00.
+
+           MOVE     MAP-DELETE TO MAP-ACT OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+           SET      X-SRC-PTR TO MAP-PTR OF MAPDTA-REC.
+
+       DEL-SRC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NAECHSTES WORT AUS SOURCE-WRK AB WORD-POS HOLEN; WORD-POS WIRD
+      * AUF DAS ENDE DES WORTES GESETZT. STEHT DIREKT DAHINTER EIN
+      * PUNKT, WIRD ER MIT UEBERLESEN UND WORD-TERM-SW AUF 1 GESETZT
+      *--------------------------------------------------------------
+       GET-NEXT-WORD SECTION.
+       GET-WRD-00.
+
+           INITIALIZE WORD-WRK, WORD-LEN, WORD-TERM-SW.
+      * FUEHRENDE LEERZEICHEN UEBERSPRINGEN
+           PERFORM  WITH TEST BEFORE VARYING WORD-POS FROM WORD-POS
+                    BY 1
+                    UNTIL WORD-POS > LENGTH OF SOURCE-WRK
+                     OR   SOURCE-WRK(WORD-POS:1) NOT = SPACE
+                    CONTINUE
+           END-PERFORM.
+           IF       WORD-POS > LENGTH OF SOURCE-WRK
+                    GO TO GET-WRD-90
+           END-IF.
+           MOVE     WORD-POS TO WORD-ANF.
+
+      * ENDE DES WORTES SUCHEN (LEERZEICHEN ODER PUNKT)
+           PERFORM  WITH TEST BEFORE VARYING WORD-POS FROM WORD-POS
+                    BY 1
+                    UNTIL WORD-POS > LENGTH OF SOURCE-WRK
+                     OR   SOURCE-WRK(WORD-POS:1) = SPACE
+                     OR   SOURCE-WRK(WORD-POS:1) = "."
+                    CONTINUE
+           END-PERFORM.
+           COMPUTE  WORD-LEN = WORD-POS - WORD-ANF.
+           IF       WORD-LEN = ZEROES
+                    GO TO GET-WRD-90
+           END-IF.
+           MOVE     SOURCE-WRK(WORD-ANF:WORD-LEN) TO WORD-WRK.
+           IF       WORD-POS <= LENGTH OF SOURCE-WRK
+            AND     SOURCE-WRK(WORD-POS:1) = "."
+                    MOVE 1 TO WORD-TERM-SW
+                    ADD  1 TO WORD-POS
+           END-IF.
+
+       GET-WRD-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * EIN AUF DIE COPY-ANWEISUNG FOLGENDES REPLACING EINLESEN UND
+      * DIE ALT-/NEU-NAMENSPAARE IN REPLACE-TAB MERKEN. DIE DABEI
+      * GELESENEN ZEILEN WERDEN AUS DER KETTE GELOESCHT.
+      *--------------------------------------------------------------
+       CHECK-REPLACING SECTION.
+       CHK-REP-00.
+
+           INITIALIZE REPLACE-TAB.
+           PERFORM  PEEK-NEXT-SRC-LINE.
+           IF       RET-CODE NOT = SPACES
+                    GO TO CHK-REP-90
+           END-IF.
+           MOVE     1 TO WORD-POS.
+           PERFORM  GET-NEXT-WORD.
+           IF       WORD-LEN = ZEROES
+            OR      WORD-WRK(1:WORD-LEN) NOT = "REPLACING"
+                    GO TO CHK-REP-90
+           END-IF.
+           IF       WORD-TERM-SW = 1
+                    PERFORM DELETE-PEEKED-SRC-LINE
+                    GO TO CHK-REP-90
+           END-IF.
+
+       CHK-REP-10.
+      * ALTEN NAMEN HOLEN
+           MOVE     ZEROES TO REPL-ADD-SW.
+           PERFORM  GET-NEXT-WORD.
+           IF       WORD-LEN = ZEROES
+                    GO TO CHK-REP-50
+           END-IF.
+           IF       REPL-TAB-ANZ < 10
+                    ADD  1 TO REPL-TAB-ANZ
+                    MOVE 1                    TO REPL-ADD-SW
+                    MOVE WORD-WRK(1:WORD-LEN) TO REPL-OLD(REPL-TAB-ANZ)
+                    MOVE WORD-LEN             TO
+                         REPL-OLD-LEN(REPL-TAB-ANZ)
+           END-IF.
+           IF       WORD-TERM-SW = 1
+                    GO TO CHK-REP-80
+           END-IF.
+
+      * "BY" UEBERSPRINGEN
+           PERFORM  GET-NEXT-WORD.
+           IF       WORD-LEN = ZEROES
+                    GO TO CHK-REP-50
+           END-IF.
+           IF       WORD-TERM-SW = 1
+                    GO TO CHK-REP-80
+           END-IF.
+
+      * NEUEN NAMEN HOLEN
+           PERFORM  GET-NEXT-WORD.
+           IF       WORD-LEN = ZEROES
+                    GO TO CHK-REP-50
+           END-IF.
+           IF       REPL-ADD-SW = 1
+                    MOVE WORD-WRK(1:WORD-LEN) TO REPL-NEW(REPL-TAB-ANZ)
+                    MOVE WORD-LEN             TO
+                         REPL-NEW-LEN(REPL-TAB-ANZ)
+           END-IF.
+           IF       WORD-TERM-SW = 1
+                    GO TO CHK-REP-80
+           END-IF.
+           GO TO    CHK-REP-10.
+
+       CHK-REP-50.
+      * ZEILENENDE OHNE ABSCHLIESSENDEN PUNKT -> NAECHSTE ZEILE HOLEN
+           PERFORM  DELETE-PEEKED-SRC-LINE.
+           PERFORM  PEEK-NEXT-SRC-LINE.
+           IF       RET-CODE NOT = SPACES
+                    GO TO CHK-REP-90
+           END-IF.
+           MOVE     1 TO WORD-POS.
+           GO TO    CHK-REP-10.
+
+       CHK-REP-80.
+      * ABSCHLIESSENDER PUNKT GEFUNDEN -> LETZTE ZEILE LOESCHEN
+           PERFORM  DELETE-PEEKED-SRC-LINE.
+
+       CHK-REP-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUF EINE ZEILE EINES FRISCH EINGEFUEGTEN COPY-MODULS ALLE
+      * IN REPLACE-TAB GEMERKTEN UMBENENNUNGEN ANWENDEN
+      *--------------------------------------------------------------
+       APPLY-REPLACING SECTION.
+       APL-REP-00.
+
+           MOVE     1 TO REPL-IND.
+
+       APL-REP-10.
+           IF       REPL-IND > REPL-TAB-ANZ
+                    GO TO APL-REP-90
+           END-IF.
+           PERFORM  FIND-OLD-NAME.
+           IF       REPL-FND-POS NOT = ZEROES
+                    PERFORM REBUILD-SOURCE-LINE
+                    PERFORM WRITE-BACK-SRC-LINE
+           END-IF.
+           ADD      1 TO REPL-IND.
+           GO TO    APL-REP-10.
+
+       APL-REP-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ERSTES VORKOMMEN VON REPL-OLD(REPL-IND) IN SOURCE-WRK SUCHEN
+      *--------------------------------------------------------------
+       FIND-OLD-NAME SECTION.
+       FND-OLD-00.
+
+           INITIALIZE REPL-FND-POS.
+           PERFORM  WITH TEST BEFORE VARYING POS-TMP FROM 1 BY 1
+                    UNTIL POS-TMP + REPL-OLD-LEN(REPL-IND) - 1 >
+                          LENGTH OF SOURCE-WRK
+                     OR   REPL-FND-POS NOT = ZEROES
+                    IF   SOURCE-WRK(POS-TMP:REPL-OLD-LEN(REPL-IND)) =
+                         REPL-OLD(REPL-IND)(1:REPL-OLD-LEN(REPL-IND))
+                         MOVE POS-TMP TO REPL-FND-POS
+                    END-IF
+           END-PERFORM.
+
+       FND-OLD-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * DEN ALTEN NAMEN AN REPL-FND-POS DURCH DEN NEUEN NAMEN ERSETZEN
+      *--------------------------------------------------------------
+       REBUILD-SOURCE-LINE SECTION.
+       REB-SRC-00.
+
+           MOVE     SPACES TO REPL-NEW-LINE.
+           MOVE     1      TO POS-TMP.
+           IF       REPL-FND-POS > 1
+                    STRING SOURCE-WRK(1:REPL-FND-POS - 1)
+                           DELIMITED BY SIZE
+                           INTO REPL-NEW-LINE
+                           WITH POINTER POS-TMP
+                    END-STRING
+           END-IF.
+           STRING   REPL-NEW(REPL-IND)(1:REPL-NEW-LEN(REPL-IND))
+                    DELIMITED BY SIZE
+                    INTO REPL-NEW-LINE
+                    WITH POINTER POS-TMP
+           END-STRING.
+           COMPUTE  LEN-TMP = REPL-FND-POS + REPL-OLD-LEN(REPL-IND).
+           IF       LEN-TMP <= LENGTH OF SOURCE-WRK
+                    STRING SOURCE-WRK(LEN-TMP:) DELIMITED BY SIZE
+                           INTO REPL-NEW-LINE
+                           WITH POINTER POS-TMP
+                    END-STRING
+           END-IF.
+           MOVE     REPL-NEW-LINE TO SOURCE-WRK.
+
+       REB-SRC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * DIE (UMBENANNTE) AKTUELLE ZEILE WIEDER IN DIE KETTE SCHREIBEN
+      *--------------------------------------------------------------
+       WRITE-BACK-SRC-LINE SECTION.
+       WRT-SRC-00.
+
+           MOVE     SOURCE-WRK TO SRCDTA OF SRC-WRK.
+           MOVE     SRC-WRK    TO MAP-REC OF MAPDTA-REC(10:).
+           MOVE     MAP-WRITE  TO MAP-ACT OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+
+       WRT-SRC-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE DATEI GIBT
+      *--------------------------------------------------------------
        CHECK-TEILDATEI SECTION.
        CHK-TED-00.
 
            INITIALIZE RET-CODE.
-     �* PR�FEN OB OBJEKT VORHANDEN IST
+      * PRUEFEN OB OBJEKT VORHANDEN IST
            INITIALIZE CHKOBJ-REC.
            MOVE     CHECK-LIB    TO LIB     OF CHKOBJ-REC.
            MOVE     CHECK-RCN    TO OBJ     OF CHKOBJ-REC.
@@ -397,21 +712,21 @@
        CHK-TED-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSFUEHREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
