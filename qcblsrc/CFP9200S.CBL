@@ -1,22 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP9200.
-     �*
-     �*---------------------------------------------------------------*
-     �* ZENTRALE POINTERVERWALTUNG                                    *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  28.05.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  POINTERVERWALTUNG                            *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ZENTRALE POINTERVERWALTUNG                                    *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  28.05.2010                                   *
+      *                                                               *
+      * FUNKTION      :  POINTERVERWALTUNG                            *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    X-PTR-FOLDER ERLAUBT MEHRERE NAMENTLICH       *
+      *                  GETRENNTE POINTERLISTEN JE CHECK-MAIN-ID;     *
+      *                  PTR:CLEARALL LOESCHT JETZT NUR NOCH DEN       *
+      *                  ANGEGEBENEN ORDNER, STATT GAR NICHTS ZU TUN   *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -31,10 +35,10 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP9200".
@@ -45,72 +49,87 @@
 
        01  IMP-PTR                       USAGE POINTER.
        01  IMP-RED                       REDEFINES IMP-PTR PIC X(160).
+
+      * ORDNER-ERWEITERTER GESAMTSCHLUESSEL (ORDNER + ID)
+       01  FOLDER-KEY-WRK                LIKE MAP-KEY OF MAPDTA-REC.
+       01  LFDN-MAP                      LIKE MAP-LFDN OF MAPDTA-REC.
+       01  CLA-KEY-WRK                   LIKE MAP-KEY OF MAPDTA-REC.
+       01  CLA-FOLDER-WRK                PIC X(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-MAIN-PTR                    USAGE POINTER.
        01  X-RETURN-PTR                  USAGE POINTER.
        01  X-PTR-ID                      LIKE MAP-MAIN-ID.
+       01  X-PTR-FOLDER                  PIC X(10).
        01  X-PTR-ACTION                  LIKE MAP-MAIN-ACTION.
        01  X-MAPDTA-REC                  LIKE MAPDTA-REC.
        01  X-RETCODE                     LIKE RET-CODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-MAIN-PTR
                                 X-RETURN-PTR
                                 X-PTR-ID
+                                X-PTR-FOLDER
                                 X-PTR-ACTION
                                 X-MAPDTA-REC
                                 X-RETCODE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * FUELLEN PGM-WRK
            MOVE     "CFP9200 " TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* WRK-POINTER INITIALISIEREN
+      * WRK-POINTER INITIALISIEREN
            SET      WRK-PTR TO NULL.
            SET      IMP-PTR TO NULL.
 
-     �* NOCH KEIN MAIN-POINTER VORHANDEN, DANN EINEN GENERIEREN
+      * NOCH KEIN MAIN-POINTER VORHANDEN, DANN EINEN GENERIEREN
            IF       X-MAIN-PTR = NULL
                     PERFORM GET-POINTER
                     SET X-MAIN-PTR TO WRK-PTR
            END-IF.
 
-     �* GGF. DEN �BERGEGEBENEN POINTER RETTEN
+      * GGF. DEN UEBERGEGEBENEN POINTER RETTEN
            INITIALIZE MAPDTA-REC.
            MOVE     X-MAPDTA-REC TO MAPDTA-REC.
            SET      IMP-PTR TO MAP-PTR OF MAPDTA-REC.
 
+      * ORDNER- UND ID-TEIL ZUM GESAMTSCHLUESSEL ZUSAMMENSETZEN, DAMIT
+      * GLEICHE IDs IN VERSCHIEDENEN ORDNERN NICHT KOLLIDIEREN - EIN
+      * LEERER ORDNER VERHAELT SICH GENAU WIE BISHER
+           MOVE     SPACES       TO FOLDER-KEY-WRK.
+           MOVE     X-PTR-FOLDER TO FOLDER-KEY-WRK(1:10).
+           MOVE     X-PTR-ID     TO FOLDER-KEY-WRK(11:).
+
            EVALUATE X-PTR-ACTION
-     �*�            EINTRAG:�NEUEN EINTRAG SCHREIBEN
+      *E            EINTRAG:ENEUEN EINTRAG SCHREIBEN
                     WHEN "ETR:WRITE"
                          PERFORM ENTRY-WRITE
-     �*            �EINTRAG:�VORHANDENEN EINTRAG LESEN
+      *            EEINTRAG:EVORHANDENEN EINTRAG LESEN
                     WHEN "ETR:READ"
                          PERFORM ENTRY-READ
                     WHEN "ETR:READLFDN"
                          PERFORM ENTRY-READ-LFDN
-     �*            �EINTRAG:�VORHANDENEN EINTRAG L�SCHEN
+      *            EEINTRAG:EVORHANDENEN EINTRAG LOESCHEN
                     WHEN "ETR:DELETE"
                          PERFORM ENTRY-DELETE
-     �*            �POINTEREBENE:�POINTER HINZUF�GEN
+      *            POINTEREBENE:POINTER HINZUFUEGEN
                     WHEN "PTR:ADD"
                          PERFORM POINTER-ADD
-     �*            �POINTEREBENE:�EINEN POINTER ZUR�CKGEBEN
+      *            POINTEREBENE:EEINEN POINTER ZURUECKGEBEN
                     WHEN "PTR:GET"
                     WHEN "PTR:RETURN"
                          PERFORM POINTER-RETURN
-     �*            �POINTEREBENE:�POINTER SORTIEREN
+      *            POINTEREBENE:POINTER SORTIEREN
                     WHEN "PTR:SORT"
                          PERFORM POINTER-SORT
-     �*            �POINTEREBENE:�GANZEN POINTER CLEAREN UND EINTRAG
-     �*                           L�SCHEN
+      *            POINTEREBENE:EGANZEN POINTER CLEAREN UND EINTRAG
+      *                           LOESCHEN
                     WHEN "PTR:CLEAR"
                          PERFORM POINTER-CLEAR-ONE
-     �*            �POINTEREBENE:�ALLE POINTER-EINTR�GE L�SCHEN
+      *            POINTEREBENE:EALLE POINTER-EINTRAEGE LOESCHEN
                     WHEN "PTR:CLEARALL"
                          PERFORM POINTER-CLEAR-ALL
            END-EVALUATE.
@@ -121,25 +140,25 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* DEM CHILD-POINTER EINEN EINTRAG HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEM CHILD-POINTER EINEN EINTRAG HINZUFUEGEN
+      *--------------------------------------------------------------
        ENTRY-WRITE SECTION.
        ENT-WRT-00.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            PERFORM  CHECK-MAIN-ID.
            IF       RET-CODE = SPACES
-     �*             NEUEN MAPDTA-EINTRAG F�R BESTEHENDEN POINTER
-     �*             EINTRAGEN
+      *             NEUEN MAPDTA-EINTRAG FUER BESTEHENDEN POINTER
+      *             EINTRAGEN
                     INITIALIZE MAPDTA-REC
                     MOVE    X-MAPDTA-REC TO MAPDTA-REC
                     MOVE    MAP-WRITE    TO MAP-ACT OF MAPDTA-REC
                     SET     MAP-PTR OF MAPDTA-REC TO WRK-PTR
                     PERFORM COPY-CALL-MAPDTA
            ELSE
-     �*             NEUEN MAPDTA-EINTRAG F�R NEUEN POINTER
-     �*             EINTRAGEN UND ZUM MAIN-PTR EINTRAGEN
+      *             NEUEN MAPDTA-EINTRAG FUER NEUEN POINTER
+      *             EINTRAGEN UND ZUM MAIN-PTR EINTRAGEN
                     INITIALIZE MAPDTA-REC
                     MOVE    X-MAPDTA-REC TO MAPDTA-REC
                     MOVE    MAP-WRITE    TO MAP-ACT OF MAPDTA-REC
@@ -151,22 +170,22 @@
                     END-IF
            END-IF.
 
-     �* R�CKGABE-POINTER F�LLEN
+      * RUECKGABE-POINTER FUELLEN
            SET      X-RETURN-PTR TO WRK-PTR.
 
        ENT-WRT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DEM CHILD-POINTER �BER DEN KEY LESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEM CHILD-POINTER UEBER DEN KEY LESEN
+      *--------------------------------------------------------------
        ENTRY-READ SECTION.
        ENT-REA-00.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            PERFORM  CHECK-MAIN-ID.
            IF       RET-CODE = SPACES
-     �*             POINTER LESEN
+      *             POINTER LESEN
                     INITIALIZE MAPDTA-REC
                     MOVE    X-MAPDTA-REC TO MAPDTA-REC
                     MOVE    MAP-READ     TO MAP-ACT OF MAPDTA-REC
@@ -175,23 +194,23 @@
                     IF   RET-CODE = SPACES
                          MOVE MAPDTA-REC TO X-MAPDTA-REC
                     END-IF
-     �*             R�CKGABE-POINTER F�LLEN
+      *             RUECKGABE-POINTER FUELLEN
                     SET     X-RETURN-PTR TO WRK-PTR
            END-IF.
 
        ENT-REA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DEM CHILD-POINTER �BER DIE LFDN LESEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEM CHILD-POINTER UEBER DIE LFDN LESEN
+      *--------------------------------------------------------------
        ENTRY-READ-LFDN SECTION.
        ENT-REF-00.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            PERFORM  CHECK-MAIN-ID.
            IF       RET-CODE = SPACES
-     �*             POINTER LESEN
+      *             POINTER LESEN
                     INITIALIZE MAPDTA-REC
                     MOVE    X-MAPDTA-REC  TO MAPDTA-REC
                     MOVE    MAP-READ-LFDN TO MAP-ACT OF MAPDTA-REC
@@ -200,119 +219,119 @@
                     IF   RET-CODE = SPACES
                          MOVE MAPDTA-REC TO X-MAPDTA-REC
                     END-IF
-     �*             R�CKGABE-POINTER F�LLEN
+      *             RUECKGABE-POINTER FUELLEN
                     SET     X-RETURN-PTR TO WRK-PTR
            END-IF.
 
        ENT-REF-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DEM CHILD-POINTER EINEN EINTRAG L�SCHEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEM CHILD-POINTER EINEN EINTRAG LOESCHEN
+      *--------------------------------------------------------------
        ENTRY-DELETE SECTION.
        ENT-DEL-00.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            PERFORM  CHECK-MAIN-ID.
            IF       RET-CODE = SPACES
-     �*             POINTER LESEN
+      *             POINTER LESEN
                     INITIALIZE MAPDTA-REC
                     MOVE    X-MAPDTA-REC TO MAPDTA-REC
                     MOVE    MAP-DELETE   TO MAP-ACT OF MAPDTA-REC
                     SET     MAP-PTR OF MAPDTA-REC TO WRK-PTR
                     PERFORM COPY-CALL-MAPDTA
-     �*             R�CKGABE-POINTER F�LLEN
+      *             RUECKGABE-POINTER FUELLEN
                     SET     X-RETURN-PTR TO WRK-PTR
            END-IF.
 
        ENT-DEL-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINEN SCHON VORHANDENEN POINTER HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINEN SCHON VORHANDENEN POINTER HINZUFUEGEN
+      *--------------------------------------------------------------
        POINTER-ADD SECTION.
        PTR-ADD-00.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            PERFORM  CHECK-MAIN-ID.
            IF       RET-CODE NOT = SPACES
-     �*             �BERGEBENEN POINTER �BERNEHMEN
+      *             UEBERGEBENEN POINTER UEBERNEHMEN
                     INITIALIZE MAPDTA-REC
-                    MOVE    X-PTR-ID     TO MAP-KEY OF MAPDTA-REC
+                    MOVE    FOLDER-KEY-WRK TO MAP-KEY OF MAPDTA-REC
                     MOVE    IMP-RED      TO MAP-REC OF MAPDTA-REC
                     MOVE    MAP-WRITE    TO MAP-ACT OF MAPDTA-REC
                     SET     MAP-PTR OF MAPDTA-REC TO X-MAIN-PTR
                     PERFORM COPY-CALL-MAPDTA
            END-IF.
 
-     �* R�CKGABE-POINTER F�LLEN
+      * RUECKGABE-POINTER FUELLEN
            SET      X-RETURN-PTR TO IMP-PTR.
 
        PTR-ADD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINEN SCHON VORHANDENEN POINTER HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINEN SCHON VORHANDENEN POINTER HINZUFUEGEN
+      *--------------------------------------------------------------
        POINTER-RETURN SECTION.
        PTR-ADD-00.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            PERFORM  CHECK-MAIN-ID.
            IF       RET-CODE NOT = SPACES
                     PERFORM GET-POINTER
                     PERFORM ADD-MAIN-PTR
            END-IF.
 
-     �* R�CKGABE-POINTER F�LLEN
+      * RUECKGABE-POINTER FUELLEN
            SET      X-RETURN-PTR TO WRK-PTR.
 
        PTR-ADD-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINEN SCHON VORHANDENEN POINTER SORTIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINEN SCHON VORHANDENEN POINTER SORTIEREN
+      *--------------------------------------------------------------
        POINTER-SORT SECTION.
        PTR-SRT-00.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            PERFORM  CHECK-MAIN-ID.
            IF       RET-CODE = SPACES
-     �*             �BERGEBENEN POINTER �BERNEHMEN
+      *             UEBERGEBENEN POINTER UEBERNEHMEN
                     INITIALIZE MAPDTA-REC
-                    MOVE    X-PTR-ID     TO MAP-KEY OF MAPDTA-REC
+                    MOVE    FOLDER-KEY-WRK TO MAP-KEY OF MAPDTA-REC
                     MOVE    MAP-SORT     TO MAP-ACT OF MAPDTA-REC
                     SET     MAP-PTR OF MAPDTA-REC TO WRK-PTR
                     PERFORM COPY-CALL-MAPDTA
            END-IF.
 
-     �* R�CKGABE-POINTER F�LLEN
+      * RUECKGABE-POINTER FUELLEN
            SET      X-RETURN-PTR TO IMP-PTR.
 
        PTR-SRT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* DEM CHILD-POINTER CLEAREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * DEM CHILD-POINTER CLEAREN
+      *--------------------------------------------------------------
        POINTER-CLEAR-ONE SECTION.
        PTR-CLO-00.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            PERFORM  CHECK-MAIN-ID.
            IF       RET-CODE = SPACES
-     �*             GANZEN POINTER LEEREN
+      *             GANZEN POINTER LEEREN
                     INITIALIZE MAPDTA-REC
                     MOVE    MAP-CLEAR    TO MAP-ACT OF MAPDTA-REC
                     SET     MAP-PTR OF MAPDTA-REC TO WRK-PTR
                     PERFORM COPY-CALL-MAPDTA
                     IF   RET-CODE = SPACES
-     �*                  POINTER-EINTRAG IM MAIN-PTR L�SCHEN
+      *                  POINTER-EINTRAG IM MAIN-PTR LOESCHEN
                          INITIALIZE MAPDTA-REC
-                         MOVE   X-PTR-ID   TO MAP-KEY OF MAPDTA-REC
+                         MOVE   FOLDER-KEY-WRK TO MAP-KEY OF MAPDTA-REC
                          MOVE   MAP-DELETE TO MAP-ACT OF MAPDTA-REC
                          SET    MAP-PTR OF MAPDTA-REC TO X-MAIN-PTR
                          PERFORM COPY-CALL-MAPDTA
@@ -322,26 +341,64 @@
        PTR-CLO-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ALLE POINTER LEEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE POINTER LEEREN
+      *--------------------------------------------------------------
        POINTER-CLEAR-ALL SECTION.
        PTR-CLA-00.
 
-           INITIALIZE RET-CODE.
+           MOVE     ZEROES TO LFDN-MAP.
+
+       PTR-CLA-10.
+      * NAECHSTEN EINTRAG IM MAIN-PTR UEBER DIE LFDN LESEN
+           INITIALIZE MAPDTA-REC.
+           SET      MAP-PTR  OF MAPDTA-REC TO X-MAIN-PTR.
+           MOVE     LFDN-MAP TO MAP-LFDN OF MAPDTA-REC.
+           MOVE     MAP-READ-LFDN TO MAP-ACT OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+           IF       RET-CODE NOT = SPACES
+                    GO TO PTR-CLA-90
+           END-IF.
+
+      * NUR DEN ANGEGEBENEN ORDNER LOESCHEN, DER REST BLEIBT STEHEN
+           MOVE     MAP-KEY OF MAPDTA-REC(1:10) TO CLA-FOLDER-WRK.
+           IF       CLA-FOLDER-WRK NOT = X-PTR-FOLDER
+                    ADD  1 TO LFDN-MAP
+                    GO TO PTR-CLA-10
+           END-IF.
+
+           MOVE     MAP-KEY OF MAPDTA-REC TO CLA-KEY-WRK.
+           MOVE     MAP-REC OF MAPDTA-REC TO WRK-RED.
+
+      * ZUGEHOERIGEN CHILD-POINTER GANZ LEEREN
+           INITIALIZE MAPDTA-REC.
+           SET      MAP-PTR OF MAPDTA-REC TO WRK-PTR.
+           MOVE     MAP-CLEAR TO MAP-ACT OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+
+      * POINTER-EINTRAG IM MAIN-PTR LOESCHEN; DER FOLGEEINTRAG RUECKT
+      * DABEI AUF DIESELBE LFDN NACH, DAHER LFDN-MAP HIER NICHT ERHOEHEN
+           INITIALIZE MAPDTA-REC.
+           SET      MAP-PTR OF MAPDTA-REC TO X-MAIN-PTR.
+           MOVE     CLA-KEY-WRK TO MAP-KEY OF MAPDTA-REC.
+           MOVE     MAP-DELETE  TO MAP-ACT OF MAPDTA-REC.
+           PERFORM  COPY-CALL-MAPDTA.
+
+           GO TO    PTR-CLA-10.
 
        PTR-CLA-90.
+           INITIALIZE RET-CODE.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* EINTRAG ZUM MAIN-PTR EINTRAGEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINTRAG ZUM MAIN-PTR EINTRAGEN
+      *--------------------------------------------------------------
        ADD-MAIN-PTR SECTION.
        ADD-MPT-00.
 
-     �* MAIN-STRUCT F�LLEN
+      * MAIN-STRUCT FUELLEN
            INITIALIZE MAPDTA-REC.
-           MOVE     X-PTR-ID        TO MAP-KEY OF MAPDTA-REC.
+           MOVE     FOLDER-KEY-WRK TO MAP-KEY OF MAPDTA-REC.
            MOVE     WRK-RED         TO MAP-REC OF MAPDTA-REC.
            MOVE     MAP-WRITE       TO MAP-ACT OF MAPDTA-REC.
            SET      MAP-PTR OF MAPDTA-REC TO X-MAIN-PTR.
@@ -350,13 +407,13 @@
        ADD-MPT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN EINES POINTERS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN EINES POINTERS
+      *--------------------------------------------------------------
        GET-POINTER SECTION.
        GET-PTR-00.
 
-     �* EINEN POINTER ERMITTELN
+      * EINEN POINTER ERMITTELN
            INITIALIZE MAPDTA-REC.
            MOVE     MAP-GET-POINTER TO MAP-ACT OF MAPDTA-REC.
            SET      MAP-PTR OF MAPDTA-REC TO NULL.
@@ -366,22 +423,22 @@
        GET-PTR-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB ES DIE ID SCHON GIBT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB ES DIE ID SCHON GIBT
+      *--------------------------------------------------------------
        CHECK-MAIN-ID SECTION.
        CHK-MID-00.
 
            INITIALIZE RET-CODE.
-     �* POINTER = NULL HEI�T, ES KANN NICHTS GEBEN
+      * POINTER = NULL HEISST, ES KANN NICHTS GEBEN
            IF       X-MAIN-PTR = NULL
                     MOVE "1" TO RET-CODE
                     GO TO CHK-MID-90
            END-IF.
 
-     �* MIT MAPDTA PR�FEN OB ES DEN EINTRAG GIBT
+      * MIT MAPDTA PRUEFEN OB ES DEN EINTRAG GIBT
            INITIALIZE MAPDTA-REC.
-           MOVE     X-PTR-ID           TO MAP-KEY OF MAPDTA-REC.
+           MOVE     FOLDER-KEY-WRK TO MAP-KEY OF MAPDTA-REC.
            MOVE     MAP-READ           TO MAP-ACT OF MAPDTA-REC.
            SET      MAP-PTR OF MAPDTA-REC TO X-MAIN-PTR.
            PERFORM  COPY-CALL-MAPDTA.
@@ -392,15 +449,15 @@
        CHK-MID-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSFUEHREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
