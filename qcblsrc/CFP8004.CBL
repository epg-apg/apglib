@@ -1,23 +1,28 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP8004.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* RGZPFM AUF ALLE DATEIEN                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  08.10.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  RGZPFM AUSF�HREN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * RGZPFM AUF ALLE DATEIEN                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  08.10.2009                                   *
+      *                                                               *
+      * FUNKTION      :  RGZPFM AUSFUEHREN                             *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    ERGEBNISLISTE UEBER CFF8004 GESPOOLT, RET-CODE*
+      *                  VON CLP0019 WIRD JETZT AUSGEWERTET, ABER     *
+      *                  FEHLER BRECHEN DEN LAUF NICHT MEHR AB        *
+      * 09.08.2026 AP    X-GRUPPE ERLAUBT DIE BESCHRAENKUNG AUF EINE  *
+      *                  EINZELNE DATEIGRUPPE STATT IMMER ALLER       *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,16 +32,28 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
+      *-------------------------------------------------------------
+      *- CFF8004: ERGEBNISLISTE DES RGZPFM-LAUFS
+      *-------------------------------------------------------------
+           SELECT RGZ-RPT-DAT
+                  ASSIGN        TO FORMATFILE-CFF8004
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL.
       /
        DATA DIVISION.
        FILE SECTION.
+      *- CFF8004: ERGEBNISLISTE DES RGZPFM-LAUFS
+       FD  RGZ-RPT-DAT
+           LABEL RECORDS ARE OMITTED.
+       01  RGZ-RPT-REC.
+           COPY DDS-ALL-FORMATS OF CFF8004.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* WORKBEREICH �BERGABEPARAMETER
+      * WORKBEREICH UEBERGABEPARAMETER
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP8004".
@@ -44,136 +61,211 @@
 
        01  FILE-WRK                      PIC X(10).
        01  RGZPFM-REC                    TYPE RGZPFM-TYPE.
+
+      * ZAEHLER FUER DIE ERGEBNISLISTE
+       01  RGZ-ANZ-GES                   PIC 9(5)  COMP.
+       01  RGZ-ANZ-OK                    PIC 9(5)  COMP.
+       01  RGZ-ANZ-FEHLER                PIC 9(5)  COMP.
+       01  RGZ-STATUS-WRK                PIC X(10).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * NAME DER DATEIGRUPPE (LEER = ALLE GRUPPEN)
+       01  X-GRUPPE                      PIC X(8).
 
-     �*-------------------------------------------------------------
-       PROCEDURE DIVISION.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION USING X-GRUPPE.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK
+      * FUELLEN PGM-WRK
            MOVE     "CFP8004" TO PGM-WRK.
 
-     �* AJAX-DATEIEN
-           MOVE     "PAJXTHM" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PAJXTXT" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-
-     �* HERMES-DATEIEN
-           MOVE     "PPGMLIB" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PTAGLIB" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PPGMLST" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-
-     �* DIENST-DATEIEN
-           MOVE     "PKDPLAN" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PKDBST1" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PKDBEIN" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PKDKKAS" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-
-     �* AZUBI�BUNGS-DATEIEN
-           MOVE     "PAZUUEB" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PAZUSRC" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PAZUBER" TO FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-
-     �* CHKSRC-DATEIEN
-           MOVE     "PCHKSRC" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCHKANA" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCHKHGH" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PTYPHGH" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PSEUHST" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-
-     �* COMPILER-DATEIEN
-           MOVE     "PCMPHIS" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCMPSCM" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGFFD" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-
-     �* PROJEKTVERWALTUNG
-           MOVE     "PPRJHED" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PPRJSRC" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PPRJVER" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-
-     �* OPL-DATEIEN
-           MOVE     "POPLLST" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-
-     �* CONFIG-DATEIEN
-           MOVE     "PCONFIG" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGTXT" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGDAT" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGSEQ" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGAUT" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGPGM" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGPGT" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PPGMLOG" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PHINTXT" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PARCHIV" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PVARDB"  TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGCMD" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGMAI" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGSTS" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PCFGIDX" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
-           MOVE     "PTXTFIT" TO  FILE-WRK.
-           PERFORM  CALL-RGZPFM.
+           INITIALIZE RGZ-ANZ-GES RGZ-ANZ-OK RGZ-ANZ-FEHLER.
+           OPEN     OUTPUT RGZ-RPT-DAT.
+
+      * AJAX-DATEIEN
+           IF       X-GRUPPE = SPACES OR "AJAX"
+                    MOVE     "PAJXTHM" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PAJXTXT" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+      * HERMES-DATEIEN
+           IF       X-GRUPPE = SPACES OR "HERMES"
+                    MOVE     "PPGMLIB" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PTAGLIB" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PPGMLST" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+      * DIENST-DATEIEN
+           IF       X-GRUPPE = SPACES OR "DIENST"
+                    MOVE     "PKDPLAN" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PKDBST1" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PKDBEIN" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PKDKKAS" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+      * AZUBIUEBUNGS-DATEIEN
+           IF       X-GRUPPE = SPACES OR "AZUBI"
+                    MOVE     "PAZUUEB" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PAZUSRC" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PAZUBER" TO FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+      * CHKSRC-DATEIEN
+           IF       X-GRUPPE = SPACES OR "CHKSRC"
+                    MOVE     "PCHKSRC" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCHKANA" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCHKHGH" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PTYPHGH" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PSEUHST" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+      * COMPILER-DATEIEN
+           IF       X-GRUPPE = SPACES OR "COMPILER"
+                    MOVE     "PCMPHIS" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCMPSCM" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGFFD" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+      * PROJEKTVERWALTUNG
+           IF       X-GRUPPE = SPACES OR "PROJEKT"
+                    MOVE     "PPRJHED" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PPRJSRC" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PPRJVER" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+      * OPL-DATEIEN
+           IF       X-GRUPPE = SPACES OR "OPL"
+                    MOVE     "POPLLST" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+      * CONFIG-DATEIEN
+           IF       X-GRUPPE = SPACES OR "CONFIG"
+                    MOVE     "PCONFIG" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGTXT" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGDAT" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGSEQ" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGAUT" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGPGM" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGPGT" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PPGMLOG" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PHINTXT" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PARCHIV" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PVARDB"  TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGCMD" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGMAI" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGSTS" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PCFGIDX" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+                    MOVE     "PTXTFIT" TO  FILE-WRK
+                    PERFORM  CALL-RGZPFM
+           END-IF.
+
+           PERFORM  WRITE-RGZ-SUMMARY.
+           CLOSE    RGZ-RPT-DAT.
 
        ENDE.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* AUFRUFEN DES RGZPFM
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFRUFEN DES RGZPFM
+      *--------------------------------------------------------------
        CALL-RGZPFM SECTION.
        CAL-RGZ-00.
 
            INITIALIZE RET-CODE.
-     �* DATEI REORGANISIEREN
+      * DATEI REORGANISIEREN
            INITIALIZE RGZPFM-REC.
            MOVE     FILE-WRK TO FILENAME OF RGZPFM-REC.
            CALL     "CLP0019" USING RGZPFM-REC
                                     RET-CODE
            END-CALL.
 
+      * ERGEBNIS MITZAEHLEN UND PROTOKOLLIEREN - EIN FEHLER HIER
+      * BRICHT DEN LAUF NICHT AB, ES WIRD EINFACH MIT DER NAECHSTEN
+      * DATEI WEITERGEMACHT
+           ADD      1 TO RGZ-ANZ-GES.
+           IF       RET-CODE = SPACES
+                    ADD  1 TO RGZ-ANZ-OK
+                    MOVE "OK"     TO RGZ-STATUS-WRK
+           ELSE
+                    ADD  1 TO RGZ-ANZ-FEHLER
+                    MOVE "FEHLER" TO RGZ-STATUS-WRK
+           END-IF.
+           PERFORM  WRITE-RGZ-DETAIL.
+
        CAL-RGZ-90.
            EXIT.
       /
+      *--------------------------------------------------------------
+      * EINE ZEILE DER ERGEBNISLISTE SCHREIBEN (EINE DATEI)
+      *--------------------------------------------------------------
+       WRITE-RGZ-DETAIL SECTION.
+       WRT-DET-00.
+
+           MOVE     SPACES         TO FMT01.
+           MOVE     FILE-WRK       TO RGZFIL OF FMT01.
+           MOVE     RGZ-STATUS-WRK TO RGZSTS OF FMT01.
+           MOVE     RET-CODE       TO RGZRET OF FMT01.
+           WRITE    RGZ-RPT-REC FORMAT IS "FMT01".
+
+       WRT-DET-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ABSCHLUSSZEILE DER ERGEBNISLISTE SCHREIBEN (GESAMTZAHLEN)
+      *--------------------------------------------------------------
+       WRITE-RGZ-SUMMARY SECTION.
+       WRT-SUM-00.
+
+           MOVE     SPACES          TO FMT02.
+           MOVE     RGZ-ANZ-GES     TO RGZANZ OF FMT02.
+           MOVE     RGZ-ANZ-OK      TO RGZOK  OF FMT02.
+           MOVE     RGZ-ANZ-FEHLER  TO RGZFHL OF FMT02.
+           WRITE    RGZ-RPT-REC FORMAT IS "FMT02".
+
+       WRT-SUM-90.
+           EXIT.
+      /
