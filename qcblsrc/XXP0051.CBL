@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              XXP0051.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* STARTZEIT NOTIEREN                                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  09.06.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  STARTZEIT FESTHALTEN                         *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * STARTZEIT NOTIEREN                                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.06.2011                                   *
+      *                                                               *
+      * FUNKTION      :  STARTZEIT FESTHALTEN                         *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    F8 SPEICHERT DAS GEWAEHLTE RESTAURANT ALS    *
+      *                  STANDARD DES BENUTZERS (KONFIGURATION H102), *
+      *                  DER BEIM NAECHSTEN AUFRUF VORBELEGT WIRD     *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
         SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
@@ -25,9 +28,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �*-   BILDSCHIRM-DATEI
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
            SELECT WS-DISPLAY
                   ASSIGN       TO  WORKSTATION-XXD0051DE
                   ORGANIZATION IS  TRANSACTION
@@ -36,52 +39,68 @@
                   RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
                   FILE STATUS  IS  BS-STAT.
 
-     �*-------------------------------------------------------------
-     �* PGABEL: GBUSER
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PGABEL: GBUSER
+      *-------------------------------------------------------------
            SELECT PGABEL-DP
                   ASSIGN       TO  DATABASE-PGABEL
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
+           SELECT PCONFIG-DP
+                  ASSIGN       TO  DATABASE-PCONFIG
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
       /
-     �*
+      *
        DATA DIVISION.
        FILE SECTION.
 
-     �*-----BILDSCHIRMDATEI -------------------------
+      *-----BILDSCHIRMDATEI -------------------------
        FD   WS-DISPLAY.
        01   WS-REC.
             COPY DDS-ALL-FORMATS OF XXD0051DE.
       /
-     �*- PGABEL: GBUSER
+      *- PGABEL: GBUSER
        FD  PGABEL-DP
            LABEL RECORDS ARE STANDARD.
        01  PGABEL-P.
            COPY DDS-ALL-FORMATS OF PGABEL.
+      /
+      *- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+       FD  PCONFIG-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCONFIG-P.
+           COPY DDS-ALL-FORMATS OF PCONFIG.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
-     �* STANDARDFELDER DISPLAYHANDLING
+      * STANDARDFELDER DISPLAYHANDLING
            COPY WRKDISPLAY  OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
-     �* INTERNE TABELLEN
+      * INTERNE TABELLEN
            COPY WRKINTTAB  OF APG-QCPYSRC.
 
-     �* WORKBEREICH CFG-CPY
+      * WORKBEREICH CFG-CPY
            COPY WRKCFGCPY  OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "XXP0051".
        01  PGM-TYP                       PIC X(8)  VALUE "FUN    ".
 
-     �* PARAMETER F�R CL-PROGRAMME
+      * PARAMETER FUER CL-PROGRAMME
        01  MAPDTA-REC                    TYPE MAPDTA-TYPE.
        01  PTRMAP-REC                    TYPE PTRMAP-TYPE.
 
@@ -98,54 +117,58 @@
        01  NEUANLAGE                     PIC 9(1).
        01  ONLY-1-TIME-PER-CALL          PIC 9(1).
 
-     �* PARAMETER F�R DAS CFP8008
+      * PARAMETER FUER DAS CFP8008
        01  AKTION-WRK                    PIC X(20).
 
-     �* PARAMETER F�R DAS CFP0025
+      * PARAMETER FUER DAS CFP0025
        01  FOOD-PTR                      USAGE POINTER.
        01  READ-PTR                      USAGE POINTER.
 
-     �* PARAMETER F�R DAS CFP0008
+      * PARAMETER FUER DAS CFP0008
        01  CFID-WRK                      LIKE CFID   OF CFG-CPY.
        01  CFKEY-WRK                     LIKE CFKEY  OF CFG-CPY.
        01  CFKEY2-WRK                    LIKE CFKEY2 OF CFG-CPY.
        01  CFKEY3-WRK                    LIKE CFKEY3 OF CFG-CPY.
        01  CFKEY4-WRK                    LIKE CFKEY4 OF CFG-CPY.
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        LINKAGE SECTION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
 
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        PROCEDURE DIVISION.
-     �*-------------------------------------------------------
+      *-------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "XXP0051" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
-     �* DISPLAY �FFNEN
+      * DISPLAY OEFFNEN
            MOVE     "XXD0051DE" TO DISPLAY-WRK.
            PERFORM  COPY-DISPLAY-OPEN.
+           OPEN     I-O   PCONFIG-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* FORMAT1 INITIALISIEREN
+      * FORMAT1 INITIALISIEREN
            INITIALIZE FORMAT1.
            MOVE     "*USER"         TO  MODUS OF FORMAT1.
            MOVE     "Piccolo Mondo" TO  RESTR OF FORMAT1.
            SET      FOOD-PTR        TO NULL.
 
+      * PERSOENLICHES STANDARDRESTAURANT DES BENUTZERS VORBELEGEN
+           PERFORM  LADE-STANDARD-RESTR.
+
            MOVE     "FMT02"         TO  FMT-WRK.
            PERFORM  COPY-DISPLAY-WRITE.
 
-     �* �BERSCHRIFT
+      * UEBERSCHRIFT
        ANF010.
            MOVE     "XXP0051*1"     TO MAINUEB OF FORMAT1.
            PERFORM  GET-FOOD.
@@ -157,22 +180,28 @@
            MOVE     WSREC-WRK TO FORMAT1-I.
            MOVE     CORR FORMAT1-I TO FORMAT1.
 
-     �* F3 GEDR�CKT ?
+      * F3 GEDRUECKT ?
            IF       IN03 OF FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     �* F5 GEDR�CKT ?
+      * F5 GEDRUECKT ?
            IF       IN05 OF FORMAT1-I-INDIC  = AN
                     GO TO ANF010
            END-IF.
 
-     �* F12 ABBRECHEN ?
+      * F12 ABBRECHEN ?
            IF       IN12 OF FORMAT1-I-INDIC  = AN
                     GO TO ENDE
            END-IF.
 
-     �* FRAGEZEICHENFUNKTION F�R DIENST
+      * F8 = GEWAEHLTES RESTAURANT ALS PERSOENLICHER STANDARD SPEICHERN
+           IF       IN08 OF FORMAT1-I-INDIC  = AN
+                    PERFORM SPEICHERE-STANDARD-RESTR
+                    GO TO ANF010
+           END-IF.
+
+      * FRAGEZEICHENFUNKTION FUER DIENST
            IF       RESTR  OF FORMAT1(1:1) = "?"
                     MOVE "K201" TO CFID-WRK
                     MOVE SPACES TO CFKEY-WRK
@@ -202,16 +231,17 @@
                     PERFORM  COPY-PTR-MAPPING
            END-IF.
 
-     �* DISPLAY SCHLIE�EN
+      * DISPLAY SCHLIESSEN
            PERFORM  COPY-DISPLAY-CLOSE.
+           CLOSE    PCONFIG-DP.
 
            PERFORM  COPY-PGM-EXIT.
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ZITAT ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ZITAT ERMITTELN
+      *--------------------------------------------------------------
        GET-FOOD SECTION.
        GET-FOD-00.
 
@@ -220,14 +250,14 @@
                                     FOOD-PTR
            END-CALL.
            IF       FOOD-PTR NOT = NULL
-     �*             LESEN DES KATEGORIE-POINTER
+      *             LESEN DES KATEGORIE-POINTER
                     SET      PTR-MAIN OF PTRMAP-REC TO FOOD-PTR
                     SET      PTR-READ OF PTRMAP-REC TO TRUE
                     MOVE     "FOODLIST" TO PTR-KEY OF PTRMAP-REC
                     PERFORM  COPY-PTR-MAPPING
                     SET      READ-PTR   TO PTR-RETURN OF PTRMAP-REC
                     IF   READ-PTR NOT = NULL
-     �*                  EINTRAG LESEN
+      *                  EINTRAG LESEN
                          MOVE   "ENTRY"   TO MAP-KEY OF MAPDTA-REC
                          MOVE   MAP-READ  TO MAP-ACT OF MAPDTA-REC
                          SET    MAP-PTR OF MAPDTA-REC TO READ-PTR
@@ -242,27 +272,87 @@
        GET-FOD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PERSOENLICHES STANDARDRESTAURANT (KONFIGURATION H102) LADEN
+      *--------------------------------------------------------------
+       LADE-STANDARD-RESTR SECTION.
+       LAD-STR-00.
+
+           INITIALIZE PCONFIGF OF CFG-CPY.
+           MOVE     "H102"              TO CFID   OF CFG-CPY.
+           MOVE     T-USER              TO CFKEY  OF CFG-CPY.
+           PERFORM  COPY-CFG-CPY.
+           IF       CFG-DA OF CFG-CPY NOT = ZEROES
+            AND     CFTXT1 OF CFG-CPY NOT = SPACES
+                    MOVE CFTXT1 OF CFG-CPY TO RESTR OF FORMAT1
+           END-IF.
+
+       LAD-STR-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * PERSOENLICHES STANDARDRESTAURANT (KONFIGURATION H102) SICHERN
+      *--------------------------------------------------------------
+       SPEICHERE-STANDARD-RESTR SECTION.
+       SPE-STR-00.
+
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H102"              TO CFID   OF PCONFIG-P.
+           MOVE     T-USER              TO CFKEY  OF PCONFIG-P.
+           READ     PCONFIG-DP.
+           IF       FILE-STATUS = ZEROES
+                    MOVE RESTR OF FORMAT1 TO CFTXT1 OF PCONFIG-P
+                    MOVE T-USER           TO CFMSER OF PCONFIG-P
+                    MOVE T-TERM           TO CFMBS  OF PCONFIG-P
+                    MOVE PGM-WRK          TO CFMPGM OF PCONFIG-P
+                    MOVE DATE-8           TO CFMDTA OF PCONFIG-P
+                    MOVE TIME-6           TO CFMTIA OF PCONFIG-P
+                    REWRITE PCONFIG-P
+                    GO TO SPE-STR-90
+           END-IF.
+
+      * NOCH KEIN H102-SATZ FUER DIESEN BENUTZER VORHANDEN, ANLEGEN
+           INITIALIZE PCONFIGF OF PCONFIG-P.
+           MOVE     "H102"              TO CFID   OF PCONFIG-P.
+           MOVE     T-USER              TO CFKEY  OF PCONFIG-P.
+           MOVE     RESTR OF FORMAT1    TO CFTXT1 OF PCONFIG-P.
+           MOVE     T-USER              TO CFAUSR OF PCONFIG-P.
+           MOVE     T-TERM              TO CFABS  OF PCONFIG-P.
+           MOVE     PGM-WRK             TO CFAPGM OF PCONFIG-P.
+           MOVE     DATE-8              TO CFADTA OF PCONFIG-P.
+           MOVE     TIME-6              TO CFATIA OF PCONFIG-P.
+           WRITE    PCONFIG-P.
+
+       SPE-STR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSFUEHREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CFG-CPY: LESEN DER KONFIGURATION
+      *---------------------------------------------------------------
+
+           COPY     CFGCPY     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-DSP-*: ALLE DISPLAYROUTINEN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
 
            COPY     DSPWORKING OF APG-QCPYSRC.
       /
