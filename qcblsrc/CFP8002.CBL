@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP8002.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * ZEITUNTERSCHIED ERMITTELN (STANDALONE-BILDSCHIRM)             *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  EIGENER BILDSCHIRM, UM OHNE EINEN AUFRUFENDEN*
+      *                  PROGRAMM DEN ZEITUNTERSCHIED ZWEIER DATUMS-/ *
+      *                  ZEITWERTE UEBER CFP8008 ZU ERMITTELN          *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-CFD8002DE
+                  ORGANIZATION IS  TRANSACTION
+                  CONTROL-AREA IS  WS-CONTROL
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----BILDSCHIRMDATEI -------------------------
+       FD   WS-DISPLAY
+            LABEL RECORDS ARE OMITTED.
+       01   WS-REC.
+            COPY DDS-ALL-FORMATS OF CFD8002DE.
+
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      *  VORBEREITUNG FUER DISPLAY I-O
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF CFD8002DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF CFD8002DE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+      * VARIABLE FUER DEN PROGRAMMNAMEN
+       01  PGM-WRK                       PIC X(10) VALUE "CFP8002".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+      * PARAMETER FUER DAS CFP8008
+       01  AKTION-WRK                    PIC X(20).
+       01  STR-ZEIT-WRK.
+        05 STD                          PIC 9(2).
+        05 MIN                          PIC 9(2).
+        05 SEK                          PIC 9(2).
+       01  END-ZEIT-WRK.
+        05 STD                          PIC 9(2).
+        05 MIN                          PIC 9(2).
+        05 SEK                          PIC 9(2).
+       01  RET-VALUE-WRK                 LIKE DIFF-SECS.
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
+           MOVE     "CFP8002" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * OEFFNEN BILDSCHIRM
+           OPEN     I-O   WS-DISPLAY.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+       ANF010.
+      * BILDSCHIRMINHALTE LOESCHEN IM FALLE VON F12
+           INITIALIZE FORMAT1.
+
+       ANF020.
+      * DISPLAY ZEIGEN UND INPUT HOLEN
+           MOVE     CORR FORMAT1      TO FMT01-O.
+           WRITE    WS-REC     FORMAT IS "FMT01".
+           READ     WS-DISPLAY FORMAT IS "FMT01".
+           MOVE     CORR FMT01-I      TO FORMAT1.
+
+      * ABFRAGE AUF F3 UND F12
+           IF       IN03 OF FMT01-I-INDIC = AN
+                    GO TO ENDE
+           END-IF.
+
+           IF       IN12 OF FMT01-I-INDIC = AN
+                    GO TO ANF010
+           END-IF.
+
+      * EINGABE AUSWERTEN UND CFP8008 AUFRUFEN
+           PERFORM  BERECHNE-ZEITUNTERSCHIED.
+
+           GO TO    ANF020.
+
+       ENDE.
+           CLOSE    WS-DISPLAY.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINGABEWERTE AUFBEREITEN, CFP8008 AUFRUFEN UND ERGEBNIS
+      * ANZEIGEN
+      *--------------------------------------------------------------
+       BERECHNE-ZEITUNTERSCHIED SECTION.
+       BER-ZDF-00.
+
+           INITIALIZE STR-ZEIT-WRK, END-ZEIT-WRK, RET-VALUE-WRK.
+
+           MOVE     EINSTD1 OF FORMAT1 TO STD OF STR-ZEIT-WRK.
+           MOVE     EINMIN1 OF FORMAT1 TO MIN OF STR-ZEIT-WRK.
+           MOVE     EINSEK1 OF FORMAT1 TO SEK OF STR-ZEIT-WRK.
+
+           MOVE     EINSTD2 OF FORMAT1 TO STD OF END-ZEIT-WRK.
+           MOVE     EINMIN2 OF FORMAT1 TO MIN OF END-ZEIT-WRK.
+           MOVE     EINSEK2 OF FORMAT1 TO SEK OF END-ZEIT-WRK.
+
+           MOVE     AKTION OF FORMAT1  TO AKTION-WRK.
+
+           CALL     "CFP8008" USING EINDAT1 OF FORMAT1
+                                    STR-ZEIT-WRK
+                                    EINDAT2 OF FORMAT1
+                                    END-ZEIT-WRK
+                                    AKTION-WRK
+                                    RET-VALUE-WRK
+           END-CALL.
+
+           MOVE     RET-VALUE-WRK TO AUSERG OF FORMAT1.
+
+       BER-ZDF-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
