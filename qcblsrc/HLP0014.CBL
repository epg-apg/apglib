@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.             HLP0014.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * STRING ERSETZEN UEBER MEHRERE MEMBER (BULK)                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  RUFT HLP0013 FUER JEDEN SATZ JEDES IN         *
+      *                  X-MBR-TAB ANGEGEBENEN MEMBERS EINER DATEI AUF *
+      *                  UND SCHREIBT GEAENDERTE SAETZE ZURUECK        *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *    DATEI QSETSRC (WIRD PER OVRDBF AUF DAS JEWEILIGE MEMBER
+      *    UMGELENKT)
+      *-------------------------------------------------------------
+           SELECT QSETSRC-DP
+                  ASSIGN       TO  DATABASE-QSETSRC
+                  ORGANIZATION IS  SEQUENTIAL
+                  ACCESS       IS  SEQUENTIAL
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+       DATA DIVISION.
+       FILE SECTION.
+      *----DATEI QSETSRC
+       FD  QSETSRC-DP
+           LABEL RECORD IS STANDARD.
+       01  QSETSRC-P.
+           COPY DDS-ALL-FORMATS OF QSETSRC.
+      /
+       WORKING-STORAGE SECTION.
+
+      * STANDARDFELDER
+           COPY WRKSTD     OF APG-QCPYSRC.
+
+      * STANDARDFELDER CL-PROGRAMME (OVRDBF-REC, DELOVR-REC,
+      * RTVMBRD-REC)
+           COPY WRKPGMPARM OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "HLP0014 ".
+       01  PGM-TYP                       PIC X(8)  VALUE "HILFE".
+
+      * MEMBER, AUF DAS GERADE PER OVRDBF UMGELENKT WIRD
+       01  SRCMBR-WRK                    PIC X(10) VALUE SPACES.
+
+      * LAUFINDEX UEBER X-MBR-TAB
+       01  MBR-IDX-WRK                   PIC 9(3)  BINARY.
+
+      * ZEILE, DIE AN HLP0013 UEBERGEBEN WIRD
+       01  ERSETZ-LINE-WRK               PIC X(250) VALUE SPACES.
+       01  ERSETZ-LINE-ALT               PIC X(250) VALUE SPACES.
+
+      *-------------------------------------------------------
+       LINKAGE SECTION.
+       01  X-MBR-TAB.
+        05 X-MBR-ANZ                     PIC 9(3).
+        05 X-MBR-REC                     OCCURS 300 TIMES
+                                          PIC X(10).
+      *    X-MBR-TAB :  LISTE DER ZU BEARBEITENDEN MEMBER
+       01  X-SRCLIB                      PIC X(10).
+      *    X-SRCLIB  :  BIBLIOTHEK DER QUELLDATEI
+       01  X-SRCRCN                      PIC X(10).
+      *    X-SRCRCN  :  NAME DER QUELLDATEI (MIT MEHREREN MEMBERN)
+       01  X-VON-STR                     PIC X(100).
+      *    X-VON-STR :  STRING, WELCHER ERSETZT WERDEN SOLL
+       01  X-NACH-STR                    PIC X(100).
+      *    X-NACH-STR: STRING, DER EINGEFUEGT WERDEN SOLL
+       01  X-MODE                        PIC X(1).
+       01  X-ANZ-ERSETZT                 PIC 9(5).
+      *    X-ANZ-ERSETZT: ANZAHL DER INSGESAMT GEAENDERTEN SAETZE
+      *-------------------------------------------------------
+       PROCEDURE DIVISION  USING       X-MBR-TAB
+                                       X-SRCLIB
+                                       X-SRCRCN
+                                       X-VON-STR
+                                       X-NACH-STR
+                                       X-MODE
+                                       X-ANZ-ERSETZT.
+      *-------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
+           MOVE     "HLP0014" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+           INITIALIZE X-ANZ-ERSETZT.
+
+      * ALLE IN X-MBR-TAB ANGEGEBENEN MEMBER ABARBEITEN
+           PERFORM  BULK-MEMBER-VERARBEITEN.
+
+       ENDE.
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *---------------------------------------------------------------
+      * DURCHLAUFEN ALLER IN X-MBR-TAB ANGEGEBENEN MEMBER
+      *---------------------------------------------------------------
+       BULK-MEMBER-VERARBEITEN SECTION.
+       BLK-MBR-00.
+
+           INITIALIZE MBR-IDX-WRK.
+
+       BLK-MBR-20.
+           ADD      1 TO MBR-IDX-WRK.
+           IF       MBR-IDX-WRK > X-MBR-ANZ
+            OR      MBR-IDX-WRK > 300
+                    GO TO BLK-MBR-90
+           END-IF.
+
+           MOVE     X-MBR-REC(MBR-IDX-WRK) TO SRCMBR-WRK.
+           IF       SRCMBR-WRK = SPACES
+                    GO TO BLK-MBR-20
+           END-IF.
+
+      * QSETSRC AUF DAS AKTUELLE MEMBER UMLENKEN
+           PERFORM  SET-OVR-MBR.
+
+           OPEN     I-O   QSETSRC-DP.
+           PERFORM  ERSETZEN-MEMBER.
+           CLOSE    QSETSRC-DP.
+
+      * UMLENKUNG WIEDER ENTFERNEN
+           PERFORM  DLT-OVR-MBR.
+
+           GO TO    BLK-MBR-20.
+
+       BLK-MBR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * JEDEN SATZ DES AKTUELL UMGELENKTEN MEMBERS AN HLP0013
+      * UEBERGEBEN UND BEI AENDERUNG ZURUECKSCHREIBEN
+      *---------------------------------------------------------------
+       ERSETZEN-MEMBER SECTION.
+       ERS-MBR-00.
+
+       ERS-MBR-20.
+           READ     QSETSRC-DP NEXT RECORD
+                    AT END
+                    GO TO ERS-MBR-90
+           END-READ.
+
+           MOVE     SPACES              TO ERSETZ-LINE-WRK.
+           MOVE     SRCDTA OF QSETSRC-P TO ERSETZ-LINE-WRK.
+           MOVE     ERSETZ-LINE-WRK     TO ERSETZ-LINE-ALT.
+
+           CALL     "HLP0013" USING ERSETZ-LINE-WRK
+                                     X-VON-STR
+                                     X-NACH-STR
+                                     X-MODE
+           END-CALL.
+
+           IF       ERSETZ-LINE-WRK NOT = ERSETZ-LINE-ALT
+                    MOVE ERSETZ-LINE-WRK(1:LENGTH OF SRCDTA
+                                         OF QSETSRC-P)
+                         TO SRCDTA OF QSETSRC-P
+                    REWRITE QSETSRC-P
+                    ADD  1 TO X-ANZ-ERSETZT
+           END-IF.
+
+           GO TO    ERS-MBR-20.
+
+       ERS-MBR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * ENTFERNEN OVERWRITE FUER MEMBER
+      *---------------------------------------------------------------
+       DLT-OVR-MBR SECTION.
+       DEL-OVR-00.
+
+           INITIALIZE DELOVR-REC.
+           MOVE     "QSETSRC"  TO FROMFILE OF DELOVR-REC.
+           CALL     "CLP0012" USING DELOVR-REC
+           END-CALL.
+
+       DEL-OVR-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * SETZEN OVRWRT FUER TEILDATEI
+      *---------------------------------------------------------------
+       SET-OVR-MBR SECTION.
+       SET-OVR-00.
+
+           INITIALIZE RET-CODE.
+           INITIALIZE OVRDBF-REC.
+           MOVE     "QSETSRC"  TO FROMFILE OF OVRDBF-REC.
+           MOVE     X-SRCLIB   TO TOLIB    OF OVRDBF-REC.
+           MOVE     X-SRCRCN   TO TOFILE   OF OVRDBF-REC.
+           MOVE     SRCMBR-WRK TO TOMBR    OF OVRDBF-REC.
+           CALL     "CLP0011" USING OVRDBF-REC
+                                    RET-CODE
+           END-CALL.
+
+       SET-OVR-90.
+           EXIT.
+      /
