@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CRP0023.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SYNTAXHIGHLIGHTING F�R EINE SOURCE                            *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  12.02.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  SYNTAXHIGHLIGHTING                           *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SYNTAXHIGHLIGHTING FUER EINE SOURCE                            *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  12.02.2010                                   *
+      *                                                               *
+      * FUNKTION      :  SYNTAXHIGHLIGHTING                           *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    MEHRWORT-SCHLUESSELBEGRIFFE (Z.B. "END IF")   *
+      *                  WERDEN JETZT ALS EIN ZUSAMMENHAENGENDER       *
+      *                  BEGRIFF ERKANNT UND HERVORGEHOBEN             *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -32,10 +35,10 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD     OF APG-QCPYSRC.
 
-     �* STANDARDFELDER CL-PROGRAMME
+      * STANDARDFELDER CL-PROGRAMME
            COPY WRKPGMPARM OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CRP0023".
@@ -43,11 +46,11 @@
 
        01  MAP-LFDN-WRK                  LIKE MAP-LFDN OF MAPDTA-REC.
 
-     �* SOURCE ZUM ARBEITEN
+      * SOURCE ZUM ARBEITEN
        01  QSETSRC-WRK.
            COPY DDS-ALL-FORMATS OF QSETSRC.
 
-     �* POSITIONSWERTE
+      * POSITIONSWERTE
        01  START-POS                     PIC 9(4).
        01  POS-TMP                       PIC 9(4).
        01  POS                           PIC 9(4).
@@ -58,40 +61,49 @@
        01  HGH-FOUND                     PIC 9(1).
        01  MAP-KEY-WRK                   LIKE MAP-KEY OF MAPDTA-REC.
 
-     �* FELDER F�R GET-NEXT-WORD
+      * FELDER FUER MEHRWORT-SCHLUESSELBEGRIFFE
+       01  PHRASE-WRK                    PIC X(80).
+       01  CAND-WRK                      PIC X(80).
+       01  SAVE-GNW-POS                  PIC 9(4).
+       01  SAVE-GNW-IDX                  PIC 9(4).
+       01  EXTEND-WEITER                 PIC 9(1).
+
+      * FELDER FUER GET-NEXT-WORD
        01  WORD                          PIC X(80).
        01  GNW-IDX                       PIC 9(4).
        01  GNW-POS                       PIC 9(4).
        01  GNW-NEW-READ                  PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-POINTER                     USAGE POINTER.
        01  X-HGHTYP                      PIC X(10).
        01  X-SRCDTA                      LIKE SRCDTA OF QSETSRC-WRK.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING          X-POINTER
                                          X-HGHTYP
                                          X-SRCDTA.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CRP0023" TO PGM-WRK.
 
-     �* WERTE INITALISIEREN
+      * WERTE INITALISIEREN
            INITIALIZE GNW-POS, GNW-IDX.
            MOVE     1 TO GNW-NEW-READ.
 
-     �* SOLANGE LESEN BIS ALLE W�RTER DURCHSUCHT SIND
+      * SOLANGE LESEN BIS ALLE WOERTER DURCHSUCHT SIND
            PERFORM  WITH TEST BEFORE UNTIL
                      GNW-POS >= LENGTH OF X-SRCDTA
-     �*             W�RTER DURCHSUCHEN
+      *             WOERTER DURCHSUCHEN
                     PERFORM GET-NEXT-WORD
                     IF   WORD NOT = SPACES
                          PERFORM GET-HIGHLIGHT
                          IF   HGH-FOUND NOT = ZEROES
+      *                      PRUEFEN OB DARAUS EIN MEHRWORT-BEGRIFF WIRD
+                              PERFORM TRY-EXTEND-PHRASE
                               PERFORM ADD-HIGHLIGHT
                          END-IF
                     END-IF
@@ -101,13 +113,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* HIGHLIGHT HINZUF�GEN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * HIGHLIGHT HINZUFUEGEN
+      *--------------------------------------------------------------
        ADD-HIGHLIGHT SECTION.
        ADD-HGH-00.
 
-     �* ALLE ALTEN HEXZEICHEN ENTFERNEN
+      * ALLE ALTEN HEXZEICHEN ENTFERNEN
            MOVE     START-POS TO POS-TMP.
            PERFORM  WITH TEST BEFORE UNTIL POS-TMP >= GNW-POS
                     IF   X-SRCDTA(POS-TMP:1) < SPACES
@@ -116,7 +128,7 @@
                     ADD 1 TO POS-TMP
            END-PERFORM.
 
-     �* VORDERES HEXZEICHEN IMMER, HINTERES NUR WENN FREI
+      * VORDERES HEXZEICHEN IMMER, HINTERES NUR WENN FREI
            MOVE     HEX-WRK TO X-SRCDTA(START-POS:1).
            IF       X-SRCDTA(GNW-POS:1) = SPACES
                     MOVE COL-GRN TO X-SRCDTA(GNW-POS:1)
@@ -125,15 +137,15 @@
        ADD-HGH-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES HEX-WRTES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ERMITTELN DES HEX-WRTES
+      *--------------------------------------------------------------
        GET-HIGHLIGHT SECTION.
        GET-HGH-00.
 
            INITIALIZE HEX-WRK.
            INITIALIZE HGH-FOUND.
-     �* WORTL�NGE ERMITTELN
+      * WORTLAENGE ERMITTELN
            MOVE     LENGTH OF WORD TO POS.
            PERFORM  WITH TEST BEFORE UNTIL WORD(POS:1) NOT = SPACES
                     SUBTRACT 1 FROM POS
@@ -142,10 +154,10 @@
                     MOVE SPACES TO WORD(POS:1)
            END-IF.
 
-     �* IN GRO�BUCHSTABEN UMSETZEN
+      * IN GROSSBUCHSTABEN UMSETZEN
            MOVE     FUNCTION UPPER-CASE(WORD) TO WORD.
 
-     �* JETZT IN MAPDTA DIE SOURCE SPEICHERN
+      * JETZT IN MAPDTA DIE SOURCE SPEICHERN
            INITIALIZE MAPDTA-REC.
            MOVE     X-HGHTYP           TO MAP-KEY  OF MAPDTA-REC(1:20).
            MOVE     WORD               TO MAP-KEY  OF MAPDTA-REC(21:).
@@ -167,39 +179,83 @@
                     END-IF
            END-IF.
 
-     �* WERT GEFUNDEN
+      * WERT GEFUNDEN
            MOVE     1                          TO HGH-FOUND.
            MOVE     MAP-REC OF MAPDTA-REC(1:1) TO HEX-WRK.
 
        GET-HGH-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* N�CHSTES WORD AUS STR-WRK ERMITTELN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB DAS GEFUNDENE WORT ZUSAMMEN MIT DEN FOLGENDEN
+      * WOERTERN EINEN LAENGEREN MEHRWORT-SCHLUESSELBEGRIFF ERGIBT
+      * (Z.B. "END IF", "NOT EQUAL"). WIRD KEIN LAENGERER BEGRIFF
+      * GEFUNDEN, BLEIBT ES BEIM EINZELNEN WORT.
+      *--------------------------------------------------------------
+       TRY-EXTEND-PHRASE SECTION.
+       TRY-EXT-00.
+
+           MOVE     WORD          TO PHRASE-WRK.
+           MOVE     1             TO EXTEND-WEITER.
+
+           PERFORM  WITH TEST BEFORE UNTIL
+                     EXTEND-WEITER = ZEROES
+                     OR GNW-POS >= LENGTH OF X-SRCDTA
+                    MOVE GNW-POS TO SAVE-GNW-POS
+                    MOVE GNW-IDX TO SAVE-GNW-IDX
+                    PERFORM GET-NEXT-WORD
+                    IF   WORD = SPACES
+                         MOVE ZEROES TO EXTEND-WEITER
+                    ELSE
+                         STRING PHRASE-WRK DELIMITED BY SPACES
+                                " "        DELIMITED BY SIZE
+                                WORD       DELIMITED BY SPACES
+                         INTO   CAND-WRK
+                         MOVE   CAND-WRK TO WORD
+                         PERFORM GET-HIGHLIGHT
+                         IF   HGH-FOUND NOT = ZEROES
+                              MOVE CAND-WRK TO PHRASE-WRK
+                         ELSE
+                              MOVE SAVE-GNW-POS TO GNW-POS
+                              MOVE SAVE-GNW-IDX TO GNW-IDX
+                              MOVE ZEROES       TO EXTEND-WEITER
+                         END-IF
+                    END-IF
+           END-PERFORM.
+
+      * LETZTEN ERFOLGREICHEN TREFFER WIEDERHERSTELLEN
+           MOVE     PHRASE-WRK TO WORD.
+           PERFORM  GET-HIGHLIGHT.
+
+       TRY-EXT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * NAECHSTES WORD AUS STR-WRK ERMITTELN
+      *--------------------------------------------------------------
        GET-NEXT-WORD SECTION.
        GET-NWD-00.
 
            INITIALIZE WORD.
-     �* STRING VON BEGIN AN LESEN
+      * STRING VON BEGIN AN LESEN
            IF       GNW-NEW-READ = 1
                     INITIALIZE GNW-NEW-READ
                     MOVE 1 TO  GNW-POS
            END-IF.
 
            INITIALIZE START-POS.
-     �* F�HRENDE SPACES �BERLESEN
+      * FUEHRENDE SPACES UEBERLESEN
            PERFORM  WITH TEST BEFORE VARYING GNW-POS FROM GNW-POS BY 1
                     UNTIL GNW-POS > LENGTH OF X-SRCDTA OR
                           X-SRCDTA(GNW-POS:1) > SPACES
                     CONTINUE
            END-PERFORM.
 
-     �* STARTPOSITION SICHERN
+      * STARTPOSITION SICHERN
            COMPUTE  START-POS = GNW-POS - 1
            END-COMPUTE.
 
-     �* ALLE ZEICHEN BIS ZUM N�CHSTEN SPACE �BERNEHMEN
+      * ALLE ZEICHEN BIS ZUM NAECHSTEN SPACE UEBERNEHMEN
            INITIALIZE GNW-IDX.
            PERFORM  WITH TEST BEFORE VARYING GNW-POS FROM GNW-POS BY 1
                     UNTIL GNW-POS > LENGTH OF X-SRCDTA OR
@@ -211,9 +267,9 @@
        GET-NWD-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-CALL-MAPDTA: MAPDTA AUSF�HREN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-CALL-MAPDTA: MAPDTA AUSFUEHREN
+      *---------------------------------------------------------------
 
            COPY     MAPDTA     OF APG-QCPYSRC.
       /
