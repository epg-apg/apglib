@@ -1,23 +1,30 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP8001.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* ERSTELLEN PCFGDAT-S�TZE                                       *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  28.08.2009                                   *
-     �*                                                               *
-     �* FUNKTION      :  ERSTELLEN PCFGDAT-S�TZE                      *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * ERSTELLEN PCFGDAT-SAETZE                                       *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  28.08.2009                                   *
+      *                                                               *
+      * FUNKTION      :  ERSTELLEN PCFGDAT-SAETZE                      *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    FEIERTAGSLISTE ALS PARAMETER AUFGENOMMEN UND  *
+      *                  DTFEIE OF PCFGDAT-P DAMIT GEFUELLT            *
+      * 09.08.2026 AP    WRITE-PCFGDAT PRUEFT JETZT OB DER TAG SCHON   *
+      *                  BESTEHT, STATT BLIND ZU SCHREIBEN; NEUER      *
+      *                  PARAMETER X-UEBERSCHREIBEN STEUERT OB EIN     *
+      *                  BESTEHENDER TAG UEBERSPRUNGEN ODER ERSETZT    *
+      *                  WIRD                                          *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +34,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHYSISCHE DATEI DATUM
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI DATUM
+      *-------------------------------------------------------------
            SELECT PCFGDAT-DP
                   ASSIGN       TO  DATABASE-PCFGDAT
                   ORGANIZATION IS  INDEXED
@@ -40,7 +47,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- DATUM
+      *--- DATUM
        FD  PCFGDAT-DP
            LABEL RECORDS ARE STANDARD.
        01  PCFGDAT-P.
@@ -48,7 +55,7 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP8001".
@@ -65,7 +72,7 @@
        01  WOTA-WRK                      LIKE DTWOTA OF PCFGDAT-P.
        01  KW-WRK                        LIKE DTKW   OF PCFGDAT-P.
 
-     �* SCHALTER F�R SCHALTJAHRESPR�FUNG
+      * SCHALTER FUER SCHALTJAHRESPRUEFUNG
        01  SJA-VALUE                     PIC 9(9).
        01  SJA-REST                      PIC 9(9).
        01  SJA-4                         PIC 9(1).
@@ -73,35 +80,54 @@
        01  SJA-400                       PIC 9(1).
        01  SJA-JAHR                      PIC 9(4).
        01  IS-SCHALTJAHR                 PIC 9(1).
+
+      * SCHALTER/INDEX FUER FEIERTAGSPRUEFUNG
+       01  FEI-IDX                       PIC 9(3)  COMP.
+       01  IS-FEIERTAG-WRK               PIC 9(1).
+
+      * SCHALTER FUER BEREITS VORHANDENEN TAG BEIM SCHREIBEN
+       01  REC-EXISTS-SW                 PIC 9(1).
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-DATUM-VON                   LIKE DATE-8.
        01  X-DATUM-BIS                   LIKE DATE-8.
        01  X-START-TAG                   PIC 9(1).
-     �*-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      * FEIERTAGS-/BETRIEBSRUHETAGE-LISTE, VOM AUFRUFER AUFGEBAUT
+       01  X-FEIERTAG-ANZ                PIC 9(3)  COMP.
+       01  X-FEIERTAG-TAB.
+        05 X-FEIERTAG OCCURS 100         LIKE DATE-8.
+
+      * 1 = EINEN BEREITS BESTEHENDEN TAG UEBERSCHREIBEN,
+      * SONST (0) WIRD ER EINFACH UEBERSPRUNGEN
+       01  X-UEBERSCHREIBEN              PIC 9(1).
+      *-------------------------------------------------------------
+
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-DATUM-VON
                                 X-DATUM-BIS
-                                X-START-TAG.
-     �*-------------------------------------------------------------
+                                X-START-TAG
+                                X-FEIERTAG-ANZ
+                                X-FEIERTAG-TAB
+                                X-UEBERSCHREIBEN.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CFP8001" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PCFGDAT-DP.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-DATUM-VON = ZEROES
             OR      X-DATUM-BIS = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* AUFADDIEREN DES DATUMS UND SCHREIBEN DER PCFGDAT-S�TZE
+      * AUFADDIEREN DES DATUMS UND SCHREIBEN DER PCFGDAT-SAETZE
            PERFORM  BERECHNEN-DATUM.
 
        ENDE.
@@ -111,9 +137,9 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* AUFADDIEREN DES DATUMS UND SCHREIBEN DER S�TZE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * AUFADDIEREN DES DATUMS UND SCHREIBEN DER SAETZE
+      *--------------------------------------------------------------
        BERECHNEN-DATUM SECTION.
        BER-DAT-00.
 
@@ -126,15 +152,15 @@
                     GO TO BER-DAT-90
            END-IF.
 
-     �* ERMITTELN DES WOCHENTAGS VOM STARTDATUM 19700101 AUS
+      * ERMITTELN DES WOCHENTAGS VOM STARTDATUM 19700101 AUS
      ***   PERFORM  CHECK-WOCHENTAG.
      ***   PERFORM  CHECK-KALENDERWOCHE.
 
-     �* SCHREIBEN DES DATENSATZES
+      * SCHREIBEN DES DATENSATZES
            PERFORM  WRITE-PCFGDAT.
            ADD      1 TO TAG OF DATUM-RED.
 
-     �* PR�FEN WIEVIELE TAGE DIESER MONAT HAT
+      * PRUEFEN WIEVIELE TAGE DIESER MONAT HAT
            PERFORM  CHECK-MONAT.
            IF       TAG OF DATUM-RED > TAGMAX
                     MOVE 1 TO TAG   OF DATUM-RED
@@ -145,7 +171,7 @@
                     END-IF
            END-IF.
 
-     �* WOCHENTAGE K�NNEN DANACH EINFACH ADDIERT WERDEN
+      * WOCHENTAGE KOENNEN DANACH EINFACH ADDIERT WERDEN
            ADD      1                 TO WOTA-WRK.
            IF       WOTA-WRK >= 8
                     MOVE 1 TO WOTA-WRK
@@ -156,53 +182,104 @@
        BER-DAT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* SCHREIBEN DES PCFGDAT-SATZES
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * SCHREIBEN DES PCFGDAT-SATZES
+      *--------------------------------------------------------------
        WRITE-PCFGDAT SECTION.
        WRI-TAB-00.
 
+      * PRUEFEN OB FUER DIESEN TAG SCHON EIN SATZ BESTEHT, DAMIT EIN
+      * ERNEUTER LAUF UEBER EINEN SCHON GEFUELLTEN BEREICH NICHT MIT
+      * EINEM DUPLICATE-KEY-FEHLER ABBRICHT
+           INITIALIZE PCFGDATF OF PCFGDAT-P.
+           MOVE     DATUM-WRK         TO DTLFDN OF PCFGDAT-P.
+           INITIALIZE REC-EXISTS-SW.
+           READ     PCFGDAT-DP RECORD.
+           IF       FILE-STATUS = ZEROES
+                    MOVE 1 TO REC-EXISTS-SW
+           END-IF.
+           IF       REC-EXISTS-SW = 1
+            AND     X-UEBERSCHREIBEN NOT = 1
+                    GO TO WRI-TAB-90
+           END-IF.
+
            INITIALIZE PCFGDATF OF PCFGDAT-P.
            MOVE     DATUM-WRK         TO DTLFDN OF PCFGDAT-P.
            MOVE     KW-WRK            TO DTKW   OF PCFGDAT-P.
            MOVE     WOTA-WRK          TO DTWOTA OF PCFGDAT-P.
 
-     �* USER/TERMINAL/DATUM F�LLEN
+      * FEIERTAG/BETRIEBSRUHETAG?
+           PERFORM  CHECK-FEIERTAG.
+           MOVE     IS-FEIERTAG-WRK   TO DTFEIE OF PCFGDAT-P.
+
+      * USER/TERMINAL/DATUM FUELLEN
            PERFORM  COPY-GET-TIME.
            MOVE     T-USER            TO DTAUSR OF PCFGDAT-P.
            MOVE     T-TERM            TO DTABS  OF PCFGDAT-P.
            MOVE     PGM-WRK           TO DTAPGM OF PCFGDAT-P.
            MOVE     DATE-8            TO DTADTA OF PCFGDAT-P.
            MOVE     TIME-6            TO DTATIA OF PCFGDAT-P.
-           WRITE    PCFGDAT-P.
+
+           IF       REC-EXISTS-SW = 1
+                    REWRITE PCFGDAT-P
+           ELSE
+                    WRITE   PCFGDAT-P
+           END-IF.
 
        WRI-TAB-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* ERMITTELN DES WOCHENTAGS
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB DATUM-WRK IN DER VOM AUFRUFER UEBERGEBENEN
+      * FEIERTAGS-/BETRIEBSRUHETAGE-LISTE ENTHALTEN IST
+      *--------------------------------------------------------------
+       CHECK-FEIERTAG SECTION.
+       CHK-FEI-00.
+
+           INITIALIZE IS-FEIERTAG-WRK.
+           MOVE     ZEROES TO FEI-IDX.
+           IF       X-FEIERTAG-ANZ = ZEROES
+                    GO TO CHK-FEI-90
+           END-IF.
+
+       CHK-FEI-20.
+           ADD      1 TO FEI-IDX.
+           IF       FEI-IDX > X-FEIERTAG-ANZ
+                    GO TO CHK-FEI-90
+           END-IF.
+           IF       X-FEIERTAG(FEI-IDX) = DATUM-WRK
+                    MOVE 1 TO IS-FEIERTAG-WRK
+                    GO TO CHK-FEI-90
+           END-IF.
+           GO TO    CHK-FEI-20.
+
+       CHK-FEI-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ERMITTELN DES WOCHENTAGS
+      *--------------------------------------------------------------
        CHECK-WOCHENTAG SECTION.
        CHK-WTA-00.
 
            INITIALIZE RET-CODE.
-     �* DER 01.01.1970 WAR EIN DONNERSTAG = 4
+      * DER 01.01.1970 WAR EIN DONNERSTAG = 4
 
        CHK-WTA-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN WIEVIELE TAGE DER MONAT HAT
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN WIEVIELE TAGE DER MONAT HAT
+      *--------------------------------------------------------------
        CHECK-MONAT SECTION.
        CHK-MNT-00.
 
-     �* GLEICHER MONAT? DANN NICHT NEU ERMITTELN
+      * GLEICHER MONAT? DANN NICHT NEU ERMITTELN
            IF       MONAT OF DATUM-RED = MONAT-SAV
                     GO TO CHK-MNT-90
            END-IF.
 
-     �* WIR MACHEN ES UNS HIER DAS MAL GANZ EINFACH ...
+      * WIR MACHEN ES UNS HIER DAS MAL GANZ EINFACH ...
            EVALUATE MONAT OF DATUM-RED
                     WHEN 1   MOVE 31 TO TAGMAX
                     WHEN 2   MOVE 28 TO TAGMAX
@@ -218,7 +295,7 @@
                     WHEN 12  MOVE 31 TO TAGMAX
            END-EVALUATE.
 
-     �* HABEN WIR EIN SCHALTJAHR?
+      * HABEN WIR EIN SCHALTJAHR?
            IF       MONAT OF DATUM-RED = 2
                     MOVE     JAHR OF DATUM-RED TO SJA-JAHR
                     PERFORM  CHECK-SCHALTJAHR
@@ -227,23 +304,23 @@
                     END-IF
            END-IF.
 
-     �* MONAT SICHERN
+      * MONAT SICHERN
            MOVE     MONAT OF DATUM-RED TO MONAT-SAV.
 
        CHK-MNT-90.
            EXIT.
       /
-     �*--------------------------------------------------------------
-     �* PR�FEN OB EIN JAHR EIN SCHALTJAHR IST
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * PRUEFEN OB EIN JAHR EIN SCHALTJAHR IST
+      *--------------------------------------------------------------
        CHECK-SCHALTJAHR SECTION.
        CHK-SJA-00.
 
            INITIALIZE IS-SCHALTJAHR.
            MOVE     ZEROES TO SJA-4, SJA-100, SJA-400.
-     �* WENN DAS JAHR DURCH 100 OHNE REST GETEILT WERDEN KANN,
-     �* DANN IST DAS JAHR KEIN SCHALTJAHR, AU�ER ES IST DURCH 400
-     �* TEILBAR
+      * WENN DAS JAHR DURCH 100 OHNE REST GETEILT WERDEN KANN,
+      * DANN IST DAS JAHR KEIN SCHALTJAHR, AUSSER ES IST DURCH 400
+      * TEILBAR
            MOVE     ZEROES TO SJA-VALUE, SJA-REST.
            DIVIDE   SJA-JAHR BY 4   GIVING SJA-VALUE
                     REMAINDER SJA-REST.
@@ -253,9 +330,9 @@
                     GO TO CHK-SJA-90
            END-IF.
 
-     �* WENN DAS JAHR DURCH 100 OHNE REST GETEILT WERDEN KANN,
-     �* DANN IST DAS JAHR KEIN SCHALTJAHR, AU�ER ES IST DURCH 400
-     �* TEILBAR
+      * WENN DAS JAHR DURCH 100 OHNE REST GETEILT WERDEN KANN,
+      * DANN IST DAS JAHR KEIN SCHALTJAHR, AUSSER ES IST DURCH 400
+      * TEILBAR
            MOVE     ZEROES TO SJA-VALUE, SJA-REST.
            DIVIDE   SJA-JAHR BY 100 GIVING SJA-VALUE
                     REMAINDER SJA-REST.
@@ -263,7 +340,7 @@
                     MOVE 1 TO SJA-100
            END-IF.
 
-     �* SCHAUEN WIR MAL OB ES DURCH 400 TEILBAR IST...
+      * SCHAUEN WIR MAL OB ES DURCH 400 TEILBAR IST...
            MOVE     ZEROES TO SJA-VALUE, SJA-REST.
            DIVIDE   SJA-JAHR BY 400 GIVING SJA-VALUE
                     REMAINDER SJA-REST.
@@ -271,8 +348,8 @@
                     MOVE 1 TO SJA-400
            END-IF.
 
-     �* WENN DAS JAHR DURCH 100, ABER NICHT DURCH 400 TEILBAR IST,
-     �* IST ES EIN SCHALTJAHR
+      * WENN DAS JAHR DURCH 100, ABER NICHT DURCH 400 TEILBAR IST,
+      * IST ES EIN SCHALTJAHR
            IF       SJA-4   NOT = ZEROES
                     MOVE 1 TO IS-SCHALTJAHR
                     IF   SJA-100 NOT = ZEROES
@@ -284,15 +361,15 @@
        CHK-SJA-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
