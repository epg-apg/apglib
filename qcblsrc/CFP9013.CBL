@@ -0,0 +1,445 @@
+       IDENTIFICATION DIVISION.
+      *
+         PROGRAM-ID.              CFP9013.
+           COPY COPYRIGHT  OF APG-QCPYSRC.
+      *
+      *---------------------------------------------------------------*
+      * WER HAT DIESE ROLLE                                           *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  09.08.2026                                   *
+      *                                                               *
+      * FUNKTION      :  ANZEIGE ALLER PCFGAUT-EINTRAEGE EINER ROLLE  *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      *                                                               *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+         SOURCE-COMPUTER.         IBM-AS400.
+         OBJECT-COMPUTER.         IBM-AS400.
+        SPECIAL-NAMES. , DECIMAL-POINT IS COMMA.
+      /
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+
+      *-------------------------------------------------------------
+      *-   BILDSCHIRM-DATEI
+      *-------------------------------------------------------------
+           SELECT WS-DISPLAY
+                  ASSIGN       TO  WORKSTATION-CFD9013DE
+                  ORGANIZATION IS  TRANSACTION
+                  ACCESS       IS  DYNAMIC
+                  RELATIVE KEY IS  SUBFILE-RECORD-NUMBER
+                  FILE STATUS  IS  BS-STAT.
+
+      *-------------------------------------------------------------
+      * PHYSISCHE DATEI BERECHTIGUNGEN
+      *-------------------------------------------------------------
+           SELECT PCFGAUT-DP
+                  ASSIGN       TO  DATABASE-PCFGAUT
+                  ORGANIZATION IS  INDEXED
+                  RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
+                  ACCESS       IS  DYNAMIC
+                  FILE STATUS  IS  FILE-STATUS.
+      /
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+      *-----BILDSCHIRMDATEI -------------------------
+       FD   WS-DISPLAY
+            LABEL RECORDS ARE OMITTED.
+       01   WS-REC.
+            COPY DDS-ALL-FORMATS OF CFD9013DE.
+      /
+      *--- BERECHTIGUNGEN
+       FD  PCFGAUT-DP
+           LABEL RECORDS ARE STANDARD.
+       01  PCFGAUT-P.
+           COPY DDS-ALL-FORMATS OF PCFGAUT.
+      /
+       WORKING-STORAGE SECTION.
+
+       01  INXX.
+        05 IN41                          PIC 1.
+        05 IN91                          PIC 1.
+        05 IN95                          PIC 1.
+        05 IN96                          PIC 1.
+
+       01  FORMAT1X.
+           COPY  DDS-FMT01-O OF CFD9013DE
+           REPLACING FMT01-O BY FORMAT1
+                     FMT01-O-INDIC BY FORMAT1-O-INDIC.
+
+       01  FORMAT1Y.
+           COPY  DDS-FMT01-I OF CFD9013DE
+           REPLACING FMT01-I BY FORMAT1-I
+                     FMT01-I-INDIC BY FORMAT1-I-INDIC.
+
+       01  FORMAT2X.
+           COPY  DDS-FMT02-O OF CFD9013DE
+           REPLACING FMT02-O BY FORMAT2
+                     FMT02-O-INDIC BY FORMAT2-O-INDIC.
+
+       01  FORMAT2Y.
+           COPY  DDS-FMT02-I OF CFD9013DE
+           REPLACING FMT02-I BY FORMAT2-I
+                     FMT02-I-INDIC BY FORMAT2-I-INDIC.
+
+       01  FORMAT3X.
+           COPY  DDS-FMT03-O OF CFD9013DE
+           REPLACING FMT03-O BY FORMAT3
+                     FMT03-O-INDIC BY FORMAT3-O-INDIC.
+
+       01  FORMAT3Y.
+           COPY  DDS-FMT03-I OF CFD9013DE
+           REPLACING FMT03-I BY FORMAT3-I
+                     FMT03-I-INDIC BY FORMAT3-I-INDIC.
+
+      * STANDARDFELDER
+           COPY WRKSTD      OF APG-QCPYSRC.
+
+      * STANDARDFELDER FUER PROGRAMMTEXTE
+           COPY WRKTXT      OF APG-QCPYSRC.
+
+      * STANDARDFELDER DISPLAYHANDLING
+           COPY WRKDISPLAY  OF APG-QCPYSRC.
+
+       01  PGM-WRK                       PIC X(10) VALUE "CFP9013".
+       01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
+
+       01  ROLLE-WRK                     PIC X(10).
+      /
+      *-------------------------------------------------------------
+       LINKAGE SECTION.
+      *-------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-------------------------------------------------------------
+       STEUER SECTION.
+       ANFANG.
+
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
+           MOVE     "CFP9013" TO PGM-WRK.
+           PERFORM  COPY-PGM-INIT.
+
+      * DISPLAY OEFFNEN
+           MOVE     "CFD9013DE" TO DISPLAY-WRK.
+           PERFORM  COPY-DISPLAY-OPEN.
+
+           OPEN     INPUT PCFGAUT-DP.
+
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
+           PERFORM  COPY-PERMISSION.
+           IF       RET-CODE NOT = SPACES
+                    GO TO ENDE
+           END-IF.
+
+           INITIALIZE F3, F12.
+           INITIALIZE FORMAT1.
+
+       ANF010.
+      * VORAUSWAHL: ROLLE EINGEBEN
+           PERFORM  VORAUSWAHL.
+           IF       F3  = "1"
+                    GO TO ENDE
+           END-IF.
+           IF       F12 = "1"
+                    GO TO ENDE
+           END-IF.
+
+           MOVE     ROLLE OF FORMAT1 TO ROLLE-WRK.
+
+       ANF020.
+      * LESE-DATEN: LESEN ALLER PCFGAUT-EINTRAEGE ZU DIESER ROLLE
+           PERFORM  LESE-DATEN.
+           IF       DATEN = ZEROES
+                    PERFORM FEHLERMELDUNG
+                    IF   F3  = "1"
+                         GO TO ENDE
+                    END-IF
+                    IF   F12 = "1"
+                         INITIALIZE F12
+                         GO TO ANF010
+                    END-IF
+                    GO TO ANF020
+           END-IF.
+
+           PERFORM  ANZEIGE-SUBFILE.
+           IF       F3 = "1"
+                    GO TO ENDE
+           END-IF.
+           IF       F5 = "1"
+                    INITIALIZE F5
+                    GO TO ANF020
+           END-IF.
+           IF       F12 = "1"
+                    INITIALIZE F12
+                    GO TO ANF010
+           END-IF.
+
+      * WIEDERHOLEN BIS USER BEENDET ...
+           GO TO    ANF020.
+
+       ENDE.
+      * DISPLAY SCHLIESSEN
+           PERFORM  COPY-DISPLAY-CLOSE.
+
+           CLOSE                 PCFGAUT-DP.
+
+           PERFORM  COPY-PGM-EXIT.
+
+           GOBACK.
+      /
+      *--------------------------------------------------------------
+      * EINGABE DER ROLLE
+      *--------------------------------------------------------------
+       VORAUSWAHL SECTION.
+       VOR-AUS-00.
+
+           INITIALIZE F3, F5, F12.
+      * LESEN UEBERSCHRIFT
+           MOVE     "CFP9013"       TO MAINUEB OF FORMAT1.
+           MOVE     "CFP9013*1"     TO SUBUEB  OF FORMAT1.
+
+       VOR-AUS-10.
+           MOVE     CORR INXX       TO  FORMAT1-O-INDIC.
+           MOVE     "FMT01"         TO  FMT-WRK.
+           MOVE     FORMAT1         TO  WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK       TO FORMAT1-I.
+           MOVE     CORR FORMAT1-I  TO FORMAT1.
+
+      * F3 GEDRUECKT ?
+           IF       IN03 OF FORMAT1-I-INDIC  = AN
+                    MOVE "1" TO F3
+                    GO TO VOR-AUS-90
+           END-IF.
+
+      * F12 ABBRECHEN ?
+           IF       IN12 OF FORMAT1-I-INDIC  = AN
+                    MOVE "1" TO F12
+                    GO TO VOR-AUS-90
+           END-IF.
+
+      * ROLLE VORHANDEN?
+           IF       ROLLE OF FORMAT1 = SPACES
+                    GO TO VOR-AUS-10
+           END-IF.
+
+       VOR-AUS-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * LESEN ALLER PCFGAUT-EINTRAEGE ZUR GEWAEHLTEN ROLLE
+      *--------------------------------------------------------------
+       LESE-DATEN SECTION.
+       LES-DAT-00.
+
+           INITIALIZE DATEN.
+
+      * KEY AUFBAUEN UND POSITIONIEREN
+           INITIALIZE PCFGAUTF OF PCFGAUT-P.
+           MOVE     "ROLE"    TO CFID   OF PCFGAUT-P.
+           MOVE     ROLLE-WRK TO CFKEY  OF PCFGAUT-P.
+           START    PCFGAUT-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+       LES-DAT-20.
+           READ     PCFGAUT-DP NEXT RECORD.
+           IF       FILE-STATUS NOT = ZEROES
+                    GO TO LES-DAT-90
+           END-IF.
+
+      * KEY PRUEFEN - GEHOERT DIESER SATZ NOCH ZUR GEWAEHLTEN ROLLE?
+           IF       CFID  OF PCFGAUT-P NOT = "ROLE"
+            OR      CFKEY OF PCFGAUT-P NOT = ROLLE-WRK
+                    GO TO LES-DAT-90
+           END-IF.
+
+           PERFORM  AUSGABE-SFL.
+
+           GO TO    LES-DAT-20.
+
+       LES-DAT-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * AUSGABE DER SFL-ZEILE
+      *--------------------------------------------------------------
+       AUSGABE-SFL SECTION.
+       AUS-SFL-00.
+
+      * SUBFILE-CLEAR
+           IF       DATEN = ZEROES
+                    MOVE    1 TO  DATEN
+                    INITIALIZE FORMAT3
+                    MOVE    AUS     TO FORMAT3-O-INDIC
+                    MOVE    ZEROES  TO SUBFILE-RECORD-NUMBER
+                    MOVE    ZEROES  TO ANZREC-WRK
+                    MOVE    ZEROES  TO ANZREC OF FORMAT3
+                    MOVE    AN      TO IN95 OF INXX
+                    MOVE    AUS     TO IN91 OF INXX
+                    MOVE    AUS     TO IN96 OF INXX
+                    MOVE    CORR INXX  TO FORMAT3-O-INDIC
+                    MOVE    "FMT03" TO FMT-WRK
+                    MOVE    FORMAT3 TO WSREC-WRK
+                    PERFORM COPY-DISPLAY-SFLWRITE
+           END-IF.
+
+      * SUBFILE-ZEILE FUELLEN UND SCHREIBEN
+           INITIALIZE FORMAT2.
+           MOVE     ROLLE-WRK           TO ROLLE  OF FORMAT2.
+           MOVE     CFKEY2 OF PCFGAUT-P TO CFUSER OF FORMAT2.
+           MOVE     CORR INXX           TO FORMAT2-O-INDIC.
+           ADD      1            TO ANZREC-WRK.
+           ADD      1            TO SUBFILE-RECORD-NUMBER.
+           MOVE     "FMT02"      TO FMT-WRK.
+           MOVE     FORMAT2      TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+
+       AUS-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ANZEIGEN DES SUBFILES
+      *--------------------------------------------------------------
+       ANZEIGE-SUBFILE SECTION.
+       ANZ-SFL-00.
+
+           INITIALIZE FORMAT3.
+           MOVE     AUS    TO INXX.
+
+       ANZ-SFL-20.
+      * AUSGABE FUSSZEILE
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT04" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+
+      * SFL-UEBERSCHRIFTEN FUELLEN
+           PERFORM  SFL-HEADER.
+
+      * ANZEIGE SUBFILE
+           MOVE     1      TO  SUBFILE-RECORD-NUMBER.
+           MOVE     ANZREC-WRK            TO ANZREC  OF FORMAT3.
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AN     TO IN91  IN  INXX.
+           MOVE     CORR INXX TO FORMAT3-O-INDIC.
+           MOVE     "FMT03" TO FMT-WRK.
+           MOVE     FORMAT3 TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-SFLWRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT3-I.
+           MOVE     CORR FORMAT3-I TO FORMAT3.
+           MOVE     AUS  TO INXX.
+
+      * F3 ENDE
+           IF       IN03 OF FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F5 AKTUALISIEREN
+           IF       IN05 OF FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F5
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+      * F12 ABBRECHEN
+           IF       IN12 IN FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F12
+                    GO TO ANZ-SFL-90
+           END-IF.
+
+       ANZ-SFL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * FEHLERMELDUNG WENN KEINE ROLLENMITGLIEDER VORHANDEN
+      *--------------------------------------------------------------
+       FEHLERMELDUNG SECTION.
+       FEH-MEL-00.
+
+           INITIALIZE F3, F12.
+           INITIALIZE FORMAT3.
+
+      * AUSGABE INFOZEILE DASS KEINE EINTRAEGE VORHANDEN SIND
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT04" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           MOVE     SPACES  TO WSREC-WRK.
+           MOVE     "FMT05" TO FMT-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  SFL-HEADER.
+
+           MOVE     SUBFILE-RECORD-NUMBER TO SFRECNR OF FORMAT3.
+           MOVE     AUS    TO IN95  IN  INXX.
+           MOVE     AN     TO IN96  IN  INXX.
+           MOVE     AUS    TO IN91  IN  INXX.
+           MOVE     CORR   INXX     TO  FORMAT3-O-INDIC.
+           MOVE     "FMT03"        TO FMT-WRK.
+           MOVE     FORMAT3        TO WSREC-WRK.
+           PERFORM  COPY-DISPLAY-WRITE.
+           PERFORM  COPY-DISPLAY-READ.
+           MOVE     WSREC-WRK      TO FORMAT3-I.
+           MOVE     CORR FORMAT3-I TO FORMAT3.
+
+           IF       IN03 OF FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F3
+                    GO TO FEH-MEL-90
+           END-IF.
+
+           IF       IN12 OF FORMAT3-I-INDIC = AN
+                    MOVE "1" TO F12
+                    GO TO FEH-MEL-90
+           END-IF.
+
+       FEH-MEL-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * SUBFILEUEBERSCHRIFTEN FUELLEN
+      *--------------------------------------------------------------
+       SFL-HEADER SECTION.
+       SFL-HEA-00.
+
+      * UEBERSCHRIFT
+           MOVE     "CFP9013"         TO MAINUEB OF FORMAT3.
+           MOVE     "CFP9013*3"       TO SUBUEB  OF FORMAT3.
+
+       SFL-HEA-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-TXT: PROGRAMMTEXTE LESEN
+      *---------------------------------------------------------------
+
+           COPY     PGMTXT     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
+
+           COPY     PERMISSION OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
+
+           COPY     PGMWRK     OF APG-QCPYSRC.
+      /
+      *---------------------------------------------------------------
+      * COPY-DSP-*: ALLE DISPLAYROUTINEN
+      *---------------------------------------------------------------
+
+           COPY     DSPWORKING OF APG-QCPYSRC.
+      /
