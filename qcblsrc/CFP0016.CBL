@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              CFP0016.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* TEXTE ALS GELESEN MARKIEREN                                   *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  18.08.2010                                   *
-     �*                                                               *
-     �* FUNKTION      :  TEXTE ALS GELESEN MARKIEREN                  *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * TEXTE ALS GELESEN MARKIEREN                                   *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  18.08.2010                                   *
+      *                                                               *
+      * FUNKTION      :  TEXTE ALS GELESEN MARKIEREN                  *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    X-HWUSER (OPTIONAL) UND X-HWLFPO = ZEROES     *
+      *                  ERLAUBEN JETZT EIN SAMMEL-MARKIEREN ALLER     *
+      *                  TEXTE EINES USERS ALS GELESEN                 *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,9 +30,9 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PHINTXT: HWPGM. HWUSER, HWLFPO
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PHINTXT: HWPGM. HWUSER, HWLFPO
+      *-------------------------------------------------------------
            SELECT PHINTXT-DP
                   ASSIGN       TO  DATABASE-PHINTXT
                   ORGANIZATION IS  INDEXED
@@ -40,7 +43,7 @@
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PHINTXT: HWPGM. HWUSER, HWLFPO
+      *--- PHINTXT: HWPGM. HWUSER, HWLFPO
        FD  PHINTXT-DP
            LABEL RECORDS ARE STANDARD.
        01  PHINTXT-P.
@@ -48,44 +51,47 @@
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "CFP0016".
        01  PGM-TYP                       PIC X(8)  VALUE "CONFIG".
       /
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-HWPGM                       LIKE HWPGM  OF PHINTXT-P.
        01  X-HWLFPO                      LIKE HWLFPO OF PHINTXT-P.
-     �*-------------------------------------------------------------
+       01  X-HWUSER                      LIKE HWUSER OF PHINTXT-P.
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-HWPGM
-                                X-HWLFPO.
-     �*-------------------------------------------------------------
+                                X-HWLFPO
+                                X-HWUSER.
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "CFP0016" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            OPEN     I-O   PHINTXT-DP.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
+      * X-HWLFPO = ZEROES BEDEUTET SAMMEL-MARKIERUNG ALLER TEXTE
+      * (OPTIONAL EINGESCHRAENKT AUF X-HWUSER)
            IF       X-HWPGM  = SPACES
-            OR      X-HWLFPO = ZEROES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE ALS GELESEN MARKIEREN
+      * ALLE ALS GELESEN MARKIEREN
            PERFORM  UPDATE-RECORD.
 
        ENDE.
@@ -95,13 +101,13 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* MARKIEREN ALLER DATENS�TZE
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * MARKIEREN ALLER DATENSAETZE
+      *--------------------------------------------------------------
        UPDATE-RECORD SECTION.
        UPD-REC-00.
 
-     �* ERMITTELN DES ERSTEN TAGES
+      * ERMITTELN DES ERSTEN TAGES
            INITIALIZE PHINTXTF OF PHINTXT-P.
            MOVE     X-HWPGM             TO HWPGM  OF PHINTXT-P.
            MOVE     SPACES              TO HWUSER OF PHINTXT-P.
@@ -122,19 +128,29 @@
                     GO TO UPD-REC-90
            END-IF.
 
-     �* NUR BESTIMMTE TEXTE
-           IF       HWLFPO OF PHINTXT-P NOT = X-HWLFPO
+      * NUR BESTIMMTE TEXTE, AUSSER X-HWLFPO = ZEROES (SAMMEL-
+      * MARKIERUNG ALLER TEXTE)
+           IF       X-HWLFPO NOT = ZEROES
+            AND     HWLFPO OF PHINTXT-P NOT = X-HWLFPO
                     REWRITE PHINTXT-P
                     GO TO UPD-REC-20
            END-IF.
 
-     �* DATUM/UHRZEIT
+      * BEI SAMMEL-MARKIERUNG OPTIONAL AUF EINEN USER EINSCHRAENKEN
+           IF       X-HWLFPO = ZEROES
+            AND     X-HWUSER NOT = SPACES
+            AND     HWUSER OF PHINTXT-P NOT = X-HWUSER
+                    REWRITE PHINTXT-P
+                    GO TO UPD-REC-20
+           END-IF.
+
+      * DATUM/UHRZEIT
            PERFORM  COPY-GET-TIME.
 
-     �* TEXT GELESEN
+      * TEXT GELESEN
            MOVE     1                 TO HWFK01 OF PHINTXT-P.
 
-     �* USER/DATUM F�LLEN
+      * USER/DATUM FUELLEN
            MOVE     T-USER            TO HWMSER OF PHINTXT-P.
            MOVE     T-TERM            TO HWMBS  OF PHINTXT-P.
            MOVE     PGM-WRK           TO HWMPGM OF PHINTXT-P.
@@ -147,21 +163,21 @@
        UPD-REC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-GET-TIME: DATUM UND UHRZEIT ERMITTELN
+      *---------------------------------------------------------------
 
            COPY     GETTIME    OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
