@@ -1,23 +1,26 @@
        IDENTIFICATION DIVISION.
-     �*
+      *
          PROGRAM-ID.              AZP0305.
            COPY COPYRIGHT  OF APG-QCPYSRC.
-     �*
-     �*---------------------------------------------------------------*
-     �* SOURCEN EINER �BUNG KOPIEREN                                  *
-     �*---------------------------------------------------------------*
-     �*                                                               *
-     �* AUTOR         :  A. PIEGER                                    *
-     �*                                                               *
-     �* ERSTELLT AM   :  27.07.2011                                   *
-     �*                                                               *
-     �* FUNKTION      :  SOURCEN KOPIEREN                             *
-     �*                                                               *
-     �* �NDERUNGEN:                                                   *
-     �* DATUM      VON   GRUND DER �NDERUNG                           *
-     �*                                                               *
-     �*****************************************************************
-     �*
+      *
+      *---------------------------------------------------------------*
+      * SOURCEN EINER UEBUNG KOPIEREN                                  *
+      *---------------------------------------------------------------*
+      *                                                               *
+      * AUTOR         :  A. PIEGER                                    *
+      *                                                               *
+      * ERSTELLT AM   :  27.07.2011                                   *
+      *                                                               *
+      * FUNKTION      :  SOURCEN KOPIEREN                             *
+      *                                                               *
+      * AENDERUNGEN:                                                   *
+      * DATUM      VON   GRUND DER AENDERUNG                           *
+      * 09.08.2026 AP    ERGEBNIS JEDES EINZELNEN AZUBIS (OK/FEHLER)   *
+      *                  WIRD JETZT UEBER AZF0305 GESPOOLT STATT NUR  *
+      *                  IM LETZTEN RET-CODE UNTERZUGEHEN              *
+      *                                                               *
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
          SOURCE-COMPUTER.         IBM-AS400.
@@ -27,27 +30,41 @@
        INPUT-OUTPUT SECTION.
          FILE-CONTROL.
 
-     �*-------------------------------------------------------------
-     �* PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
+      * PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *-------------------------------------------------------------
            SELECT PCONFIG-DP
                   ASSIGN       TO  DATABASE-PCONFIG
                   ORGANIZATION IS  INDEXED
                   RECORD KEY   IS  EXTERNALLY-DESCRIBED-KEY
                   ACCESS       IS  DYNAMIC
                   FILE STATUS  IS  FILE-STATUS.
+
+      *-------------------------------------------------------------
+      * AZF0305: ERFOLGS-/FEHLERLISTE JE AZUBI EINER GRUPPE
+      *-------------------------------------------------------------
+           SELECT AZR0305-DAT
+                  ASSIGN        TO FORMATFILE-AZF0305
+                  ORGANIZATION  IS SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL.
       /
        DATA DIVISION.
        FILE SECTION.
-     �*--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
+      *--- PCONFIG: CFID, CFKEY, CFKEY2, CFKEY3, CFKEY4
        FD  PCONFIG-DP
            LABEL RECORDS ARE STANDARD.
        01  PCONFIG-P.
            COPY DDS-ALL-FORMATS OF PCONFIG.
+      /
+      *--- AZF0305: ERFOLGS-/FEHLERLISTE JE AZUBI EINER GRUPPE
+       FD  AZR0305-DAT
+           LABEL RECORDS ARE OMITTED.
+       01  AZR0305-REC.
+           COPY DDS-ALL-FORMATS OF AZF0305.
       /
        WORKING-STORAGE SECTION.
 
-     �* STANDARDFELDER
+      * STANDARDFELDER
            COPY WRKSTD      OF APG-QCPYSRC.
 
        01  PGM-WRK                       PIC X(10) VALUE "AZP0305".
@@ -57,35 +74,42 @@
            COPY DDS-ALL-FORMATS OF PAZUSRC.
 
        01  USER-WRK                      LIKE ASUSER OF PAZUSRC-LIKE.
-     �*-------------------------------------------------------------
+
+      * ZAEHLER FUER DIE ERFOLGS-/FEHLERLISTE
+       01  AZR-ANZ-GES                   PIC 9(5)  COMP.
+       01  AZR-ANZ-OK                    PIC 9(5)  COMP.
+       01  AZR-ANZ-FEHLER                PIC 9(5)  COMP.
+       01  AZR-STATUS-WRK                PIC X(10).
+      *-------------------------------------------------------------
        LINKAGE SECTION.
        01  X-TO-GROUP                    PIC X(20).
        01  X-ASLFDN                      LIKE ASLFDN OF PAZUSRC-LIKE.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
 
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        PROCEDURE DIVISION USING X-TO-GROUP
                                 X-ASLFDN.
-     �*-------------------------------------------------------------
+      *-------------------------------------------------------------
        STEUER SECTION.
        ANFANG.
 
-     �* F�LLEN PGM-WRK UND AUSF�HREN STANDARDROUTINEN
+      * FUELLEN PGM-WRK UND AUSFUEHREN STANDARDROUTINEN
            MOVE     "AZP0305" TO PGM-WRK.
            PERFORM  COPY-PGM-INIT.
 
            IF       FIRST-CALL NOT = "1"
                     MOVE "1" TO FIRST-CALL
-                    OPEN     INPUT PCONFIG-DP
+                    OPEN     INPUT  PCONFIG-DP
+                    OPEN     OUTPUT AZR0305-DAT
            END-IF.
 
-     �* DARF DIESES PROGRAMM BENUTZT WERDEN?
+      * DARF DIESES PROGRAMM BENUTZT WERDEN?
            PERFORM  COPY-PERMISSION.
            IF       RET-CODE NOT = SPACES
                     GO TO ENDE
            END-IF.
 
-     �* ALLE PARAMETER VORHANDEN?
+      * ALLE PARAMETER VORHANDEN?
            IF       X-TO-GROUP NOT = SPACES
             AND     X-ASLFDN   NOT = ZEROES
                     PERFORM START-PROCESS
@@ -97,12 +121,14 @@
 
            GOBACK.
       /
-     �*--------------------------------------------------------------
-     �* ALLE SOURCEN KOPIEREN
-     �*--------------------------------------------------------------
+      *--------------------------------------------------------------
+      * ALLE SOURCEN KOPIEREN
+      *--------------------------------------------------------------
        START-PROCESS SECTION.
        STR-PRC-00.
 
+           INITIALIZE AZR-ANZ-GES AZR-ANZ-OK AZR-ANZ-FEHLER.
+
            INITIALIZE PCONFIGF OF PCONFIG-P.
            MOVE     "H051"                   TO CFID   OF PCONFIG-P.
            MOVE     X-TO-GROUP               TO CFKEY  OF PCONFIG-P.
@@ -111,22 +137,22 @@
            MOVE     SPACES                   TO CFKEY4 OF PCONFIG-P.
            START    PCONFIG-DP KEY NOT < EXTERNALLY-DESCRIBED-KEY.
            IF       FILE-STATUS NOT = ZEROES
-                    GO TO STR-PRC-90
+                    GO TO STR-PRC-80
            END-IF.
 
        STR-PRC-20.
            READ     PCONFIG-DP NEXT RECORD.
            IF       FILE-STATUS NOT = ZEROES
-                    GO TO STR-PRC-90
+                    GO TO STR-PRC-80
            END-IF.
 
-     �* STIMMT DER KEY?
+      * STIMMT DER KEY?
            IF       CFID   OF PCONFIG-P    NOT = "H051"
             OR      CFKEY  OF PCONFIG-P    NOT = X-TO-GROUP
-                    GO TO STR-PRC-90
+                    GO TO STR-PRC-80
            END-IF.
 
-     �* SOURCEN KOPIEREN
+      * SOURCEN KOPIEREN
            INITIALIZE RET-CODE.
            MOVE     CFKEY2 OF PCONFIG-P TO USER-WRK.
            CALL     "AZP0303" USING USER-WRK
@@ -134,20 +160,70 @@
                                     RET-CODE
            END-CALL.
 
+      * ERGEBNIS DIESES AZUBIS PROTOKOLLIEREN
+           ADD      1 TO AZR-ANZ-GES.
+           IF       RET-CODE = SPACES
+                    ADD  1 TO AZR-ANZ-OK
+                    MOVE "OK"     TO AZR-STATUS-WRK
+           ELSE
+                    ADD  1 TO AZR-ANZ-FEHLER
+                    MOVE "FEHLER" TO AZR-STATUS-WRK
+           END-IF.
+           PERFORM  WRITE-AZR-DETAIL.
+
            GO TO    STR-PRC-20.
 
+       STR-PRC-80.
+      * NUR EINE ABSCHLUSSZEILE, WENN AUCH AZUBIS VERARBEITET WURDEN
+           IF       AZR-ANZ-GES NOT = ZEROES
+                    PERFORM WRITE-AZR-SUMMARY
+           END-IF.
+
        STR-PRC-90.
            EXIT.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PERMISSION: BERECHTIGUNGSPR�FUNG
-     �*---------------------------------------------------------------
+      *--------------------------------------------------------------
+      * EINE ZEILE DER ERFOLGS-/FEHLERLISTE SCHREIBEN (EIN AZUBI)
+      *--------------------------------------------------------------
+       WRITE-AZR-DETAIL SECTION.
+       WRT-DET-00.
+
+           MOVE     SPACES         TO FMT01.
+           MOVE     X-TO-GROUP     TO AZRGRP OF FMT01.
+           MOVE     USER-WRK       TO AZRUSR OF FMT01.
+           MOVE     AZR-STATUS-WRK TO AZRSTS OF FMT01.
+           MOVE     RET-CODE       TO AZRRET OF FMT01.
+           WRITE    AZR0305-REC FORMAT IS "FMT01".
+
+       WRT-DET-90.
+           EXIT.
+      /
+      *--------------------------------------------------------------
+      * ABSCHLUSSZEILE DER ERFOLGS-/FEHLERLISTE (GESAMTZAHLEN EINER
+      * GRUPPE) SCHREIBEN
+      *--------------------------------------------------------------
+       WRITE-AZR-SUMMARY SECTION.
+       WRT-SUM-00.
+
+           MOVE     SPACES          TO FMT02.
+           MOVE     X-TO-GROUP      TO AZRGRP OF FMT02.
+           MOVE     AZR-ANZ-GES     TO AZRANZ OF FMT02.
+           MOVE     AZR-ANZ-OK      TO AZROK  OF FMT02.
+           MOVE     AZR-ANZ-FEHLER  TO AZRFHL OF FMT02.
+           WRITE    AZR0305-REC FORMAT IS "FMT02".
+
+       WRT-SUM-90.
+           EXIT.
+      /
+      *---------------------------------------------------------------
+      * COPY-PERMISSION: BERECHTIGUNGSPRUEFUNG
+      *---------------------------------------------------------------
 
            COPY     PERMISSION OF APG-QCPYSRC.
       /
-     �*---------------------------------------------------------------
-     �* COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
-     �*---------------------------------------------------------------
+      *---------------------------------------------------------------
+      * COPY-PGM-INIT/COPY-PGM-EXIT: STANDARDROUTINEN START UND ENDE
+      *---------------------------------------------------------------
 
            COPY     PGMWRK     OF APG-QCPYSRC.
       /
